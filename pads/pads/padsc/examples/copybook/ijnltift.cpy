@@ -3,24 +3,46 @@
       *                                                              *  
       * MEMBER NAME: IJNLTIFT                                        *  
       *                                                              *  
-      * REL   DATE      INI  CHANGES HISTORY                         *  
-      * ----  --------  ---  --------------------------------------- *  
-      * 97.3  06/03/97  WBL  ADDED SUB FIELDS FOR SMS AREA (NO CHANGE*  
-      *                      IN RECORD LENGTH OR OTHER AREAS         *  
-      * 95.7  04/24/95  JLS  CHANGED  TO STANDARD NAMES.             *  
-      * 95.7  03/10/95  WYH  NEW TIF TRAILER RECORD LAYOUT.          *  
-      *                                                              *  
-      ****************************************************************  
-               05  XX-TRL-RC.                                           
-                   07  XX-TRL-RC-TYPE-CD       PIC X(01).               
-                       88  XX-TRL-RC-TYPE-VLD     VALUE HIGH-VALUES.    
-                   07  XX-TRL-FILE-RC-CNT      PIC S9(09)    COMP-3.    
-                   07  XX-TRL-FILE-AMT         PIC S9(09)V99 COMP-3.    
-                   07  XX-TRL-SMS.                                      
-                       09  XX-TRL-SMS-REC-TYP PIC X(05).                
-                       09  XX-TRL-SMS-CNT      PIC 9(09).               
-                       09  XX-TRL-SMS-COMMON PIC X(34).                 
-                       09  FILLER              PIC X(12).               
-      ****************************************************************  
-      *    END OF COPY MEMBER IJNLTIFT                               *  
-      ****************************************************************  
+      * REL   DATE      INI  CHANGES HISTORY                         *
+      * ----  --------  ---  --------------------------------------- *
+      * 26.2  08/09/26  RAS  XX-TRL-SMS-REC-TYP/CNT GREW FROM A       *
+      *                      3-OCCURRENCE TABLE TO A 9-OCCURRENCE    *
+      *                      TABLE, ONE OCCURRENCE PER VALID          *
+      *                      XX-JRNL-CHRG-CAT-CD CODE ON IJNLTIF -   *
+      *                      OCCURRENCE N CLAIMS THE COUNT FOR       *
+      *                      CHARGE-CATEGORY CODE (N-1) (OCCURRENCE  *
+      *                      1 IS CODE '0', OCCURRENCE 9 IS CODE     *
+      *                      '8').  XX-JRNL-CHRG-CAT-CD-VLD IS THE   *
+      *                      ONLY GROUPING IJNLTIF ITSELF DEFINES    *
+      *                      FOR THIS FIELD; THE EARLIER 3-WAY       *
+      *                      REGULAR/ADJUSTMENT/TAX-BEARING SPLIT    *
+      *                      GROUPED CODES BY RANGE WITHOUT ANY      *
+      *                      DOCUMENTED BASIS FOR THE BOUNDARIES, SO *
+      *                      IT WAS REPLACED WITH ONE OCCURRENCE PER *
+      *                      ACTUAL CODE.                            *
+      * 26.1  08/09/26  RAS  XX-TRL-SMS-REC-TYP/CNT WAS A SINGLE PAIR*
+      *                      CARRYING ONE OVERALL RECORD COUNT.  IT  *
+      *                      IS NOW A MULTI-OCCURRENCE TABLE SO THE  *
+      *                      FEEDER CAN CLAIM A SEPARATE COUNT PER   *
+      *                      DETAIL-RECORD CATEGORY INSTEAD OF ONLY  *
+      *                      THE FILE'S OVERALL TOTAL.               *
+      * 97.3  06/03/97  WBL  ADDED SUB FIELDS FOR SMS AREA (NO CHANGE*
+      *                      IN RECORD LENGTH OR OTHER AREAS         *
+      * 95.7  04/24/95  JLS  CHANGED  TO STANDARD NAMES.             *
+      * 95.7  03/10/95  WYH  NEW TIF TRAILER RECORD LAYOUT.          *
+      *                                                              *
+      ****************************************************************
+               05  XX-TRL-RC.
+                   07  XX-TRL-RC-TYPE-CD       PIC X(01).
+                       88  XX-TRL-RC-TYPE-VLD     VALUE HIGH-VALUES.
+                   07  XX-TRL-FILE-RC-CNT      PIC S9(09)    COMP-3.
+                   07  XX-TRL-FILE-AMT         PIC S9(09)V99 COMP-3.
+                   07  XX-TRL-SMS.
+                       09  XX-TRL-SMS-BY-TYPE OCCURS 9 TIMES.
+                           11  XX-TRL-SMS-REC-TYP PIC X(05).
+                           11  XX-TRL-SMS-CNT      PIC 9(09).
+                       09  XX-TRL-SMS-COMMON PIC X(34).
+                       09  FILLER              PIC X(12).
+      ****************************************************************
+      *    END OF COPY MEMBER IJNLTIFT                               *
+      ****************************************************************
