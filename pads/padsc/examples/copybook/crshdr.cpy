@@ -11,9 +11,19 @@
            05 XX-COPY-ID           PIC X(02)     VALUE SPACES.         
            05 XX-RPC-CD            PIC X(01)     VALUE SPACES.         
            05 FILLER               PIC X(06)     VALUE LOW-VALUES.     
-           05 XX-CREATE-DATE.                                          
-              10 XX-CREATE-YY      PIC 9(02)     VALUE ZEROES.         
-              10 XX-CREATE-MM      PIC 9(02)     VALUE ZEROES.         
-              10 XX-CREATE-DD      PIC 9(02)     VALUE ZEROES.         
-           05 FILLER               PIC X(53)     VALUE LOW-VALUES.     
+           05 XX-CREATE-DATE.
+              10 XX-CREATE-YY      PIC 9(02)     VALUE ZEROES.
+              10 XX-CREATE-MM      PIC 9(02)     VALUE ZEROES.
+              10 XX-CREATE-DD      PIC 9(02)     VALUE ZEROES.
+      *-------------------------------------------------------------.
+      * BATCH CONTROL TOTALS - SET BY THE EXTRACT FROM THE SUB-      :
+      * ACCOUNT DETAIL RECORDS THAT FOLLOW, AND CHECKED BY THE       :
+      * DOWNSTREAM RECONCILIATION REPORT AGAINST WHAT IT ACTUALLY    :
+      * READS AND SUMS.  CARVED OUT OF THE FORMER FILLER(53) - THE   :
+      * RECORD LENGTH DOES NOT CHANGE.                               :
+      *-------------------------------------------------------------'
+           05 XX-CTL-REC-CNT       PIC S9(09)    COMP-3 VALUE ZERO.
+           05 XX-CTL-GROSS-AMT     PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05 XX-CTL-DISC-AMT      PIC S9(09)V99 COMP-3 VALUE ZERO.
+           05 FILLER               PIC X(36)     VALUE LOW-VALUES.
       * * * * * * * * * * *  END OF RECORD  * * * * * * * * * * * * *
