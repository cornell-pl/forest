@@ -0,0 +1,22 @@
+000100*--------------------------------------------------------------*
+000200*                         T I F D E T V                        *
+000300*  COPYLIB TIFDETV                                             *
+000400*--------------------------------------------------------------*
+000500* RECORD LAYOUT FOR THE TIF FIXED-DETAIL VSAM FILE (TIFDET).    *
+000600* HOLDS THE FIXED 900-BYTE PORTION OF AN IJNLTIF DETAIL RECORD  *
+000700* (BYTES 1-900) PLUS THE 2-BYTE XX-CTM-ND TAX-LINE COUNT THAT   *
+000800* FOLLOWS IT (BYTES 901-902), SO A READER KNOWS HOW MANY        *
+000900* TIFTAX RECORDS TO PULL FOR THIS DETAIL WITHOUT HAVING TO      *
+001000* RE-PEEK THE ORIGINAL VARIABLE-LENGTH TIF RECORD.  KEYED BY    *
+001100* SOURCE SYSTEM CODE AND A RUN-GENERATED SEQUENCE NUMBER (THE   *
+001200* TIF DETAIL RECORD CARRIES NO NATURAL UNIQUE KEY OF ITS OWN),  *
+001300* WHICH IS ALSO THE PARENT HALF OF TIFTAXV'S KEY.               *
+001400*--------------------------------------------------------------*
+001500 01  TIFDET-RECORD.
+001600     05  TIFDET-KEY.
+001700         10  TIFDET-SRCE-SYS-CD    PIC X(04).
+001800         10  TIFDET-SEQ-NO         PIC 9(08).
+001900     05  TIFDET-FIXED-DATA         PIC X(902).
+002000*-------------------------------------------------------------.
+002100*                     E N D   O F  T I F D E T V               :
+002200*-------------------------------------------------------------'
