@@ -0,0 +1,22 @@
+000100*--------------------------------------------------------------*
+000200*                         R P 5 1 9 C T Y                      *
+000300*  COPYLIB RP519CTY                                            *
+000400*--------------------------------------------------------------*
+000500* RECORD LAYOUT FOR THE RP519 COUNTRY CODE CROSS-REFERENCE      *
+000600* TABLE FILE (CNTRYXRF).  RP519-FROM-CNTRY-CD IS CARRIED AS A   *
+000700* 2-BYTE CODE AND RP519-CNTRY-CD (THE "TO" SIDE) IS CARRIED AS  *
+000800* A 3-BYTE CODE - THE TWO WERE SPLIT APART YEARS AGO WHEN       *
+000900* RP519-TO-CNTRY-CD WAS RENAMED - SO ONE CROSS-REFERENCE ROW    *
+001000* CARRIES BOTH REPRESENTATIONS OF THE SAME COUNTRY, LETTING A   *
+001100* READER VALIDATE EITHER SIDE OF A RECORD AGAINST THE SAME      *
+001200* TABLE WITHOUT MAINTAINING TWO SEPARATE LISTS THAT COULD DRIFT *
+001300* OUT OF SYNC WITH EACH OTHER.                                  *
+001400*--------------------------------------------------------------*
+001500 01  RP519CTY-RECORD.
+001600     05  RP519CTY-CD2              PIC X(02).
+001700     05  RP519CTY-CD3              PIC X(03).
+001800     05  RP519CTY-DESC             PIC X(20).
+001900     05  FILLER                    PIC X(05).
+002000*-------------------------------------------------------------.
+002100*                     E N D   O F  R P 5 1 9 C T Y              :
+002200*-------------------------------------------------------------'
