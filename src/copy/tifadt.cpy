@@ -0,0 +1,33 @@
+000100*--------------------------------------------------------------*
+000200*                         T I F A D T                          *
+000300*  COPYLIB TIFADT                                              *
+000400*--------------------------------------------------------------*
+000500* RECORD LAYOUT FOR THE TIF HEADER AUDIT TRAIL FILE (TIFAUDIT). *
+000600* ONE RECORD IS WRITTEN FOR EVERY TIF HEADER IJTHDR01 EDITS,    *
+000700* SO OPS CAN SEE EVERY VTNS BACKOUT (FILE TYPE '9') AND EVERY   *
+000800* RERUN (A JOBNAME/SEQ-NM ALREADY SEEN ON A PRIOR RUN) WITHOUT  *
+000900* HAVING TO DIG THROUGH THE JOB LOG.                            *
+001000*--------------------------------------------------------------*
+001100 01  TIFADT-RECORD.
+001200     05  TIFADT-JOBNAME        PIC X(08).
+001300     05  TIFADT-SEQ-NM         PIC X(06).
+001400     05  TIFADT-SRCE-SYS-CD    PIC X(04).
+001500     05  TIFADT-FL-TYPE-CD     PIC X(01).
+001600     05  TIFADT-SMS-YY         PIC X(02).
+001700     05  TIFADT-SMS-DDD        PIC X(03).
+001800     05  TIFADT-SMS-HH         PIC X(02).
+001900     05  TIFADT-SMS-MM         PIC X(02).
+002000     05  TIFADT-SMS-SS         PIC X(02).
+002100     05  TIFADT-BACKOUT-SW     PIC X(01).
+002200         88  TIFADT-IS-BACKOUT        VALUE 'Y'.
+002300         88  TIFADT-NOT-BACKOUT       VALUE 'N'.
+002400     05  TIFADT-RERUN-SW       PIC X(01).
+002500         88  TIFADT-IS-RERUN          VALUE 'Y'.
+002600         88  TIFADT-NOT-RERUN         VALUE 'N'.
+002700     05  TIFADT-DISP-CD        PIC X(01).
+002800         88  TIFADT-DISP-VALID        VALUE 'V'.
+002900         88  TIFADT-DISP-INVALID      VALUE 'I'.
+003000     05  FILLER                PIC X(10).
+003100*-------------------------------------------------------------.
+003200*                     E N D   O F  T I F A D T                 :
+003300*-------------------------------------------------------------'
