@@ -0,0 +1,49 @@
+000100*--------------------------------------------------------------*
+000200*                           T I F V I E W                      *
+000300*  COPYLIB TIFVIEW                                             *
+000400*--------------------------------------------------------------*
+000500* COMMON WORKING-STORAGE OVERLAY FOR THE TIF FILE.  THE TIF    *
+000600* FILE IS VARIABLE LENGTH - A SINGLE IJNLTIFH HEADER RECORD,   *
+000700* ANY NUMBER OF IJNLTIF DETAIL RECORDS, FOLLOWED BY A SINGLE   *
+000800* IJNLTIFT TRAILER RECORD.  READ EACH PHYSICAL RECORD INTO     *
+000900* JNL-TIF-RAW-REC, THEN TEST THE FIRST BYTE (XX-HDR-REC-TYPE-CD *
+001000* IS LOW-VALUES, XX-TRL-RC-TYPE-CD IS HIGH-VALUES, ANYTHING    *
+001100* ELSE IS A DETAIL RECORD) AND MOVE JNL-TIF-RAW-REC TO WHICHEVER*
+001200* VIEW APPLIES.                                                *
+001300*                                                              *
+001400* THE DETAIL VIEW CARRIES THE VARIABLE-LENGTH TAX TABLE        *
+001500* (XX-TAX-TB OCCURS DEPENDING ON XX-CTM-ND).  A PLAIN MOVE OF  *
+001600* THE RAW RECORD ONLY BRINGS OVER AS MANY TAX LINES AS         *
+001700* XX-CTM-ND ALREADY HOLDS FROM THE PRIOR DETAIL RECORD, SO ANY *
+001800* PROGRAM THAT NEEDS THE TAX TABLE MUST FIRST PEEK THE COUNT   *
+001900* OUT OF THE RAW RECORD (SEE JNL-TIF-CTM-PEEK BELOW), MOVE IT   *
+002000* INTO XX-CTM-ND, AND ONLY THEN MOVE THE REST OF THE RECORD -  *
+002100* PROGRAMS THAT ONLY NEED THE FIXED 900-BYTE PORTION (BYTES    *
+002200* 1-900) CAN SKIP THE PEEK AND MOVE THE RAW RECORD DIRECTLY.   *
+002300*                                                              *
+002400* MEMBER NAME: TIFVIEW                                        *
+002500*                                                              *
+002600* REL   DATE      INI  CHANGES HISTORY                        *
+002700* ----  --------  ---  -------------------------------------- *
+002800* 26.1  08/09/26  RAS  NEW COPYBOOK - FACTORED OUT OF THE      *
+002900*                      FIRST TIF REPORT PROGRAMS SO EVERY      *
+003000*                      TIF READER OVERLAYS THE RECORD THE      *
+003100*                      SAME WAY.                                *
+003200*--------------------------------------------------------------*
+003300 01  JNL-TIF-RAW-REC                PIC X(3092).
+003400
+003500 01  JNL-TIF-CTM-PEEK REDEFINES JNL-TIF-RAW-REC.
+003600     05  FILLER                    PIC X(900).
+003700     05  JNL-PEEK-CTM-ND            PIC S9(04) COMP.
+003800
+003900 01  JNL-TIF-HDR-VIEW.
+004000     COPY ijnltifh.
+004100
+004200 01  JNL-TIF-TRL-VIEW.
+004300     COPY ijnltift.
+004400
+004500 01  JNL-TIF-DTL-VIEW.
+004600     COPY ijnltif.
+004700*-------------------------------------------------------------.
+004800*                     E N D   O F  T I F V I E W                :
+004900*-------------------------------------------------------------'
