@@ -0,0 +1,29 @@
+000100*--------------------------------------------------------------*
+000200*                         T I F V V T B L                      *
+000300*  COPYLIB TIFVVTBL                                            *
+000400*--------------------------------------------------------------*
+000500* RECORD LAYOUT FOR THE TIF VALID-VALUE TABLE FILE (VALUTBL).   *
+000600* ONE ENTRY PER VALID CODE FOR ONE OF THE HEADER'S HARDCODED    *
+000700* 88-LEVEL LISTS (SOURCE SYSTEM, COPY CODE, FILE TYPE CODE,     *
+000800* ACCRUAL CODE, BILLING CYCLE CODE).  KEYED BY TABLE-ID +       *
+000900* CODE SO THE ONLINE MAINTENANCE PROGRAM (IJTVVM01) CAN LOOK    *
+001000* ONE ENTRY UP DIRECTLY, ADD A NEW ONE, OR INACTIVATE ONE       *
+001100* WITHOUT A RECOMPILE OF THE HEADER COPYBOOK.                   *
+001200*--------------------------------------------------------------*
+001300 01  VV-TABLE-RECORD.
+001400     05  VV-TABLE-KEY.
+001500         10  VV-TABLE-ID           PIC X(04).
+001600             88  VV-TBL-SRCE-SYS          VALUE 'SRCE'.
+001700             88  VV-TBL-COPY-CD           VALUE 'COPY'.
+001800             88  VV-TBL-FILE-TYPE         VALUE 'FTYP'.
+001900             88  VV-TBL-ACRL-CD           VALUE 'ACRL'.
+002000             88  VV-TBL-BL-CYC-CD         VALUE 'BLCY'.
+002100         10  VV-TABLE-CODE         PIC X(04).
+002200     05  VV-TABLE-DESC             PIC X(30).
+002300     05  VV-TABLE-ACTIVE-IND       PIC X(01).
+002400         88  VV-TABLE-ACTIVE             VALUE 'Y'.
+002500         88  VV-TABLE-INACTIVE           VALUE 'N'.
+002600     05  FILLER                    PIC X(11).
+002700*-------------------------------------------------------------.
+002800*                     E N D   O F  T I F V V T B L             :
+002900*-------------------------------------------------------------'
