@@ -0,0 +1,20 @@
+000100*--------------------------------------------------------------*
+000200*                         T I F T A X V                        *
+000300*  COPYLIB TIFTAXV                                             *
+000400*--------------------------------------------------------------*
+000500* RECORD LAYOUT FOR THE TIF TAX-TABLE VSAM FILE (TIFTAX).       *
+001000* ONE ENTRY PER XX-TAX-TB OCCURRENCE CARRIED ON THE ORIGINAL    *
+001100* IJNLTIF DETAIL RECORD (73 BYTES EACH), KEYED BY THE SAME      *
+001200* SOURCE SYSTEM CODE AND SEQUENCE NUMBER AS THE PARENT TIFDETV  *
+001300* RECORD PLUS A TAX-LINE NUMBER, SO A READER CAN PULL ALL OF A  *
+001400* DETAIL'S TAX LINES WITH A START/READ-NEXT ON THE PARENT KEY.  *
+001500*--------------------------------------------------------------*
+001600 01  TIFTAX-RECORD.
+001700     05  TIFTAX-KEY.
+001800         10  TIFTAX-SRCE-SYS-CD    PIC X(04).
+001900         10  TIFTAX-SEQ-NO         PIC 9(08).
+002000         10  TIFTAX-LINE-NO        PIC 9(02).
+002100     05  TIFTAX-LINE-DATA          PIC X(73).
+002200*-------------------------------------------------------------.
+002300*                     E N D   O F  T I F T A X V               :
+002400*-------------------------------------------------------------'
