@@ -0,0 +1,23 @@
+000100*--------------------------------------------------------------*
+000200*                         E X T R X L T                       *
+000300*  COPYLIB EXTRXLT                                             *
+000400*--------------------------------------------------------------*
+000500* RECORD LAYOUT FOR THE RP519-TO-TIF EXTRACT-TYPE TRANSLATION   *
+000600* TABLE FILE (EXTRXLT).  RP519-EXTRACT-TYPE (ONENET/SDN ORIGIN, *
+000700* PER RP519-ONENET/RP519-SDN-REVENUE) DOES NOT ALWAYS MATCH THE *
+000800* TIF-SIDE XX-EXTRACT-TYPE CODE FOR THE SAME REVENUE, SO ONE    *
+000900* ROW MAPS A SINGLE RP519 EXTRACT-TYPE CODE ONTO THE TIF        *
+001000* EXTRACT-TYPE CODE AND TIF SOURCE-SYSTEM ID IT SHOULD CARRY    *
+001100* ONCE MERGED INTO THE TIF JOURNAL FEED - LETTING OPS ADD A NEW *
+001200* ONENET/SDN EXTRACT TYPE BY MAINTAINING THIS TABLE INSTEAD OF  *
+001300* RECOMPILING A PROGRAM, THE SAME WAY CNTRYXRF AND VALUTBL ARE  *
+001400* MAINTAINED.                                                  *
+001500*--------------------------------------------------------------*
+001600 01  EXTRXLT-RECORD.
+001700     05  EXTRXLT-RP519-TYPE        PIC X(03).
+001800     05  EXTRXLT-TIF-TYPE          PIC X(03).
+001900     05  EXTRXLT-TIF-SRCE-SYS      PIC X(04).
+002000     05  FILLER                    PIC X(20).
+002100*-------------------------------------------------------------.
+002200*                     E N D   O F  E X T R X L T               :
+002300*-------------------------------------------------------------'
