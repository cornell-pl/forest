@@ -0,0 +1,22 @@
+000100*--------------------------------------------------------------*
+000200*                         C R S J U R D                        *
+000300*  COPYLIB CRSJURD                                             *
+000400*--------------------------------------------------------------*
+000500* RECORD LAYOUT FOR THE CRS JURISDICTION CODE TABLE FILE        *
+000600* (CRSJURD).  ONE ENTRY PER SLOT IN XX-TOTALS-BY-JURISD-RD'S    *
+000700* XX-JURISD-ENTRY TABLE (SEE CRSDET), GIVING EACH SLOT'S        *
+000800* POSITION A REAL JURISDICTION CODE AND DESCRIPTION SO A        *
+000900* PROGRAM CAN LOOP OVER THE OCCURS TABLE AND LABEL EACH ENTRY   *
+001000* WITHOUT THE FIVE REGION NAMES (DOMESTIC, CANADA, OVERSEAS,    *
+001100* MEXICO, LOCAL) BEING HARDCODED INTO ITS PROCEDURE DIVISION.   *
+001200* ADDING A JURISDICTION IS NOW A MATTER OF ADDING A ROW HERE    *
+001300* AND BUMPING CRSDET'S OCCURS COUNT - NO PROGRAM CHANGE NEEDED. *
+001400*--------------------------------------------------------------*
+001500 01  CRSJURD-RECORD.
+001600     05  CRSJURD-SLOT-NO           PIC 9(02).
+001700     05  CRSJURD-CD                PIC X(02).
+001800     05  CRSJURD-DESC              PIC X(20).
+001900     05  FILLER                    PIC X(10).
+002000*-------------------------------------------------------------.
+002100*                     E N D   O F  C R S J U R D                :
+002200*-------------------------------------------------------------'
