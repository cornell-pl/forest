@@ -0,0 +1,322 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJXEXM01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  READS RP519IN AND TIFIN IN *
+001100*                      TURN AND WRITES EACH RECORD'S EXTRACT-   *
+001200*                      TYPE CODE TO ONE COMMON MRGOUT FEED (SEE *
+001300*                      EXTRMRG), TAGGED WITH ITS SOURCE SYSTEM, *
+001400*                      SO EXTRACT-TYPE REPORTING CAN BE WRITTEN *
+001500*                      ONCE AGAINST ONE FEED INSTEAD OF AGAINST *
+001600*                      RP519 AND TIF SEPARATELY.  THIS IS A     *
+001700*                      CARRIED-FORWARD CONCATENATION, NOT A     *
+001800*                      KEYED MERGE - RP519 AND TIF SHARE NO     *
+001900*                      COMMON KEY TO MERGE BY.  NAMED IJX-      *
+002000*                      RATHER THAN IJR- OR IJT- BECAUSE IT IS   *
+002100*                      THE FIRST PROGRAM TO SPAN BOTH FEEDS.    *
+002200* 26.2  08/09/26  RAS  MRGOUT/EXTRMRG WAS A DEAD-END SIDE FEED  *
+002300*                      THAT NO DOWNSTREAM PROGRAM EVER READ, SO *
+002400*                      ONENET/SDN REVENUE NEVER ACTUALLY JOINED *
+002500*                      TIF JOURNAL PROCESSING.  REPLACED IT     *
+002600*                      WITH A REAL EXTRXLT TRANSLATION TABLE    *
+002700*                      (OPS-MAINTAINED, LIKE CNTRYXRF/VALUTBL)  *
+002800*                      THAT MAPS RP519-EXTRACT-TYPE ONTO THE    *
+002900*                      EQUIVALENT TIF XX-EXTRACT-TYPE/XX-SRCE-  *
+003000*                      SYS-ID, AND A TIFMRG OUTPUT FILE BUILT   *
+003100*                      IN THE ACTUAL IJNLTIF DETAIL LAYOUT -    *
+003200*                      CARRYING BOTH THE TRANSLATED RP519       *
+003300*                      RECORDS AND THE NATIVE TIF DETAILS       *
+003400*                      PASSED THROUGH UNCHANGED - SO TIFMRG CAN *
+003500*                      BE CONCATENATED AHEAD OF THE JOURNAL     *
+003600*                      LOAD STEP AND READ BY THE SAME TIF       *
+003700*                      DETAIL READERS AS ANY OTHER FEEDER.  AN  *
+003800*                      RP519 EXTRACT TYPE WITH NO EXTRXLT ROW   *
+003900*                      IS REJECTED TO THE EDIT REPORT INSTEAD   *
+004000*                      OF BEING MERGED IN UNTRANSLATED.         *
+004100* 26.3  08/09/26  RAS  TRANSLATED DETAIL BUILT BY 2200 LEFT     *
+004200*                      XX-DTL-RC-TYPE-CD AND XX-JRNL-CHRG-CAT-  *
+004300*                      CD AT SPACES, SO DOWNSTREAM READERS      *
+004400*                      COULD NOT CLASSIFY IT.  NOW STAMPED 'R'  *
+004500*                      (THE ONLY VALID RECORD-TYPE CODE) AND    *
+004600*                      '0' (REGULAR CHARGE).                    *
+004700*--------------------------------------------------------------*
+004800 ENVIRONMENT DIVISION.
+004900 CONFIGURATION SECTION.
+005000 SOURCE-COMPUTER.   IBM-370.
+005100 OBJECT-COMPUTER.   IBM-370.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT RP519-IN-FILE  ASSIGN TO RP519IN
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS JNL-RP519IN-STATUS.
+005700
+005800     SELECT TIF-IN-FILE    ASSIGN TO TIFIN
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS JNL-TIFIN-STATUS.
+006100
+006200     SELECT EXTR-XLT-FILE  ASSIGN TO EXTRXLT
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS JNL-EXTRXLT-STATUS.
+006500
+006600     SELECT TIF-MERGED-FILE ASSIGN TO TIFMRG
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS JNL-TIFMRG-STATUS.
+006900
+007000     SELECT EDIT-RPT-FILE  ASSIGN TO EDITRPT
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS IS JNL-EDITRPT-STATUS.
+007300
+007400 DATA DIVISION.
+007500 FILE SECTION.
+007600 FD  RP519-IN-FILE
+007700     RECORDING MODE IS F.
+007800 01  RP519-IN-RECORD           PIC X(450).
+007900
+008000 FD  TIF-IN-FILE
+008100     RECORDING MODE IS V.
+008200 01  TIF-IN-RECORD             PIC X(3092).
+008300
+008400 FD  EXTR-XLT-FILE
+008500     RECORDING MODE IS F.
+008600 01  EXTR-XLT-RECORD           PIC X(30).
+008700
+008800 FD  TIF-MERGED-FILE
+008900     RECORDING MODE IS V.
+009000 01  TIF-MERGED-RECORD         PIC X(3092).
+009100
+009200 FD  EDIT-RPT-FILE
+009300     RECORDING MODE IS F.
+009400 01  EDIT-RPT-LINE             PIC X(132).
+009500
+009600 WORKING-STORAGE SECTION.
+009700 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+009800     88  JNL-RP519IN-OK                  VALUE '00'.
+009900     88  JNL-RP519IN-EOF                 VALUE '10'.
+010000 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+010100     88  JNL-TIFIN-OK                    VALUE '00'.
+010200     88  JNL-TIFIN-EOF                   VALUE '10'.
+010300 01  JNL-EXTRXLT-STATUS        PIC X(02) VALUE SPACES.
+010400     88  JNL-EXTRXLT-OK                  VALUE '00'.
+010500     88  JNL-EXTRXLT-EOF                 VALUE '10'.
+010600 01  JNL-TIFMRG-STATUS         PIC X(02) VALUE SPACES.
+010700 01  JNL-EDITRPT-STATUS        PIC X(02) VALUE SPACES.
+010800
+010900 COPY rps REPLACING ==01  RP519-RECORD.==
+011000     BY ==01  JNL-RP519-VIEW.==.
+011100
+011200 COPY tifview.
+011300
+011400 COPY extrxlt.
+011500
+011600 01  JNL-XLT-CNT               PIC 9(04) COMP VALUE ZERO.
+011700 01  JNL-XLT-SUB               PIC 9(04) COMP VALUE ZERO.
+011800 01  JNL-XLT-TABLE.
+011900     05  JNL-XLT-ENTRY OCCURS 50 TIMES
+012000                         INDEXED BY JNL-XLT-NDX.
+012100         10  JNL-XLT-RP519-TYPE    PIC X(03).
+012200         10  JNL-XLT-TIF-TYPE      PIC X(03).
+012300         10  JNL-XLT-SRCE-SYS      PIC X(04).
+012400
+012500 01  JNL-COUNTERS.
+012600     05  JNL-RP519-RECS-READ   PIC S9(09) COMP-3 VALUE ZERO.
+012700     05  JNL-RP519-TRANSLATED  PIC S9(09) COMP-3 VALUE ZERO.
+012800     05  JNL-RP519-UNXLATABLE  PIC S9(09) COMP-3 VALUE ZERO.
+012900     05  JNL-TIF-DTLS-READ     PIC S9(09) COMP-3 VALUE ZERO.
+013000     05  JNL-TIF-DTLS-PASSED   PIC S9(09) COMP-3 VALUE ZERO.
+013100     05  JNL-TIFMRG-WRITTEN    PIC S9(09) COMP-3 VALUE ZERO.
+013200
+013300 01  JNL-RPT-LINE.
+013400     05  JNL-RPT-LABEL         PIC X(13).
+013500     05  JNL-RPT-INVC-NUM      PIC X(10).
+013600     05  FILLER                PIC X(03) VALUE SPACES.
+013700     05  JNL-RPT-RP519-TYPE    PIC X(03).
+013800     05  FILLER                PIC X(03) VALUE SPACES.
+013900     05  JNL-RPT-REASON        PIC X(31).
+014000
+014100 PROCEDURE DIVISION.
+014200*--------------------------------------------------------------*
+014300 0000-MAINLINE.
+014400     PERFORM 1000-INITIALIZE
+014500         THRU 1000-INITIALIZE-EXIT.
+014600     PERFORM 2000-PROCESS-RP519-FILE
+014700         THRU 2000-PROCESS-RP519-FILE-EXIT
+014800         UNTIL JNL-RP519IN-EOF.
+014900     PERFORM 3000-PROCESS-TIF-FILE
+015000         THRU 3000-PROCESS-TIF-FILE-EXIT
+015100         UNTIL JNL-TIFIN-EOF.
+015200     PERFORM 9000-TERMINATE
+015300         THRU 9000-TERMINATE-EXIT.
+015400     GOBACK.
+015500
+015600*--------------------------------------------------------------*
+015700 1000-INITIALIZE.
+015800     PERFORM 1100-LOAD-XLATE-TABLE
+015900         THRU 1100-LOAD-XLATE-TABLE-EXIT.
+016000     OPEN INPUT  RP519-IN-FILE.
+016100     OPEN INPUT  TIF-IN-FILE.
+016200     OPEN OUTPUT TIF-MERGED-FILE.
+016300     OPEN OUTPUT EDIT-RPT-FILE.
+016400     MOVE SPACES TO EDIT-RPT-LINE.
+016500     MOVE 'IJXEXM01 - RP519 EXTRACT-TYPE TRANSLATION EXCEPTIONS'
+016600         TO EDIT-RPT-LINE.
+016700     WRITE EDIT-RPT-LINE.
+016800     MOVE SPACES TO EDIT-RPT-LINE.
+016900     STRING 'INVOICE NUM' SPACE SPACE SPACE
+017000         'TYPE' SPACE SPACE
+017100         'REASON' DELIMITED BY SIZE INTO EDIT-RPT-LINE
+017200     END-STRING.
+017300     WRITE EDIT-RPT-LINE.
+017400 1000-INITIALIZE-EXIT.
+017500     EXIT.
+017600
+017700*--------------------------------------------------------------*
+017800 1100-LOAD-XLATE-TABLE.
+017900     OPEN INPUT EXTR-XLT-FILE.
+018000     IF JNL-EXTRXLT-STATUS NOT = '00'
+018100         DISPLAY 'IJXEXM01 - UNABLE TO OPEN EXTRXLT, RC=16'
+018200         MOVE 16 TO RETURN-CODE
+018300         GOBACK
+018400     END-IF.
+018500     PERFORM 1110-READ-XLATE-ENTRY
+018600         THRU 1110-READ-XLATE-ENTRY-EXIT
+018700         UNTIL JNL-EXTRXLT-EOF.
+018800     CLOSE EXTR-XLT-FILE.
+018900 1100-LOAD-XLATE-TABLE-EXIT.
+019000     EXIT.
+019100
+019200 1110-READ-XLATE-ENTRY.
+019300     READ EXTR-XLT-FILE INTO EXTRXLT-RECORD
+019400         AT END
+019500             SET JNL-EXTRXLT-EOF TO TRUE
+019600             GO TO 1110-READ-XLATE-ENTRY-EXIT
+019700     END-READ.
+019800     ADD 1 TO JNL-XLT-CNT.
+019900     MOVE EXTRXLT-RP519-TYPE TO JNL-XLT-RP519-TYPE (JNL-XLT-CNT).
+020000     MOVE EXTRXLT-TIF-TYPE   TO JNL-XLT-TIF-TYPE (JNL-XLT-CNT).
+020100     MOVE EXTRXLT-TIF-SRCE-SYS
+020200                             TO JNL-XLT-SRCE-SYS (JNL-XLT-CNT).
+020300 1110-READ-XLATE-ENTRY-EXIT.
+020400     EXIT.
+020500
+020600*--------------------------------------------------------------*
+020700 2000-PROCESS-RP519-FILE.
+020800     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+020900         AT END
+021000             SET JNL-RP519IN-EOF TO TRUE
+021100     END-READ.
+021200     IF JNL-RP519IN-EOF
+021300         GO TO 2000-PROCESS-RP519-FILE-EXIT
+021400     END-IF.
+021500     ADD 1 TO JNL-RP519-RECS-READ.
+021600
+021700     PERFORM 2100-FIND-XLATE-ENTRY
+021800         THRU 2100-FIND-XLATE-ENTRY-EXIT.
+021900     IF JNL-XLT-SUB > JNL-XLT-CNT
+022000         ADD 1 TO JNL-RP519-UNXLATABLE
+022100         MOVE 'NO EXTRXLT ROW FOR THIS TYPE' TO JNL-RPT-REASON
+022200         PERFORM 2700-WRITE-EDIT-LINE
+022300             THRU 2700-WRITE-EDIT-LINE-EXIT
+022400         GO TO 2000-PROCESS-RP519-FILE-EXIT
+022500     END-IF.
+022600
+022700     PERFORM 2200-BUILD-XLATED-DETAIL
+022800         THRU 2200-BUILD-XLATED-DETAIL-EXIT.
+022900     ADD 1 TO JNL-RP519-TRANSLATED.
+023000     PERFORM 8000-WRITE-MERGED-RECORD
+023100         THRU 8000-WRITE-MERGED-RECORD-EXIT.
+023200 2000-PROCESS-RP519-FILE-EXIT.
+023300     EXIT.
+023400
+023500*--------------------------------------------------------------*
+023600 2100-FIND-XLATE-ENTRY.
+023700     PERFORM 2110-TEST-XLATE-ENTRY
+023800         VARYING JNL-XLT-SUB FROM 1 BY 1
+023900         UNTIL JNL-XLT-SUB > JNL-XLT-CNT
+024000         OR JNL-XLT-RP519-TYPE (JNL-XLT-SUB) = RP519-EXTRACT-TYPE.
+024100 2100-FIND-XLATE-ENTRY-EXIT.
+024200     EXIT.
+024300
+024400 2110-TEST-XLATE-ENTRY.
+024500     CONTINUE.
+024600
+024700*--------------------------------------------------------------*
+024800 2200-BUILD-XLATED-DETAIL.
+024900     MOVE SPACES TO JNL-TIF-DTL-VIEW.
+025000     MOVE ZERO   TO XX-CTM-ND.
+025100     MOVE 'R'                            TO XX-DTL-RC-TYPE-CD.
+025200     MOVE '0'                            TO XX-JRNL-CHRG-CAT-CD.
+025300     MOVE JNL-XLT-TIF-TYPE (JNL-XLT-SUB) TO XX-EXTRACT-TYPE.
+025400     MOVE JNL-XLT-SRCE-SYS (JNL-XLT-SUB) TO XX-SRCE-SYS-ID.
+025500     MOVE RP519-INVC-NUM                 TO XX-BL-ACCT-NB.
+025600     MOVE RP519-CUR-AMT                  TO XX-JRNL-GRS-AT.
+025700 2200-BUILD-XLATED-DETAIL-EXIT.
+025800     EXIT.
+025900
+026000*--------------------------------------------------------------*
+026100 3000-PROCESS-TIF-FILE.
+026200     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+026300         AT END
+026400             SET JNL-TIFIN-EOF TO TRUE
+026500     END-READ.
+026600     IF JNL-TIFIN-EOF
+026700         GO TO 3000-PROCESS-TIF-FILE-EXIT
+026800     END-IF.
+026900
+027000     IF JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+027100         OR JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+027200         GO TO 3000-PROCESS-TIF-FILE-EXIT
+027300     END-IF.
+027400
+027500     ADD 1 TO JNL-TIF-DTLS-READ.
+027600     MOVE JNL-TIF-RAW-REC TO TIF-MERGED-RECORD.
+027700     WRITE TIF-MERGED-RECORD.
+027800     ADD 1 TO JNL-TIF-DTLS-PASSED.
+027900     ADD 1 TO JNL-TIFMRG-WRITTEN.
+028000 3000-PROCESS-TIF-FILE-EXIT.
+028100     EXIT.
+028200
+028300*--------------------------------------------------------------*
+028400 2700-WRITE-EDIT-LINE.
+028500     MOVE SPACES TO JNL-RPT-LINE.
+028600     MOVE RP519-INVC-NUM      TO JNL-RPT-INVC-NUM.
+028700     MOVE RP519-EXTRACT-TYPE  TO JNL-RPT-RP519-TYPE.
+028800     MOVE JNL-RPT-LINE TO EDIT-RPT-LINE.
+028900     WRITE EDIT-RPT-LINE.
+029000 2700-WRITE-EDIT-LINE-EXIT.
+029100     EXIT.
+029200
+029300*--------------------------------------------------------------*
+029400 8000-WRITE-MERGED-RECORD.
+029500     MOVE JNL-TIF-DTL-VIEW TO TIF-MERGED-RECORD.
+029600     WRITE TIF-MERGED-RECORD.
+029700     ADD 1 TO JNL-TIFMRG-WRITTEN.
+029800 8000-WRITE-MERGED-RECORD-EXIT.
+029900     EXIT.
+030000
+030100*--------------------------------------------------------------*
+030200 9000-TERMINATE.
+030300     CLOSE RP519-IN-FILE TIF-IN-FILE TIF-MERGED-FILE
+030400         EDIT-RPT-FILE.
+030500     DISPLAY 'IJXEXM01 - RP519 RECORDS READ        = '
+030600         JNL-RP519-RECS-READ.
+030700     DISPLAY 'IJXEXM01 - RP519 RECORDS TRANSLATED   = '
+030800         JNL-RP519-TRANSLATED.
+030900     DISPLAY 'IJXEXM01 - RP519 RECORDS UNXLATABLE   = '
+031000         JNL-RP519-UNXLATABLE.
+031100     DISPLAY 'IJXEXM01 - TIF DETAILS READ           = '
+031200         JNL-TIF-DTLS-READ.
+031300     DISPLAY 'IJXEXM01 - TIF DETAILS PASSED THROUGH = '
+031400         JNL-TIF-DTLS-PASSED.
+031500     DISPLAY 'IJXEXM01 - TOTAL TIFMRG RECORDS WRITTEN = '
+031600         JNL-TIFMRG-WRITTEN.
+031700 9000-TERMINATE-EXIT.
+031800     EXIT.
+031900
+032000*-------------------------------------------------------------.
+032100*                     E N D   O F  I J X E X M 0 1             :
+032200*-------------------------------------------------------------'
