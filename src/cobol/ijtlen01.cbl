@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTLEN01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  RUNS AHEAD OF IJTHDR01 AND *
+001100*                      EVERY OTHER TIF READER AND CHECKS THE    *
+001200*                      INCOMING HEADER RECORD'S ACTUAL LENGTH   *
+001300*                      AGAINST THE LENGTH=0194 DOCUMENTED ON    *
+001400*                      THE IJNLTIFH COPYBOOK'S OWN BANNER, SO A *
+001500*                      FEEDER-SIDE LAYOUT CHANGE IS CAUGHT      *
+001600*                      BEFORE IT REACHES DETAIL PROCESSING.     *
+001700*                      THE HEADER RECORD IS READ INTO A BUFFER  *
+001800*                      WIDER THAN THE EXPECTED LENGTH AND ITS   *
+001900*                      ACTUAL CONTENT LENGTH IS COMPARED TO THE *
+002000*                      EXPECTED LENGTH.  THE TIF DETAIL RECORD  *
+002100*                      (IJNLTIF) IS NOT CHECKED HERE - ITS OWN  *
+002200*                      BANNER CARRIES NO FIXED LENGTH BECAUSE   *
+002300*                      OF THE VARIABLE TAX TABLE, SO A FIXED-   *
+002400*                      LENGTH DRIFT CHECK DOES NOT APPLY TO IT. *
+002500* 26.2  08/09/26  RAS  ACTUAL LENGTH WAS BEING INFERRED BY       *
+002600*                      COUNTING TRAILING SPACES OFF THE END OF  *
+002700*                      THE RECORD, WHICH FALSE-POSITIVES ON ANY *
+002800*                      HEADER WHOSE LAST BYTES ARE LEGITIMATELY *
+002900*                      BLANK-FILLED.  NOW COMPARED AGAINST THE  *
+003000*                      TRUE PHYSICAL LENGTH THE RUN-TIME REPORTS*
+003100*                      FOR THE LINE JUST READ, NOT A SPACE      *
+003200*                      COUNT.                                   *
+003300*--------------------------------------------------------------*
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.   IBM-370.
+003700 OBJECT-COMPUTER.   IBM-370.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT TIF-IN-FILE  ASSIGN TO TIFIN
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS JNL-TIFIN-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  TIF-IN-FILE
+004700     RECORD IS VARYING IN SIZE FROM 1 TO 3092 CHARACTERS
+004800         DEPENDING ON JNL-ACTUAL-HDR-LEN.
+004900 01  TIF-IN-RECORD             PIC X(3092).
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+005300     88  JNL-TIFIN-OK                    VALUE '00'.
+005400     88  JNL-TIFIN-EOF                   VALUE '10'.
+005500
+005600*--------------------------------------------------------------*
+005700* THE EXPECTED LENGTH IS A PROGRAM CONSTANT, NOT A COPYBOOK-    *
+005800* DERIVED VALUE - IT MUST BE KEPT IN STEP BY HAND WITH WHATEVER *
+005900* LENGTH=nnnn IJNLTIFH'S OWN BANNER COMMENT CARRIES.            *
+006000*--------------------------------------------------------------*
+006100 01  JNL-EXPECT-HDR-LEN        PIC 9(05) COMP-3 VALUE 194.
+006200 01  JNL-ACTUAL-HDR-LEN        PIC 9(05) COMP-3 VALUE ZERO.
+006300
+006400 PROCEDURE DIVISION.
+006500*--------------------------------------------------------------*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-INITIALIZE-EXIT.
+006900     PERFORM 2000-CHECK-HEADER-LENGTH
+007000         THRU 2000-CHECK-HEADER-LENGTH-EXIT.
+007100     PERFORM 9000-TERMINATE
+007200         THRU 9000-TERMINATE-EXIT.
+007300     GOBACK.
+007400
+007500*--------------------------------------------------------------*
+007600 1000-INITIALIZE.
+007700     OPEN INPUT TIF-IN-FILE.
+007800     IF NOT JNL-TIFIN-OK
+007900         DISPLAY 'IJTLEN01 - UNABLE TO OPEN TIFIN, STATUS = '
+008000             JNL-TIFIN-STATUS
+008100         MOVE 16 TO RETURN-CODE
+008200         GOBACK
+008300     END-IF.
+008400 1000-INITIALIZE-EXIT.
+008500     EXIT.
+008600
+008700*--------------------------------------------------------------*
+008800 2000-CHECK-HEADER-LENGTH.
+008900     READ TIF-IN-FILE
+009000         AT END
+009100             DISPLAY 'IJTLEN01 - TIFIN IS EMPTY, NO HEADER READ'
+009200             MOVE 16 TO RETURN-CODE
+009300             GOBACK
+009400     END-READ.
+009500
+009600     IF JNL-ACTUAL-HDR-LEN NOT = JNL-EXPECT-HDR-LEN
+009700         DISPLAY 'IJTLEN01 - TIF HEADER LENGTH MISMATCH - '
+009800             'EXPECTED ' JNL-EXPECT-HDR-LEN
+009900             ' GOT ' JNL-ACTUAL-HDR-LEN
+010000         DISPLAY 'IJTLEN01 - CHECK IJNLTIFH LAYOUT - RUN '
+010100             'STOPPED'
+010200         MOVE 16 TO RETURN-CODE
+010300         GOBACK
+010400     ELSE
+010500         DISPLAY 'IJTLEN01 - TIF HEADER LENGTH OK = '
+010600             JNL-ACTUAL-HDR-LEN
+010700     END-IF.
+010800 2000-CHECK-HEADER-LENGTH-EXIT.
+010900     EXIT.
+011000
+011100*--------------------------------------------------------------*
+011200 9000-TERMINATE.
+011300     CLOSE TIF-IN-FILE.
+011400     DISPLAY 'IJTLEN01 - RETURN-CODE = ' RETURN-CODE.
+011500 9000-TERMINATE-EXIT.
+011600     EXIT.
+011700
+011800*-------------------------------------------------------------.
+011900*                     E N D   O F  I J T L E N 0 1             :
+012000*-------------------------------------------------------------'
