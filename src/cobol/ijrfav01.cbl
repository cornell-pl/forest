@@ -0,0 +1,289 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRFAV01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  TALLIES RP519 RECORD COUNT *
+001100*                      AND REVENUE AMOUNT BY CREDIT FINANCIAL   *
+001200*                      ACCOUNT (FACCT) AND SEPARATELY BY DEBIT  *
+001300*                      FACCT, SO GL RECONCILIATION CAN SEE THE  *
+001400*                      DOLLAR VOLUME EXPECTED TO POST TO EACH   *
+001500*                      FACCT WITHOUT WAITING ON THE GL'S OWN    *
+001600*                      POSTING REPORTS TO COME BACK.            *
+001700* 26.2  08/09/26  RAS  WAS ACCUMULATING RP519-PE-REV-AMT, THE   *
+001800*                      PRIOR-ESTIMATE REVENUE FIGURE, INSTEAD   *
+001900*                      OF RP519-CUR-AMT, THE CURRENT-CYCLE      *
+002000*                      BILLED AMOUNT - THE CREDIT AND DEBIT     *
+002100*                      FACCT TOTALS WERE OVERSTATING ACTUAL     *
+002200*                      BILLED REVENUE.  NOW ACCUMULATES         *
+002300*                      RP519-CUR-AMT.                           *
+002400*--------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT RP519-IN-FILE  ASSIGN TO RP519IN
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS JNL-RP519IN-STATUS.
+003400
+003500     SELECT FACCT-RPT-FILE ASSIGN TO FACCTRPT
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS JNL-FACCTRPT-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  RP519-IN-FILE
+004200     RECORDING MODE IS F.
+004300 01  RP519-IN-RECORD           PIC X(450).
+004400
+004500 FD  FACCT-RPT-FILE
+004600     RECORDING MODE IS F.
+004700 01  FACCT-RPT-LINE            PIC X(132).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+005100     88  JNL-RP519IN-OK                  VALUE '00'.
+005200     88  JNL-RP519IN-EOF                 VALUE '10'.
+005300 01  JNL-FACCTRPT-STATUS       PIC X(02) VALUE SPACES.
+005400
+005500 COPY rps REPLACING ==01  RP519-RECORD.==
+005600     BY ==01  JNL-RP519-VIEW.==.
+005700
+005800 01  JNL-COUNTERS.
+005900     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+006000
+006100*--------------------------------------------------------------*
+006200* ONE ENTRY PER DISTINCT CREDIT FACCT SEEN ON THE EXTRACT.      *
+006300* FOUND-OR-ADD THE SAME WAY IJTVTR01 BUILDS ITS FEEDER-SYSTEM   *
+006400* VOLUME TABLE - A LINEAR PERFORM-PARAGRAPH SEARCH, STOPPING AT *
+006500* THE FIRST FREE SLOT WHEN THE FACCT ISN'T ALREADY IN IT.       *
+006600*--------------------------------------------------------------*
+006700 01  JNL-CR-CNT                PIC 9(04) COMP VALUE ZERO.
+006800 01  JNL-CR-SUB                PIC 9(04) COMP VALUE ZERO.
+006900 01  JNL-CR-TABLE.
+007000     05  JNL-CR-ENTRY OCCURS 200 TIMES.
+007100         10  JNL-CR-FACCT          PIC X(08).
+007200         10  JNL-CR-REC-CNT        PIC S9(09) COMP-3.
+007300         10  JNL-CR-AMT            PIC S9(11)V99 COMP-3.
+007400 01  JNL-CR-OVERFLOW           PIC S9(09) COMP-3 VALUE ZERO.
+007500
+007600*--------------------------------------------------------------*
+007700* ONE ENTRY PER DISTINCT DEBIT FACCT, SAME SHAPE AND FIND-OR-   *
+007800* ADD LOGIC AS THE CREDIT FACCT TABLE ABOVE.                    *
+007900*--------------------------------------------------------------*
+008000 01  JNL-DB-CNT                PIC 9(04) COMP VALUE ZERO.
+008100 01  JNL-DB-SUB                PIC 9(04) COMP VALUE ZERO.
+008200 01  JNL-DB-TABLE.
+008300     05  JNL-DB-ENTRY OCCURS 200 TIMES.
+008400         10  JNL-DB-FACCT          PIC X(08).
+008500         10  JNL-DB-REC-CNT        PIC S9(09) COMP-3.
+008600         10  JNL-DB-AMT            PIC S9(11)V99 COMP-3.
+008700 01  JNL-DB-OVERFLOW           PIC S9(09) COMP-3 VALUE ZERO.
+008800
+008900 01  JNL-EDIT-FIELDS.
+009000     05  JNL-EDIT-CNT          PIC ZZZ,ZZZ,ZZ9.
+009100     05  JNL-EDIT-AMT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009200
+009300 01  JNL-RPT-LINE.
+009400     05  JNL-RPT-FACCT         PIC X(08).
+009500     05  FILLER                PIC X(04) VALUE SPACES.
+009600     05  JNL-RPT-CNT           PIC X(11).
+009700     05  FILLER                PIC X(03) VALUE SPACES.
+009800     05  JNL-RPT-AMT           PIC X(16).
+009900
+010000 PROCEDURE DIVISION.
+010100*--------------------------------------------------------------*
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE
+010400         THRU 1000-INITIALIZE-EXIT.
+010500     PERFORM 2000-PROCESS-RP519-FILE
+010600         THRU 2000-PROCESS-RP519-FILE-EXIT
+010700         UNTIL JNL-RP519IN-EOF.
+010800     PERFORM 8000-PRINT-VOLUME-REPORT
+010900         THRU 8000-PRINT-VOLUME-REPORT-EXIT.
+011000     PERFORM 9000-TERMINATE
+011100         THRU 9000-TERMINATE-EXIT.
+011200     GOBACK.
+011300
+011400*--------------------------------------------------------------*
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  RP519-IN-FILE.
+011700     OPEN OUTPUT FACCT-RPT-FILE.
+011800     MOVE SPACES TO FACCT-RPT-LINE.
+011900     MOVE 'IJRFAV01 - RP519 FACCT USAGE/VOLUME REPORT FOR GL'
+012000         TO FACCT-RPT-LINE.
+012100     WRITE FACCT-RPT-LINE.
+012200 1000-INITIALIZE-EXIT.
+012300     EXIT.
+012400
+012500*--------------------------------------------------------------*
+012600 2000-PROCESS-RP519-FILE.
+012700     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+012800         AT END
+012900             SET JNL-RP519IN-EOF TO TRUE
+013000     END-READ.
+013100     IF JNL-RP519IN-EOF
+013200         GO TO 2000-PROCESS-RP519-FILE-EXIT
+013300     END-IF.
+013400     ADD 1 TO JNL-RECS-READ.
+013500
+013600     PERFORM 2100-TALLY-CR-FACCT
+013700         THRU 2100-TALLY-CR-FACCT-EXIT.
+013800     PERFORM 2200-TALLY-DB-FACCT
+013900         THRU 2200-TALLY-DB-FACCT-EXIT.
+014000 2000-PROCESS-RP519-FILE-EXIT.
+014100     EXIT.
+014200
+014300*--------------------------------------------------------------*
+014400 2100-TALLY-CR-FACCT.
+014500     PERFORM 2110-FIND-CR-ENTRY
+014600         THRU 2110-FIND-CR-ENTRY-EXIT.
+014700     IF JNL-CR-SUB > JNL-CR-CNT
+014800         IF JNL-CR-CNT >= 200
+014900             ADD 1 TO JNL-CR-OVERFLOW
+015000             GO TO 2100-TALLY-CR-FACCT-EXIT
+015100         END-IF
+015200         ADD 1 TO JNL-CR-CNT
+015300         MOVE RP519-CR-FACCT-8-BYTE TO JNL-CR-FACCT (JNL-CR-CNT)
+015400         MOVE ZERO TO JNL-CR-REC-CNT (JNL-CR-CNT)
+015500         MOVE ZERO TO JNL-CR-AMT (JNL-CR-CNT)
+015600         MOVE JNL-CR-CNT TO JNL-CR-SUB
+015700     END-IF.
+015800     ADD 1 TO JNL-CR-REC-CNT (JNL-CR-SUB).
+015900     ADD RP519-CUR-AMT TO JNL-CR-AMT (JNL-CR-SUB).
+016000 2100-TALLY-CR-FACCT-EXIT.
+016100     EXIT.
+016200
+016300*--------------------------------------------------------------*
+016400 2110-FIND-CR-ENTRY.
+016500     PERFORM 2115-TEST-CR-ENTRY
+016600         VARYING JNL-CR-SUB FROM 1 BY 1
+016700         UNTIL JNL-CR-SUB > JNL-CR-CNT
+016800         OR JNL-CR-FACCT (JNL-CR-SUB) = RP519-CR-FACCT-8-BYTE.
+016900 2110-FIND-CR-ENTRY-EXIT.
+017000     EXIT.
+017100
+017200 2115-TEST-CR-ENTRY.
+017300     CONTINUE.
+017400
+017500*--------------------------------------------------------------*
+017600 2200-TALLY-DB-FACCT.
+017700     PERFORM 2210-FIND-DB-ENTRY
+017800         THRU 2210-FIND-DB-ENTRY-EXIT.
+017900     IF JNL-DB-SUB > JNL-DB-CNT
+018000         IF JNL-DB-CNT >= 200
+018100             ADD 1 TO JNL-DB-OVERFLOW
+018200             GO TO 2200-TALLY-DB-FACCT-EXIT
+018300         END-IF
+018400         ADD 1 TO JNL-DB-CNT
+018500         MOVE RP519-DB-FACCT-8-BYTE TO JNL-DB-FACCT (JNL-DB-CNT)
+018600         MOVE ZERO TO JNL-DB-REC-CNT (JNL-DB-CNT)
+018700         MOVE ZERO TO JNL-DB-AMT (JNL-DB-CNT)
+018800         MOVE JNL-DB-CNT TO JNL-DB-SUB
+018900     END-IF.
+019000     ADD 1 TO JNL-DB-REC-CNT (JNL-DB-SUB).
+019100     ADD RP519-CUR-AMT TO JNL-DB-AMT (JNL-DB-SUB).
+019200 2200-TALLY-DB-FACCT-EXIT.
+019300     EXIT.
+019400
+019500*--------------------------------------------------------------*
+019600 2210-FIND-DB-ENTRY.
+019700     PERFORM 2215-TEST-DB-ENTRY
+019800         VARYING JNL-DB-SUB FROM 1 BY 1
+019900         UNTIL JNL-DB-SUB > JNL-DB-CNT
+020000         OR JNL-DB-FACCT (JNL-DB-SUB) = RP519-DB-FACCT-8-BYTE.
+020100 2210-FIND-DB-ENTRY-EXIT.
+020200     EXIT.
+020300
+020400 2215-TEST-DB-ENTRY.
+020500     CONTINUE.
+020600
+020700*--------------------------------------------------------------*
+020800 8000-PRINT-VOLUME-REPORT.
+020900     MOVE SPACES TO FACCT-RPT-LINE.
+021000     WRITE FACCT-RPT-LINE.
+021100     MOVE SPACES TO FACCT-RPT-LINE.
+021200     MOVE 'CREDIT FACCT TOTALS' TO FACCT-RPT-LINE.
+021300     WRITE FACCT-RPT-LINE.
+021400     MOVE SPACES TO FACCT-RPT-LINE.
+021500     STRING 'FACCT   ' SPACE SPACE SPACE SPACE
+021600         'REC-CNT    ' SPACE SPACE SPACE
+021700         'REVENUE-AMT' DELIMITED BY SIZE INTO FACCT-RPT-LINE
+021800     END-STRING.
+021900     WRITE FACCT-RPT-LINE.
+022000     PERFORM 8100-PRINT-CR-LINE
+022100         VARYING JNL-CR-SUB FROM 1 BY 1
+022200         UNTIL JNL-CR-SUB > JNL-CR-CNT.
+022300
+022400     MOVE SPACES TO FACCT-RPT-LINE.
+022500     WRITE FACCT-RPT-LINE.
+022600     MOVE SPACES TO FACCT-RPT-LINE.
+022700     MOVE 'DEBIT FACCT TOTALS' TO FACCT-RPT-LINE.
+022800     WRITE FACCT-RPT-LINE.
+022900     MOVE SPACES TO FACCT-RPT-LINE.
+023000     STRING 'FACCT   ' SPACE SPACE SPACE SPACE
+023100         'REC-CNT    ' SPACE SPACE SPACE
+023200         'REVENUE-AMT' DELIMITED BY SIZE INTO FACCT-RPT-LINE
+023300     END-STRING.
+023400     WRITE FACCT-RPT-LINE.
+023500     PERFORM 8200-PRINT-DB-LINE
+023600         VARYING JNL-DB-SUB FROM 1 BY 1
+023700         UNTIL JNL-DB-SUB > JNL-DB-CNT.
+023800 8000-PRINT-VOLUME-REPORT-EXIT.
+023900     EXIT.
+024000
+024100*--------------------------------------------------------------*
+024200 8100-PRINT-CR-LINE.
+024300     MOVE SPACES TO JNL-RPT-LINE.
+024400     MOVE JNL-CR-FACCT (JNL-CR-SUB)    TO JNL-RPT-FACCT.
+024500     MOVE JNL-CR-REC-CNT (JNL-CR-SUB)  TO JNL-EDIT-CNT.
+024600     MOVE JNL-EDIT-CNT                 TO JNL-RPT-CNT.
+024700     MOVE JNL-CR-AMT (JNL-CR-SUB)      TO JNL-EDIT-AMT.
+024800     MOVE JNL-EDIT-AMT                 TO JNL-RPT-AMT.
+024900     MOVE JNL-RPT-LINE TO FACCT-RPT-LINE.
+025000     WRITE FACCT-RPT-LINE.
+025100 8100-PRINT-CR-LINE-EXIT.
+025200     EXIT.
+025300
+025400*--------------------------------------------------------------*
+025500 8200-PRINT-DB-LINE.
+025600     MOVE SPACES TO JNL-RPT-LINE.
+025700     MOVE JNL-DB-FACCT (JNL-DB-SUB)    TO JNL-RPT-FACCT.
+025800     MOVE JNL-DB-REC-CNT (JNL-DB-SUB)  TO JNL-EDIT-CNT.
+025900     MOVE JNL-EDIT-CNT                 TO JNL-RPT-CNT.
+026000     MOVE JNL-DB-AMT (JNL-DB-SUB)      TO JNL-EDIT-AMT.
+026100     MOVE JNL-EDIT-AMT                 TO JNL-RPT-AMT.
+026200     MOVE JNL-RPT-LINE TO FACCT-RPT-LINE.
+026300     WRITE FACCT-RPT-LINE.
+026400 8200-PRINT-DB-LINE-EXIT.
+026500     EXIT.
+026600
+026700*--------------------------------------------------------------*
+026800 9000-TERMINATE.
+026900     CLOSE RP519-IN-FILE FACCT-RPT-FILE.
+027000     DISPLAY 'IJRFAV01 - RECORDS READ             = '
+027100         JNL-RECS-READ.
+027200     DISPLAY 'IJRFAV01 - DISTINCT CREDIT FACCTS    = '
+027300         JNL-CR-CNT.
+027400     DISPLAY 'IJRFAV01 - DISTINCT DEBIT FACCTS     = '
+027500         JNL-DB-CNT.
+027600     IF JNL-CR-OVERFLOW > ZERO
+027700         DISPLAY 'IJRFAV01 - CREDIT FACCT TABLE OVERFLOW = '
+027800             JNL-CR-OVERFLOW
+027900     END-IF.
+028000     IF JNL-DB-OVERFLOW > ZERO
+028100         DISPLAY 'IJRFAV01 - DEBIT FACCT TABLE OVERFLOW = '
+028200             JNL-DB-OVERFLOW
+028300     END-IF.
+028400 9000-TERMINATE-EXIT.
+028500     EXIT.
+028600
+028700*-------------------------------------------------------------.
+028800*                     E N D   O F  I J R F A V 0 1             :
+028900*-------------------------------------------------------------'
