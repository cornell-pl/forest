@@ -0,0 +1,723 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJCDSC01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  ROLLS UP THE CRS DISCOUNT  *
+001100*                      EXTRACT'S SUB-ACCOUNT DETAIL RECORDS TO  *
+001200*                      XX-LEAD-ACCT-NUM (CRSDET ARRIVES SORTED  *
+001300*                      LEAD/SUB WITHIN LEAD) AND REPORTS GROSS  *
+001400*                      USAGE AND DISCOUNT DOLLARS BY LEAD       *
+001500*                      ACCOUNT SO BILLING CAN RECONCILE WHAT    *
+001600*                      WAS DISCOUNTED AGAINST WHAT WAS BILLED.  *
+001700* 26.2  08/09/26  RAS  CRSHDR NOW CARRIES BATCH CONTROL TOTALS  *
+001800*                      (REC COUNT, GROSS USAGE, DISCOUNT AMT).  *
+001900*                      CAPTURE THEM OFF THE HEADER AND PRINT A  *
+002000*                      FILE-BALANCING LINE AGAINST WHAT WE      *
+002100*                      ACTUALLY ACCUMULATED FROM THE DETAILS.   *
+002200* 26.3  08/09/26  RAS  ADDED CHECKPOINT/RESTART KEYED ON THE    *
+002300*                      HEADER'S BILL CYCLE DATE (THE CRS FILE   *
+002400*                      HAS NO SMS JOBNAME/SEQ-NM LIKE TIF DOES) *
+002500*                      SO A RERUN AFTER AN ABEND DOESN'T RE-    *
+002600*                      COUNT A BILL CYCLE ALREADY RECONCILED.   *
+002700* 26.4  08/09/26  RAS  CRSDET'S XX-TOTALS-BY-JURISD-RD IS NOW A *
+002800*                      CLEAN OCCURS 5 TABLE INSTEAD OF FIVE     *
+002900*                      HARDCODED REGION NAMES.  THE GROSS/DISC  *
+003000*                      ROLLUP NOW LOOPS OVER THE TABLE AND A    *
+003100*                      NEW JURISDICTION-CODE LOOKUP FILE        *
+003200*                      (CRSJURD) LABELS EACH SLOT, AND THE      *
+003300*                      REPORT PICKS UP A JURISDICTION TOTALS    *
+003400*                      SECTION.  ADDING A JURISDICTION IS NOW A *
+003500*                      CRSJURD ROW PLUS AN OCCURS BUMP IN       *
+003600*                      CRSDET, NOT A PROGRAM CHANGE.            *
+003700* 26.5  08/09/26  RAS  CRSJURD WAS BEING LOADED INTO THE SLOT   *
+003800*                      TABLE BY SEQUENTIAL READ ORDER, SO A     *
+003900*                      CRSJURD FILE NOT IN SLOT-NUMBER ORDER    *
+004000*                      MISLABELED THE JURISDICTION TOTALS.      *
+004100*                      CRSJURD-SLOT-NO IS NOW USED TO INDEX THE *
+004200*                      TABLE DIRECTLY.  ALSO ADDED ACCOUNT-     *
+004300*                      RANGE CHECKPOINT GRANULARITY WITHIN A    *
+004400*                      BILL CYCLE - CKPTIN/CKPTOUT NOW CARRY AN *
+004500*                      INTERIM HIGH-WATER LEAD ACCOUNT NUMBER   *
+004600*                      AND RUNNING TOTALS EVERY JNL-CKPT-       *
+004700*                      INTERVAL LEAD ACCOUNTS, NOT JUST A DONE/ *
+004800*                      NOT-DONE FLAG FOR THE WHOLE CYCLE, SO A  *
+004900*                      RESTART AFTER AN ABEND PARTWAY THROUGH A *
+005000*                      LARGE CYCLE RESUMES PAST THE LAST        *
+005100*                      CHECKPOINTED ACCOUNT INSTEAD OF REDOING  *
+005200*                      THE ENTIRE CYCLE.  A CYCLE'S FINAL       *
+005300*                      CHECKPOINT CARRIES HIGH-VALUES AS THE    *
+005400*                      HIGH-WATER ACCOUNT, MEANING FULLY DONE.  *
+005500*--------------------------------------------------------------*
+005600 ENVIRONMENT DIVISION.
+005700 CONFIGURATION SECTION.
+005800 SOURCE-COMPUTER.   IBM-370.
+005900 OBJECT-COMPUTER.   IBM-370.
+006000 INPUT-OUTPUT SECTION.
+006100 FILE-CONTROL.
+006200     SELECT CRS-IN-FILE  ASSIGN TO CRSIN
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS JNL-CRSIN-STATUS.
+006500
+006600     SELECT DSCRPT-FILE  ASSIGN TO DSCRPT
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS JNL-DSCRPT-STATUS.
+006900
+007000     SELECT CKPT-IN-FILE  ASSIGN TO CKPTIN
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS IS JNL-CKPTIN-STATUS.
+007300
+007400     SELECT CKPT-OUT-FILE ASSIGN TO CKPTOUT
+007500         ORGANIZATION IS LINE SEQUENTIAL
+007600         FILE STATUS IS JNL-CKPTOUT-STATUS.
+007700
+007800     SELECT CRS-JURD-FILE ASSIGN TO CRSJURD
+007900         ORGANIZATION IS LINE SEQUENTIAL
+008000         FILE STATUS IS JNL-CRSJURD-STATUS.
+008100
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400 FD  CRS-IN-FILE
+008500     RECORDING MODE IS F.
+008600 01  CRS-IN-RECORD            PIC X(86).
+008700
+008800 FD  DSCRPT-FILE
+008900     RECORDING MODE IS F.
+009000 01  DSCRPT-LINE              PIC X(132).
+009100
+009200 FD  CKPT-IN-FILE
+009300     RECORDING MODE IS F.
+009400 01  CKPT-IN-RECORD.
+009500     05  CKPT-IN-BILL-CYCLE   PIC X(06).
+009600     05  CKPT-IN-HIGH-ACCT    PIC X(13).
+009700     05  CKPT-IN-SUB-CNT      PIC S9(09)    COMP-3.
+009800     05  CKPT-IN-GROSS-AMT    PIC S9(11)V99 COMP-3.
+009900     05  CKPT-IN-DISC-AMT     PIC S9(11)V99 COMP-3.
+010000
+010100 FD  CKPT-OUT-FILE
+010200     RECORDING MODE IS F.
+010300 01  CKPT-OUT-RECORD.
+010400     05  CKPT-OUT-BILL-CYCLE  PIC X(06).
+010500     05  CKPT-OUT-HIGH-ACCT   PIC X(13).
+010600     05  CKPT-OUT-SUB-CNT     PIC S9(09)    COMP-3.
+010700     05  CKPT-OUT-GROSS-AMT   PIC S9(11)V99 COMP-3.
+010800     05  CKPT-OUT-DISC-AMT    PIC S9(11)V99 COMP-3.
+010900
+011000 FD  CRS-JURD-FILE.
+011100     COPY crsjurd.
+011200
+011300 WORKING-STORAGE SECTION.
+011400 01  JNL-CRSIN-STATUS         PIC X(02) VALUE SPACES.
+011500     88  JNL-CRSIN-OK                   VALUE '00'.
+011600     88  JNL-CRSIN-EOF                  VALUE '10'.
+011700 01  JNL-DSCRPT-STATUS        PIC X(02) VALUE SPACES.
+011800 01  JNL-CKPTIN-STATUS        PIC X(02) VALUE SPACES.
+011900     88  JNL-CKPTIN-OK                  VALUE '00'.
+012000     88  JNL-CKPTIN-EOF                 VALUE '10'.
+012100     88  JNL-CKPTIN-NOT-FOUND           VALUE '35'.
+012200 01  JNL-CKPTOUT-STATUS       PIC X(02) VALUE SPACES.
+012300 01  JNL-CRSJURD-STATUS       PIC X(02) VALUE SPACES.
+012400     88  JNL-CRSJURD-OK                 VALUE '00'.
+012500     88  JNL-CRSJURD-EOF                VALUE '10'.
+012600
+012700*--------------------------------------------------------------*
+012800* BILL CYCLES ALREADY CHECKPOINTED, LOADED FROM THE PRIOR RUN'S *
+012900* CKPTOUT (THIS RUN'S CKPTIN) AT START-UP AND CARRIED FORWARD   *
+013000* TO THIS RUN'S CKPTOUT SO A RESTART DOESN'T RE-COUNT A BILL    *
+013100* CYCLE THIS JOB ALREADY RECONCILED.                            *
+013200*--------------------------------------------------------------*
+013300 01  JNL-CKPT-CNT             PIC 9(04) COMP VALUE ZERO.
+013400 01  JNL-CKPT-TABLE.
+013500     05  JNL-CKPT-ENTRY OCCURS 500 TIMES.
+013600         10  JNL-CKPT-BILL-CYCLE  PIC X(06).
+013700         10  JNL-CKPT-HIGH-ACCT   PIC X(13).
+013800         10  JNL-CKPT-SUB-CNT     PIC S9(09)    COMP-3.
+013900         10  JNL-CKPT-GROSS-AMT   PIC S9(11)V99 COMP-3.
+014000         10  JNL-CKPT-DISC-AMT    PIC S9(11)V99 COMP-3.
+014100
+014200 01  JNL-CKPT-SUB             PIC 9(04) COMP VALUE ZERO.
+014300 01  JNL-CKPT-MATCH-SUB       PIC 9(04) COMP VALUE ZERO.
+014400 01  JNL-CUR-BILL-CYCLE       PIC X(06) VALUE SPACES.
+014500
+014600*--------------------------------------------------------------*
+014700* RESUME POINT FOR THE CURRENT CYCLE, SEEDED AT 2120-CHECK-     *
+014800* CHECKPOINT FROM THE MOST ADVANCED PRIOR CHECKPOINT ENTRY, IF  *
+014900* ANY.  SPACES MEANS NO PRIOR CHECKPOINT - PROCESS EVERYTHING.  *
+015000* CHANGE JNL-CKPT-INTERVAL AND RECOMPILE TO ADJUST HOW OFTEN AN *
+015100* INTERIM CHECKPOINT IS WRITTEN DURING A LONG BILL CYCLE.       *
+015200*--------------------------------------------------------------*
+015300 01  JNL-CKPT-RESUME-ACCT     PIC X(13) VALUE SPACES.
+015400 01  JNL-CKPT-INTERVAL        PIC S9(05) COMP-3 VALUE +100.
+015500 01  JNL-CKPT-INTERVAL-CNT    PIC S9(05) COMP-3 VALUE ZERO.
+015600
+015700*--------------------------------------------------------------*
+015800* CODE/DESCRIPTION FOR EACH XX-JURISD-ENTRY SLOT, LOADED FROM   *
+015900* CRSJURD AT START-UP, PLUS A RUNNING GROSS/DISC TOTAL PER SLOT *
+016000* FOR THE JURISDICTION TOTALS REPORT SECTION.  ROOM FOR GROWTH  *
+016100* BEYOND CRSDET'S CURRENT OCCURS 5 IS BUILT IN - IF THE OCCURS  *
+016200* COUNT IN CRSDET IS EVER RAISED, THIS TABLE DOESN'T NEED TO.   *
+016300*--------------------------------------------------------------*
+016400 01  JNL-JURD-CNT             PIC 9(04) COMP VALUE ZERO.
+016500 01  JNL-JURD-SUB             PIC 9(04) COMP VALUE ZERO.
+016600 01  JNL-JURD-TABLE.
+016700     05  JNL-JURD-ENTRY OCCURS 10 TIMES.
+016800         10  JNL-JURD-CD          PIC X(02).
+016900         10  JNL-JURD-DESC        PIC X(20).
+017000         10  JNL-JURD-GROSS-AMT   PIC S9(11)V99 COMP-3 VALUE ZERO.
+017100         10  JNL-JURD-DISC-AMT    PIC S9(11)V99 COMP-3 VALUE ZERO.
+017200
+017300 01  JNL-CRS-RAW-REC          PIC X(86).
+017400
+017500 COPY crshdr REPLACING ==01  XX-CRS-HEADER.==
+017600     BY ==01  JNL-CRS-HDR-VIEW REDEFINES JNL-CRS-RAW-REC.==.
+017700
+017800 COPY crsdet REPLACING ==01  XX-CRS-RECORD.==
+017900     BY ==01  JNL-CRS-DTL-VIEW REDEFINES JNL-CRS-RAW-REC.==.
+018000
+018100 01  JNL-SWITCHES.
+018200     05  JNL-LEAD-SEEN-SW      PIC X(01) VALUE 'N'.
+018300         88  JNL-LEAD-SEEN               VALUE 'Y'.
+018400
+018500 01  JNL-LEAD-TOTALS.
+018600     05  JNL-LEAD-ACCT-NUM     PIC X(13) VALUE SPACES.
+018700     05  JNL-LEAD-SUB-CNT      PIC S9(07)     COMP-3 VALUE ZERO.
+018800     05  JNL-LEAD-GROSS-AMT    PIC S9(11)V99  COMP-3 VALUE ZERO.
+018900     05  JNL-LEAD-DISC-AMT     PIC S9(11)V99  COMP-3 VALUE ZERO.
+019000
+019100 01  JNL-GRAND-TOTALS.
+019200     05  JNL-LEAD-ACCTS-RPTD   PIC S9(07)     COMP-3 VALUE ZERO.
+019300     05  JNL-SUB-ACCTS-READ    PIC S9(09)     COMP-3 VALUE ZERO.
+019400     05  JNL-FILE-GROSS-AMT    PIC S9(11)V99  COMP-3 VALUE ZERO.
+019500     05  JNL-FILE-DISC-AMT     PIC S9(11)V99  COMP-3 VALUE ZERO.
+019600     05  JNL-CYCLES-SKIPPED    PIC S9(05)     COMP-3 VALUE ZERO.
+019700
+019800 01  JNL-SWITCHES-2.
+019900     05  JNL-HDR-SEEN-SW       PIC X(01) VALUE 'N'.
+020000         88  JNL-HDR-SEEN                VALUE 'Y'.
+020100     05  JNL-FILE-BALANCED-SW  PIC X(01) VALUE 'Y'.
+020200         88  JNL-FILE-BALANCED           VALUE 'Y'.
+020300         88  JNL-FILE-NOT-BALANCED       VALUE 'N'.
+020400     05  JNL-CKPT-FOUND-SW     PIC X(01) VALUE 'N'.
+020500         88  JNL-ALREADY-CHECKPOINTED    VALUE 'Y'.
+020600         88  JNL-NOT-CHECKPOINTED        VALUE 'N'.
+020700
+020800 01  JNL-CLAIMED-TOTALS.
+020900     05  JNL-CLAIMED-REC-CNT   PIC S9(09)    COMP-3 VALUE ZERO.
+021000     05  JNL-CLAIMED-GROSS-AMT PIC S9(09)V99 COMP-3 VALUE ZERO.
+021100     05  JNL-CLAIMED-DISC-AMT  PIC S9(09)V99 COMP-3 VALUE ZERO.
+021200
+021300 01  JNL-RPT-LINE.
+021400     05  JNL-RPT-LEAD-ACCT     PIC X(13).
+021500     05  FILLER                PIC X(03) VALUE SPACES.
+021600     05  JNL-RPT-SUB-CNT       PIC ZZZ,ZZ9.
+021700     05  FILLER                PIC X(03) VALUE SPACES.
+021800     05  JNL-RPT-GROSS-AMT     PIC Z,ZZZ,ZZZ,ZZ9.99-.
+021900     05  FILLER                PIC X(02) VALUE SPACES.
+022000     05  JNL-RPT-DISC-AMT      PIC Z,ZZZ,ZZZ,ZZ9.99-.
+022100
+022200 01  JNL-CTL-LINE.
+022300     05  JNL-CTL-LABEL         PIC X(26).
+022400     05  JNL-CTL-CLAIMED       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+022500     05  FILLER                PIC X(04) VALUE SPACES.
+022600     05  JNL-CTL-ACTUAL        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+022700     05  FILLER                PIC X(04) VALUE SPACES.
+022800     05  JNL-CTL-STATUS        PIC X(12).
+022900
+023000 01  JNL-JURD-RPT-LINE.
+023100     05  JNL-JURD-RPT-CD       PIC X(02).
+023200     05  FILLER                PIC X(02) VALUE SPACES.
+023300     05  JNL-JURD-RPT-DESC     PIC X(20).
+023400     05  FILLER                PIC X(02) VALUE SPACES.
+023500     05  JNL-JURD-RPT-GROSS    PIC Z,ZZZ,ZZZ,ZZ9.99-.
+023600     05  FILLER                PIC X(02) VALUE SPACES.
+023700     05  JNL-JURD-RPT-DISC     PIC Z,ZZZ,ZZZ,ZZ9.99-.
+023800 PROCEDURE DIVISION.
+023900*--------------------------------------------------------------*
+024000 0000-MAINLINE.
+024100     PERFORM 1000-INITIALIZE
+024200         THRU 1000-INITIALIZE-EXIT.
+024300     PERFORM 2000-PROCESS-CRS-FILE
+024400         THRU 2000-PROCESS-CRS-FILE-EXIT
+024500         UNTIL JNL-CRSIN-EOF.
+024600     IF JNL-LEAD-SEEN
+024700         PERFORM 2500-PRINT-LEAD-TOTAL
+024800             THRU 2500-PRINT-LEAD-TOTAL-EXIT
+024900     END-IF.
+025000     PERFORM 8000-PRINT-CONTROL-TOTALS
+025100         THRU 8000-PRINT-CONTROL-TOTALS-EXIT.
+025200     PERFORM 8500-PRINT-JURISDICTION-TOTALS
+025300         THRU 8500-PRINT-JURISDICTION-TOTALS-EXIT.
+025400     PERFORM 9000-TERMINATE
+025500         THRU 9000-TERMINATE-EXIT.
+025600     GOBACK.
+025700
+025800*--------------------------------------------------------------*
+025900 1000-INITIALIZE.
+026000     OPEN INPUT  CRS-IN-FILE.
+026100     OPEN OUTPUT DSCRPT-FILE.
+026200     PERFORM 1100-LOAD-CHECKPOINTS
+026300         THRU 1100-LOAD-CHECKPOINTS-EXIT.
+026400     PERFORM 1150-LOAD-JURISDICTIONS
+026500         THRU 1150-LOAD-JURISDICTIONS-EXIT.
+026600     MOVE SPACES TO DSCRPT-LINE.
+026700     MOVE 'IJCDSC01 - CRS DISCOUNT RECONCILIATION BY LEAD ACCOUNT'
+026800         TO DSCRPT-LINE.
+026900     WRITE DSCRPT-LINE.
+027000     MOVE SPACES TO DSCRPT-LINE.
+027100     STRING 'LEAD ACCOUNT ' SPACE 'SUB-ACCTS' SPACE
+027200         'GROSS USAGE AMT  ' SPACE 'DISCOUNT AMT'
+027300         DELIMITED BY SIZE INTO DSCRPT-LINE
+027400     END-STRING.
+027500     WRITE DSCRPT-LINE.
+027600 1000-INITIALIZE-EXIT.
+027700     EXIT.
+027800
+027900*--------------------------------------------------------------*
+028000* PULL FORWARD EVERY BILL CYCLE ALREADY CHECKPOINTED BY A PRIOR  *
+028100* RUN (IF CKPTIN DOESN'T EXIST YET, THIS IS THE FIRST RUN AND    *
+028200* THERE IS NOTHING TO LOAD) AND COPY EACH ONE STRAIGHT ON TO     *
+028300* CKPTOUT SO THIS RUN'S CHECKPOINT FILE STAYS COMPLETE.          *
+028400*--------------------------------------------------------------*
+028500 1100-LOAD-CHECKPOINTS.
+028600     OPEN INPUT CKPT-IN-FILE.
+028700     OPEN OUTPUT CKPT-OUT-FILE.
+028800     IF JNL-CKPTIN-NOT-FOUND
+028900         GO TO 1100-LOAD-CHECKPOINTS-EXIT
+029000     END-IF.
+029100     IF NOT JNL-CKPTIN-OK
+029200         DISPLAY 'IJCDSC01 - UNABLE TO OPEN CKPTIN, STATUS = '
+029300             JNL-CKPTIN-STATUS
+029400         MOVE 16 TO RETURN-CODE
+029500         GOBACK
+029600     END-IF.
+029700     PERFORM 1110-READ-CHECKPOINT
+029800         THRU 1110-READ-CHECKPOINT-EXIT
+029900         UNTIL JNL-CKPTIN-EOF.
+030000     CLOSE CKPT-IN-FILE.
+030100 1100-LOAD-CHECKPOINTS-EXIT.
+030200     EXIT.
+030300
+030400 1110-READ-CHECKPOINT.
+030500     READ CKPT-IN-FILE
+030600         AT END
+030700             SET JNL-CKPTIN-EOF TO TRUE
+030800             GO TO 1110-READ-CHECKPOINT-EXIT
+030900     END-READ.
+031000     PERFORM 1115-STORE-CHECKPOINT-ENTRY
+031100         THRU 1115-STORE-CHECKPOINT-ENTRY-EXIT.
+031200     MOVE CKPT-IN-RECORD TO CKPT-OUT-RECORD.
+031300     WRITE CKPT-OUT-RECORD.
+031400 1110-READ-CHECKPOINT-EXIT.
+031500     EXIT.
+031600
+031700*--------------------------------------------------------------*
+031800* CKPTIN IS A PLAIN SEQUENTIAL FILE WITH NO REWRITE, SO EVERY   *
+031900* INTERIM CHECKPOINT EVER WRITTEN FOR A GIVEN BILL CYCLE IS     *
+032000* STILL ON IT - ONLY THE LAST ONE READ FOR THAT CYCLE IS        *
+032100* CURRENT.  FIND THE EXISTING TABLE ENTRY FOR THIS CYCLE, IF    *
+032200* ANY, AND OVERWRITE IT IN PLACE RATHER THAN APPENDING A        *
+032300* DUPLICATE.                                                    *
+032400*--------------------------------------------------------------*
+032500 1115-STORE-CHECKPOINT-ENTRY.
+032600     MOVE ZERO TO JNL-CKPT-MATCH-SUB.
+032700     PERFORM 1116-FIND-CKPT-SLOT
+032800         VARYING JNL-CKPT-SUB FROM 1 BY 1
+032900         UNTIL JNL-CKPT-SUB > JNL-CKPT-CNT
+033000         OR JNL-CKPT-MATCH-SUB > 0.
+033100     IF JNL-CKPT-MATCH-SUB = 0
+033200         IF JNL-CKPT-CNT >= 500
+033300             DISPLAY 'IJCDSC01 - CHECKPOINT TABLE FULL - ENTRY '
+033400                 'FOR BILL CYCLE ' CKPT-IN-BILL-CYCLE ' LOST'
+033500             GO TO 1115-STORE-CHECKPOINT-ENTRY-EXIT
+033600         END-IF
+033700         ADD 1 TO JNL-CKPT-CNT
+033800         MOVE JNL-CKPT-CNT TO JNL-CKPT-MATCH-SUB
+033900     END-IF.
+034000     MOVE CKPT-IN-BILL-CYCLE TO
+034100         JNL-CKPT-BILL-CYCLE (JNL-CKPT-MATCH-SUB).
+034200     MOVE CKPT-IN-HIGH-ACCT TO
+034300         JNL-CKPT-HIGH-ACCT (JNL-CKPT-MATCH-SUB).
+034400     MOVE CKPT-IN-SUB-CNT TO
+034500         JNL-CKPT-SUB-CNT (JNL-CKPT-MATCH-SUB).
+034600     MOVE CKPT-IN-GROSS-AMT TO
+034700         JNL-CKPT-GROSS-AMT (JNL-CKPT-MATCH-SUB).
+034800     MOVE CKPT-IN-DISC-AMT TO
+034900         JNL-CKPT-DISC-AMT (JNL-CKPT-MATCH-SUB).
+035000 1115-STORE-CHECKPOINT-ENTRY-EXIT.
+035100     EXIT.
+035200
+035300 1116-FIND-CKPT-SLOT.
+035400     IF JNL-CKPT-BILL-CYCLE (JNL-CKPT-SUB) = CKPT-IN-BILL-CYCLE
+035500         MOVE JNL-CKPT-SUB TO JNL-CKPT-MATCH-SUB
+035600     END-IF.
+035700
+035800*--------------------------------------------------------------*
+035900* LOAD THE JURISDICTION CODE/DESCRIPTION FOR EACH XX-JURISD-    *
+036000* ENTRY SLOT OFF CRSJURD.  THIS IS A PLAIN REFERENCE TABLE, NOT *
+036100* A CARRY-FORWARD FILE, SO IT IS OPENED INPUT ONLY AND CLOSED   *
+036200* AS SOON AS IT IS LOADED.                                      *
+036300*--------------------------------------------------------------*
+036400 1150-LOAD-JURISDICTIONS.
+036500     OPEN INPUT CRS-JURD-FILE.
+036600     IF NOT JNL-CRSJURD-OK
+036700         DISPLAY 'IJCDSC01 - UNABLE TO OPEN CRSJURD, STATUS = '
+036800             JNL-CRSJURD-STATUS
+036900         MOVE 16 TO RETURN-CODE
+037000         GOBACK
+037100     END-IF.
+037200     PERFORM 1160-READ-JURISDICTION
+037300         THRU 1160-READ-JURISDICTION-EXIT
+037400         UNTIL JNL-CRSJURD-EOF.
+037500     CLOSE CRS-JURD-FILE.
+037600 1150-LOAD-JURISDICTIONS-EXIT.
+037700     EXIT.
+037800
+037900 1160-READ-JURISDICTION.
+038000     READ CRS-JURD-FILE
+038100         AT END
+038200             SET JNL-CRSJURD-EOF TO TRUE
+038300             GO TO 1160-READ-JURISDICTION-EXIT
+038400     END-READ.
+038500     IF CRSJURD-SLOT-NO < 1 OR CRSJURD-SLOT-NO > 10
+038600         DISPLAY 'IJCDSC01 - CRSJURD SLOT NUMBER OUT OF RANGE - '
+038700             CRSJURD-SLOT-NO
+038800         GO TO 1160-READ-JURISDICTION-EXIT
+038900     END-IF.
+039000     MOVE CRSJURD-CD   TO JNL-JURD-CD (CRSJURD-SLOT-NO).
+039100     MOVE CRSJURD-DESC TO JNL-JURD-DESC (CRSJURD-SLOT-NO).
+039200     MOVE ZERO TO JNL-JURD-GROSS-AMT (CRSJURD-SLOT-NO).
+039300     MOVE ZERO TO JNL-JURD-DISC-AMT (CRSJURD-SLOT-NO).
+039400     IF CRSJURD-SLOT-NO > JNL-JURD-CNT
+039500         MOVE CRSJURD-SLOT-NO TO JNL-JURD-CNT
+039600     END-IF.
+039700 1160-READ-JURISDICTION-EXIT.
+039800     EXIT.
+039900
+040000*--------------------------------------------------------------*
+040100 2000-PROCESS-CRS-FILE.
+040200     READ CRS-IN-FILE INTO JNL-CRS-RAW-REC
+040300         AT END
+040400             SET JNL-CRSIN-EOF TO TRUE
+040500     END-READ.
+040600     IF JNL-CRSIN-EOF
+040700         GO TO 2000-PROCESS-CRS-FILE-EXIT
+040800     END-IF.
+040900
+041000     IF JNL-CRS-RAW-REC (1:6) = LOW-VALUES
+041100         MOVE JNL-CRS-RAW-REC TO JNL-CRS-HDR-VIEW
+041200         PERFORM 2100-CAPTURE-HEADER
+041300             THRU 2100-CAPTURE-HEADER-EXIT
+041400         GO TO 2000-PROCESS-CRS-FILE-EXIT
+041500     END-IF.
+041600
+041700     PERFORM 2300-ACCUMULATE-DETAIL
+041800         THRU 2300-ACCUMULATE-DETAIL-EXIT.
+041900 2000-PROCESS-CRS-FILE-EXIT.
+042000     EXIT.
+042100
+042200*--------------------------------------------------------------*
+042300* CAPTURE THE BATCH CONTROL TOTALS THE EXTRACT CLAIMED ON THE   *
+042400* HEADER RECORD SO THEY CAN BE CHECKED AGAINST WHAT WE ACTUALLY *
+042500* ACCUMULATE FROM THE DETAIL RECORDS THAT FOLLOW.               *
+042600*--------------------------------------------------------------*
+042700 2100-CAPTURE-HEADER.
+042800     MOVE XX-CTL-REC-CNT   OF JNL-CRS-HDR-VIEW
+042900         TO JNL-CLAIMED-REC-CNT.
+043000     MOVE XX-CTL-GROSS-AMT OF JNL-CRS-HDR-VIEW
+043100         TO JNL-CLAIMED-GROSS-AMT.
+043200     MOVE XX-CTL-DISC-AMT  OF JNL-CRS-HDR-VIEW
+043300         TO JNL-CLAIMED-DISC-AMT.
+043400     SET JNL-HDR-SEEN TO TRUE.
+043500     MOVE XX-BILL-CYC-YY OF JNL-CRS-HDR-VIEW TO
+043600         JNL-CUR-BILL-CYCLE (1:2).
+043700     MOVE XX-BILL-CYC-MM OF JNL-CRS-HDR-VIEW TO
+043800         JNL-CUR-BILL-CYCLE (3:2).
+043900     MOVE XX-BILL-CYC-DD OF JNL-CRS-HDR-VIEW TO
+044000         JNL-CUR-BILL-CYCLE (5:2).
+044100     PERFORM 2120-CHECK-CHECKPOINT
+044200         THRU 2120-CHECK-CHECKPOINT-EXIT.
+044300 2100-CAPTURE-HEADER-EXIT.
+044400     EXIT.
+044500*--------------------------------------------------------------*
+044600* RESTART SUPPORT - IF THIS BILL CYCLE IS ALREADY IN THE         *
+044700* CHECKPOINT TABLE, A PRIOR RUN ALREADY RECONCILED IT AND IT     *
+044800* MUST NOT BE COUNTED OR REPORTED ON AGAIN.                      *
+044900*--------------------------------------------------------------*
+045000 2120-CHECK-CHECKPOINT.
+045100     SET JNL-NOT-CHECKPOINTED TO TRUE.
+045200     MOVE SPACES TO JNL-CKPT-RESUME-ACCT.
+045300     MOVE ZERO TO JNL-CKPT-MATCH-SUB.
+045400     PERFORM 2125-TEST-CHECKPOINT-ENTRY
+045500         VARYING JNL-CKPT-SUB FROM 1 BY 1
+045600         UNTIL JNL-CKPT-SUB > JNL-CKPT-CNT
+045700         OR JNL-CKPT-MATCH-SUB > 0.
+045800     IF JNL-CKPT-MATCH-SUB > 0
+045900         IF JNL-CKPT-HIGH-ACCT (JNL-CKPT-MATCH-SUB) = HIGH-VALUES
+046000             SET JNL-ALREADY-CHECKPOINTED TO TRUE
+046100         ELSE
+046200             MOVE JNL-CKPT-HIGH-ACCT (JNL-CKPT-MATCH-SUB)
+046300                 TO JNL-CKPT-RESUME-ACCT
+046400             ADD JNL-CKPT-SUB-CNT (JNL-CKPT-MATCH-SUB)
+046500                 TO JNL-SUB-ACCTS-READ
+046600             ADD JNL-CKPT-GROSS-AMT (JNL-CKPT-MATCH-SUB)
+046700                 TO JNL-FILE-GROSS-AMT
+046800             ADD JNL-CKPT-DISC-AMT (JNL-CKPT-MATCH-SUB)
+046900                 TO JNL-FILE-DISC-AMT
+047000             DISPLAY 'IJCDSC01 - RESUMING BILL CYCLE '
+047100                 JNL-CUR-BILL-CYCLE ' PAST ACCOUNT '
+047200                 JNL-CKPT-RESUME-ACCT
+047300         END-IF
+047400     END-IF.
+047500 2120-CHECK-CHECKPOINT-EXIT.
+047600     EXIT.
+047700
+047800 2125-TEST-CHECKPOINT-ENTRY.
+047900     IF JNL-CKPT-BILL-CYCLE (JNL-CKPT-SUB) = JNL-CUR-BILL-CYCLE
+048000         MOVE JNL-CKPT-SUB TO JNL-CKPT-MATCH-SUB
+048100     END-IF.
+048200
+048300*--------------------------------------------------------------*
+048400* A CHANGE IN XX-LEAD-ACCT-NUM IS A CONTROL BREAK - PRINT THE   *
+048500* PRIOR LEAD ACCOUNT'S TOTAL LINE BEFORE STARTING THE NEW ONE.  *
+048600*--------------------------------------------------------------*
+048700 2300-ACCUMULATE-DETAIL.
+048800     IF JNL-ALREADY-CHECKPOINTED
+048900         GO TO 2300-ACCUMULATE-DETAIL-EXIT
+049000     END-IF.
+049100     IF JNL-CKPT-RESUME-ACCT NOT = SPACES
+049200         AND XX-LEAD-ACCT-NUM OF JNL-CRS-DTL-VIEW
+049300             NOT > JNL-CKPT-RESUME-ACCT
+049400         GO TO 2300-ACCUMULATE-DETAIL-EXIT
+049500     END-IF.
+049600     ADD 1 TO JNL-SUB-ACCTS-READ.
+049700     IF JNL-LEAD-SEEN
+049800         AND XX-LEAD-ACCT-NUM OF JNL-CRS-DTL-VIEW
+049900             NOT = JNL-LEAD-ACCT-NUM
+050000         PERFORM 2500-PRINT-LEAD-TOTAL
+050100             THRU 2500-PRINT-LEAD-TOTAL-EXIT
+050200     END-IF.
+050300
+050400     IF NOT JNL-LEAD-SEEN
+050500         OR XX-LEAD-ACCT-NUM OF JNL-CRS-DTL-VIEW
+050600             NOT = JNL-LEAD-ACCT-NUM
+050700         MOVE XX-LEAD-ACCT-NUM OF JNL-CRS-DTL-VIEW
+050800             TO JNL-LEAD-ACCT-NUM
+050900         MOVE ZERO TO JNL-LEAD-SUB-CNT
+051000                      JNL-LEAD-GROSS-AMT
+051100                      JNL-LEAD-DISC-AMT
+051200         SET JNL-LEAD-SEEN TO TRUE
+051300     END-IF.
+051400
+051500     ADD 1 TO JNL-LEAD-SUB-CNT.
+051600     PERFORM 2350-ROLLUP-JURISD-SLOT
+051700         THRU 2350-ROLLUP-JURISD-SLOT-EXIT
+051800         VARYING JNL-JURD-SUB FROM 1 BY 1
+051900         UNTIL JNL-JURD-SUB > 5.
+052000 2300-ACCUMULATE-DETAIL-EXIT.
+052100     EXIT.
+052200
+052300*--------------------------------------------------------------*
+052400* CRSDET'S XX-JURISD-ENTRY TABLE HOLDS EXACTLY 5 SLOTS TODAY    *
+052500* (THE EXTRACT'S CURRENT RECORD LAYOUT), SO THE LOOP BOUND IS   *
+052600* THE SAME 5 THE FIVE HARDCODED NAMES USED TO COVER - ONLY NOW  *
+052700* IT IS A LOOP BOUND, NOT FIVE SEPARATE FIELD NAMES, SO RAISING *
+052800* CRSDET'S OCCURS COUNT LATER IS THE ONLY CHANGE NEEDED HERE.   *
+052900*--------------------------------------------------------------*
+053000 2350-ROLLUP-JURISD-SLOT.
+053100     ADD XX-JURISD-GROSS-USAGE (JNL-JURD-SUB)
+053200         TO JNL-LEAD-GROSS-AMT
+053300         JNL-FILE-GROSS-AMT.
+053400     ADD XX-JURISD-DISC-AMT (JNL-JURD-SUB)
+053500         TO JNL-LEAD-DISC-AMT
+053600         JNL-FILE-DISC-AMT.
+053700     IF JNL-JURD-SUB <= JNL-JURD-CNT
+053800         ADD XX-JURISD-GROSS-USAGE (JNL-JURD-SUB)
+053900             TO JNL-JURD-GROSS-AMT (JNL-JURD-SUB)
+054000         ADD XX-JURISD-DISC-AMT (JNL-JURD-SUB)
+054100             TO JNL-JURD-DISC-AMT (JNL-JURD-SUB)
+054200     END-IF.
+054300 2350-ROLLUP-JURISD-SLOT-EXIT.
+054400     EXIT.
+054500
+054600*--------------------------------------------------------------*
+054700 2500-PRINT-LEAD-TOTAL.
+054800     MOVE SPACES TO JNL-RPT-LINE.
+054900     MOVE JNL-LEAD-ACCT-NUM  TO JNL-RPT-LEAD-ACCT.
+055000     MOVE JNL-LEAD-SUB-CNT   TO JNL-RPT-SUB-CNT.
+055100     MOVE JNL-LEAD-GROSS-AMT TO JNL-RPT-GROSS-AMT.
+055200     MOVE JNL-LEAD-DISC-AMT  TO JNL-RPT-DISC-AMT.
+055300     MOVE JNL-RPT-LINE TO DSCRPT-LINE.
+055400     WRITE DSCRPT-LINE.
+055500     ADD 1 TO JNL-LEAD-ACCTS-RPTD.
+055600     PERFORM 2550-CHECK-INTERIM-CKPT
+055700         THRU 2550-CHECK-INTERIM-CKPT-EXIT.
+055800 2500-PRINT-LEAD-TOTAL-EXIT.
+055900     EXIT.
+056000
+056100*--------------------------------------------------------------*
+056200* WRITE AN INTERIM CHECKPOINT EVERY JNL-CKPT-INTERVAL LEAD      *
+056300* ACCOUNTS SO A LONG BILL CYCLE DOES NOT HAVE TO BE FULLY       *
+056400* REDONE AFTER AN ABEND PARTWAY THROUGH IT.  NOT WRITTEN UNTIL  *
+056500* A HEADER HAS BEEN SEEN, SINCE THE BILL CYCLE KEY COMES FROM   *
+056600* IT.                                                           *
+056700*--------------------------------------------------------------*
+056800 2550-CHECK-INTERIM-CKPT.
+056900     IF NOT JNL-HDR-SEEN
+057000         GO TO 2550-CHECK-INTERIM-CKPT-EXIT
+057100     END-IF.
+057200     ADD 1 TO JNL-CKPT-INTERVAL-CNT.
+057300     IF JNL-CKPT-INTERVAL-CNT < JNL-CKPT-INTERVAL
+057400         GO TO 2550-CHECK-INTERIM-CKPT-EXIT
+057500     END-IF.
+057600     MOVE ZERO TO JNL-CKPT-INTERVAL-CNT.
+057700     MOVE JNL-CUR-BILL-CYCLE TO CKPT-OUT-BILL-CYCLE.
+057800     MOVE JNL-LEAD-ACCT-NUM  TO CKPT-OUT-HIGH-ACCT.
+057900     MOVE JNL-SUB-ACCTS-READ TO CKPT-OUT-SUB-CNT.
+058000     MOVE JNL-FILE-GROSS-AMT TO CKPT-OUT-GROSS-AMT.
+058100     MOVE JNL-FILE-DISC-AMT  TO CKPT-OUT-DISC-AMT.
+058200     WRITE CKPT-OUT-RECORD.
+058300 2550-CHECK-INTERIM-CKPT-EXIT.
+058400     EXIT.
+058500
+058600*--------------------------------------------------------------*
+058700* PRINT THE EXTRACT'S CLAIMED BATCH CONTROL TOTALS (OFF THE     *
+058800* CRSHDR RECORD) ALONGSIDE WHAT WE ACTUALLY TALLIED FROM THE    *
+058900* DETAIL RECORDS, AND FLAG WHETHER THE FILE BALANCES.  IF THE   *
+059000* HEADER NEVER ARRIVED THERE IS NOTHING TO CHECK AGAINST.       *
+059100*--------------------------------------------------------------*
+059200 8000-PRINT-CONTROL-TOTALS.
+059300     IF JNL-ALREADY-CHECKPOINTED
+059400         PERFORM 2205-SKIP-BILL-CYCLE
+059500             THRU 2205-SKIP-BILL-CYCLE-EXIT
+059600         GO TO 8000-PRINT-CONTROL-TOTALS-EXIT
+059700     END-IF.
+059800     IF NOT JNL-HDR-SEEN
+059900         MOVE SPACES TO DSCRPT-LINE
+060000         MOVE 'IJCDSC01 - NO CRS HEADER RECORD FOUND - BATCH'
+060100             TO DSCRPT-LINE
+060200         WRITE DSCRPT-LINE
+060300         GO TO 8000-PRINT-CONTROL-TOTALS-EXIT
+060400     END-IF.
+060500
+060600     MOVE SPACES TO DSCRPT-LINE.
+060700     WRITE DSCRPT-LINE.
+060800     SET JNL-FILE-BALANCED TO TRUE.
+060900
+061000     MOVE SPACES TO JNL-CTL-LINE.
+061100     MOVE 'SUB-ACCOUNT RECORD COUNT  ' TO JNL-CTL-LABEL.
+061200     MOVE JNL-CLAIMED-REC-CNT    TO JNL-CTL-CLAIMED.
+061300     MOVE JNL-SUB-ACCTS-READ     TO JNL-CTL-ACTUAL.
+061400     IF JNL-CLAIMED-REC-CNT = JNL-SUB-ACCTS-READ
+061500         MOVE 'BALANCED'    TO JNL-CTL-STATUS
+061600     ELSE
+061700         MOVE 'OUT OF BAL' TO JNL-CTL-STATUS
+061800         SET JNL-FILE-NOT-BALANCED TO TRUE
+061900     END-IF.
+062000     MOVE JNL-CTL-LINE TO DSCRPT-LINE.
+062100     WRITE DSCRPT-LINE.
+062200
+062300     MOVE SPACES TO JNL-CTL-LINE.
+062400     MOVE 'GROSS USAGE AMOUNT        ' TO JNL-CTL-LABEL.
+062500     MOVE JNL-CLAIMED-GROSS-AMT  TO JNL-CTL-CLAIMED.
+062600     MOVE JNL-FILE-GROSS-AMT     TO JNL-CTL-ACTUAL.
+062700     IF JNL-CLAIMED-GROSS-AMT = JNL-FILE-GROSS-AMT
+062800         MOVE 'BALANCED'    TO JNL-CTL-STATUS
+062900     ELSE
+063000         MOVE 'OUT OF BAL' TO JNL-CTL-STATUS
+063100         SET JNL-FILE-NOT-BALANCED TO TRUE
+063200     END-IF.
+063300     MOVE JNL-CTL-LINE TO DSCRPT-LINE.
+063400     WRITE DSCRPT-LINE.
+063500
+063600     MOVE SPACES TO JNL-CTL-LINE.
+063700     MOVE 'DISCOUNT AMOUNT           ' TO JNL-CTL-LABEL.
+063800     MOVE JNL-CLAIMED-DISC-AMT   TO JNL-CTL-CLAIMED.
+063900     MOVE JNL-FILE-DISC-AMT      TO JNL-CTL-ACTUAL.
+064000     IF JNL-CLAIMED-DISC-AMT = JNL-FILE-DISC-AMT
+064100         MOVE 'BALANCED'    TO JNL-CTL-STATUS
+064200     ELSE
+064300         MOVE 'OUT OF BAL' TO JNL-CTL-STATUS
+064400         SET JNL-FILE-NOT-BALANCED TO TRUE
+064500     END-IF.
+064600     MOVE JNL-CTL-LINE TO DSCRPT-LINE.
+064700     WRITE DSCRPT-LINE.
+064800
+064900     IF JNL-FILE-BALANCED
+065000         MOVE JNL-CUR-BILL-CYCLE TO CKPT-OUT-BILL-CYCLE
+065100         MOVE HIGH-VALUES TO CKPT-OUT-HIGH-ACCT
+065200         MOVE JNL-SUB-ACCTS-READ TO CKPT-OUT-SUB-CNT
+065300         MOVE JNL-FILE-GROSS-AMT TO CKPT-OUT-GROSS-AMT
+065400         MOVE JNL-FILE-DISC-AMT TO CKPT-OUT-DISC-AMT
+065500         WRITE CKPT-OUT-RECORD
+065600     ELSE
+065700         DISPLAY 'IJCDSC01 - BILL CYCLE ' JNL-CUR-BILL-CYCLE
+065800             ' NOT CHECKPOINTED - OUT OF BALANCE'
+065900     END-IF.
+066000 8000-PRINT-CONTROL-TOTALS-EXIT.
+066100     EXIT.
+066200
+066300*--------------------------------------------------------------*
+066400* TOTALS BY JURISDICTION SLOT, LABELED FROM THE CRSJURD LOOKUP *
+066500* TABLE LOADED AT START-UP RATHER THAN FROM A HARDCODED REGION *
+066600* NAME.  SKIPPED ENTIRELY IF THE BILL CYCLE WAS ALREADY         *
+066700* CHECKPOINTED OR NO HEADER WAS SEEN, SAME AS THE CONTROL       *
+066800* TOTALS SECTION ABOVE.                                         *
+066900*--------------------------------------------------------------*
+067000 8500-PRINT-JURISDICTION-TOTALS.
+067100     IF JNL-ALREADY-CHECKPOINTED OR NOT JNL-HDR-SEEN
+067200         GO TO 8500-PRINT-JURISDICTION-TOTALS-EXIT
+067300     END-IF.
+067400     MOVE SPACES TO DSCRPT-LINE.
+067500     WRITE DSCRPT-LINE.
+067600     MOVE SPACES TO DSCRPT-LINE.
+067700     MOVE 'TOTALS BY JURISDICTION' TO DSCRPT-LINE.
+067800     WRITE DSCRPT-LINE.
+067900     PERFORM 8550-PRINT-JURISD-LINE
+068000         THRU 8550-PRINT-JURISD-LINE-EXIT
+068100         VARYING JNL-JURD-SUB FROM 1 BY 1
+068200         UNTIL JNL-JURD-SUB > JNL-JURD-CNT.
+068300 8500-PRINT-JURISDICTION-TOTALS-EXIT.
+068400     EXIT.
+068500
+068600 8550-PRINT-JURISD-LINE.
+068700     MOVE SPACES TO JNL-JURD-RPT-LINE.
+068800     MOVE JNL-JURD-CD (JNL-JURD-SUB)        TO JNL-JURD-RPT-CD.
+068900     MOVE JNL-JURD-DESC (JNL-JURD-SUB)      TO JNL-JURD-RPT-DESC.
+069000     MOVE JNL-JURD-GROSS-AMT (JNL-JURD-SUB) TO JNL-JURD-RPT-GROSS.
+069100     MOVE JNL-JURD-DISC-AMT (JNL-JURD-SUB)  TO JNL-JURD-RPT-DISC.
+069200     MOVE JNL-JURD-RPT-LINE TO DSCRPT-LINE.
+069300     WRITE DSCRPT-LINE.
+069400 8550-PRINT-JURISD-LINE-EXIT.
+069500     EXIT.
+069600
+069700*--------------------------------------------------------------*
+069800* A BILL CYCLE THAT WAS ALREADY CHECKPOINTED ON A PRIOR RUN IS   *
+069900* NOT RE-REPORTED OR RE-COUNTED, AND NO DUPLICATE CHECKPOINT     *
+070000* RECORD IS WRITTEN FOR IT.                                      *
+070100*--------------------------------------------------------------*
+070200 2205-SKIP-BILL-CYCLE.
+070300     ADD 1 TO JNL-CYCLES-SKIPPED.
+070400     DISPLAY 'IJCDSC01 - SKIPPING CHECKPOINTED BILL CYCLE '
+070500         JNL-CUR-BILL-CYCLE.
+070600 2205-SKIP-BILL-CYCLE-EXIT.
+070700     EXIT.
+070800
+070900*--------------------------------------------------------------*
+071000 9000-TERMINATE.
+071100     CLOSE CRS-IN-FILE DSCRPT-FILE CKPT-OUT-FILE.
+071200     DISPLAY 'IJCDSC01 - SUB-ACCOUNTS READ     = '
+071300         JNL-SUB-ACCTS-READ.
+071400     DISPLAY 'IJCDSC01 - LEAD ACCOUNTS REPORTED = '
+071500         JNL-LEAD-ACCTS-RPTD.
+071600     DISPLAY 'IJCDSC01 - BILL CYCLES SKIPPED (CKPT) = '
+071700         JNL-CYCLES-SKIPPED.
+071800 9000-TERMINATE-EXIT.
+071900     EXIT.
+072000
+072100*-------------------------------------------------------------.
+072200*                     E N D   O F  I J C D S C 0 1             :
+072300*-------------------------------------------------------------'
