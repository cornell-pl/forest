@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRDCV01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  EDITS RP519-DBCR-CD ON     *
+001100*                      EVERY RP519 RECORD BEFORE THE RECORD IS  *
+001200*                      ALLOWED TO POST TO THE G-L.  CLEAN       *
+001300*                      RECORDS PASS THROUGH TO RP519OUT         *
+001400*                      UNCHANGED; MISMATCHES AND UNRECOGNIZED   *
+001500*                      DB/CR CODES ARE ROUTED TO RP519SUS FOR   *
+001600*                      G-L SUSPENSE INSTEAD OF BEING ALLOWED TO *
+001700*                      POST.                                   *
+001800* 26.2  08/09/26  RAS  THE ORIGINAL EDIT CHECKED RP519-DBCR-CD  *
+001900*                      AGAINST THE SIGN OF RP519-PE-REV-AMT,    *
+002000*                      BUT PE-REV-AMT IS A PERIOD-END REVENUE   *
+002100*                      FIGURE, NOT THE FIELD THE G-L ACTUALLY   *
+002200*                      POSTS, AND ITS SIGN DOES NOT RELIABLY    *
+002300*                      TRACK DB/CR.  THE EDIT NOW CROSS-CHECKS  *
+002400*                      RP519-DBCR-CD AGAINST WHICH OF           *
+002500*                      RP519-CR-FACCT/RP519-DB-FACCT IS         *
+002600*                      POPULATED - A CREDIT CODE MUST CARRY A   *
+002700*                      CR-FACCT AND A BLANK DB-FACCT, A DEBIT   *
+002800*                      CODE THE REVERSE.  EITHER DIRECTION OF   *
+002900*                      DISAGREEMENT IS A MISMATCH.              *
+003000* 26.3  08/09/26  RAS  THE EDIT REPORT LINE ITSELF WAS STILL     *
+003100*                      PRINTING RP519-PE-REV-AMT - THE SAME      *
+003200*                      WRONG-FIELD PROBLEM 26.2 REMOVED FROM THE *
+003300*                      EDIT LOGIC.  NOW PRINTS RP519-CUR-AMT.    *
+003400*--------------------------------------------------------------*
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER.   IBM-370.
+003800 OBJECT-COMPUTER.   IBM-370.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT RP519-IN-FILE   ASSIGN TO RP519IN
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS JNL-RP519IN-STATUS.
+004400
+004500     SELECT RP519-OUT-FILE  ASSIGN TO RP519OUT
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS JNL-RP519OUT-STATUS.
+004800
+004900     SELECT RP519-SUSP-FILE ASSIGN TO RP519SUS
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS JNL-RP519SUS-STATUS.
+005200
+005300     SELECT EDIT-RPT-FILE   ASSIGN TO EDITRPT
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS JNL-EDITRPT-STATUS.
+005600
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  RP519-IN-FILE
+006000     RECORDING MODE IS F.
+006100 01  RP519-IN-RECORD          PIC X(450).
+006200
+006300 FD  RP519-OUT-FILE
+006400     RECORDING MODE IS F.
+006500 01  RP519-OUT-RECORD         PIC X(450).
+006600
+006700 FD  RP519-SUSP-FILE
+006800     RECORDING MODE IS F.
+006900 01  RP519-SUSP-RECORD        PIC X(450).
+007000
+007100 FD  EDIT-RPT-FILE
+007200     RECORDING MODE IS F.
+007300 01  EDIT-RPT-LINE             PIC X(132).
+007400
+007500 WORKING-STORAGE SECTION.
+007600 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+007700     88  JNL-RP519IN-OK                  VALUE '00'.
+007800     88  JNL-RP519IN-EOF                 VALUE '10'.
+007900 01  JNL-RP519OUT-STATUS       PIC X(02) VALUE SPACES.
+008000 01  JNL-RP519SUS-STATUS       PIC X(02) VALUE SPACES.
+008100 01  JNL-EDITRPT-STATUS        PIC X(02) VALUE SPACES.
+008200
+008300 COPY rps REPLACING ==01  RP519-RECORD.==
+008400     BY ==01  JNL-RP519-VIEW.==.
+008500
+008600 01  JNL-SWITCHES.
+008700     05  JNL-REJECT-SW         PIC X(01) VALUE 'N'.
+008800         88  JNL-RECORD-REJECTED         VALUE 'Y'.
+008900         88  JNL-RECORD-CLEAN            VALUE 'N'.
+009000
+009100 01  JNL-COUNTERS.
+009200     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+009300     05  JNL-RECS-POSTED       PIC S9(09) COMP-3 VALUE ZERO.
+009400     05  JNL-RECS-BAD-CODE     PIC S9(09) COMP-3 VALUE ZERO.
+009500     05  JNL-RECS-SIGN-MISM    PIC S9(09) COMP-3 VALUE ZERO.
+009600
+009700 01  JNL-EDIT-FIELDS.
+009800     05  JNL-EDIT-AMT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009900
+010000 01  JNL-RPT-LINE.
+010100     05  JNL-RPT-LABEL         PIC X(13).
+010200     05  JNL-RPT-INVC-NUM      PIC X(10).
+010300     05  FILLER                PIC X(03) VALUE SPACES.
+010400     05  JNL-RPT-DBCR-CD       PIC X(02).
+010500     05  FILLER                PIC X(03) VALUE SPACES.
+010600     05  JNL-RPT-AMT           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010700     05  FILLER                PIC X(03) VALUE SPACES.
+010800     05  JNL-RPT-REASON        PIC X(30).
+010900
+011000 PROCEDURE DIVISION.
+011100*--------------------------------------------------------------*
+011200 0000-MAINLINE.
+011300     PERFORM 1000-INITIALIZE
+011400         THRU 1000-INITIALIZE-EXIT.
+011500     PERFORM 2000-PROCESS-RP519-FILE
+011600         THRU 2000-PROCESS-RP519-FILE-EXIT
+011700         UNTIL JNL-RP519IN-EOF.
+011800     PERFORM 9000-TERMINATE
+011900         THRU 9000-TERMINATE-EXIT.
+012000     GOBACK.
+012100
+012200*--------------------------------------------------------------*
+012300 1000-INITIALIZE.
+012400     OPEN INPUT  RP519-IN-FILE.
+012500     OPEN OUTPUT RP519-OUT-FILE.
+012600     OPEN OUTPUT RP519-SUSP-FILE.
+012700     OPEN OUTPUT EDIT-RPT-FILE.
+012800     MOVE SPACES TO EDIT-RPT-LINE.
+012900     MOVE 'IJRDCV01 - RP519 DEBIT/CREDIT CODE VS AMOUNT SIGN EDIT'
+013000         TO EDIT-RPT-LINE.
+013100     WRITE EDIT-RPT-LINE.
+013200     MOVE SPACES TO EDIT-RPT-LINE.
+013300     STRING 'INVOICE NUM' SPACE SPACE SPACE
+013400         'DB/CR' SPACE '      AMOUNT' SPACE 'REASON'
+013500         DELIMITED BY SIZE INTO EDIT-RPT-LINE
+013600     END-STRING.
+013700     WRITE EDIT-RPT-LINE.
+013800 1000-INITIALIZE-EXIT.
+013900     EXIT.
+014000
+014100*--------------------------------------------------------------*
+014200 2000-PROCESS-RP519-FILE.
+014300     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+014400         AT END
+014500             SET JNL-RP519IN-EOF TO TRUE
+014600     END-READ.
+014700     IF JNL-RP519IN-EOF
+014800         GO TO 2000-PROCESS-RP519-FILE-EXIT
+014900     END-IF.
+015000     ADD 1 TO JNL-RECS-READ.
+015100     SET JNL-RECORD-CLEAN TO TRUE.
+015200
+015300     PERFORM 2100-EDIT-DBCR-SIGN
+015400         THRU 2100-EDIT-DBCR-SIGN-EXIT.
+015500
+015600     IF JNL-RECORD-REJECTED
+015700         PERFORM 2500-WRITE-SUSPENSE
+015800             THRU 2500-WRITE-SUSPENSE-EXIT
+015900     ELSE
+016000         PERFORM 2600-WRITE-POSTABLE
+016100             THRU 2600-WRITE-POSTABLE-EXIT
+016200     END-IF.
+016300 2000-PROCESS-RP519-FILE-EXIT.
+016400     EXIT.
+016500
+016600*--------------------------------------------------------------*
+016700* AN UNRECOGNIZED DB/CR CODE CANNOT BE CROSS-CHECKED AT ALL, SO *
+016800* IT IS REJECTED OUTRIGHT.  OTHERWISE A CREDIT CODE MUST CARRY  *
+016900* A POPULATED RP519-CR-FACCT AND A BLANK RP519-DB-FACCT, AND A  *
+017000* DEBIT CODE MUST CARRY THE REVERSE - THAT IS THE FACCT         *
+017100* CONVENTION THE G-L FEED HAS ALWAYS POSTED UNDER FOR THIS      *
+017200* RECORD.                                                       *
+017300*--------------------------------------------------------------*
+017400 2100-EDIT-DBCR-SIGN.
+017500     IF NOT RP519-CR-CODE AND NOT RP519-DB-CODE
+017600         SET JNL-RECORD-REJECTED TO TRUE
+017700         ADD 1 TO JNL-RECS-BAD-CODE
+017800         MOVE 'UNRECOGNIZED DB/CR CODE' TO JNL-RPT-REASON
+017900         PERFORM 2700-WRITE-EDIT-LINE
+018000             THRU 2700-WRITE-EDIT-LINE-EXIT
+018100         GO TO 2100-EDIT-DBCR-SIGN-EXIT
+018200     END-IF.
+018300
+018400     IF RP519-DB-CODE
+018500         AND (RP519-DB-FACCT = SPACES
+018600          OR RP519-CR-FACCT NOT = SPACES)
+018700         SET JNL-RECORD-REJECTED TO TRUE
+018800         ADD 1 TO JNL-RECS-SIGN-MISM
+018900         MOVE 'DEBIT CODE, FACCT MISMATCH' TO JNL-RPT-REASON
+019000         PERFORM 2700-WRITE-EDIT-LINE
+019100             THRU 2700-WRITE-EDIT-LINE-EXIT
+019200         GO TO 2100-EDIT-DBCR-SIGN-EXIT
+019300     END-IF.
+019400
+019500     IF RP519-CR-CODE
+019600         AND (RP519-CR-FACCT = SPACES
+019700          OR RP519-DB-FACCT NOT = SPACES)
+019800         SET JNL-RECORD-REJECTED TO TRUE
+019900         ADD 1 TO JNL-RECS-SIGN-MISM
+020000         MOVE 'CREDIT CODE, FACCT MISMATCH' TO JNL-RPT-REASON
+020100         PERFORM 2700-WRITE-EDIT-LINE
+020200             THRU 2700-WRITE-EDIT-LINE-EXIT
+020300     END-IF.
+020400 2100-EDIT-DBCR-SIGN-EXIT.
+020500     EXIT.
+020600
+020700*--------------------------------------------------------------*
+020800 2500-WRITE-SUSPENSE.
+020900     MOVE JNL-RP519-VIEW TO RP519-SUSP-RECORD.
+021000     WRITE RP519-SUSP-RECORD.
+021100 2500-WRITE-SUSPENSE-EXIT.
+021200     EXIT.
+021300
+021400*--------------------------------------------------------------*
+021500 2600-WRITE-POSTABLE.
+021600     MOVE JNL-RP519-VIEW TO RP519-OUT-RECORD.
+021700     WRITE RP519-OUT-RECORD.
+021800     ADD 1 TO JNL-RECS-POSTED.
+021900 2600-WRITE-POSTABLE-EXIT.
+022000     EXIT.
+022100
+022200*--------------------------------------------------------------*
+022300 2700-WRITE-EDIT-LINE.
+022400     MOVE SPACES TO JNL-RPT-LINE.
+022500     MOVE RP519-INVC-NUM    TO JNL-RPT-INVC-NUM.
+022600     MOVE RP519-DBCR-CD     TO JNL-RPT-DBCR-CD.
+022700     MOVE RP519-CUR-AMT     TO JNL-RPT-AMT.
+022800     MOVE JNL-RPT-LINE TO EDIT-RPT-LINE.
+022900     WRITE EDIT-RPT-LINE.
+023000 2700-WRITE-EDIT-LINE-EXIT.
+023100     EXIT.
+023200
+023300*--------------------------------------------------------------*
+023400 9000-TERMINATE.
+023500     CLOSE RP519-IN-FILE RP519-OUT-FILE RP519-SUSP-FILE
+023600         EDIT-RPT-FILE.
+023700     DISPLAY 'IJRDCV01 - RECORDS READ           = ' JNL-RECS-READ.
+023800     DISPLAY 'IJRDCV01 - RECORDS POSTED         = '
+023900         JNL-RECS-POSTED.
+024000     DISPLAY 'IJRDCV01 - UNRECOGNIZED DB/CR CODE = '
+024100         JNL-RECS-BAD-CODE.
+024200     DISPLAY 'IJRDCV01 - SIGN MISMATCHES         = '
+024300         JNL-RECS-SIGN-MISM.
+024400 9000-TERMINATE-EXIT.
+024500     EXIT.
+024600
+024700*-------------------------------------------------------------.
+024800*                     E N D   O F  I J R D C V 0 1             :
+024900*-------------------------------------------------------------'
