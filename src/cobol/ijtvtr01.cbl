@@ -0,0 +1,500 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTVTR01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  TALLIES TIF DETAIL RECORD  *
+001100*                      VOLUME BY FEEDER SOURCE SYSTEM FOR THIS  *
+001200*                      RUN AND COMPARES IT TO THE PRIOR RUN'S   *
+001300*                      VOLUME (CARRIED FORWARD ON TRNDIN/OUT,   *
+001400*                      THE SAME CARRY-FORWARD IDIOM IJTREC01    *
+001500*                      USES FOR ITS CHECKPOINT FILE) SO OPS CAN *
+001600*                      SEE A FEEDER'S VOLUME SUDDENLY DRY UP OR *
+001700*                      SPIKE BEFORE IT BECOMES A GL PROBLEM.    *
+001800* 26.2  08/09/26  RAS  THE REPORT ONLY TRENDED RECORD COUNT -   *
+001900*                      IT NEVER LOOKED AT XX-JRNL-GRS-AT, SO A  *
+002000*                      FEEDER COULD SEND ITS USUAL RECORD COUNT *
+002100*                      AT A FRACTION OF ITS USUAL DOLLAR VOLUME *
+002200*                      (OR VICE VERSA) AND NOTHING WOULD FLAG   *
+002300*                      IT.  TRNDIN/TRNDOUT AND JNL-TREND-TABLE  *
+002400*                      NOW CARRY A DOLLAR-AMOUNT ACCUMULATOR    *
+002500*                      ALONGSIDE THE COUNT, AND ALSO CARRY UP   *
+002600*                      TO 5 TRAILING CYCLES INSTEAD OF JUST THE *
+002700*                      ONE PRIOR RUN (THE SAME TRAILING-HISTORY *
+002800*                      IDIOM IJTREC01 USES), SO THE COMPARISON  *
+002900*                      IS AGAINST A TRAILING AVERAGE RATHER     *
+003000*                      THAN A SINGLE CYCLE THAT MAY ITSELF HAVE *
+003100*                      BEEN UNUSUAL.                            *
+003200*--------------------------------------------------------------*
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.   IBM-370.
+003600 OBJECT-COMPUTER.   IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT TIF-IN-FILE   ASSIGN TO TIFIN
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS JNL-TIFIN-STATUS.
+004200
+004300     SELECT VOL-RPT-FILE  ASSIGN TO VOLRPT
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS JNL-VOLRPT-STATUS.
+004600
+004700     SELECT TRND-IN-FILE  ASSIGN TO TRNDIN
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS JNL-TRNDIN-STATUS.
+005000
+005100     SELECT TRND-OUT-FILE ASSIGN TO TRNDOUT
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS JNL-TRNDOUT-STATUS.
+005400
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  TIF-IN-FILE
+005800     RECORDING MODE IS V.
+005900 01  TIF-IN-RECORD             PIC X(3092).
+006000
+006100 FD  VOL-RPT-FILE
+006200     RECORDING MODE IS F.
+006300 01  VOL-RPT-LINE              PIC X(132).
+006400
+006500*--------------------------------------------------------------*
+006600* UP TO 5 TRAILING CYCLES ARE CARRIED PER SOURCE SYSTEM, OLDEST *
+006700* FIRST, SUBSCRIPT 1.  TRND-IN-HIST-USED SAYS HOW MANY OF THE 5 *
+006800* SLOTS ARE ACTUALLY POPULATED.                                 *
+006900*--------------------------------------------------------------*
+007000 FD  TRND-IN-FILE
+007100     RECORDING MODE IS F.
+007200 01  TRND-IN-RECORD.
+007300     05  TRND-IN-SRCE-SYS      PIC X(04).
+007400     05  TRND-IN-HIST-USED     PIC 9(02)     COMP-3.
+007500     05  TRND-IN-HIST OCCURS 5 TIMES.
+007600         10  TRND-IN-HIST-CNT  PIC S9(09)    COMP-3.
+007700         10  TRND-IN-HIST-AMT  PIC S9(09)V99 COMP-3.
+007800
+007900 FD  TRND-OUT-FILE
+008000     RECORDING MODE IS F.
+008100 01  TRND-OUT-RECORD.
+008200     05  TRND-OUT-SRCE-SYS     PIC X(04).
+008300     05  TRND-OUT-HIST-USED    PIC 9(02)     COMP-3.
+008400     05  TRND-OUT-HIST OCCURS 5 TIMES.
+008500         10  TRND-OUT-HIST-CNT PIC S9(09)    COMP-3.
+008600         10  TRND-OUT-HIST-AMT PIC S9(09)V99 COMP-3.
+008700
+008800 WORKING-STORAGE SECTION.
+008900 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+009000     88  JNL-TIFIN-OK                    VALUE '00'.
+009100     88  JNL-TIFIN-EOF                   VALUE '10'.
+009200 01  JNL-VOLRPT-STATUS         PIC X(02) VALUE SPACES.
+009300 01  JNL-TRNDIN-STATUS         PIC X(02) VALUE SPACES.
+009400     88  JNL-TRNDIN-OK                   VALUE '00'.
+009500     88  JNL-TRNDIN-EOF                  VALUE '10'.
+009600     88  JNL-TRNDIN-NOT-FOUND            VALUE '35'.
+009700 01  JNL-TRNDOUT-STATUS        PIC X(02) VALUE SPACES.
+009800
+009900*--------------------------------------------------------------*
+010000* ONE ENTRY PER FEEDER SOURCE SYSTEM SEEN EITHER ON THE PRIOR   *
+010100* RUN'S TRND FILE OR ON THIS RUN'S TIF FILE.  THE TRAILING      *
+010200* HISTORY SLOTS ARE LOADED FROM TRNDIN AT START-UP; CUR-CNT AND *
+010300* CUR-AMT ARE BUILT UP AS THIS RUN'S DETAIL RECORDS ARE READ.   *
+010400* THE WHOLE TABLE IS WRITTEN BACK OUT TO TRNDOUT, WITH THIS     *
+010500* CYCLE APPENDED AS THE NEWEST SLOT, SO THE NEXT RUN HAS A      *
+010600* BASIS TO TREND ON.                                            *
+010700*--------------------------------------------------------------*
+010800 01  JNL-TREND-CNT             PIC 9(04) COMP VALUE ZERO.
+010900 01  JNL-TREND-SUB             PIC 9(04) COMP VALUE ZERO.
+011000 01  JNL-TREND-HIST-SUB        PIC 9(04) COMP VALUE ZERO.
+011100 01  JNL-TREND-HIST-SUM-CNT    PIC S9(11)    COMP-3 VALUE ZERO.
+011200 01  JNL-TREND-HIST-SUM-AMT    PIC S9(11)V99 COMP-3 VALUE ZERO.
+011300 01  JNL-TREND-AVG-CNT         PIC S9(09)    COMP-3 VALUE ZERO.
+011400 01  JNL-TREND-AVG-AMT         PIC S9(09)V99 COMP-3 VALUE ZERO.
+011500 01  JNL-TREND-VARY-CNT        PIC S9(09)    COMP-3 VALUE ZERO.
+011600 01  JNL-TREND-VARY-AMT        PIC S9(09)V99 COMP-3 VALUE ZERO.
+011700 01  JNL-TREND-TABLE.
+011800     05  JNL-TREND-ENTRY OCCURS 30 TIMES.
+011900         10  JNL-TREND-SRCE-SYS    PIC X(04).
+012000         10  JNL-TREND-HIST-USED   PIC 9(02)     COMP-3.
+012100         10  JNL-TREND-CUR-CNT     PIC S9(09)    COMP-3.
+012200         10  JNL-TREND-CUR-AMT     PIC S9(09)V99 COMP-3.
+012300         10  JNL-TREND-HIST OCCURS 5 TIMES.
+012400             15  JNL-TREND-HIST-CNT PIC S9(09)    COMP-3.
+012500             15  JNL-TREND-HIST-AMT PIC S9(09)V99 COMP-3.
+012600
+012700 01  JNL-TREND-OVERFLOW        PIC S9(09) COMP-3 VALUE ZERO.
+012800
+012900 01  JNL-CUR-SRCE-SYS-CD       PIC X(04) VALUE SPACES.
+013000
+013100 01  JNL-COUNTERS.
+013200     05  JNL-DTL-RECS-READ     PIC S9(09) COMP-3 VALUE ZERO.
+013300
+013400 01  JNL-EDIT-FIELDS.
+013500     05  JNL-EDIT-CNT-1        PIC ---,---,--9.
+013600     05  JNL-EDIT-CNT-2        PIC ---,---,--9.
+013700     05  JNL-EDIT-VARIANCE     PIC ---,---,--9.
+013800     05  JNL-EDIT-PCT          PIC ----9.9.
+013900     05  JNL-EDIT-AMT-1        PIC -,---,---,--9.99.
+014000     05  JNL-EDIT-AMT-2        PIC -,---,---,--9.99.
+014100     05  JNL-EDIT-VARY-AMT     PIC -,---,---,--9.99.
+014200     05  JNL-EDIT-PCT-AMT      PIC ----9.9.
+014300
+014400 01  JNL-RPT-LINE.
+014500     05  JNL-RPT-SRCE-SYS      PIC X(04).
+014600     05  FILLER                PIC X(02) VALUE SPACES.
+014700     05  JNL-RPT-AVG-CNT       PIC X(12).
+014800     05  FILLER                PIC X(01) VALUE SPACES.
+014900     05  JNL-RPT-CUR-CNT       PIC X(12).
+015000     05  FILLER                PIC X(01) VALUE SPACES.
+015100     05  JNL-RPT-VARIANCE      PIC X(12).
+015200     05  FILLER                PIC X(01) VALUE SPACES.
+015300     05  JNL-RPT-PCT           PIC X(07).
+015400     05  FILLER                PIC X(02) VALUE SPACES.
+015500     05  JNL-RPT-AVG-AMT       PIC X(16).
+015600     05  FILLER                PIC X(01) VALUE SPACES.
+015700     05  JNL-RPT-CUR-AMT       PIC X(16).
+015800     05  FILLER                PIC X(01) VALUE SPACES.
+015900     05  JNL-RPT-VARY-AMT      PIC X(16).
+016000     05  FILLER                PIC X(01) VALUE SPACES.
+016100     05  JNL-RPT-PCT-AMT       PIC X(07).
+016200     05  FILLER                PIC X(02) VALUE SPACES.
+016300     05  JNL-RPT-TREND         PIC X(09).
+016400
+016500*--------------------------------------------------------------*
+016600 COPY tifview.
+016700
+016800 PROCEDURE DIVISION.
+016900*--------------------------------------------------------------*
+017000 0000-MAINLINE.
+017100     PERFORM 1000-INITIALIZE
+017200         THRU 1000-INITIALIZE-EXIT.
+017300     PERFORM 2000-PROCESS-TIF-FILE
+017400         THRU 2000-PROCESS-TIF-FILE-EXIT
+017500         UNTIL JNL-TIFIN-EOF.
+017600     PERFORM 8000-PRINT-TREND-REPORT
+017700         THRU 8000-PRINT-TREND-REPORT-EXIT.
+017800     PERFORM 9000-TERMINATE
+017900         THRU 9000-TERMINATE-EXIT.
+018000     GOBACK.
+018100
+018200*--------------------------------------------------------------*
+018300 1000-INITIALIZE.
+018400     OPEN INPUT  TIF-IN-FILE.
+018500     OPEN OUTPUT VOL-RPT-FILE.
+018600     OPEN OUTPUT TRND-OUT-FILE.
+018700     PERFORM 1100-LOAD-PRIOR-TREND
+018800         THRU 1100-LOAD-PRIOR-TREND-EXIT.
+018900
+019000     MOVE SPACES TO VOL-RPT-LINE.
+019100     MOVE 'IJTVTR01 - TIF FEEDER-SYSTEM VOLUME TREND REPORT'
+019200         TO VOL-RPT-LINE.
+019300     WRITE VOL-RPT-LINE.
+019400     MOVE SPACES TO VOL-RPT-LINE.
+019500     STRING 'SRCE' SPACE SPACE 'AVG-CNT     ' SPACE
+019600         'CUR-CNT     ' SPACE 'VARIANCE    ' SPACE
+019700         'PCT-CHG' SPACE SPACE
+019800         'AVG-AMT         ' SPACE
+019900         'CUR-AMT         ' SPACE
+020000         'VARY-AMT        ' SPACE
+020100         'PCT-CHG' SPACE SPACE 'TREND'
+020200         DELIMITED BY SIZE INTO VOL-RPT-LINE
+020300     END-STRING.
+020400     WRITE VOL-RPT-LINE.
+020500 1000-INITIALIZE-EXIT.
+020600     EXIT.
+020700
+020800*--------------------------------------------------------------*
+020900* THE PRIOR RUN'S TRAILING-HISTORY TABLE IS LOADED INTO THE     *
+021000* SAME TABLE THIS RUN BUILDS ITS CURRENT COUNTS AND AMOUNTS IN, *
+021100* SO A SOURCE SYSTEM THAT RAN LAST TIME BUT NOT THIS TIME STILL *
+021200* SHOWS UP ON THE REPORT WITH A CURRENT COUNT OF ZERO RATHER    *
+021300* THAN DROPPING OFF.                                            *
+021400*--------------------------------------------------------------*
+021500 1100-LOAD-PRIOR-TREND.
+021600     OPEN INPUT TRND-IN-FILE.
+021700     IF JNL-TRNDIN-NOT-FOUND
+021800         GO TO 1100-LOAD-PRIOR-TREND-EXIT
+021900     END-IF.
+022000     IF NOT JNL-TRNDIN-OK
+022100         DISPLAY 'IJTVTR01 - UNABLE TO OPEN TRNDIN, STATUS = '
+022200             JNL-TRNDIN-STATUS
+022300         MOVE 16 TO RETURN-CODE
+022400         GOBACK
+022500     END-IF.
+022600     PERFORM 1110-READ-PRIOR-ENTRY
+022700         THRU 1110-READ-PRIOR-ENTRY-EXIT
+022800         UNTIL JNL-TRNDIN-EOF.
+022900     CLOSE TRND-IN-FILE.
+023000 1100-LOAD-PRIOR-TREND-EXIT.
+023100     EXIT.
+023200
+023300 1110-READ-PRIOR-ENTRY.
+023400     READ TRND-IN-FILE
+023500         AT END
+023600             SET JNL-TRNDIN-EOF TO TRUE
+023700             GO TO 1110-READ-PRIOR-ENTRY-EXIT
+023800     END-READ.
+023900     IF JNL-TREND-CNT >= 30
+024000         ADD 1 TO JNL-TREND-OVERFLOW
+024100         GO TO 1110-READ-PRIOR-ENTRY-EXIT
+024200     END-IF.
+024300     ADD 1 TO JNL-TREND-CNT.
+024400     MOVE TRND-IN-SRCE-SYS TO JNL-TREND-SRCE-SYS (JNL-TREND-CNT).
+024500     MOVE TRND-IN-HIST-USED
+024600         TO JNL-TREND-HIST-USED (JNL-TREND-CNT).
+024700     MOVE ZERO TO JNL-TREND-CUR-CNT (JNL-TREND-CNT).
+024800     MOVE ZERO TO JNL-TREND-CUR-AMT (JNL-TREND-CNT).
+024900     PERFORM 1115-COPY-TREND-HIST-IN
+025000         THRU 1115-COPY-TREND-HIST-IN-EXIT
+025100         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+025200         UNTIL JNL-TREND-HIST-SUB > 5.
+025300 1110-READ-PRIOR-ENTRY-EXIT.
+025400     EXIT.
+025500
+025600 1115-COPY-TREND-HIST-IN.
+025700     MOVE TRND-IN-HIST-CNT (JNL-TREND-HIST-SUB)
+025800         TO JNL-TREND-HIST-CNT
+025900             (JNL-TREND-CNT, JNL-TREND-HIST-SUB).
+026000     MOVE TRND-IN-HIST-AMT (JNL-TREND-HIST-SUB)
+026100         TO JNL-TREND-HIST-AMT
+026200             (JNL-TREND-CNT, JNL-TREND-HIST-SUB).
+026300 1115-COPY-TREND-HIST-IN-EXIT.
+026400     EXIT.
+026500
+026600*--------------------------------------------------------------*
+026700 2000-PROCESS-TIF-FILE.
+026800     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+026900         AT END
+027000             SET JNL-TIFIN-EOF TO TRUE
+027100     END-READ.
+027200     IF JNL-TIFIN-EOF
+027300         GO TO 2000-PROCESS-TIF-FILE-EXIT
+027400     END-IF.
+027500
+027600     EVALUATE TRUE
+027700         WHEN JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+027800             MOVE JNL-TIF-RAW-REC TO JNL-TIF-HDR-VIEW
+027900             MOVE XX-HDR-SRCE-SYS-CD TO JNL-CUR-SRCE-SYS-CD
+028000         WHEN JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+028100             CONTINUE
+028200         WHEN OTHER
+028300             ADD 1 TO JNL-DTL-RECS-READ
+028400             PERFORM 2300-TALLY-DETAIL
+028500                 THRU 2300-TALLY-DETAIL-EXIT
+028600     END-EVALUATE.
+028700 2000-PROCESS-TIF-FILE-EXIT.
+028800     EXIT.
+028900
+029000*--------------------------------------------------------------*
+029100 2300-TALLY-DETAIL.
+029200     PERFORM 2310-FIND-TREND-ENTRY
+029300         THRU 2310-FIND-TREND-ENTRY-EXIT.
+029400     IF JNL-TREND-SUB > JNL-TREND-CNT
+029500         IF JNL-TREND-CNT >= 30
+029600             ADD 1 TO JNL-TREND-OVERFLOW
+029700             GO TO 2300-TALLY-DETAIL-EXIT
+029800         END-IF
+029900         ADD 1 TO JNL-TREND-CNT
+030000         MOVE JNL-CUR-SRCE-SYS-CD TO
+030100             JNL-TREND-SRCE-SYS (JNL-TREND-CNT)
+030200         MOVE ZERO TO JNL-TREND-HIST-USED (JNL-TREND-CNT)
+030300         MOVE ZERO TO JNL-TREND-CUR-CNT (JNL-TREND-CNT)
+030400         MOVE ZERO TO JNL-TREND-CUR-AMT (JNL-TREND-CNT)
+030500         MOVE JNL-TREND-CNT TO JNL-TREND-SUB
+030600     END-IF.
+030700     ADD 1 TO JNL-TREND-CUR-CNT (JNL-TREND-SUB).
+030800     ADD XX-JRNL-GRS-AT OF JNL-TIF-DTL-VIEW
+030900         TO JNL-TREND-CUR-AMT (JNL-TREND-SUB).
+031000 2300-TALLY-DETAIL-EXIT.
+031100     EXIT.
+031200
+031300*--------------------------------------------------------------*
+031400 2310-FIND-TREND-ENTRY.
+031500     PERFORM 2315-TEST-TREND-ENTRY
+031600         VARYING JNL-TREND-SUB FROM 1 BY 1
+031700         UNTIL JNL-TREND-SUB > JNL-TREND-CNT
+031800         OR JNL-TREND-SRCE-SYS (JNL-TREND-SUB) =
+031900             JNL-CUR-SRCE-SYS-CD.
+032000 2310-FIND-TREND-ENTRY-EXIT.
+032100     EXIT.
+032200
+032300 2315-TEST-TREND-ENTRY.
+032400     CONTINUE.
+032500
+032600*--------------------------------------------------------------*
+032700 8000-PRINT-TREND-REPORT.
+032800     PERFORM 8100-PRINT-TREND-LINE
+032900         THRU 8100-PRINT-TREND-LINE-EXIT
+033000         VARYING JNL-TREND-SUB FROM 1 BY 1
+033100         UNTIL JNL-TREND-SUB > JNL-TREND-CNT.
+033200 8000-PRINT-TREND-REPORT-EXIT.
+033300     EXIT.
+033400
+033500*--------------------------------------------------------------*
+033600* VARIANCE AND PERCENT CHANGE ARE BOTH AGAINST THE TRAILING      *
+033700* AVERAGE OF THE POPULATED HISTORY SLOTS, NOT JUST THE SINGLE    *
+033800* PRIOR CYCLE.  A SOURCE SYSTEM WITH NO HISTORY AT ALL (A BRAND  *
+033900* NEW FEEDER) IS REPORTED AS 'NEW' RATHER THAN DIVIDING BY ZERO. *
+034000* THIS CYCLE'S TOTALS ARE THEN APPENDED TO THE HISTORY (OLDEST   *
+034100* DROPPING OFF WHEN ALL 5 SLOTS ARE ALREADY USED) AND THE        *
+034200* UPDATED ENTRY IS WRITTEN OUT TO TRNDOUT FOR THE NEXT CYCLE.    *
+034300*--------------------------------------------------------------*
+034400 8100-PRINT-TREND-LINE.
+034500     MOVE JNL-TREND-SRCE-SYS (JNL-TREND-SUB) TO JNL-RPT-SRCE-SYS.
+034600     MOVE ZERO TO JNL-TREND-AVG-CNT JNL-TREND-AVG-AMT.
+034700     IF JNL-TREND-HIST-USED (JNL-TREND-SUB) > ZERO
+034800         PERFORM 8110-COMPUTE-TRAILING-AVG
+034900             THRU 8110-COMPUTE-TRAILING-AVG-EXIT
+035000     END-IF.
+035100
+035200     MOVE JNL-TREND-AVG-CNT TO JNL-EDIT-CNT-1.
+035300     MOVE JNL-EDIT-CNT-1 TO JNL-RPT-AVG-CNT.
+035400     MOVE JNL-TREND-CUR-CNT (JNL-TREND-SUB) TO JNL-EDIT-CNT-2.
+035500     MOVE JNL-EDIT-CNT-2 TO JNL-RPT-CUR-CNT.
+035600     MOVE JNL-TREND-AVG-AMT TO JNL-EDIT-AMT-1.
+035700     MOVE JNL-EDIT-AMT-1 TO JNL-RPT-AVG-AMT.
+035800     MOVE JNL-TREND-CUR-AMT (JNL-TREND-SUB) TO JNL-EDIT-AMT-2.
+035900     MOVE JNL-EDIT-AMT-2 TO JNL-RPT-CUR-AMT.
+036000
+036100     COMPUTE JNL-TREND-VARY-CNT =
+036200         JNL-TREND-CUR-CNT (JNL-TREND-SUB) - JNL-TREND-AVG-CNT.
+036300     MOVE JNL-TREND-VARY-CNT TO JNL-EDIT-VARIANCE.
+036400     MOVE JNL-EDIT-VARIANCE TO JNL-RPT-VARIANCE.
+036500     COMPUTE JNL-TREND-VARY-AMT =
+036600         JNL-TREND-CUR-AMT (JNL-TREND-SUB) - JNL-TREND-AVG-AMT.
+036700     MOVE JNL-TREND-VARY-AMT TO JNL-EDIT-VARY-AMT.
+036800     MOVE JNL-EDIT-VARY-AMT TO JNL-RPT-VARY-AMT.
+036900
+037000     IF JNL-TREND-HIST-USED (JNL-TREND-SUB) = ZERO
+037100         MOVE '    NEW' TO JNL-RPT-PCT
+037200         MOVE '    NEW' TO JNL-RPT-PCT-AMT
+037300         MOVE 'NEW'     TO JNL-RPT-TREND
+037400     ELSE
+037500         IF JNL-TREND-AVG-CNT = ZERO
+037600             MOVE '    NEW' TO JNL-RPT-PCT
+037700         ELSE
+037800             COMPUTE JNL-EDIT-PCT ROUNDED =
+037900                 (JNL-TREND-VARY-CNT * 100) / JNL-TREND-AVG-CNT
+038000             MOVE JNL-EDIT-PCT TO JNL-RPT-PCT
+038100         END-IF
+038200         IF JNL-TREND-AVG-AMT = ZERO
+038300             MOVE '    NEW' TO JNL-RPT-PCT-AMT
+038400         ELSE
+038500             COMPUTE JNL-EDIT-PCT-AMT ROUNDED =
+038600                 (JNL-TREND-VARY-AMT * 100) / JNL-TREND-AVG-AMT
+038700             MOVE JNL-EDIT-PCT-AMT TO JNL-RPT-PCT-AMT
+038800         END-IF
+038900         IF JNL-TREND-VARY-CNT > ZERO
+039000             MOVE 'UP'   TO JNL-RPT-TREND
+039100         ELSE
+039200             IF JNL-TREND-VARY-CNT < ZERO
+039300                 MOVE 'DOWN' TO JNL-RPT-TREND
+039400             ELSE
+039500                 MOVE 'FLAT' TO JNL-RPT-TREND
+039600             END-IF
+039700         END-IF
+039800     END-IF.
+039900
+040000     MOVE SPACES TO VOL-RPT-LINE.
+040100     MOVE JNL-RPT-LINE TO VOL-RPT-LINE.
+040200     WRITE VOL-RPT-LINE.
+040300
+040400     PERFORM 8150-APPEND-TREND-HIST
+040500         THRU 8150-APPEND-TREND-HIST-EXIT.
+040600
+040700     MOVE JNL-TREND-SRCE-SYS (JNL-TREND-SUB)
+040800         TO TRND-OUT-SRCE-SYS.
+040900     MOVE JNL-TREND-HIST-USED (JNL-TREND-SUB)
+041000         TO TRND-OUT-HIST-USED.
+041100     PERFORM 8160-COPY-TREND-HIST-OUT
+041200         THRU 8160-COPY-TREND-HIST-OUT-EXIT
+041300         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+041400         UNTIL JNL-TREND-HIST-SUB > 5.
+041500     WRITE TRND-OUT-RECORD.
+041600 8100-PRINT-TREND-LINE-EXIT.
+041700     EXIT.
+041800
+041900*--------------------------------------------------------------*
+042000* AVERAGE THE POPULATED TRAILING-HISTORY SLOTS FOR THIS ENTRY.   *
+042100*--------------------------------------------------------------*
+042200 8110-COMPUTE-TRAILING-AVG.
+042300     MOVE ZERO TO JNL-TREND-HIST-SUM-CNT JNL-TREND-HIST-SUM-AMT.
+042400     PERFORM 8111-SUM-ONE-HIST
+042500         THRU 8111-SUM-ONE-HIST-EXIT
+042600         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+042700         UNTIL JNL-TREND-HIST-SUB > JNL-TREND-HIST-USED
+042800             (JNL-TREND-SUB).
+042900     COMPUTE JNL-TREND-AVG-CNT ROUNDED =
+043000         JNL-TREND-HIST-SUM-CNT / JNL-TREND-HIST-USED
+043100             (JNL-TREND-SUB).
+043200     COMPUTE JNL-TREND-AVG-AMT ROUNDED =
+043300         JNL-TREND-HIST-SUM-AMT / JNL-TREND-HIST-USED
+043400             (JNL-TREND-SUB).
+043500 8110-COMPUTE-TRAILING-AVG-EXIT.
+043600     EXIT.
+043700
+043800 8111-SUM-ONE-HIST.
+043900     ADD JNL-TREND-HIST-CNT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+044000         TO JNL-TREND-HIST-SUM-CNT.
+044100     ADD JNL-TREND-HIST-AMT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+044200         TO JNL-TREND-HIST-SUM-AMT.
+044300 8111-SUM-ONE-HIST-EXIT.
+044400     EXIT.
+044500
+044600*--------------------------------------------------------------*
+044700* SHIFT THE TRAILING-HISTORY SLOTS DOWN BY ONE (OLDEST DROPS     *
+044800* OFF SLOT 1) AND APPEND THIS CYCLE'S TOTALS AS THE NEWEST SLOT, *
+044900* UP TO A MAXIMUM OF 5 CYCLES CARRIED.                           *
+045000*--------------------------------------------------------------*
+045100 8150-APPEND-TREND-HIST.
+045200     PERFORM 8151-SHIFT-ONE-HIST
+045300         THRU 8151-SHIFT-ONE-HIST-EXIT
+045400         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+045500         UNTIL JNL-TREND-HIST-SUB > 4.
+045600     MOVE JNL-TREND-CUR-CNT (JNL-TREND-SUB) TO JNL-TREND-HIST-CNT
+045700         (JNL-TREND-SUB, 5).
+045800     MOVE JNL-TREND-CUR-AMT (JNL-TREND-SUB) TO JNL-TREND-HIST-AMT
+045900         (JNL-TREND-SUB, 5).
+046000     IF JNL-TREND-HIST-USED (JNL-TREND-SUB) < 5
+046100         ADD 1 TO JNL-TREND-HIST-USED (JNL-TREND-SUB)
+046200     END-IF.
+046300 8150-APPEND-TREND-HIST-EXIT.
+046400     EXIT.
+046500
+046600 8151-SHIFT-ONE-HIST.
+046700     MOVE JNL-TREND-HIST-CNT
+046800         (JNL-TREND-SUB, JNL-TREND-HIST-SUB + 1)
+046900         TO JNL-TREND-HIST-CNT
+047000             (JNL-TREND-SUB, JNL-TREND-HIST-SUB).
+047100     MOVE JNL-TREND-HIST-AMT
+047200         (JNL-TREND-SUB, JNL-TREND-HIST-SUB + 1)
+047300         TO JNL-TREND-HIST-AMT
+047400             (JNL-TREND-SUB, JNL-TREND-HIST-SUB).
+047500 8151-SHIFT-ONE-HIST-EXIT.
+047600     EXIT.
+047700
+047800 8160-COPY-TREND-HIST-OUT.
+047900     MOVE JNL-TREND-HIST-CNT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+048000         TO TRND-OUT-HIST-CNT (JNL-TREND-HIST-SUB).
+048100     MOVE JNL-TREND-HIST-AMT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+048200         TO TRND-OUT-HIST-AMT (JNL-TREND-HIST-SUB).
+048300 8160-COPY-TREND-HIST-OUT-EXIT.
+048400     EXIT.
+048500
+048600*--------------------------------------------------------------*
+048700 9000-TERMINATE.
+048800     CLOSE TIF-IN-FILE VOL-RPT-FILE TRND-OUT-FILE.
+048900     DISPLAY 'IJTVTR01 - DETAIL RECORDS READ    = '
+049000         JNL-DTL-RECS-READ.
+049100     DISPLAY 'IJTVTR01 - SOURCE SYSTEMS TRENDED  = '
+049200         JNL-TREND-CNT.
+049300     DISPLAY 'IJTVTR01 - TREND TABLE OVERFLOWS  = '
+049400         JNL-TREND-OVERFLOW.
+049500 9000-TERMINATE-EXIT.
+049600     EXIT.
+049700
+049800*-------------------------------------------------------------.
+049900*                     E N D   O F  I J T V T R 0 1             :
+050000*-------------------------------------------------------------'
