@@ -0,0 +1,262 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRGVA01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  AUDITS HOW COMPLETELY THE  *
+001100*                      RP519-GV-IND-CODE GLOBAL-VENDOR FIELD IS *
+001200*                      BEING POPULATED - EVERY RECORD IS        *
+001300*                      CLASSIFIED BLANK, VALID, OR INVALID, AND *
+001400*                      EACH INVALID CODE IS ITEMIZED SO BILLING *
+001500*                      CAN TRACE IT BACK TO THE FEEDER THAT     *
+001600*                      SENT IT.                                 *
+001700* 26.2  08/09/26  RAS  RP519-GV-IND-CODE AND RP519-GV-NOVATED-  *
+001800*                      IND ARE TWO INDEPENDENT FIELDS THAT BOTH *
+001900*                      CARRY A FEEDER'S NOVATED-ACCOUNT SIGNAL, *
+002000*                      AND NOTHING COMPARED THEM TO EACH OTHER, *
+002100*                      SO A FEEDER COULD SET ONE WITHOUT THE    *
+002200*                      OTHER AND NO REPORT WOULD CATCH IT.  NOW *
+002300*                      CROSS-CHECKED AND ITEMIZED EITHER WAY    *
+002400*                      THEY DISAGREE.                           *
+002500*--------------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT RP519-IN-FILE  ASSIGN TO RP519IN
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS JNL-RP519IN-STATUS.
+003500
+003600     SELECT GVA-RPT-FILE   ASSIGN TO GVARPT
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS JNL-GVARPT-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  RP519-IN-FILE
+004300     RECORDING MODE IS F.
+004400 01  RP519-IN-RECORD           PIC X(450).
+004500
+004600 FD  GVA-RPT-FILE
+004700     RECORDING MODE IS F.
+004800 01  GVA-RPT-LINE              PIC X(132).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  JNL-RP519IN-STATUS         PIC X(02) VALUE SPACES.
+005200     88  JNL-RP519IN-OK                   VALUE '00'.
+005300     88  JNL-RP519IN-EOF                  VALUE '10'.
+005400 01  JNL-GVARPT-STATUS          PIC X(02) VALUE SPACES.
+005500
+005600 COPY rps REPLACING ==01  RP519-RECORD.==
+005700     BY ==01  JNL-RP519-VIEW.==.
+005800
+005900 01  JNL-COUNTERS.
+006000     05  JNL-RECS-READ          PIC S9(09) COMP-3 VALUE ZERO.
+006100     05  JNL-RECS-BLANK         PIC S9(09) COMP-3 VALUE ZERO.
+006200     05  JNL-RECS-VALID         PIC S9(09) COMP-3 VALUE ZERO.
+006300     05  JNL-RECS-INVALID       PIC S9(09) COMP-3 VALUE ZERO.
+006400     05  JNL-RECS-NOVATED-MISM  PIC S9(09) COMP-3 VALUE ZERO.
+006500
+006600 01  JNL-PCT-FIELDS.
+006700     05  JNL-PCT-COMPLETE-NUM   PIC S9(03)V9999 COMP-3 VALUE ZERO.
+006800     05  JNL-PCT-COMPLETE-ED    PIC ZZ9.99.
+006900
+007000 01  JNL-EDIT-FIELDS.
+007100     05  JNL-EDIT-CNT-READ      PIC ZZZ,ZZZ,ZZ9.
+007200     05  JNL-EDIT-CNT-BLANK     PIC ZZZ,ZZZ,ZZ9.
+007300     05  JNL-EDIT-CNT-VALID     PIC ZZZ,ZZZ,ZZ9.
+007400     05  JNL-EDIT-CNT-INVALID   PIC ZZZ,ZZZ,ZZ9.
+007500     05  JNL-EDIT-CNT-NOV-MISM  PIC ZZZ,ZZZ,ZZ9.
+007600
+007700 01  JNL-EXCP-LINE.
+007800     05  JNL-EXCP-INVC-NUM      PIC X(10).
+007900     05  FILLER                 PIC X(03) VALUE SPACES.
+008000     05  JNL-EXCP-GV-CODE       PIC X(01).
+008100     05  FILLER                 PIC X(03) VALUE SPACES.
+008200     05  JNL-EXCP-REASON        PIC X(30).
+008300
+008400 PROCEDURE DIVISION.
+008500*--------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE
+008800         THRU 1000-INITIALIZE-EXIT.
+008900     PERFORM 2000-PROCESS-RP519-FILE
+009000         THRU 2000-PROCESS-RP519-FILE-EXIT
+009100         UNTIL JNL-RP519IN-EOF.
+009200     PERFORM 8000-PRINT-SUMMARY
+009300         THRU 8000-PRINT-SUMMARY-EXIT.
+009400     PERFORM 9000-TERMINATE
+009500         THRU 9000-TERMINATE-EXIT.
+009600     GOBACK.
+009700
+009800*--------------------------------------------------------------*
+009900 1000-INITIALIZE.
+010000     OPEN INPUT  RP519-IN-FILE.
+010100     OPEN OUTPUT GVA-RPT-FILE.
+010200     MOVE SPACES TO GVA-RPT-LINE.
+010300     MOVE 'IJRGVA01 - RP519 GLOBAL-VENDOR INDICATOR COMPLETENESS'
+010400         TO GVA-RPT-LINE.
+010500     WRITE GVA-RPT-LINE.
+010600     MOVE SPACES TO GVA-RPT-LINE.
+010700     STRING 'INVOICE NUM' SPACE SPACE SPACE 'GV' SPACE SPACE SPACE
+010800         'REASON' DELIMITED BY SIZE INTO GVA-RPT-LINE
+010900     END-STRING.
+011000     WRITE GVA-RPT-LINE.
+011100 1000-INITIALIZE-EXIT.
+011200     EXIT.
+011300
+011400*--------------------------------------------------------------*
+011500 2000-PROCESS-RP519-FILE.
+011600     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+011700         AT END
+011800             SET JNL-RP519IN-EOF TO TRUE
+011900     END-READ.
+012000     IF JNL-RP519IN-EOF
+012100         GO TO 2000-PROCESS-RP519-FILE-EXIT
+012200     END-IF.
+012300     ADD 1 TO JNL-RECS-READ.
+012400
+012500     IF RP519-GV-IND-CODE = SPACES
+012600         ADD 1 TO JNL-RECS-BLANK
+012700         PERFORM 2500-WRITE-EXCEPTION
+012800             THRU 2500-WRITE-EXCEPTION-EXIT
+012900     ELSE
+013000         IF RP519-88-GV-VALID
+013100             ADD 1 TO JNL-RECS-VALID
+013200         ELSE
+013300             ADD 1 TO JNL-RECS-INVALID
+013400             PERFORM 2500-WRITE-EXCEPTION
+013500                 THRU 2500-WRITE-EXCEPTION-EXIT
+013600         END-IF
+013700     END-IF.
+013800     PERFORM 2600-CHECK-NOVATED-CONSISTENCY
+013900         THRU 2600-CHECK-NOVATED-CONSISTENCY-EXIT.
+014000 2000-PROCESS-RP519-FILE-EXIT.
+014100     EXIT.
+014200
+014300*--------------------------------------------------------------*
+014400 2500-WRITE-EXCEPTION.
+014500     MOVE SPACES TO JNL-EXCP-LINE.
+014600     MOVE RP519-INVC-NUM    TO JNL-EXCP-INVC-NUM.
+014700     MOVE RP519-GV-IND-CODE TO JNL-EXCP-GV-CODE.
+014800     IF RP519-GV-IND-CODE = SPACES
+014900         MOVE 'GV INDICATOR NOT POPULATED' TO JNL-EXCP-REASON
+015000     ELSE
+015100         MOVE 'GV INDICATOR CODE NOT VALID' TO JNL-EXCP-REASON
+015200     END-IF.
+015300     MOVE JNL-EXCP-LINE TO GVA-RPT-LINE.
+015400     WRITE GVA-RPT-LINE.
+015500 2500-WRITE-EXCEPTION-EXIT.
+015600     EXIT.
+015700
+015800*--------------------------------------------------------------*
+015900* RP519-GV-IND-CODE AND RP519-GV-NOVATED-IND ARE MAINTAINED BY  *
+016000* THE FEEDER INDEPENDENTLY OF EACH OTHER BUT BOTH SAY WHETHER   *
+016100* THE ACCOUNT IS NOVATED - A 'K' OR 'N' GV-IND-CODE SHOULD      *
+016200* ALWAYS LINE UP WITH A 'Y' GV-NOVATED-IND, AND VICE VERSA.     *
+016300* EITHER DIRECTION OF DISAGREEMENT IS ITEMIZED HERE, ON TOP OF  *
+016400* (NOT INSTEAD OF) THE VALID/INVALID CLASSIFICATION ABOVE.      *
+016500*--------------------------------------------------------------*
+016600 2600-CHECK-NOVATED-CONSISTENCY.
+016700     IF RP519-88-GV-NOVATED AND NOT RP519-88-NOVATED-ACCT
+016800         ADD 1 TO JNL-RECS-NOVATED-MISM
+016900         PERFORM 2650-WRITE-NOVATED-EXCEPTION
+017000             THRU 2650-WRITE-NOVATED-EXCEPTION-EXIT
+017100     ELSE
+017200         IF RP519-88-NOVATED-ACCT AND NOT RP519-88-GV-NOVATED
+017300             ADD 1 TO JNL-RECS-NOVATED-MISM
+017400             PERFORM 2650-WRITE-NOVATED-EXCEPTION
+017500                 THRU 2650-WRITE-NOVATED-EXCEPTION-EXIT
+017600         END-IF
+017700     END-IF.
+017800 2600-CHECK-NOVATED-CONSISTENCY-EXIT.
+017900     EXIT.
+018000
+018100 2650-WRITE-NOVATED-EXCEPTION.
+018200     MOVE SPACES TO JNL-EXCP-LINE.
+018300     MOVE RP519-INVC-NUM    TO JNL-EXCP-INVC-NUM.
+018400     MOVE RP519-GV-IND-CODE TO JNL-EXCP-GV-CODE.
+018500     MOVE 'GV CODE/NOVATED IND DISAGREE' TO JNL-EXCP-REASON.
+018600     MOVE JNL-EXCP-LINE TO GVA-RPT-LINE.
+018700     WRITE GVA-RPT-LINE.
+018800 2650-WRITE-NOVATED-EXCEPTION-EXIT.
+018900     EXIT.
+019000
+019100*--------------------------------------------------------------*
+019200* COMPLETENESS IS THE PERCENTAGE OF RECORDS CARRYING A VALID    *
+019300* GLOBAL-VENDOR CODE, NOT JUST A NON-BLANK ONE.                 *
+019400*--------------------------------------------------------------*
+019500 8000-PRINT-SUMMARY.
+019600     MOVE SPACES TO GVA-RPT-LINE.
+019700     WRITE GVA-RPT-LINE.
+019800     MOVE SPACES TO GVA-RPT-LINE.
+019900     MOVE 'TOTALS' TO GVA-RPT-LINE.
+020000     WRITE GVA-RPT-LINE.
+020100
+020200     IF JNL-RECS-READ > ZERO
+020300         COMPUTE JNL-PCT-COMPLETE-NUM ROUNDED =
+020400             (JNL-RECS-VALID * 100) / JNL-RECS-READ
+020500     ELSE
+020600         MOVE ZERO TO JNL-PCT-COMPLETE-NUM
+020700     END-IF.
+020800     MOVE JNL-PCT-COMPLETE-NUM TO JNL-PCT-COMPLETE-ED.
+020900     MOVE JNL-RECS-READ    TO JNL-EDIT-CNT-READ.
+021000     MOVE JNL-RECS-BLANK   TO JNL-EDIT-CNT-BLANK.
+021100     MOVE JNL-RECS-VALID   TO JNL-EDIT-CNT-VALID.
+021200     MOVE JNL-RECS-INVALID TO JNL-EDIT-CNT-INVALID.
+021300     MOVE JNL-RECS-NOVATED-MISM TO JNL-EDIT-CNT-NOV-MISM.
+021400
+021500     MOVE SPACES TO GVA-RPT-LINE.
+021600     STRING 'RECORDS READ      = ' JNL-EDIT-CNT-READ
+021700         DELIMITED BY SIZE INTO GVA-RPT-LINE
+021800     END-STRING.
+021900     WRITE GVA-RPT-LINE.
+022000     MOVE SPACES TO GVA-RPT-LINE.
+022100     STRING 'GV CODE BLANK     = ' JNL-EDIT-CNT-BLANK
+022200         DELIMITED BY SIZE INTO GVA-RPT-LINE
+022300     END-STRING.
+022400     WRITE GVA-RPT-LINE.
+022500     MOVE SPACES TO GVA-RPT-LINE.
+022600     STRING 'GV CODE VALID     = ' JNL-EDIT-CNT-VALID
+022700         DELIMITED BY SIZE INTO GVA-RPT-LINE
+022800     END-STRING.
+022900     WRITE GVA-RPT-LINE.
+023000     MOVE SPACES TO GVA-RPT-LINE.
+023100     STRING 'GV CODE INVALID   = ' JNL-EDIT-CNT-INVALID
+023200         DELIMITED BY SIZE INTO GVA-RPT-LINE
+023300     END-STRING.
+023400     WRITE GVA-RPT-LINE.
+023500     MOVE SPACES TO GVA-RPT-LINE.
+023600     STRING 'GV/NOVATED MISMATCH = ' JNL-EDIT-CNT-NOV-MISM
+023700         DELIMITED BY SIZE INTO GVA-RPT-LINE
+023800     END-STRING.
+023900     WRITE GVA-RPT-LINE.
+024000     MOVE SPACES TO GVA-RPT-LINE.
+024100     STRING 'PCT COMPLETE      = ' JNL-PCT-COMPLETE-ED '%'
+024200         DELIMITED BY SIZE INTO GVA-RPT-LINE
+024300     END-STRING.
+024400     WRITE GVA-RPT-LINE.
+024500 8000-PRINT-SUMMARY-EXIT.
+024600     EXIT.
+024700
+024800*--------------------------------------------------------------*
+024900 9000-TERMINATE.
+025000     CLOSE RP519-IN-FILE GVA-RPT-FILE.
+025100     DISPLAY 'IJRGVA01 - RECORDS READ     = ' JNL-RECS-READ.
+025200     DISPLAY 'IJRGVA01 - GV CODE VALID    = ' JNL-RECS-VALID.
+025300     DISPLAY 'IJRGVA01 - GV CODE BLANK    = ' JNL-RECS-BLANK.
+025400     DISPLAY 'IJRGVA01 - GV CODE INVALID  = ' JNL-RECS-INVALID.
+025500     DISPLAY 'IJRGVA01 - GV/NOVATED MISMATCH = '
+025600         JNL-RECS-NOVATED-MISM.
+025700 9000-TERMINATE-EXIT.
+025800     EXIT.
+025900
+026000*-------------------------------------------------------------.
+026100*                     E N D   O F  I J R G V A 0 1             :
+026200*-------------------------------------------------------------'
