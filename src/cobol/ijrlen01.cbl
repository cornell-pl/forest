@@ -0,0 +1,115 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRLEN01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  RUNS AHEAD OF IJRGDG01 AND *
+001100*                      EVERY OTHER RP519 READER AND CHECKS THE  *
+001200*                      INCOMING FIRST RECORD'S ACTUAL LENGTH    *
+001300*                      AGAINST THE LRECL = 450 DOCUMENTED ON    *
+001400*                      THE RP519 COPYBOOK'S OWN BANNER, SO A    *
+001500*                      FEEDER-SIDE LAYOUT CHANGE IS CAUGHT      *
+001600*                      BEFORE IT REACHES DETAIL PROCESSING.     *
+001700* 26.2  08/09/26  RAS  RECORD WAS DECLARED AT EXACTLY THE       *
+001800*                      EXPECTED 450 BYTES, SO GROWTH COULD      *
+001900*                      NEVER BE SEEN, AND THE OLD TRAILING-     *
+002000*                      SPACE COUNT FALSE-POSITIVED ON THE MANY  *
+002100*                      RP519 RECORDS THAT LEGITIMATELY END IN   *
+002200*                      BLANK-FILLED FILLER.  RECORD IS NOW READ *
+002300*                      INTO A BUFFER WELL PAST THE EXPECTED     *
+002400*                      LENGTH AND COMPARED AGAINST THE TRUE     *
+002500*                      PHYSICAL LENGTH THE RUN-TIME REPORTS FOR *
+002600*                      THE LINE JUST READ, NOT A SPACE COUNT.   *
+002700*--------------------------------------------------------------*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT RP519-IN-FILE  ASSIGN TO RP519IN
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS JNL-RP519IN-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  RP519-IN-FILE
+004100     RECORD IS VARYING IN SIZE FROM 1 TO 700 CHARACTERS
+004200         DEPENDING ON JNL-ACTUAL-REC-LEN.
+004300 01  RP519-IN-RECORD           PIC X(700).
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+004700     88  JNL-RP519IN-OK                  VALUE '00'.
+004800     88  JNL-RP519IN-EOF                 VALUE '10'.
+004900
+005000*--------------------------------------------------------------*
+005100* THE EXPECTED LENGTH IS A PROGRAM CONSTANT, NOT A COPYBOOK-    *
+005200* DERIVED VALUE - IT MUST BE KEPT IN STEP BY HAND WITH WHATEVER *
+005300* LRECL = nnn THE RP519 COPYBOOK'S OWN BANNER COMMENT CARRIES.  *
+005400*--------------------------------------------------------------*
+005500 01  JNL-EXPECT-REC-LEN        PIC 9(05) COMP-3 VALUE 450.
+005600 01  JNL-ACTUAL-REC-LEN        PIC 9(05) COMP-3 VALUE ZERO.
+005700
+005800 PROCEDURE DIVISION.
+005900*--------------------------------------------------------------*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200         THRU 1000-INITIALIZE-EXIT.
+006300     PERFORM 2000-CHECK-RECORD-LENGTH
+006400         THRU 2000-CHECK-RECORD-LENGTH-EXIT.
+006500     PERFORM 9000-TERMINATE
+006600         THRU 9000-TERMINATE-EXIT.
+006700     GOBACK.
+006800
+006900*--------------------------------------------------------------*
+007000 1000-INITIALIZE.
+007100     OPEN INPUT RP519-IN-FILE.
+007200     IF NOT JNL-RP519IN-OK
+007300         DISPLAY 'IJRLEN01 - UNABLE TO OPEN RP519IN, STATUS = '
+007400             JNL-RP519IN-STATUS
+007500         MOVE 16 TO RETURN-CODE
+007600         GOBACK
+007700     END-IF.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100*--------------------------------------------------------------*
+008200 2000-CHECK-RECORD-LENGTH.
+008300     READ RP519-IN-FILE
+008400         AT END
+008500             DISPLAY 'IJRLEN01 - RP519IN IS EMPTY, NO RECORD '
+008600                 'READ'
+008700             MOVE 16 TO RETURN-CODE
+008800             GOBACK
+008900     END-READ.
+009000
+009100     IF JNL-ACTUAL-REC-LEN NOT = JNL-EXPECT-REC-LEN
+009200         DISPLAY 'IJRLEN01 - RP519 RECORD LENGTH MISMATCH - '
+009300             'EXPECTED ' JNL-EXPECT-REC-LEN
+009400             ' GOT ' JNL-ACTUAL-REC-LEN
+009500         DISPLAY 'IJRLEN01 - CHECK RP519 COPYBOOK LAYOUT - RUN '
+009600             'STOPPED'
+009700         MOVE 16 TO RETURN-CODE
+009800         GOBACK
+009900     ELSE
+010000         DISPLAY 'IJRLEN01 - RP519 RECORD LENGTH OK = '
+010100             JNL-ACTUAL-REC-LEN
+010200     END-IF.
+010300 2000-CHECK-RECORD-LENGTH-EXIT.
+010400     EXIT.
+010500
+010600*--------------------------------------------------------------*
+010700 9000-TERMINATE.
+010800     CLOSE RP519-IN-FILE.
+010900     DISPLAY 'IJRLEN01 - RETURN-CODE = ' RETURN-CODE.
+011000 9000-TERMINATE-EXIT.
+011100     EXIT.
+011200
+011300*-------------------------------------------------------------.
+011400*                     E N D   O F  I J R L E N 0 1             :
+011500*-------------------------------------------------------------'
