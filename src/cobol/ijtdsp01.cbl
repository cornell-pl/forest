@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTDSP01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  SPLITS EACH TIF DETAIL     *
+001100*                      RECORD'S FIXED 900-BYTE PORTION (PLUS    *
+001200*                      THE 2-BYTE TAX-LINE COUNT) OFF TO THE    *
+001300*                      TIFDET VSAM FILE AND ITS VARIABLE-LENGTH *
+001400*                      TAX TABLE OFF TO THE TIFTAX VSAM FILE,   *
+001500*                      ONE ENTRY PER TAX LINE, LINKED BACK TO   *
+001600*                      ITS PARENT BY SOURCE SYSTEM CODE AND A   *
+001700*                      RUN-GENERATED SEQUENCE NUMBER.  LETS A   *
+001800*                      DOWNSTREAM READER PULL JUST THE FIXED    *
+001900*                      DETAIL DATA WITHOUT PAYING FOR THE TAX   *
+002000*                      TABLE WHEN IT DOESN'T NEED IT.           *
+002100* 26.2  08/09/26  RAS  TIFDET-SEQ-NO/TIFTAX-SEQ-NO ARE A SINGLE  *
+002200*                      RUN-WIDE COUNTER, NOT RESET PER SOURCE    *
+002300*                      SYSTEM, SO THE FULL KEY (SRCE-SYS-CD +    *
+002400*                      SEQ-NO) IS NOT GUARANTEED ASCENDING WHEN  *
+002500*                      TIFIN IS NOT SORTED BY SOURCE SYSTEM -    *
+002600*                      ACCESS MODE SEQUENTIAL WOULD THEN REJECT  *
+002700*                      A GOOD WRITE AS INVALID KEY AND THE       *
+002800*                      HANDLER WOULD MISREPORT IT AS A DUPLICATE *
+002900*                      KEY.  SWITCHED BOTH FILES TO ACCESS MODE  *
+003000*                      DYNAMIC, WHICH DOES NOT REQUIRE ASCENDING *
+003100*                      KEY ORDER ON WRITE.                       *
+003200*--------------------------------------------------------------*
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.   IBM-370.
+003600 OBJECT-COMPUTER.   IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT TIF-IN-FILE  ASSIGN TO TIFIN
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS JNL-TIFIN-STATUS.
+004200
+004300     SELECT TIF-DET-FILE ASSIGN TO TIFDET
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004600         RECORD KEY IS TIFDET-KEY
+004700         FILE STATUS IS JNL-TIFDET-STATUS.
+004800
+004900     SELECT TIF-TAX-FILE ASSIGN TO TIFTAX
+005000         ORGANIZATION IS INDEXED
+005100         ACCESS MODE IS DYNAMIC
+005200         RECORD KEY IS TIFTAX-KEY
+005300         FILE STATUS IS JNL-TIFTAX-STATUS.
+005400
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  TIF-IN-FILE
+005800     RECORDING MODE IS V.
+005900 01  TIF-IN-RECORD             PIC X(3092).
+006000
+006100 FD  TIF-DET-FILE.
+006200     COPY tifdetv.
+006300
+006400 FD  TIF-TAX-FILE.
+006500     COPY tiftaxv.
+006600
+006700 WORKING-STORAGE SECTION.
+006800 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+006900     88  JNL-TIFIN-OK                    VALUE '00'.
+007000     88  JNL-TIFIN-EOF                   VALUE '10'.
+007100 01  JNL-TIFDET-STATUS         PIC X(02) VALUE SPACES.
+007200 01  JNL-TIFTAX-STATUS         PIC X(02) VALUE SPACES.
+007300
+007400 01  JNL-CUR-SRCE-SYS-CD       PIC X(04) VALUE SPACES.
+007500 01  JNL-DTL-SEQ-NO            PIC S9(08) COMP-3 VALUE ZERO.
+007600 01  JNL-TAX-LINE-SUB          PIC 9(04) COMP VALUE ZERO.
+007700
+007800 01  JNL-COUNTERS.
+007900     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+008000     05  JNL-DETAILS-READ      PIC S9(09) COMP-3 VALUE ZERO.
+008100     05  JNL-DETAILS-SPLIT     PIC S9(09) COMP-3 VALUE ZERO.
+008200     05  JNL-TAX-LINES-WRITTEN PIC S9(09) COMP-3 VALUE ZERO.
+008300
+008400     COPY tifview.
+008500
+008600 PROCEDURE DIVISION.
+008700*--------------------------------------------------------------*
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE
+009000         THRU 1000-INITIALIZE-EXIT.
+009100     PERFORM 2000-PROCESS-TIF-FILE
+009200         THRU 2000-PROCESS-TIF-FILE-EXIT
+009300         UNTIL JNL-TIFIN-EOF.
+009400     PERFORM 9000-TERMINATE
+009500         THRU 9000-TERMINATE-EXIT.
+009600     GOBACK.
+009700
+009800*--------------------------------------------------------------*
+009900 1000-INITIALIZE.
+010000     OPEN INPUT  TIF-IN-FILE.
+010100     OPEN OUTPUT TIF-DET-FILE.
+010200     OPEN OUTPUT TIF-TAX-FILE.
+010300 1000-INITIALIZE-EXIT.
+010400     EXIT.
+010500
+010600*--------------------------------------------------------------*
+010700 2000-PROCESS-TIF-FILE.
+010800     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+010900         AT END
+011000             SET JNL-TIFIN-EOF TO TRUE
+011100     END-READ.
+011200     IF JNL-TIFIN-EOF
+011300         GO TO 2000-PROCESS-TIF-FILE-EXIT
+011400     END-IF.
+011500     ADD 1 TO JNL-RECS-READ.
+011600
+011700     EVALUATE TRUE
+011800         WHEN JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+011900             MOVE JNL-TIF-RAW-REC TO JNL-TIF-HDR-VIEW
+012000             MOVE XX-HDR-SRCE-SYS-CD TO JNL-CUR-SRCE-SYS-CD
+012100         WHEN JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+012200             CONTINUE
+012300         WHEN OTHER
+012400             ADD 1 TO JNL-DETAILS-READ
+012500             PERFORM 2100-SPLIT-DETAIL
+012600                 THRU 2100-SPLIT-DETAIL-EXIT
+012700     END-EVALUATE.
+012800 2000-PROCESS-TIF-FILE-EXIT.
+012900     EXIT.
+013000
+013100*--------------------------------------------------------------*
+013200* THE PEEK FIELD IS A REDEFINITION OF THE SAME BYTES JUST READ, *
+013300* SO XX-CTM-ND CAN BE SET BEFORE THE REST OF THE DETAIL VIEW IS *
+013400* POPULATED - OTHERWISE THE OCCURS DEPENDING ON TABLE WOULD     *
+013500* ONLY CARRY OVER AS MANY ENTRIES AS THE PRIOR DETAIL HAD.      *
+013600*--------------------------------------------------------------*
+013700 2100-SPLIT-DETAIL.
+013800     MOVE JNL-PEEK-CTM-ND TO XX-CTM-ND.
+013900     MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW.
+014000     ADD 1 TO JNL-DTL-SEQ-NO.
+014100
+014200     MOVE JNL-CUR-SRCE-SYS-CD      TO TIFDET-SRCE-SYS-CD.
+014300     MOVE JNL-DTL-SEQ-NO           TO TIFDET-SEQ-NO.
+014400     MOVE JNL-TIF-RAW-REC (1:902)  TO TIFDET-FIXED-DATA.
+014500     WRITE TIFDET-RECORD
+014600         INVALID KEY
+014700             DISPLAY 'IJTDSP01 - DUPLICATE TIFDET KEY, SKIPPED'
+014800     END-WRITE.
+014900     ADD 1 TO JNL-DETAILS-SPLIT.
+015000
+015100     IF XX-CTM-ND > ZERO
+015200         PERFORM 2150-WRITE-TAX-LINE
+015300             VARYING JNL-TAX-LINE-SUB FROM 1 BY 1
+015400             UNTIL JNL-TAX-LINE-SUB > XX-CTM-ND
+015500     END-IF.
+015600 2100-SPLIT-DETAIL-EXIT.
+015700     EXIT.
+015800
+015900*--------------------------------------------------------------*
+016000 2150-WRITE-TAX-LINE.
+016100     MOVE JNL-CUR-SRCE-SYS-CD           TO TIFTAX-SRCE-SYS-CD.
+016200     MOVE JNL-DTL-SEQ-NO                TO TIFTAX-SEQ-NO.
+016300     MOVE JNL-TAX-LINE-SUB              TO TIFTAX-LINE-NO.
+016400     MOVE XX-TAX-TB (JNL-TAX-LINE-SUB)  TO TIFTAX-LINE-DATA.
+016500     WRITE TIFTAX-RECORD
+016600         INVALID KEY
+016700             DISPLAY 'IJTDSP01 - DUPLICATE TIFTAX KEY, SKIPPED'
+016800     END-WRITE.
+016900     ADD 1 TO JNL-TAX-LINES-WRITTEN.
+017000 2150-WRITE-TAX-LINE-EXIT.
+017100     EXIT.
+017200
+017300*--------------------------------------------------------------*
+017400 9000-TERMINATE.
+017500     CLOSE TIF-IN-FILE TIF-DET-FILE TIF-TAX-FILE.
+017600     DISPLAY 'IJTDSP01 - TOTAL RECORDS READ       = '
+017700         JNL-RECS-READ.
+017800     DISPLAY 'IJTDSP01 - DETAIL RECORDS READ      = '
+017900         JNL-DETAILS-READ.
+018000     DISPLAY 'IJTDSP01 - DETAIL RECORDS SPLIT     = '
+018100         JNL-DETAILS-SPLIT.
+018200     DISPLAY 'IJTDSP01 - TAX LINES WRITTEN         = '
+018300         JNL-TAX-LINES-WRITTEN.
+018400 9000-TERMINATE-EXIT.
+018500     EXIT.
+018600
+018700*-------------------------------------------------------------.
+018800*                     E N D   O F  I J T D S P 0 1             :
+018900*-------------------------------------------------------------'
