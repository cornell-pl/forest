@@ -0,0 +1,291 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRSCP01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  TALLIES RP519 RECORD COUNT *
+001100*                      AND REVENUE AMOUNT BY SALES CHANNEL AND  *
+001200*                      SEPARATELY BY TERM-AGREEMENT PLAN TYPE,  *
+001300*                      SO MARKETING AND REVENUE ASSURANCE CAN   *
+001400*                      SEE WHICH CHANNELS AND PLAN TYPES ARE    *
+001500*                      DRIVING VOLUME WITHOUT RUNNING AN ADHOC  *
+001600*                      QUERY AGAINST THE RAW EXTRACT.           *
+001700* 26.2  08/09/26  RAS  WAS ACCUMULATING RP519-PE-REV-AMT, THE   *
+001800*                      PRIOR-ESTIMATE REVENUE FIGURE, INSTEAD   *
+001900*                      OF RP519-CUR-AMT, THE CURRENT-CYCLE      *
+002000*                      BILLED AMOUNT - THE CHANNEL AND PLAN     *
+002100*                      REVENUE TOTALS WERE OVERSTATING ACTUAL   *
+002200*                      BILLED REVENUE.  NOW ACCUMULATES         *
+002300*                      RP519-CUR-AMT.                           *
+002400*--------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT RP519-IN-FILE  ASSIGN TO RP519IN
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS JNL-RP519IN-STATUS.
+003400
+003500     SELECT PERF-RPT-FILE  ASSIGN TO PERFRPT
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS JNL-PERFRPT-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  RP519-IN-FILE
+004200     RECORDING MODE IS F.
+004300 01  RP519-IN-RECORD           PIC X(450).
+004400
+004500 FD  PERF-RPT-FILE
+004600     RECORDING MODE IS F.
+004700 01  PERF-RPT-LINE             PIC X(132).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+005100     88  JNL-RP519IN-OK                  VALUE '00'.
+005200     88  JNL-RP519IN-EOF                 VALUE '10'.
+005300 01  JNL-PERFRPT-STATUS        PIC X(02) VALUE SPACES.
+005400
+005500 COPY rps REPLACING ==01  RP519-RECORD.==
+005600     BY ==01  JNL-RP519-VIEW.==.
+005700
+005800 01  JNL-COUNTERS.
+005900     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+006000
+006100*--------------------------------------------------------------*
+006200* ONE ENTRY PER DISTINCT SALES CHANNEL SEEN ON THE EXTRACT.     *
+006300* FOUND-OR-ADD THE SAME WAY IJTVTR01 BUILDS ITS FEEDER-SYSTEM   *
+006400* VOLUME TABLE - A LINEAR PERFORM-PARAGRAPH SEARCH, STOPPING AT *
+006500* THE FIRST FREE SLOT WHEN THE CHANNEL ISN'T ALREADY IN IT.     *
+006600*--------------------------------------------------------------*
+006700 01  JNL-CHAN-CNT              PIC 9(04) COMP VALUE ZERO.
+006800 01  JNL-CHAN-SUB              PIC 9(04) COMP VALUE ZERO.
+006900 01  JNL-CHAN-TABLE.
+007000     05  JNL-CHAN-ENTRY OCCURS 100 TIMES.
+007100         10  JNL-CHAN-CODE         PIC X(08).
+007200         10  JNL-CHAN-REC-CNT      PIC S9(09) COMP-3.
+007300         10  JNL-CHAN-AMT          PIC S9(11)V99 COMP-3.
+007400 01  JNL-CHAN-OVERFLOW         PIC S9(09) COMP-3 VALUE ZERO.
+007500
+007600*--------------------------------------------------------------*
+007700* ONE ENTRY PER DISTINCT TERM-AGREEMENT PLAN TYPE, SAME SHAPE   *
+007800* AND FIND-OR-ADD LOGIC AS THE SALES-CHANNEL TABLE ABOVE.       *
+007900*--------------------------------------------------------------*
+008000 01  JNL-PLAN-CNT              PIC 9(04) COMP VALUE ZERO.
+008100 01  JNL-PLAN-SUB              PIC 9(04) COMP VALUE ZERO.
+008200 01  JNL-PLAN-TABLE.
+008300     05  JNL-PLAN-ENTRY OCCURS 100 TIMES.
+008400         10  JNL-PLAN-CODE         PIC X(08).
+008500         10  JNL-PLAN-REC-CNT      PIC S9(09) COMP-3.
+008600         10  JNL-PLAN-AMT          PIC S9(11)V99 COMP-3.
+008700 01  JNL-PLAN-OVERFLOW         PIC S9(09) COMP-3 VALUE ZERO.
+008800
+008900 01  JNL-EDIT-FIELDS.
+009000     05  JNL-EDIT-CNT          PIC ZZZ,ZZZ,ZZ9.
+009100     05  JNL-EDIT-AMT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009200
+009300 01  JNL-RPT-LINE.
+009400     05  JNL-RPT-CODE          PIC X(08).
+009500     05  FILLER                PIC X(04) VALUE SPACES.
+009600     05  JNL-RPT-CNT           PIC X(11).
+009700     05  FILLER                PIC X(03) VALUE SPACES.
+009800     05  JNL-RPT-AMT           PIC X(16).
+009900
+010000 PROCEDURE DIVISION.
+010100*--------------------------------------------------------------*
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE
+010400         THRU 1000-INITIALIZE-EXIT.
+010500     PERFORM 2000-PROCESS-RP519-FILE
+010600         THRU 2000-PROCESS-RP519-FILE-EXIT
+010700         UNTIL JNL-RP519IN-EOF.
+010800     PERFORM 8000-PRINT-PERFORMANCE-REPORT
+010900         THRU 8000-PRINT-PERFORMANCE-REPORT-EXIT.
+011000     PERFORM 9000-TERMINATE
+011100         THRU 9000-TERMINATE-EXIT.
+011200     GOBACK.
+011300
+011400*--------------------------------------------------------------*
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  RP519-IN-FILE.
+011700     OPEN OUTPUT PERF-RPT-FILE.
+011800     MOVE SPACES TO PERF-RPT-LINE.
+011900     MOVE 'IJRSCP01 - RP519 SALES CHANNEL / TERM PLAN PERFORMANCE'
+012000         TO PERF-RPT-LINE.
+012100     WRITE PERF-RPT-LINE.
+012200 1000-INITIALIZE-EXIT.
+012300     EXIT.
+012400
+012500*--------------------------------------------------------------*
+012600 2000-PROCESS-RP519-FILE.
+012700     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+012800         AT END
+012900             SET JNL-RP519IN-EOF TO TRUE
+013000     END-READ.
+013100     IF JNL-RP519IN-EOF
+013200         GO TO 2000-PROCESS-RP519-FILE-EXIT
+013300     END-IF.
+013400     ADD 1 TO JNL-RECS-READ.
+013500
+013600     PERFORM 2100-TALLY-CHANNEL
+013700         THRU 2100-TALLY-CHANNEL-EXIT.
+013800     PERFORM 2200-TALLY-PLAN-TYPE
+013900         THRU 2200-TALLY-PLAN-TYPE-EXIT.
+014000 2000-PROCESS-RP519-FILE-EXIT.
+014100     EXIT.
+014200
+014300*--------------------------------------------------------------*
+014400 2100-TALLY-CHANNEL.
+014500     PERFORM 2110-FIND-CHANNEL-ENTRY
+014600         THRU 2110-FIND-CHANNEL-ENTRY-EXIT.
+014700     IF JNL-CHAN-SUB > JNL-CHAN-CNT
+014800         IF JNL-CHAN-CNT >= 100
+014900             ADD 1 TO JNL-CHAN-OVERFLOW
+015000             GO TO 2100-TALLY-CHANNEL-EXIT
+015100         END-IF
+015200         ADD 1 TO JNL-CHAN-CNT
+015300         MOVE RP519-SALES-CHANNEL TO JNL-CHAN-CODE (JNL-CHAN-CNT)
+015400         MOVE ZERO TO JNL-CHAN-REC-CNT (JNL-CHAN-CNT)
+015500         MOVE ZERO TO JNL-CHAN-AMT (JNL-CHAN-CNT)
+015600         MOVE JNL-CHAN-CNT TO JNL-CHAN-SUB
+015700     END-IF.
+015800     ADD 1 TO JNL-CHAN-REC-CNT (JNL-CHAN-SUB).
+015900     ADD RP519-CUR-AMT TO JNL-CHAN-AMT (JNL-CHAN-SUB).
+016000 2100-TALLY-CHANNEL-EXIT.
+016100     EXIT.
+016200
+016300*--------------------------------------------------------------*
+016400 2110-FIND-CHANNEL-ENTRY.
+016500     PERFORM 2115-TEST-CHANNEL-ENTRY
+016600         VARYING JNL-CHAN-SUB FROM 1 BY 1
+016700         UNTIL JNL-CHAN-SUB > JNL-CHAN-CNT
+016800         OR JNL-CHAN-CODE (JNL-CHAN-SUB) = RP519-SALES-CHANNEL.
+016900 2110-FIND-CHANNEL-ENTRY-EXIT.
+017000     EXIT.
+017100
+017200 2115-TEST-CHANNEL-ENTRY.
+017300     CONTINUE.
+017400
+017500*--------------------------------------------------------------*
+017600 2200-TALLY-PLAN-TYPE.
+017700     PERFORM 2210-FIND-PLAN-ENTRY
+017800         THRU 2210-FIND-PLAN-ENTRY-EXIT.
+017900     IF JNL-PLAN-SUB > JNL-PLAN-CNT
+018000         IF JNL-PLAN-CNT >= 100
+018100             ADD 1 TO JNL-PLAN-OVERFLOW
+018200             GO TO 2200-TALLY-PLAN-TYPE-EXIT
+018300         END-IF
+018400         ADD 1 TO JNL-PLAN-CNT
+018500         MOVE RP519-TRM-AGRE-PLN-TYPE TO
+018600             JNL-PLAN-CODE (JNL-PLAN-CNT)
+018700         MOVE ZERO TO JNL-PLAN-REC-CNT (JNL-PLAN-CNT)
+018800         MOVE ZERO TO JNL-PLAN-AMT (JNL-PLAN-CNT)
+018900         MOVE JNL-PLAN-CNT TO JNL-PLAN-SUB
+019000     END-IF.
+019100     ADD 1 TO JNL-PLAN-REC-CNT (JNL-PLAN-SUB).
+019200     ADD RP519-CUR-AMT TO JNL-PLAN-AMT (JNL-PLAN-SUB).
+019300 2200-TALLY-PLAN-TYPE-EXIT.
+019400     EXIT.
+019500
+019600*--------------------------------------------------------------*
+019700 2210-FIND-PLAN-ENTRY.
+019800     PERFORM 2215-TEST-PLAN-ENTRY
+019900         VARYING JNL-PLAN-SUB FROM 1 BY 1
+020000         UNTIL JNL-PLAN-SUB > JNL-PLAN-CNT
+020100         OR JNL-PLAN-CODE (JNL-PLAN-SUB) =
+020200             RP519-TRM-AGRE-PLN-TYPE.
+020300 2210-FIND-PLAN-ENTRY-EXIT.
+020400     EXIT.
+020500
+020600 2215-TEST-PLAN-ENTRY.
+020700     CONTINUE.
+020800
+020900*--------------------------------------------------------------*
+021000 8000-PRINT-PERFORMANCE-REPORT.
+021100     MOVE SPACES TO PERF-RPT-LINE.
+021200     WRITE PERF-RPT-LINE.
+021300     MOVE SPACES TO PERF-RPT-LINE.
+021400     MOVE 'SALES CHANNEL TOTALS' TO PERF-RPT-LINE.
+021500     WRITE PERF-RPT-LINE.
+021600     MOVE SPACES TO PERF-RPT-LINE.
+021700     STRING 'CHANNEL ' SPACE SPACE SPACE SPACE
+021800         'REC-CNT    ' SPACE SPACE SPACE
+021900         'REVENUE-AMT' DELIMITED BY SIZE INTO PERF-RPT-LINE
+022000     END-STRING.
+022100     WRITE PERF-RPT-LINE.
+022200     PERFORM 8100-PRINT-CHANNEL-LINE
+022300         VARYING JNL-CHAN-SUB FROM 1 BY 1
+022400         UNTIL JNL-CHAN-SUB > JNL-CHAN-CNT.
+022500
+022600     MOVE SPACES TO PERF-RPT-LINE.
+022700     WRITE PERF-RPT-LINE.
+022800     MOVE SPACES TO PERF-RPT-LINE.
+022900     MOVE 'TERM-AGREEMENT PLAN TYPE TOTALS' TO PERF-RPT-LINE.
+023000     WRITE PERF-RPT-LINE.
+023100     MOVE SPACES TO PERF-RPT-LINE.
+023200     STRING 'PLAN-TYPE' SPACE SPACE SPACE
+023300         'REC-CNT    ' SPACE SPACE SPACE
+023400         'REVENUE-AMT' DELIMITED BY SIZE INTO PERF-RPT-LINE
+023500     END-STRING.
+023600     WRITE PERF-RPT-LINE.
+023700     PERFORM 8200-PRINT-PLAN-LINE
+023800         VARYING JNL-PLAN-SUB FROM 1 BY 1
+023900         UNTIL JNL-PLAN-SUB > JNL-PLAN-CNT.
+024000 8000-PRINT-PERFORMANCE-REPORT-EXIT.
+024100     EXIT.
+024200
+024300*--------------------------------------------------------------*
+024400 8100-PRINT-CHANNEL-LINE.
+024500     MOVE SPACES TO JNL-RPT-LINE.
+024600     MOVE JNL-CHAN-CODE (JNL-CHAN-SUB)    TO JNL-RPT-CODE.
+024700     MOVE JNL-CHAN-REC-CNT (JNL-CHAN-SUB) TO JNL-EDIT-CNT.
+024800     MOVE JNL-EDIT-CNT                    TO JNL-RPT-CNT.
+024900     MOVE JNL-CHAN-AMT (JNL-CHAN-SUB)     TO JNL-EDIT-AMT.
+025000     MOVE JNL-EDIT-AMT                    TO JNL-RPT-AMT.
+025100     MOVE JNL-RPT-LINE TO PERF-RPT-LINE.
+025200     WRITE PERF-RPT-LINE.
+025300 8100-PRINT-CHANNEL-LINE-EXIT.
+025400     EXIT.
+025500
+025600*--------------------------------------------------------------*
+025700 8200-PRINT-PLAN-LINE.
+025800     MOVE SPACES TO JNL-RPT-LINE.
+025900     MOVE JNL-PLAN-CODE (JNL-PLAN-SUB)    TO JNL-RPT-CODE.
+026000     MOVE JNL-PLAN-REC-CNT (JNL-PLAN-SUB) TO JNL-EDIT-CNT.
+026100     MOVE JNL-EDIT-CNT                    TO JNL-RPT-CNT.
+026200     MOVE JNL-PLAN-AMT (JNL-PLAN-SUB)     TO JNL-EDIT-AMT.
+026300     MOVE JNL-EDIT-AMT                    TO JNL-RPT-AMT.
+026400     MOVE JNL-RPT-LINE TO PERF-RPT-LINE.
+026500     WRITE PERF-RPT-LINE.
+026600 8200-PRINT-PLAN-LINE-EXIT.
+026700     EXIT.
+026800
+026900*--------------------------------------------------------------*
+027000 9000-TERMINATE.
+027100     CLOSE RP519-IN-FILE PERF-RPT-FILE.
+027200     DISPLAY 'IJRSCP01 - RECORDS READ            = '
+027300         JNL-RECS-READ.
+027400     DISPLAY 'IJRSCP01 - DISTINCT SALES CHANNELS  = '
+027500         JNL-CHAN-CNT.
+027600     DISPLAY 'IJRSCP01 - DISTINCT PLAN TYPES       = '
+027700         JNL-PLAN-CNT.
+027800     IF JNL-CHAN-OVERFLOW > ZERO
+027900         DISPLAY 'IJRSCP01 - SALES CHANNEL TABLE OVERFLOW = '
+028000             JNL-CHAN-OVERFLOW
+028100     END-IF.
+028200     IF JNL-PLAN-OVERFLOW > ZERO
+028300         DISPLAY 'IJRSCP01 - PLAN TYPE TABLE OVERFLOW = '
+028400             JNL-PLAN-OVERFLOW
+028500     END-IF.
+028600 9000-TERMINATE-EXIT.
+028700     EXIT.
+028800
+028900*-------------------------------------------------------------.
+029000*                     E N D   O F  I J R S C P 0 1             :
+029100*-------------------------------------------------------------'
