@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTBDL01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  TALLIES XX-JRNL-GRS-AT BY  *
+001100*                      XX-SRCE-DEST-CD BUNDLER FLOW DIRECTION   *
+001200*                      (THE NINE VALID CODES UNDER               *
+001300*                      XX-SRCE-DEST-CD-VLD) SO BUNDLER PASS-    *
+001400*                      THROUGH VOLUME CAN BE CONFIRMED BALANCED *
+001500*                      INSTEAD OF JUST TRUSTED.  USES THE SAME  *
+001600*                      FIXED CODE/LABEL OCCURS LOOKUP TABLE     *
+001700*                      IDIOM AS IJTTAX01'S JURISDICTION TABLE   *
+001800*                      AND IJTMXT01'S CAP-TYPE TABLE, WITH A    *
+001900*                      TENTH CATCH-ALL SLOT FOR ANY CODE NOT     *
+002000*                      LISTED UNDER XX-SRCE-DEST-CD-VLD.         *
+002100*--------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT TIF-IN-FILE  ASSIGN TO TIFIN
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS JNL-TIFIN-STATUS.
+003100
+003200     SELECT BNDL-RPT-FILE ASSIGN TO BNDLRPT
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS JNL-BNDLRPT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  TIF-IN-FILE
+003900     RECORDING MODE IS V.
+004000 01  TIF-IN-RECORD             PIC X(3092).
+004100
+004200 FD  BNDL-RPT-FILE
+004300     RECORDING MODE IS F.
+004400 01  BNDL-RPT-RECORD           PIC X(132).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+004800     88  JNL-TIFIN-OK                    VALUE '00'.
+004900     88  JNL-TIFIN-EOF                   VALUE '10'.
+005000 01  JNL-BNDLRPT-STATUS        PIC X(02) VALUE SPACES.
+005100
+005200 COPY tifview.
+005300
+005400*--------------------------------------------------------------*
+005500* FIXED CODE TABLE FOR THE NINE VALID XX-SRCE-DEST-CD VALUES,   *
+005600* PLUS A TENTH CATCH-ALL SLOT FOR ANY CODE NOT AMONG THEM, WITH *
+005700* A PARALLEL LABEL TABLE FOR THE REPORT - SAME IDIOM AS         *
+005800* IJTTAX01'S JURISDICTION TABLE AND IJTMXT01'S CAP-TYPE TABLE.  *
+005900*--------------------------------------------------------------*
+006000 01  JNL-BNDL-CODES.
+006100     05  FILLER                PIC X(02) VALUE 'BU'.
+006200     05  FILLER                PIC X(02) VALUE 'B1'.
+006300     05  FILLER                PIC X(02) VALUE 'SB'.
+006400     05  FILLER                PIC X(02) VALUE 'SY'.
+006500     05  FILLER                PIC X(02) VALUE 'WB'.
+006600     05  FILLER                PIC X(02) VALUE 'WE'.
+006700     05  FILLER                PIC X(02) VALUE 'WY'.
+006800     05  FILLER                PIC X(02) VALUE 'VT'.
+006900     05  FILLER                PIC X(02) VALUE 'UL'.
+007000     05  FILLER                PIC X(02) VALUE '??'.
+007100 01  JNL-BNDL-CODE-TABLE REDEFINES JNL-BNDL-CODES.
+007200     05  JNL-BNDL-CODE OCCURS 10 TIMES PIC X(02).
+007300
+007400 01  JNL-BNDL-LABELS.
+007500     05  FILLER                PIC X(30)
+007600         VALUE 'BU SBS TO BUNDLER            '.
+007700     05  FILLER                PIC X(30)
+007800         VALUE 'B1 CREATED BY BUNDLER         '.
+007900     05  FILLER                PIC X(30)
+008000         VALUE 'SB LION TO SBS                '.
+008100     05  FILLER                PIC X(30)
+008200         VALUE 'SY LION TO BUNDLER VIA SBS    '.
+008300     05  FILLER                PIC X(30)
+008400         VALUE 'WB WEFOS TO BUNDLER           '.
+008500     05  FILLER                PIC X(30)
+008600         VALUE 'WE LION TO WEFOS              '.
+008700     05  FILLER                PIC X(30)
+008800         VALUE 'WY LION TO BUNDLER VIA WEFOS  '.
+008900     05  FILLER                PIC X(30)
+009000         VALUE 'VT VTNS TO TJ                 '.
+009100     05  FILLER                PIC X(30)
+009200         VALUE 'UL UNBUNDLED                  '.
+009300     05  FILLER                PIC X(30)
+009400         VALUE 'UNRECOGNIZED SRCE-DEST CODE   '.
+009500 01  JNL-BNDL-LABEL-TABLE REDEFINES JNL-BNDL-LABELS.
+009600     05  JNL-BNDL-LABEL OCCURS 10 TIMES PIC X(30).
+009700
+009800 01  JNL-BNDL-SUB               PIC 9(04) COMP VALUE ZERO.
+009900 01  JNL-BNDL-TOTALS.
+010000     05  JNL-BNDL-ENTRY OCCURS 10 TIMES.
+010100         10  JNL-BNDL-CNT       PIC S9(09)    COMP-3 VALUE ZERO.
+010200         10  JNL-BNDL-GRS-AMT   PIC S9(11)V99 COMP-3 VALUE ZERO.
+010300
+010400 01  JNL-COUNTERS.
+010500     05  JNL-TIF-DTLS-READ      PIC S9(09) COMP-3 VALUE ZERO.
+010600
+010700 01  JNL-BNDL-RPT-LINE.
+010800     05  JNL-BNDL-RPT-LABEL     PIC X(30).
+010900     05  FILLER                 PIC X(02) VALUE SPACES.
+011000     05  JNL-BNDL-RPT-CNT       PIC ZZZ,ZZZ,ZZ9.
+011100     05  FILLER                 PIC X(02) VALUE SPACES.
+011200     05  JNL-BNDL-RPT-GRS-AMT   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+011300
+011400 PROCEDURE DIVISION.
+011500*--------------------------------------------------------------*
+011600 0000-MAINLINE.
+011700     PERFORM 1000-INITIALIZE
+011800         THRU 1000-INITIALIZE-EXIT.
+011900     PERFORM 2000-PROCESS-TIF-FILE
+012000         THRU 2000-PROCESS-TIF-FILE-EXIT
+012100         UNTIL JNL-TIFIN-EOF.
+012200     PERFORM 8000-PRINT-SUMMARY
+012300         THRU 8000-PRINT-SUMMARY-EXIT.
+012400     PERFORM 9000-TERMINATE
+012500         THRU 9000-TERMINATE-EXIT.
+012600     GOBACK.
+012700
+012800*--------------------------------------------------------------*
+012900 1000-INITIALIZE.
+013000     OPEN INPUT  TIF-IN-FILE.
+013100     OPEN OUTPUT BNDL-RPT-FILE.
+013200 1000-INITIALIZE-EXIT.
+013300     EXIT.
+013400
+013500*--------------------------------------------------------------*
+013600 2000-PROCESS-TIF-FILE.
+013700     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+013800         AT END
+013900             SET JNL-TIFIN-EOF TO TRUE
+014000     END-READ.
+014100     IF JNL-TIFIN-EOF
+014200         GO TO 2000-PROCESS-TIF-FILE-EXIT
+014300     END-IF.
+014400
+014500     IF JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+014600         OR JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+014700         GO TO 2000-PROCESS-TIF-FILE-EXIT
+014800     END-IF.
+014900
+015000     ADD 1 TO JNL-TIF-DTLS-READ.
+015100     MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW.
+015200
+015300     PERFORM 2100-MATCH-BNDL-SUB
+015400         THRU 2100-MATCH-BNDL-SUB-EXIT.
+015500     ADD 1 TO JNL-BNDL-CNT (JNL-BNDL-SUB).
+015600     ADD XX-JRNL-GRS-AT TO JNL-BNDL-GRS-AMT (JNL-BNDL-SUB).
+015700 2000-PROCESS-TIF-FILE-EXIT.
+015800     EXIT.
+015900
+016000*--------------------------------------------------------------*
+016100* MATCH THIS DETAIL'S XX-SRCE-DEST-CD AGAINST THE NINE VALID    *
+016200* CODES; IF NONE MATCH, JNL-BNDL-SUB FALLS THROUGH TO THE       *
+016300* TENTH, CATCH-ALL SLOT.                                        *
+016400*--------------------------------------------------------------*
+016500 2100-MATCH-BNDL-SUB.
+016600     PERFORM 2110-TEST-BNDL-CODE
+016700         VARYING JNL-BNDL-SUB FROM 1 BY 1
+016800         UNTIL JNL-BNDL-SUB > 9
+016900         OR JNL-BNDL-CODE (JNL-BNDL-SUB) = XX-SRCE-DEST-CD.
+017000     IF JNL-BNDL-SUB > 9
+017100         MOVE 10 TO JNL-BNDL-SUB
+017200     END-IF.
+017300 2100-MATCH-BNDL-SUB-EXIT.
+017400     EXIT.
+017500
+017600 2110-TEST-BNDL-CODE.
+017700     CONTINUE.
+017800
+017900*--------------------------------------------------------------*
+018000 8000-PRINT-SUMMARY.
+018100     MOVE SPACES TO BNDL-RPT-RECORD.
+018200     MOVE 'IJTBDL01 - BUNDLER PASS-THROUGH RECONCILIATION'
+018300         TO BNDL-RPT-RECORD.
+018400     WRITE BNDL-RPT-RECORD.
+018500     MOVE SPACES TO BNDL-RPT-RECORD.
+018600     WRITE BNDL-RPT-RECORD.
+018700     PERFORM 8100-PRINT-BNDL-LINE
+018800         THRU 8100-PRINT-BNDL-LINE-EXIT
+018900         VARYING JNL-BNDL-SUB FROM 1 BY 1
+019000         UNTIL JNL-BNDL-SUB > 10.
+019100 8000-PRINT-SUMMARY-EXIT.
+019200     EXIT.
+019300
+019400 8100-PRINT-BNDL-LINE.
+019500     MOVE SPACES TO JNL-BNDL-RPT-LINE.
+019600     MOVE JNL-BNDL-LABEL (JNL-BNDL-SUB)   TO JNL-BNDL-RPT-LABEL.
+019700     MOVE JNL-BNDL-CNT (JNL-BNDL-SUB)     TO JNL-BNDL-RPT-CNT.
+019800     MOVE JNL-BNDL-GRS-AMT (JNL-BNDL-SUB) TO JNL-BNDL-RPT-GRS-AMT.
+019900     MOVE JNL-BNDL-RPT-LINE TO BNDL-RPT-RECORD.
+020000     WRITE BNDL-RPT-RECORD.
+020100 8100-PRINT-BNDL-LINE-EXIT.
+020200     EXIT.
+020300
+020400*--------------------------------------------------------------*
+020500 9000-TERMINATE.
+020600     CLOSE TIF-IN-FILE BNDL-RPT-FILE.
+020700     DISPLAY 'IJTBDL01 - TIF DETAILS READ         = '
+020800         JNL-TIF-DTLS-READ.
+020900 9000-TERMINATE-EXIT.
+021000     EXIT.
+021100
+021200*--------------------------------------------------------------*
+021300*                     END OF IJTBDL01                          *
+021400*--------------------------------------------------------------*
