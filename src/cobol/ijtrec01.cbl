@@ -0,0 +1,1132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTREC01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  RECONCILES THE IJNLTIFT   *
+001100*                      TRAILER'S CLAIMED RECORD COUNT AND      *
+001200*                      DOLLAR TOTAL AGAINST WHAT WAS ACTUALLY  *
+001300*                      READ AND SUMMED FROM THE XX-DTL-RC      *
+001400*                      DETAIL RECORDS, AND HOLDS ANY FILE THAT *
+001500*                      DOESN'T BALANCE OUT OF THE GL LOAD.     *
+001600* 26.1  08/09/26  RAS  ADDED CHECKPOINT/RESTART KEYED ON THE   *
+001700*                      HEADER'S SMS JOBNAME AND SEQUENCE NAME  *
+001800*                      SO A RERUN AFTER AN ABEND DOESN'T COUNT *
+001900*                      A TIF FILE THIS JOB ALREADY RECONCILED. *
+002000* 26.2  08/09/26  RAS  IJNLTIFT'S XX-TRL-SMS-REC-TYP/CNT IS NOW*
+002100*                      A 3-OCCURRENCE TABLE (HDR/DTL/TRL, IN   *
+002200*                      THAT ORDER).  THE RECONCILIATION REPORT *
+002300*                      NOW BREAKS THE CLAIMED-VS-ACTUAL COUNT  *
+002400*                      OUT BY RECORD TYPE INSTEAD OF ONLY      *
+002500*                      COMPARING THE OVERALL FILE TOTAL.       *
+002600* 26.3  08/09/26  RAS  ADDED A PRIOR-CYCLE TREND COMPARISON,   *
+002700*                      KEYED BY SOURCE SYSTEM AND COPY CODE -  *
+002800*                      TRENDIN CARRIES FORWARD THE LAST CYCLE  *
+002900*                      ACTUAL COUNT/AMOUNT EACH SOURCE POSTED, *
+003000*                      AND TRENDOUT CARRIES THIS CYCLE'S       *
+003100*                      TOTALS FORWARD FOR THE NEXT RUN, THE    *
+003200*                      SAME CARRY-FORWARD SHAPE THE CHECKPOINT *
+003300*                      FILE ALREADY USES.                     *
+003400* 26.4  08/09/26  RAS  THE 26.2 TYPE BREAKDOWN COMPARED HEADER/*
+003500*                      DETAIL/TRAILER COUNTS, WHICH CAN NEVER  *
+003600*                      DISAGREE SINCE A FILE HAS EXACTLY ONE   *
+003700*                      HEADER AND ONE TRAILER.  RECONCILED     *
+003800*                      REBUILT TO BREAK THE COUNT OUT BY       *
+003900*                      DETAIL-RECORD CATEGORY INSTEAD -        *
+004000*                      REGULAR/ADJUSTMENT/TAX-BEARING, OFF     *
+004100*                      XX-DTL-RC-TYPE-CD AND                   *
+004200*                      XX-JRNL-CHRG-CAT-CD - SO A MISMATCH     *
+004300*                      POINTS AT THE DETAIL CATEGORY THAT'S    *
+004400*                      ACTUALLY OFF.  ALSO WIDENED THE TREND   *
+004500*                      COMPARISON TO A TRAILING AVERAGE OVER   *
+004600*                      SEVERAL PRIOR CYCLES WITH A PERCENTAGE  *
+004700*                      THRESHOLD FLAG INSTEAD OF A SINGLE      *
+004800*                      PRIOR-CYCLE COMPARISON.                 *
+004900* 26.5  08/09/26  RAS  THE 26.4 REGULAR/ADJUSTMENT/TAX-BEARING *
+005000*                      GROUPING RANGED XX-JRNL-CHRG-CAT-CD BY  *
+005100*                      CODE WITHOUT ANY DOCUMENTED BASIS FOR   *
+005200*                      THE RANGE BOUNDARIES.  THE BREAKDOWN IS *
+005300*                      NOW ONE OCCURRENCE PER ACTUAL CHARGE-   *
+005400*                      CATEGORY CODE, MATCHING THE WIDENED     *
+005500*                      IJNLTIFT XX-TRL-SMS-BY-TYPE TABLE, PLUS *
+005600*                      A UNMAPPED-CODE LINE FOR DETAIL RECORDS *
+005700*                      THAT DON'T CARRY A RECOGNIZED CODE.     *
+005800*                      JNL-CATEGORIES-NOT-BALANCED (SET WHEN   *
+005900*                      ANY CATEGORY LINE MISMATCHES OR ANY     *
+006000*                      UNMAPPED DETAIL TURNS UP) NOW DRIVES    *
+006100*                      THE FILE-HOLD/RETURN-CODE DECISION THE  *
+006200*                      SAME WAY THE OVERALL FILE TOTAL DOES -  *
+006300*                      PREVIOUSLY A CATEGORY MISMATCH ONLY     *
+006400*                      SHOWED UP AS REPORT TEXT AND DIDN'T     *
+006500*                      HOLD THE FILE.                          *
+006600* 26.6  08/09/26  RAS  THE 26.1 CHECKPOINT ONLY RECORDED WHOLE   *
+006700*                      TIF FILES AS DONE, SO A RESTART STILL    *
+006800*                      RE-READ AND RE-ACCUMULATED A LARGE TIF    *
+006900*                      FILE FROM ITS FIRST DETAIL RECORD EVEN IF *
+007000*                      AN EARLIER RUN HAD GOTTEN NEARLY ALL THE  *
+007100*                      WAY THROUGH IT BEFORE ABENDING.  EVERY    *
+007200*                      JNL-CKPT-INTERVAL DETAIL RECORDS, THE     *
+007300*                      CHECKPOINT IS NOW WRITTEN AGAIN WITH      *
+007400*                      STATUS 'P' (IN PROGRESS) AND THE RUNNING  *
+007500*                      COUNT/AMOUNT/CATEGORY TOTALS AS OF THAT   *
+007600*                      POINT.  A RESTART THAT FINDS A 'P' ENTRY  *
+007700*                      STILL REREADS THE FILE FROM ITS FIRST     *
+007800*                      DETAIL RECORD (TIF-IN-FILE IS LINE        *
+007900*                      SEQUENTIAL AND CANNOT BE POSITIONED), BUT *
+008000*                      SKIPS RE-ACCUMULATING ANY RECORD ALREADY  *
+008100*                      COUNTED AND RESUMES FROM THE SAVED        *
+008200*                      RUNNING TOTALS INSTEAD OF FROM ZERO.  A   *
+008300*                      'D' ENTRY STILL MEANS THE WHOLE FILE IS   *
+008400*                      SKIPPED, AS 26.1 ALREADY DID.             *
+008500*--------------------------------------------------------------*
+008600 ENVIRONMENT DIVISION.
+008700 CONFIGURATION SECTION.
+008800 SOURCE-COMPUTER.   IBM-370.
+008900 OBJECT-COMPUTER.   IBM-370.
+009000 INPUT-OUTPUT SECTION.
+009100 FILE-CONTROL.
+009200     SELECT TIF-IN-FILE  ASSIGN TO TIFIN
+009300         ORGANIZATION IS LINE SEQUENTIAL
+009400         FILE STATUS IS JNL-TIFIN-STATUS.
+009500
+009600     SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+009700         ORGANIZATION IS LINE SEQUENTIAL
+009800         FILE STATUS IS JNL-RECONRPT-STATUS.
+009900
+010000     SELECT TIF-HOLD-FILE ASSIGN TO TIFHOLD
+010100         ORGANIZATION IS LINE SEQUENTIAL
+010200         FILE STATUS IS JNL-TIFHOLD-STATUS.
+010300
+010400     SELECT CKPT-IN-FILE  ASSIGN TO CKPTIN
+010500         ORGANIZATION IS LINE SEQUENTIAL
+010600         FILE STATUS IS JNL-CKPTIN-STATUS.
+010700
+010800     SELECT CKPT-OUT-FILE ASSIGN TO CKPTOUT
+010900         ORGANIZATION IS LINE SEQUENTIAL
+011000         FILE STATUS IS JNL-CKPTOUT-STATUS.
+011100
+011200     SELECT TREND-IN-FILE ASSIGN TO TRENDIN
+011300         ORGANIZATION IS LINE SEQUENTIAL
+011400         FILE STATUS IS JNL-TRENDIN-STATUS.
+011500
+011600     SELECT TREND-OUT-FILE ASSIGN TO TRENDOUT
+011700         ORGANIZATION IS LINE SEQUENTIAL
+011800         FILE STATUS IS JNL-TRENDOUT-STATUS.
+011900
+012000 DATA DIVISION.
+012100 FILE SECTION.
+012200 FD  TIF-IN-FILE
+012300     RECORDING MODE IS V.
+012400 01  TIF-IN-RECORD            PIC X(3092).
+012500
+012600 FD  RECON-RPT-FILE
+012700     RECORDING MODE IS F.
+012800 01  RECON-RPT-LINE           PIC X(132).
+012900
+013000 FD  TIF-HOLD-FILE
+013100     RECORDING MODE IS F.
+013200 01  TIF-HOLD-LINE            PIC X(80).
+013300
+013400 FD  CKPT-IN-FILE
+013500     RECORDING MODE IS F.
+013600 01  CKPT-IN-RECORD.
+013700     05  CKPT-IN-JOBNAME      PIC X(08).
+013800     05  CKPT-IN-SEQ-NM       PIC X(06).
+013900     05  CKPT-IN-STATUS-CD    PIC X(01).
+014000         88  CKPT-IN-DONE            VALUE 'D'.
+014100         88  CKPT-IN-INPROG          VALUE 'P'.
+014200     05  CKPT-IN-LAST-CNT     PIC 9(09)     COMP-3.
+014300     05  CKPT-IN-ACT-CNT      PIC 9(09)     COMP-3.
+014400     05  CKPT-IN-ACT-AMT      PIC S9(09)V99 COMP-3.
+014500     05  CKPT-IN-CAT-CNT OCCURS 9 TIMES     PIC 9(09) COMP-3.
+014600     05  CKPT-IN-EXCP-CNT     PIC 9(09)     COMP-3.
+014700
+014800 FD  CKPT-OUT-FILE
+014900     RECORDING MODE IS F.
+015000 01  CKPT-OUT-RECORD.
+015100     05  CKPT-OUT-JOBNAME     PIC X(08).
+015200     05  CKPT-OUT-SEQ-NM      PIC X(06).
+015300     05  CKPT-OUT-STATUS-CD   PIC X(01).
+015400         88  CKPT-OUT-DONE            VALUE 'D'.
+015500         88  CKPT-OUT-INPROG          VALUE 'P'.
+015600     05  CKPT-OUT-LAST-CNT    PIC 9(09)     COMP-3.
+015700     05  CKPT-OUT-ACT-CNT     PIC 9(09)     COMP-3.
+015800     05  CKPT-OUT-ACT-AMT     PIC S9(09)V99 COMP-3.
+015900     05  CKPT-OUT-CAT-CNT OCCURS 9 TIMES    PIC 9(09) COMP-3.
+016000     05  CKPT-OUT-EXCP-CNT    PIC 9(09)     COMP-3.
+016100
+016200 FD  TREND-IN-FILE
+016300     RECORDING MODE IS F.
+016400 01  TREND-IN-RECORD.
+016500     05  TREND-IN-SRCE-SYS-CD PIC X(04).
+016600     05  TREND-IN-CPY-CD      PIC X(02).
+016700     05  TREND-IN-HIST-USED   PIC 9(02)     COMP-3.
+016800     05  TREND-IN-HIST OCCURS 5 TIMES.
+016900         10  TREND-IN-HIST-CNT PIC S9(09)    COMP-3.
+017000         10  TREND-IN-HIST-AMT PIC S9(09)V99 COMP-3.
+017100
+017200 FD  TREND-OUT-FILE
+017300     RECORDING MODE IS F.
+017400 01  TREND-OUT-RECORD.
+017500     05  TREND-OUT-SRCE-SYS-CD PIC X(04).
+017600     05  TREND-OUT-CPY-CD      PIC X(02).
+017700     05  TREND-OUT-HIST-USED   PIC 9(02)     COMP-3.
+017800     05  TREND-OUT-HIST OCCURS 5 TIMES.
+017900         10  TREND-OUT-HIST-CNT PIC S9(09)    COMP-3.
+018000         10  TREND-OUT-HIST-AMT PIC S9(09)V99 COMP-3.
+018100
+018200 WORKING-STORAGE SECTION.
+018300 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+018400     88  JNL-TIFIN-OK                    VALUE '00'.
+018500     88  JNL-TIFIN-EOF                   VALUE '10'.
+018600 01  JNL-RECONRPT-STATUS       PIC X(02) VALUE SPACES.
+018700 01  JNL-TIFHOLD-STATUS        PIC X(02) VALUE SPACES.
+018800 01  JNL-CKPTIN-STATUS         PIC X(02) VALUE SPACES.
+018900     88  JNL-CKPTIN-OK                   VALUE '00'.
+019000     88  JNL-CKPTIN-EOF                  VALUE '10'.
+019100     88  JNL-CKPTIN-NOT-FOUND            VALUE '35'.
+019200 01  JNL-CKPTOUT-STATUS        PIC X(02) VALUE SPACES.
+019300 01  JNL-TRENDIN-STATUS        PIC X(02) VALUE SPACES.
+019400     88  JNL-TRENDIN-OK                  VALUE '00'.
+019500     88  JNL-TRENDIN-EOF                 VALUE '10'.
+019600     88  JNL-TRENDIN-NOT-FOUND           VALUE '35'.
+019700 01  JNL-TRENDOUT-STATUS       PIC X(02) VALUE SPACES.
+019800
+019900*--------------------------------------------------------------*
+020000* CHECKPOINTS KNOWN AS OF START-UP, KEYED BY THE HEADER'S SMS   *
+020100* JOB NAME AND SEQUENCE NAME, LOADED FROM THE PRIOR RUN'S       *
+020200* CKPTOUT (THIS RUN'S CKPTIN) AND CARRIED FORWARD TO THIS RUN'S *
+020300* CKPTOUT SO THE NEXT RESTART SEES EVERYTHING DONE SO FAR.      *
+020400* A 'D' ENTRY MEANS THE FILE FULLY RECONCILED AND IS SKIPPED    *
+020500* ENTIRELY ON RESTART.  A 'P' ENTRY MEANS THE FILE WAS ONLY     *
+020600* PARTWAY THROUGH ACCUMULATION (CHECKPOINTED EVERY               *
+020700* JNL-CKPT-INTERVAL DETAIL RECORDS BY 2320-CHECKPOINT-INTERVAL) *
+020800* WHEN THE LAST RUN ENDED - RESTART SKIPS RE-ADDING THE DETAIL   *
+020900* RECORDS ALREADY COUNTED (JNL-CKPT-LAST-CNT OF THEM) AND        *
+021000* RESUMES ACCUMULATING FROM JNL-CKPT-ACT-CNT/ACT-AMT/CAT-CNT     *
+021100* INSTEAD OF FROM ZERO.  WHEN THE SAME JOBNAME/SEQ-NM IS        *
+021200* CHECKPOINTED MORE THAN ONCE ACROSS RUNS, THE LATEST ENTRY READ *
+021300* FROM CKPTIN REPLACES THE EARLIER ONE IN THE TABLE, SINCE       *
+021400* CKPTOUT IS ALWAYS APPENDED TO IN CHRONOLOGICAL ORDER.          *
+021500*--------------------------------------------------------------*
+021600 01  JNL-CKPT-CNT              PIC 9(04) COMP VALUE ZERO.
+021700 01  JNL-CKPT-TABLE.
+021800     05  JNL-CKPT-ENTRY OCCURS 500 TIMES.
+021900         10  JNL-CKPT-JOBNAME    PIC X(08).
+022000         10  JNL-CKPT-SEQ-NM     PIC X(06).
+022100         10  JNL-CKPT-STATUS-CD  PIC X(01).
+022200             88  JNL-CKPT-ENTRY-DONE       VALUE 'D'.
+022300             88  JNL-CKPT-ENTRY-INPROG     VALUE 'P'.
+022400         10  JNL-CKPT-LAST-CNT   PIC 9(09)     COMP-3.
+022500         10  JNL-CKPT-ACT-CNT    PIC 9(09)     COMP-3.
+022600         10  JNL-CKPT-ACT-AMT    PIC S9(09)V99 COMP-3.
+022700         10  JNL-CKPT-CAT-CNT OCCURS 9 TIMES   PIC 9(09) COMP-3.
+022800         10  JNL-CKPT-EXCP-CNT   PIC 9(09)     COMP-3.
+022900
+023000 01  JNL-CKPT-SUB              PIC 9(04) COMP VALUE ZERO.
+023100 01  JNL-CKPT-INTERVAL         PIC 9(05) COMP-3 VALUE 1000.
+023200 01  JNL-CUR-REC-SEEN          PIC 9(09) COMP-3 VALUE ZERO.
+023300 01  JNL-RESUME-CNT            PIC 9(09) COMP-3 VALUE ZERO.
+023400 01  JNL-CKPT-QUOT             PIC 9(09) COMP-3 VALUE ZERO.
+023500 01  JNL-CKPT-REM              PIC 9(05) COMP-3 VALUE ZERO.
+023600
+023700*--------------------------------------------------------------*
+023800* TRAILING HISTORY OF ACTUAL TOTALS BY SOURCE SYSTEM AND COPY   *
+023900* CODE, LOADED FROM TRENDIN AT START-UP AND COMPARED TO THIS    *
+024000* CYCLE'S ACTUAL TOTALS WHEN EACH TRAILER RECONCILES.  UP TO    *
+024100* THE LAST 5 CYCLES ARE CARRIED, OLDEST FIRST, SUBSCRIPT 1.     *
+024200* JNL-TREND-HIST-USED SAYS HOW MANY OF THE 5 SLOTS ARE ACTUALLY *
+024300* POPULATED SO A SOURCE SYSTEM'S FIRST FEW CYCLES DON'T TREND   *
+024400* AGAINST UNUSED ZERO-FILLED SLOTS.                             *
+024500*--------------------------------------------------------------*
+024600 01  JNL-TREND-CNT             PIC 9(04) COMP VALUE ZERO.
+024700 01  JNL-TREND-SUB             PIC 9(04) COMP VALUE ZERO.
+024800 01  JNL-TREND-HIST-SUB        PIC 9(04) COMP VALUE ZERO.
+024900 01  JNL-TREND-HIST-SUM-CNT    PIC S9(11)    COMP-3 VALUE ZERO.
+025000 01  JNL-TREND-HIST-SUM-AMT    PIC S9(11)V99 COMP-3 VALUE ZERO.
+025100 01  JNL-TREND-AVG-CNT         PIC S9(09)    COMP-3 VALUE ZERO.
+025200 01  JNL-TREND-AVG-AMT         PIC S9(09)V99 COMP-3 VALUE ZERO.
+025300*--------------------------------------------------------------*
+025400* VARIANCE FROM THE TRAILING AVERAGE THAT TRIGGERS AN EXCEPTION *
+025500* FLAG ON THE TREND LINE.  CHANGE THIS VALUE AND RECOMPILE TO   *
+025600* RETUNE THE THRESHOLD.                                        *
+025700*--------------------------------------------------------------*
+025800 01  JNL-TREND-PCT-THRESHOLD   PIC S9(03)    COMP-3 VALUE +15.
+025900 01  JNL-TREND-PCT-VARY-CNT    PIC S9(05)V99 COMP-3 VALUE ZERO.
+026000 01  JNL-TREND-PCT-VARY-AMT    PIC S9(05)V99 COMP-3 VALUE ZERO.
+026100 01  JNL-TREND-EXCEPTION-SW    PIC X(01) VALUE 'N'.
+026200     88  JNL-TREND-EXCEPTION              VALUE 'Y'.
+026300     88  JNL-TREND-NO-EXCEPTION           VALUE 'N'.
+026400 01  JNL-TREND-TABLE.
+026500     05  JNL-TREND-ENTRY OCCURS 200 TIMES.
+026600         10  JNL-TREND-SRCE-SYS-CD PIC X(04).
+026700         10  JNL-TREND-CPY-CD      PIC X(02).
+026800         10  JNL-TREND-HIST-USED   PIC 9(02)     COMP-3.
+026900         10  JNL-TREND-HIST OCCURS 5 TIMES.
+027000             15  JNL-TREND-HIST-CNT PIC S9(09)    COMP-3.
+027100             15  JNL-TREND-HIST-AMT PIC S9(09)V99 COMP-3.
+027200 01  JNL-TREND-FOUND-SW        PIC X(01) VALUE 'N'.
+027300     88  JNL-TREND-FOUND                 VALUE 'Y'.
+027400     88  JNL-TREND-NOT-FOUND             VALUE 'N'.
+027500 01  JNL-TREND-VARY-CNT        PIC S9(09)    COMP-3 VALUE ZERO.
+027600 01  JNL-TREND-VARY-AMT        PIC S9(09)V99 COMP-3 VALUE ZERO.
+027700 01  JNL-TREND-OVERFLOW        PIC S9(09)    COMP-3 VALUE ZERO.
+027800
+027900 01  JNL-CURRENT-FILE-TOTALS.
+028000     05  JNL-CUR-SRCE-SYS-CD   PIC X(04) VALUE SPACES.
+028100     05  JNL-CUR-CPY-CD        PIC X(02) VALUE SPACES.
+028200     05  JNL-CUR-ACTUAL-CNT    PIC S9(09)     COMP-3 VALUE ZERO.
+028300     05  JNL-CUR-ACTUAL-AMT    PIC S9(09)V99  COMP-3 VALUE ZERO.
+028400     05  JNL-CUR-CLAIMED-CNT   PIC S9(09)     COMP-3 VALUE ZERO.
+028500     05  JNL-CUR-CLAIMED-AMT   PIC S9(09)V99  COMP-3 VALUE ZERO.
+028600     05  JNL-CUR-JOBNAME       PIC X(08) VALUE SPACES.
+028700     05  JNL-CUR-SEQ-NM        PIC X(06) VALUE SPACES.
+028800
+028900*--------------------------------------------------------------*
+029000* ACTUAL DETAIL RECORD COUNTS FOR THE CURRENT FILE, BROKEN OUT  *
+029100* BY CHARGE-CATEGORY CODE (XX-JRNL-CHRG-CAT-CD ON EACH IJNLTIF  *
+029200* DETAIL RECORD).  SUBSCRIPT N HOLDS THE COUNT FOR CODE (N-1) - *
+029300* SUBSCRIPT 1 IS CODE '0', SUBSCRIPT 9 IS CODE '8' - THE SAME   *
+029400* CODE-TO-OCCURRENCE MAPPING IJNLTIFT'S XX-TRL-SMS-BY-TYPE      *
+029500* TABLE CLAIMS ITS COUNTS IN.  A DETAIL RECORD WHOSE            *
+029600* XX-DTL-RC-TYPE-CD OR XX-JRNL-CHRG-CAT-CD IS NOT A VALID CODE  *
+029700* DOESN'T MAP TO ANY CATEGORY AND IS COUNTED SEPARATELY IN      *
+029800* JNL-CUR-ACTUAL-CNT-EXCP INSTEAD.                              *
+029900*--------------------------------------------------------------*
+030000 01  JNL-CUR-ACTUAL-CNT-TYPE.
+030100     05  JNL-CUR-ACTUAL-CNT-ENTRY OCCURS 9 TIMES
+030200                                  PIC S9(09) COMP-3.
+030300 01  JNL-CUR-ACTUAL-CNT-EXCP      PIC S9(09) COMP-3 VALUE ZERO.
+030400 01  JNL-CAT-CD-NUM               PIC 9(01) VALUE ZERO.
+030500 01  JNL-TYPE-SUB                 PIC 9(04) COMP VALUE ZERO.
+030600 01  JNL-TYPE-BALANCED-SW         PIC X(01) VALUE 'Y'.
+030700     88  JNL-TYPE-BALANCED                  VALUE 'Y'.
+030800     88  JNL-TYPE-NOT-BALANCED              VALUE 'N'.
+030900 01  JNL-CATEGORIES-BAL-SW        PIC X(01) VALUE 'Y'.
+031000     88  JNL-CATEGORIES-BALANCED            VALUE 'Y'.
+031100     88  JNL-CATEGORIES-NOT-BALANCED        VALUE 'N'.
+031200
+031300 01  JNL-GRAND-TOTALS.
+031400     05  JNL-FILES-PROCESSED   PIC 9(05)      COMP-3 VALUE ZERO.
+031500     05  JNL-FILES-OUT-OF-BAL  PIC 9(05)      COMP-3 VALUE ZERO.
+031600     05  JNL-FILES-SKIPPED     PIC 9(05)      COMP-3 VALUE ZERO.
+031700
+031800 01  JNL-SWITCHES.
+031900     05  JNL-HDR-SEEN-SW       PIC X(01)  VALUE 'N'.
+032000         88  JNL-HDR-SEEN                VALUE 'Y'.
+032100     05  JNL-FILE-BALANCED-SW  PIC X(01)  VALUE 'Y'.
+032200         88  JNL-FILE-BALANCED           VALUE 'Y'.
+032300         88  JNL-FILE-NOT-BALANCED       VALUE 'N'.
+032400     05  JNL-CKPT-FOUND-SW     PIC X(01)  VALUE 'N'.
+032500         88  JNL-ALREADY-CHECKPOINTED    VALUE 'Y'.
+032600         88  JNL-NOT-CHECKPOINTED        VALUE 'N'.
+032700
+032800 01  JNL-EDIT-FIELDS.
+032900     05  JNL-EDIT-CNT-1        PIC ---,---,--9.
+033000     05  JNL-EDIT-CNT-2        PIC ---,---,--9.
+033100     05  JNL-EDIT-AMT-1        PIC -,---,---,--9.99.
+033200     05  JNL-EDIT-AMT-2        PIC -,---,---,--9.99.
+033300     05  JNL-EDIT-TYPE-CNT-1   PIC ZZZ,ZZZ,ZZ9.
+033400     05  JNL-EDIT-TYPE-CNT-2   PIC ZZZ,ZZZ,ZZ9.
+033500 01  JNL-RPT-LINE.
+033600     05  JNL-RPT-SRCE-SYS      PIC X(04).
+033700     05  FILLER               PIC X(02) VALUE SPACES.
+033800     05  JNL-RPT-COPY-ID       PIC X(02).
+033900     05  FILLER               PIC X(03) VALUE SPACES.
+034000     05  JNL-RPT-CLM-CNT       PIC ZZZ,ZZZ,ZZ9.
+034100     05  FILLER               PIC X(02) VALUE SPACES.
+034200     05  JNL-RPT-ACT-CNT       PIC ZZZ,ZZZ,ZZ9.
+034300     05  FILLER               PIC X(02) VALUE SPACES.
+034400     05  JNL-RPT-CLM-AMT       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+034500     05  FILLER               PIC X(02) VALUE SPACES.
+034600     05  JNL-RPT-ACT-AMT       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+034700     05  FILLER               PIC X(02) VALUE SPACES.
+034800     05  JNL-RPT-STATUS        PIC X(12).
+034900
+035000 01  JNL-TYPE-RPT-LINE.
+035100     05  JNL-TYPE-RPT-LABEL    PIC X(22).
+035200     05  FILLER                PIC X(02) VALUE SPACES.
+035300     05  JNL-TYPE-RPT-CLM-CNT  PIC ZZZ,ZZZ,ZZ9.
+035400     05  FILLER                PIC X(02) VALUE SPACES.
+035500     05  JNL-TYPE-RPT-ACT-CNT  PIC ZZZ,ZZZ,ZZ9.
+035600     05  FILLER                PIC X(02) VALUE SPACES.
+035700     05  JNL-TYPE-RPT-STATUS   PIC X(12).
+035800
+035900 01  JNL-TREND-RPT-LINE.
+036000     05  JNL-TREND-RPT-LABEL   PIC X(22) VALUE
+036100         '  VS TRAILING AVG'.
+036200     05  JNL-TREND-RPT-PRI-CNT PIC ZZZ,ZZZ,ZZ9.
+036300     05  FILLER                PIC X(02) VALUE SPACES.
+036400     05  JNL-TREND-RPT-VRY-CNT PIC ---,---,--9.
+036500     05  FILLER                PIC X(02) VALUE SPACES.
+036600     05  JNL-TREND-RPT-PCT-CNT PIC ---9.99.
+036700     05  FILLER                PIC X(01) VALUE SPACES.
+036800     05  FILLER                PIC X(01) VALUE '%'.
+036900     05  FILLER                PIC X(02) VALUE SPACES.
+037000     05  JNL-TREND-RPT-PRI-AMT PIC Z,ZZZ,ZZZ,ZZ9.99-.
+037100     05  FILLER                PIC X(02) VALUE SPACES.
+037200     05  JNL-TREND-RPT-VRY-AMT PIC -,---,---,--9.99.
+037300     05  FILLER                PIC X(02) VALUE SPACES.
+037400     05  JNL-TREND-RPT-PCT-AMT PIC ---9.99.
+037500     05  FILLER                PIC X(01) VALUE SPACES.
+037600     05  FILLER                PIC X(01) VALUE '%'.
+037700     05  FILLER                PIC X(02) VALUE SPACES.
+037800     05  JNL-TREND-RPT-FLAG    PIC X(12).
+037900
+038000*--------------------------------------------------------------*
+038100 COPY tifview.
+038200
+038300 PROCEDURE DIVISION.
+038400*--------------------------------------------------------------*
+038500 0000-MAINLINE.
+038600     PERFORM 1000-INITIALIZE
+038700         THRU 1000-INITIALIZE-EXIT.
+038800     PERFORM 2000-PROCESS-TIF-FILE
+038900         THRU 2000-PROCESS-TIF-FILE-EXIT
+039000         UNTIL JNL-TIFIN-EOF.
+039100     PERFORM 9000-TERMINATE
+039200         THRU 9000-TERMINATE-EXIT.
+039300     GOBACK.
+039400
+039500*--------------------------------------------------------------*
+039600 1000-INITIALIZE.
+039700     OPEN INPUT  TIF-IN-FILE.
+039800     OPEN OUTPUT RECON-RPT-FILE.
+039900     OPEN OUTPUT TIF-HOLD-FILE.
+040000     PERFORM 1100-LOAD-CHECKPOINTS
+040100         THRU 1100-LOAD-CHECKPOINTS-EXIT.
+040200     PERFORM 1200-LOAD-TREND-HISTORY
+040300         THRU 1200-LOAD-TREND-HISTORY-EXIT.
+040400
+040500     MOVE SPACES TO RECON-RPT-LINE.
+040600     MOVE 'IJTREC01 - TIF TRAILER CONTROL-TOTAL RECONCILIATION'
+040700         TO RECON-RPT-LINE.
+040800     WRITE RECON-RPT-LINE.
+040900     MOVE SPACES TO RECON-RPT-LINE.
+041000     STRING 'SRCE' SPACE 'CP' SPACE 'CLAIMED-CNT' SPACE
+041100         'ACTUAL-CNT ' SPACE 'CLAIMED-AMT      ' SPACE
+041200         'ACTUAL-AMT       ' SPACE 'STATUS'
+041300         DELIMITED BY SIZE INTO RECON-RPT-LINE
+041400     END-STRING.
+041500     WRITE RECON-RPT-LINE.
+041600 1000-INITIALIZE-EXIT.
+041700     EXIT.
+041800
+041900*--------------------------------------------------------------*
+042000* PULL FORWARD EVERY JOBNAME/SEQ-NM ALREADY CHECKPOINTED BY A   *
+042100* PRIOR RUN (IF CKPTIN DOESN'T EXIST YET, THIS IS THE FIRST RUN *
+042200* AND THERE IS NOTHING TO LOAD) AND COPY EACH ONE STRAIGHT ON   *
+042300* TO CKPTOUT SO THIS RUN'S CHECKPOINT FILE STAYS COMPLETE.      *
+042400*--------------------------------------------------------------*
+042500 1100-LOAD-CHECKPOINTS.
+042600     OPEN INPUT CKPT-IN-FILE.
+042700     OPEN OUTPUT CKPT-OUT-FILE.
+042800     IF JNL-CKPTIN-NOT-FOUND
+042900         GO TO 1100-LOAD-CHECKPOINTS-EXIT
+043000     END-IF.
+043100     IF NOT JNL-CKPTIN-OK
+043200         DISPLAY 'IJTREC01 - UNABLE TO OPEN CKPTIN, STATUS = '
+043300             JNL-CKPTIN-STATUS
+043400         MOVE 16 TO RETURN-CODE
+043500         GOBACK
+043600     END-IF.
+043700     PERFORM 1110-READ-CHECKPOINT
+043800         THRU 1110-READ-CHECKPOINT-EXIT
+043900         UNTIL JNL-CKPTIN-EOF.
+044000     CLOSE CKPT-IN-FILE.
+044100 1100-LOAD-CHECKPOINTS-EXIT.
+044200     EXIT.
+044300
+044400*--------------------------------------------------------------*
+044500* PULL IN LAST CYCLE'S ACTUAL TOTALS BY SOURCE SYSTEM AND COPY  *
+044600* CODE (IF TRENDIN DOESN'T EXIST YET, THIS IS THE FIRST CYCLE   *
+044700* AND THERE IS NOTHING TO COMPARE AGAINST).  TRENDOUT IS NOT    *
+044800* OPENED UNTIL TERMINATION, ONCE THIS CYCLE'S TOTALS ARE KNOWN, *
+044900* SO THE CARRIED-FORWARD TABLE CAN BE UPDATED IN PLACE.         *
+045000*--------------------------------------------------------------*
+045100 1200-LOAD-TREND-HISTORY.
+045200     OPEN INPUT TREND-IN-FILE.
+045300     IF JNL-TRENDIN-NOT-FOUND
+045400         GO TO 1200-LOAD-TREND-HISTORY-EXIT
+045500     END-IF.
+045600     IF NOT JNL-TRENDIN-OK
+045700         DISPLAY 'IJTREC01 - UNABLE TO OPEN TRENDIN, STATUS = '
+045800             JNL-TRENDIN-STATUS
+045900         MOVE 16 TO RETURN-CODE
+046000         GOBACK
+046100     END-IF.
+046200     PERFORM 1210-READ-TREND-ENTRY
+046300         THRU 1210-READ-TREND-ENTRY-EXIT
+046400         UNTIL JNL-TRENDIN-EOF.
+046500     CLOSE TREND-IN-FILE.
+046600 1200-LOAD-TREND-HISTORY-EXIT.
+046700     EXIT.
+046800
+046900 1210-READ-TREND-ENTRY.
+047000     READ TREND-IN-FILE
+047100         AT END
+047200             SET JNL-TRENDIN-EOF TO TRUE
+047300             GO TO 1210-READ-TREND-ENTRY-EXIT
+047400     END-READ.
+047500     ADD 1 TO JNL-TREND-CNT.
+047600     MOVE TREND-IN-SRCE-SYS-CD
+047700         TO JNL-TREND-SRCE-SYS-CD (JNL-TREND-CNT).
+047800     MOVE TREND-IN-CPY-CD TO JNL-TREND-CPY-CD (JNL-TREND-CNT).
+047900     MOVE TREND-IN-HIST-USED
+048000         TO JNL-TREND-HIST-USED (JNL-TREND-CNT).
+048100     PERFORM 1215-COPY-TREND-HIST-IN
+048200         THRU 1215-COPY-TREND-HIST-IN-EXIT
+048300         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+048400         UNTIL JNL-TREND-HIST-SUB > 5.
+048500 1210-READ-TREND-ENTRY-EXIT.
+048600     EXIT.
+048700
+048800 1215-COPY-TREND-HIST-IN.
+048900     MOVE TREND-IN-HIST-CNT (JNL-TREND-HIST-SUB)
+049000         TO JNL-TREND-HIST-CNT
+049100             (JNL-TREND-CNT, JNL-TREND-HIST-SUB).
+049200     MOVE TREND-IN-HIST-AMT (JNL-TREND-HIST-SUB)
+049300         TO JNL-TREND-HIST-AMT
+049400             (JNL-TREND-CNT, JNL-TREND-HIST-SUB).
+049500 1215-COPY-TREND-HIST-IN-EXIT.
+049600     EXIT.
+049700
+049800 1110-READ-CHECKPOINT.
+049900     READ CKPT-IN-FILE
+050000         AT END
+050100             SET JNL-CKPTIN-EOF TO TRUE
+050200             GO TO 1110-READ-CHECKPOINT-EXIT
+050300     END-READ.
+050400     MOVE CKPT-IN-RECORD  TO CKPT-OUT-RECORD.
+050500     WRITE CKPT-OUT-RECORD.
+050600*    FIND-OR-ADD BY JOBNAME/SEQ-NM - A LATER ENTRY FOR A KEY     *
+050700*    ALREADY IN THE TABLE REPLACES IT, SINCE CKPTIN IS ALWAYS    *
+050800*    IN CHRONOLOGICAL ORDER AND THE LATEST STATE IS ALL THAT     *
+050900*    MATTERS ON RESTART.                                         *
+051000     PERFORM 1116-TEST-CKPT-SLOT
+051100         VARYING JNL-CKPT-SUB FROM 1 BY 1
+051200         UNTIL JNL-CKPT-SUB > JNL-CKPT-CNT
+051300         OR (JNL-CKPT-JOBNAME (JNL-CKPT-SUB) = CKPT-IN-JOBNAME
+051400             AND JNL-CKPT-SEQ-NM (JNL-CKPT-SUB) = CKPT-IN-SEQ-NM).
+051500     IF JNL-CKPT-SUB > JNL-CKPT-CNT
+051600         ADD 1 TO JNL-CKPT-CNT
+051700         MOVE JNL-CKPT-CNT TO JNL-CKPT-SUB
+051800     END-IF.
+051900     MOVE CKPT-IN-JOBNAME   TO JNL-CKPT-JOBNAME   (JNL-CKPT-SUB).
+052000     MOVE CKPT-IN-SEQ-NM    TO JNL-CKPT-SEQ-NM    (JNL-CKPT-SUB).
+052100     MOVE CKPT-IN-STATUS-CD TO JNL-CKPT-STATUS-CD (JNL-CKPT-SUB).
+052200     MOVE CKPT-IN-LAST-CNT  TO JNL-CKPT-LAST-CNT  (JNL-CKPT-SUB).
+052300     MOVE CKPT-IN-ACT-CNT   TO JNL-CKPT-ACT-CNT   (JNL-CKPT-SUB).
+052400     MOVE CKPT-IN-ACT-AMT   TO JNL-CKPT-ACT-AMT   (JNL-CKPT-SUB).
+052500     MOVE CKPT-IN-EXCP-CNT  TO JNL-CKPT-EXCP-CNT  (JNL-CKPT-SUB).
+052600     PERFORM 1117-COPY-CKPT-CAT
+052700         THRU 1117-COPY-CKPT-CAT-EXIT
+052800         VARYING JNL-TYPE-SUB FROM 1 BY 1
+052900         UNTIL JNL-TYPE-SUB > 9.
+053000 1110-READ-CHECKPOINT-EXIT.
+053100     EXIT.
+053200
+053300 1116-TEST-CKPT-SLOT.
+053400     CONTINUE.
+053500
+053600 1117-COPY-CKPT-CAT.
+053700     MOVE CKPT-IN-CAT-CNT (JNL-TYPE-SUB)
+053800         TO JNL-CKPT-CAT-CNT (JNL-CKPT-SUB, JNL-TYPE-SUB).
+053900 1117-COPY-CKPT-CAT-EXIT.
+054000     EXIT.
+054100
+054200*--------------------------------------------------------------*
+054300 2000-PROCESS-TIF-FILE.
+054400     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+054500         AT END
+054600             SET JNL-TIFIN-EOF TO TRUE
+054700     END-READ.
+054800     IF JNL-TIFIN-EOF
+054900         GO TO 2000-PROCESS-TIF-FILE-EXIT
+055000     END-IF.
+055100
+055200     EVALUATE TRUE
+055300         WHEN JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+055400             MOVE JNL-TIF-RAW-REC TO JNL-TIF-HDR-VIEW
+055500             PERFORM 2100-START-NEW-FILE
+055600                 THRU 2100-START-NEW-FILE-EXIT
+055700         WHEN JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+055800             MOVE JNL-TIF-RAW-REC TO JNL-TIF-TRL-VIEW
+055900             PERFORM 2200-RECONCILE-TRAILER
+056000                 THRU 2200-RECONCILE-TRAILER-EXIT
+056100         WHEN OTHER
+056200             MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW
+056300             PERFORM 2300-ACCUMULATE-DETAIL
+056400                 THRU 2300-ACCUMULATE-DETAIL-EXIT
+056500     END-EVALUATE.
+056600 2000-PROCESS-TIF-FILE-EXIT.
+056700     EXIT.
+056800
+056900*--------------------------------------------------------------*
+057000 2100-START-NEW-FILE.
+057100     MOVE XX-HDR-SRCE-SYS-CD TO JNL-CUR-SRCE-SYS-CD.
+057200     MOVE XX-HDR-CPY-CD      TO JNL-CUR-CPY-CD.
+057300     MOVE XX-HDR-SMS-JOBNAME TO JNL-CUR-JOBNAME.
+057400     MOVE XX-HDR-SMS-SEQ-NM  TO JNL-CUR-SEQ-NM.
+057500     MOVE ZERO TO JNL-CUR-ACTUAL-CNT JNL-CUR-ACTUAL-AMT.
+057600     MOVE ZERO TO JNL-CUR-ACTUAL-CNT-EXCP.
+057700     PERFORM 2105-ZERO-CATEGORY-CNT
+057800         THRU 2105-ZERO-CATEGORY-CNT-EXIT
+057900         VARYING JNL-TYPE-SUB FROM 1 BY 1
+058000         UNTIL JNL-TYPE-SUB > 9.
+058100     SET JNL-HDR-SEEN TO TRUE.
+058200     PERFORM 2120-CHECK-CHECKPOINT
+058300         THRU 2120-CHECK-CHECKPOINT-EXIT.
+058400 2100-START-NEW-FILE-EXIT.
+058500     EXIT.
+058600
+058700*--------------------------------------------------------------*
+058800 2105-ZERO-CATEGORY-CNT.
+058900     MOVE ZERO TO JNL-CUR-ACTUAL-CNT-ENTRY (JNL-TYPE-SUB).
+059000 2105-ZERO-CATEGORY-CNT-EXIT.
+059100     EXIT.
+059200
+059300*--------------------------------------------------------------*
+059400* RESTART SUPPORT - IF THIS JOBNAME/SEQ-NM PAIR IS ALREADY IN    *
+059500* THE CHECKPOINT TABLE WITH STATUS 'D', A PRIOR RUN FULLY        *
+059600* RECONCILED THIS TIF FILE AND IT MUST NOT BE COUNTED OR         *
+059700* REPORTED ON AGAIN.  IF IT'S THERE WITH STATUS 'P', A PRIOR RUN *
+059800* ONLY GOT PARTWAY THROUGH THIS FILE'S DETAIL RECORDS BEFORE     *
+059900* ENDING, SO THIS RUN RESUMES ACCUMULATING FROM WHERE THAT ONE   *
+060000* LEFT OFF INSTEAD OF RECOUNTING FROM THE FIRST DETAIL RECORD.   *
+060100*--------------------------------------------------------------*
+060200 2120-CHECK-CHECKPOINT.
+060300     SET JNL-NOT-CHECKPOINTED TO TRUE.
+060400     MOVE ZERO TO JNL-RESUME-CNT JNL-CUR-REC-SEEN.
+060500     PERFORM 2125-TEST-CHECKPOINT-ENTRY
+060600         VARYING JNL-CKPT-SUB FROM 1 BY 1
+060700         UNTIL JNL-CKPT-SUB > JNL-CKPT-CNT
+060800         OR (JNL-CKPT-JOBNAME (JNL-CKPT-SUB) = JNL-CUR-JOBNAME
+060900             AND JNL-CKPT-SEQ-NM (JNL-CKPT-SUB) = JNL-CUR-SEQ-NM).
+061000     IF JNL-CKPT-SUB > JNL-CKPT-CNT
+061100         GO TO 2120-CHECK-CHECKPOINT-EXIT
+061200     END-IF.
+061300     IF JNL-CKPT-ENTRY-DONE (JNL-CKPT-SUB)
+061400         SET JNL-ALREADY-CHECKPOINTED TO TRUE
+061500     ELSE
+061600         PERFORM 2127-RESUME-FROM-CKPT
+061700             THRU 2127-RESUME-FROM-CKPT-EXIT
+061800     END-IF.
+061900 2120-CHECK-CHECKPOINT-EXIT.
+062000     EXIT.
+062100
+062200 2125-TEST-CHECKPOINT-ENTRY.
+062300     CONTINUE.
+062400
+062500*--------------------------------------------------------------*
+062600* RESTORE THE RUNNING TOTALS THIS FILE HAD REACHED AS OF ITS    *
+062700* LAST INTERIM CHECKPOINT SO ACCUMULATION PICKS UP WHERE IT     *
+062800* LEFT OFF.                                                     *
+062900*--------------------------------------------------------------*
+063000 2127-RESUME-FROM-CKPT.
+063100     MOVE JNL-CKPT-LAST-CNT (JNL-CKPT-SUB) TO JNL-RESUME-CNT.
+063200     MOVE JNL-CKPT-ACT-CNT  (JNL-CKPT-SUB) TO JNL-CUR-ACTUAL-CNT.
+063300     MOVE JNL-CKPT-ACT-AMT  (JNL-CKPT-SUB) TO JNL-CUR-ACTUAL-AMT.
+063400     MOVE JNL-CKPT-EXCP-CNT (JNL-CKPT-SUB)
+063500         TO JNL-CUR-ACTUAL-CNT-EXCP.
+063600     PERFORM 2128-RESUME-CAT-CNT
+063700         THRU 2128-RESUME-CAT-CNT-EXIT
+063800         VARYING JNL-TYPE-SUB FROM 1 BY 1
+063900         UNTIL JNL-TYPE-SUB > 9.
+064000     DISPLAY 'IJTREC01 - RESUMING ' JNL-CUR-JOBNAME ' '
+064100         JNL-CUR-SEQ-NM ' FROM DETAIL RECORD ' JNL-RESUME-CNT.
+064200 2127-RESUME-FROM-CKPT-EXIT.
+064300     EXIT.
+064400
+064500 2128-RESUME-CAT-CNT.
+064600     MOVE JNL-CKPT-CAT-CNT (JNL-CKPT-SUB, JNL-TYPE-SUB)
+064700         TO JNL-CUR-ACTUAL-CNT-ENTRY (JNL-TYPE-SUB).
+064800 2128-RESUME-CAT-CNT-EXIT.
+064900     EXIT.
+065000
+065100*--------------------------------------------------------------*
+065200* JNL-CUR-REC-SEEN COUNTS EVERY DETAIL RECORD SINCE THIS FILE'S *
+065300* HEADER, REGARDLESS OF WHETHER IT WAS ALREADY ACCUMULATED BY A *
+065400* PRIOR RUN - THE FILE IS ALWAYS READ FROM THE TOP SINCE        *
+065500* LINE-SEQUENTIAL TIF-IN-FILE HAS NO WAY TO SEEK PAST THEM.     *
+065600* RECORDS AT OR BELOW JNL-RESUME-CNT WERE ALREADY COUNTED BY    *
+065700* THE RUN THAT WROTE THE CHECKPOINT THIS RUN RESUMED FROM AND   *
+065800* ARE SKIPPED HERE RATHER THAN ADDED A SECOND TIME.             *
+065900*--------------------------------------------------------------*
+066000 2300-ACCUMULATE-DETAIL.
+066100     IF JNL-ALREADY-CHECKPOINTED
+066200         GO TO 2300-ACCUMULATE-DETAIL-EXIT
+066300     END-IF.
+066400     ADD 1 TO JNL-CUR-REC-SEEN.
+066500     IF JNL-CUR-REC-SEEN NOT > JNL-RESUME-CNT
+066600         GO TO 2300-ACCUMULATE-DETAIL-EXIT
+066700     END-IF.
+066800     ADD 1 TO JNL-CUR-ACTUAL-CNT.
+066900     PERFORM 2310-CLASSIFY-DETAIL
+067000         THRU 2310-CLASSIFY-DETAIL-EXIT.
+067100     ADD XX-JRNL-GRS-AT TO JNL-CUR-ACTUAL-AMT.
+067200     PERFORM 2320-CHECKPOINT-INTERVAL
+067300         THRU 2320-CHECKPOINT-INTERVAL-EXIT.
+067400 2300-ACCUMULATE-DETAIL-EXIT.
+067500     EXIT.
+067600
+067700*--------------------------------------------------------------*
+067800* EVERY JNL-CKPT-INTERVAL DETAIL RECORDS, DROP AN INTERIM       *
+067900* 'P' STATUS CHECKPOINT SO A RUN THAT FAILS OR GETS CANCELLED   *
+068000* PARTWAY THROUGH A LARGE TIF FILE ONLY HAS TO RE-ACCUMULATE    *
+068100* BACK TO ITS LAST CHECKPOINT, NOT FROM THE FILE'S FIRST        *
+068200* DETAIL RECORD.                                                *
+068300*--------------------------------------------------------------*
+068400 2320-CHECKPOINT-INTERVAL.
+068500     DIVIDE JNL-CUR-REC-SEEN BY JNL-CKPT-INTERVAL
+068600         GIVING JNL-CKPT-QUOT REMAINDER JNL-CKPT-REM.
+068700     IF JNL-CKPT-REM = ZERO
+068800         PERFORM 2325-WRITE-INPROG-CKPT
+068900             THRU 2325-WRITE-INPROG-CKPT-EXIT
+069000     END-IF.
+069100 2320-CHECKPOINT-INTERVAL-EXIT.
+069200     EXIT.
+069300
+069400 2325-WRITE-INPROG-CKPT.
+069500     MOVE JNL-CUR-JOBNAME         TO CKPT-OUT-JOBNAME.
+069600     MOVE JNL-CUR-SEQ-NM          TO CKPT-OUT-SEQ-NM.
+069700     SET  CKPT-OUT-INPROG         TO TRUE.
+069800     MOVE JNL-CUR-REC-SEEN        TO CKPT-OUT-LAST-CNT.
+069900     MOVE JNL-CUR-ACTUAL-CNT      TO CKPT-OUT-ACT-CNT.
+070000     MOVE JNL-CUR-ACTUAL-AMT      TO CKPT-OUT-ACT-AMT.
+070100     MOVE JNL-CUR-ACTUAL-CNT-EXCP TO CKPT-OUT-EXCP-CNT.
+070200     PERFORM 2327-SAVE-INPROG-CAT
+070300         THRU 2327-SAVE-INPROG-CAT-EXIT
+070400         VARYING JNL-TYPE-SUB FROM 1 BY 1
+070500         UNTIL JNL-TYPE-SUB > 9.
+070600     WRITE CKPT-OUT-RECORD.
+070700 2325-WRITE-INPROG-CKPT-EXIT.
+070800     EXIT.
+070900
+071000 2327-SAVE-INPROG-CAT.
+071100     MOVE JNL-CUR-ACTUAL-CNT-ENTRY (JNL-TYPE-SUB)
+071200         TO CKPT-OUT-CAT-CNT (JNL-TYPE-SUB).
+071300 2327-SAVE-INPROG-CAT-EXIT.
+071400     EXIT.
+071500
+071600*--------------------------------------------------------------*
+071700* BUCKET THIS DETAIL RECORD BY ITS XX-JRNL-CHRG-CAT-CD VALUE,    *
+071800* THE SAME WAY IJNLTIFT'S TRAILER BREAKS OUT ITS OWN CLAIMED    *
+071900* COUNTS - OCCURRENCE N HOLDS THE COUNT FOR CODE (N-1).  A      *
+072000* RECORD WHOSE XX-DTL-RC-TYPE-CD IS NOT THE VALID DETAIL TYPE,  *
+072100* OR WHOSE CHARGE CATEGORY CODE IS NOT ONE OF THE CODES         *
+072200* XX-JRNL-CHRG-CAT-CD-VLD RECOGNIZES, DOESN'T MAP TO ANY        *
+072300* CATEGORY AND IS COUNTED IN JNL-CUR-ACTUAL-CNT-EXCP INSTEAD.   *
+072400*--------------------------------------------------------------*
+072500 2310-CLASSIFY-DETAIL.
+072600     IF NOT XX-DTL-RC-TYPE-CD-VLD
+072700         OR NOT XX-JRNL-CHRG-CAT-CD-VLD
+072800         ADD 1 TO JNL-CUR-ACTUAL-CNT-EXCP
+072900         GO TO 2310-CLASSIFY-DETAIL-EXIT
+073000     END-IF.
+073100     MOVE XX-JRNL-CHRG-CAT-CD TO JNL-CAT-CD-NUM.
+073200     ADD JNL-CAT-CD-NUM 1 GIVING JNL-TYPE-SUB.
+073300     ADD 1 TO JNL-CUR-ACTUAL-CNT-ENTRY (JNL-TYPE-SUB).
+073400 2310-CLASSIFY-DETAIL-EXIT.
+073500     EXIT.
+073600
+073700*--------------------------------------------------------------*
+073800* THE TRAILER CARRIES THE FEEDER'S OWN CLAIMED COUNT AND       *
+073900* DOLLAR TOTAL.  COMPARE THEM TO WHAT WE ACTUALLY READ AND     *
+074000* SUMMED SINCE THE LAST HEADER, AND FLAG TO THE PENNY.         *
+074100*--------------------------------------------------------------*
+074200 2200-RECONCILE-TRAILER.
+074300     IF JNL-ALREADY-CHECKPOINTED
+074400         PERFORM 2205-SKIP-TRAILER
+074500             THRU 2205-SKIP-TRAILER-EXIT
+074600         GO TO 2200-RECONCILE-TRAILER-EXIT
+074700     END-IF.
+074800     MOVE XX-TRL-FILE-RC-CNT TO JNL-CUR-CLAIMED-CNT.
+074900     MOVE XX-TRL-FILE-AMT    TO JNL-CUR-CLAIMED-AMT.
+075000     SET JNL-FILE-BALANCED TO TRUE.
+075100
+075200     IF JNL-CUR-CLAIMED-CNT NOT = JNL-CUR-ACTUAL-CNT
+075300         OR JNL-CUR-CLAIMED-AMT NOT = JNL-CUR-ACTUAL-AMT
+075400         SET JNL-FILE-NOT-BALANCED TO TRUE
+075500     END-IF.
+075600
+075700     MOVE SPACES TO JNL-RPT-LINE.
+075800     MOVE JNL-CUR-SRCE-SYS-CD TO JNL-RPT-SRCE-SYS.
+075900     MOVE JNL-CUR-CPY-CD      TO JNL-RPT-COPY-ID.
+076000     MOVE JNL-CUR-CLAIMED-CNT TO JNL-RPT-CLM-CNT.
+076100     MOVE JNL-CUR-ACTUAL-CNT  TO JNL-RPT-ACT-CNT.
+076200     MOVE JNL-CUR-CLAIMED-AMT TO JNL-RPT-CLM-AMT.
+076300     MOVE JNL-CUR-ACTUAL-AMT  TO JNL-RPT-ACT-AMT.
+076400     IF JNL-FILE-BALANCED
+076500         MOVE 'BALANCED'   TO JNL-RPT-STATUS
+076600     ELSE
+076700         MOVE 'OUT-OF-BAL' TO JNL-RPT-STATUS
+076800     END-IF.
+076900     MOVE JNL-RPT-LINE TO RECON-RPT-LINE.
+077000     WRITE RECON-RPT-LINE.
+077100     PERFORM 2210-PRINT-TYPE-BREAKDOWN
+077200         THRU 2210-PRINT-TYPE-BREAKDOWN-EXIT.
+077300     PERFORM 2230-TREND-COMPARE
+077400         THRU 2230-TREND-COMPARE-EXIT.
+077500
+077600     ADD 1 TO JNL-FILES-PROCESSED.
+077700     IF JNL-FILE-NOT-BALANCED OR JNL-CATEGORIES-NOT-BALANCED
+077800         ADD 1 TO JNL-FILES-OUT-OF-BAL
+077900         PERFORM 2250-HOLD-FILE
+078000             THRU 2250-HOLD-FILE-EXIT
+078100     ELSE
+078200         PERFORM 2240-WRITE-DONE-CKPT
+078300             THRU 2240-WRITE-DONE-CKPT-EXIT
+078400     END-IF.
+078500 2200-RECONCILE-TRAILER-EXIT.
+078600     EXIT.
+078700
+078800*--------------------------------------------------------------*
+078900* THIS FILE BALANCED, SO ITS CHECKPOINT IS WRITTEN ONE LAST     *
+079000* TIME WITH STATUS 'D' - A RESTART SEES THE FILE AS FULLY       *
+079100* RECONCILED AND SKIPS IT ENTIRELY RATHER THAN RESUMING IT.     *
+079200*--------------------------------------------------------------*
+079300 2240-WRITE-DONE-CKPT.
+079400     MOVE JNL-CUR-JOBNAME         TO CKPT-OUT-JOBNAME.
+079500     MOVE JNL-CUR-SEQ-NM          TO CKPT-OUT-SEQ-NM.
+079600     SET  CKPT-OUT-DONE           TO TRUE.
+079700     MOVE JNL-CUR-ACTUAL-CNT      TO CKPT-OUT-LAST-CNT.
+079800     MOVE JNL-CUR-ACTUAL-CNT      TO CKPT-OUT-ACT-CNT.
+079900     MOVE JNL-CUR-ACTUAL-AMT      TO CKPT-OUT-ACT-AMT.
+080000     MOVE JNL-CUR-ACTUAL-CNT-EXCP TO CKPT-OUT-EXCP-CNT.
+080100     PERFORM 2245-SAVE-DONE-CAT
+080200         THRU 2245-SAVE-DONE-CAT-EXIT
+080300         VARYING JNL-TYPE-SUB FROM 1 BY 1
+080400         UNTIL JNL-TYPE-SUB > 9.
+080500     WRITE CKPT-OUT-RECORD.
+080600 2240-WRITE-DONE-CKPT-EXIT.
+080700     EXIT.
+080800
+080900 2245-SAVE-DONE-CAT.
+081000     MOVE JNL-CUR-ACTUAL-CNT-ENTRY (JNL-TYPE-SUB)
+081100         TO CKPT-OUT-CAT-CNT (JNL-TYPE-SUB).
+081200 2245-SAVE-DONE-CAT-EXIT.
+081300     EXIT.
+081400
+081500*--------------------------------------------------------------*
+081600* PRINT ONE CLAIMED-VS-ACTUAL LINE PER CHARGE-CATEGORY CODE,    *
+081700* USING THE SAME CODE-TO-OCCURRENCE MAPPING XX-TRL-SMS-BY-TYPE  *
+081800* AND JNL-CUR-ACTUAL-CNT-ENTRY BOTH CLAIM THEIR COUNTS IN, PLUS *
+081900* A FINAL LINE FOR DETAIL RECORDS THAT DIDN'T MAP TO ANY        *
+082000* CATEGORY.  JNL-CATEGORIES-NOT-BALANCED IS SET IF ANY          *
+082100* CATEGORY MISMATCHES OR ANY UNMAPPED DETAIL TURNS UP, AND      *
+082200* DRIVES THE SAME FILE-HOLD DECISION AS THE OVERALL FILE TOTAL. *
+082300*--------------------------------------------------------------*
+082400 2210-PRINT-TYPE-BREAKDOWN.
+082500     SET JNL-CATEGORIES-BALANCED TO TRUE.
+082600     PERFORM 2215-PRINT-ONE-TYPE
+082700         THRU 2215-PRINT-ONE-TYPE-EXIT
+082800         VARYING JNL-TYPE-SUB FROM 1 BY 1
+082900         UNTIL JNL-TYPE-SUB > 9.
+083000     PERFORM 2217-PRINT-EXCP-TYPE
+083100         THRU 2217-PRINT-EXCP-TYPE-EXIT.
+083200 2210-PRINT-TYPE-BREAKDOWN-EXIT.
+083300     EXIT.
+083400
+083500*--------------------------------------------------------------*
+083600* LOOK UP THIS SOURCE SYSTEM/COPY CODE'S LAST-CYCLE ACTUAL      *
+083700* TOTALS AND PRINT THE VARIANCE BENEATH THE CLAIMED-VS-ACTUAL   *
+083800* LINE.  IF NO PRIOR ENTRY EXISTS (A NEW SOURCE, OR THE FIRST   *
+083900* CYCLE EVER RUN), NOTHING PRINTS - THERE IS NOTHING TO TREND   *
+084000* AGAINST YET.  EITHER WAY THE TABLE ENTRY IS THEN SET (OR      *
+084100* ADDED) TO THIS CYCLE'S ACTUAL TOTALS SO 9000-TERMINATE CAN    *
+084200* WRITE THE UPDATED TABLE OUT TO TRENDOUT FOR THE NEXT CYCLE.   *
+084300*--------------------------------------------------------------*
+084400 2230-TREND-COMPARE.
+084500     PERFORM 2235-FIND-TREND-ENTRY
+084600         THRU 2235-FIND-TREND-ENTRY-EXIT.
+084700     IF JNL-TREND-FOUND
+084800         IF JNL-TREND-HIST-USED (JNL-TREND-SUB) > ZERO
+084900             PERFORM 2238-COMPUTE-TRAILING-AVG
+085000                 THRU 2238-COMPUTE-TRAILING-AVG-EXIT
+085100             COMPUTE JNL-TREND-VARY-CNT =
+085200                 JNL-CUR-ACTUAL-CNT - JNL-TREND-AVG-CNT
+085300             COMPUTE JNL-TREND-VARY-AMT =
+085400                 JNL-CUR-ACTUAL-AMT - JNL-TREND-AVG-AMT
+085500             PERFORM 2239-TEST-PCT-THRESHOLD
+085600                 THRU 2239-TEST-PCT-THRESHOLD-EXIT
+085700             MOVE SPACES TO JNL-TREND-RPT-LINE
+085800             MOVE '  VS TRAILING AVG' TO JNL-TREND-RPT-LABEL
+085900             MOVE JNL-TREND-AVG-CNT
+086000                 TO JNL-TREND-RPT-PRI-CNT
+086100             MOVE JNL-TREND-VARY-CNT TO JNL-TREND-RPT-VRY-CNT
+086200             MOVE JNL-TREND-PCT-VARY-CNT TO JNL-TREND-RPT-PCT-CNT
+086300             MOVE JNL-TREND-AVG-AMT
+086400                 TO JNL-TREND-RPT-PRI-AMT
+086500             MOVE JNL-TREND-VARY-AMT TO JNL-TREND-RPT-VRY-AMT
+086600             MOVE JNL-TREND-PCT-VARY-AMT TO JNL-TREND-RPT-PCT-AMT
+086700             IF JNL-TREND-EXCEPTION
+086800                 MOVE '*** VARIANCE' TO JNL-TREND-RPT-FLAG
+086900             ELSE
+087000                 MOVE SPACES TO JNL-TREND-RPT-FLAG
+087100             END-IF
+087200             MOVE JNL-TREND-RPT-LINE TO RECON-RPT-LINE
+087300             WRITE RECON-RPT-LINE
+087400         END-IF
+087500     ELSE
+087600         IF JNL-TREND-CNT >= 200
+087700             ADD 1 TO JNL-TREND-OVERFLOW
+087800             GO TO 2230-TREND-COMPARE-EXIT
+087900         END-IF
+088000         ADD 1 TO JNL-TREND-CNT
+088100         MOVE JNL-TREND-CNT TO JNL-TREND-SUB
+088200         MOVE ZERO TO JNL-TREND-HIST-USED (JNL-TREND-SUB)
+088300     END-IF.
+088400     MOVE JNL-CUR-SRCE-SYS-CD
+088500         TO JNL-TREND-SRCE-SYS-CD (JNL-TREND-SUB).
+088600     MOVE JNL-CUR-CPY-CD TO JNL-TREND-CPY-CD (JNL-TREND-SUB).
+088700     PERFORM 2240-APPEND-TREND-HIST
+088800         THRU 2240-APPEND-TREND-HIST-EXIT.
+088900 2230-TREND-COMPARE-EXIT.
+089000     EXIT.
+089100
+089200*--------------------------------------------------------------*
+089300 2235-FIND-TREND-ENTRY.
+089400     SET JNL-TREND-NOT-FOUND TO TRUE.
+089500     PERFORM 2237-TEST-TREND-ENTRY
+089600         VARYING JNL-TREND-SUB FROM 1 BY 1
+089700         UNTIL JNL-TREND-SUB > JNL-TREND-CNT
+089800         OR JNL-TREND-FOUND.
+089900 2235-FIND-TREND-ENTRY-EXIT.
+090000     EXIT.
+090100
+090200 2237-TEST-TREND-ENTRY.
+090300     IF JNL-TREND-SRCE-SYS-CD (JNL-TREND-SUB)
+090400         = JNL-CUR-SRCE-SYS-CD
+090500         AND JNL-TREND-CPY-CD (JNL-TREND-SUB) = JNL-CUR-CPY-CD
+090600         SET JNL-TREND-FOUND TO TRUE
+090700     END-IF.
+090800
+090900*--------------------------------------------------------------*
+091000* AVERAGE THE POPULATED TRAILING-HISTORY SLOTS FOR THIS ENTRY.  *
+091100*--------------------------------------------------------------*
+091200 2238-COMPUTE-TRAILING-AVG.
+091300     MOVE ZERO TO JNL-TREND-HIST-SUM-CNT JNL-TREND-HIST-SUM-AMT.
+091400     PERFORM 2238A-SUM-ONE-HIST
+091500         THRU 2238A-SUM-ONE-HIST-EXIT
+091600         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+091700         UNTIL JNL-TREND-HIST-SUB > JNL-TREND-HIST-USED
+091800             (JNL-TREND-SUB).
+091900     COMPUTE JNL-TREND-AVG-CNT ROUNDED =
+092000         JNL-TREND-HIST-SUM-CNT / JNL-TREND-HIST-USED
+092100             (JNL-TREND-SUB).
+092200     COMPUTE JNL-TREND-AVG-AMT ROUNDED =
+092300         JNL-TREND-HIST-SUM-AMT / JNL-TREND-HIST-USED
+092400             (JNL-TREND-SUB).
+092500 2238-COMPUTE-TRAILING-AVG-EXIT.
+092600     EXIT.
+092700
+092800 2238A-SUM-ONE-HIST.
+092900     ADD JNL-TREND-HIST-CNT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+093000         TO JNL-TREND-HIST-SUM-CNT.
+093100     ADD JNL-TREND-HIST-AMT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+093200         TO JNL-TREND-HIST-SUM-AMT.
+093300 2238A-SUM-ONE-HIST-EXIT.
+093400     EXIT.
+093500
+093600*--------------------------------------------------------------*
+093700* FLAG THE CURRENT CYCLE WHEN ITS COUNT OR AMOUNT MOVES MORE     *
+093800* THAN JNL-TREND-PCT-THRESHOLD PERCENT AWAY FROM THE TRAILING   *
+093900* AVERAGE, EITHER DIRECTION.                                    *
+094000*--------------------------------------------------------------*
+094100 2239-TEST-PCT-THRESHOLD.
+094200     SET JNL-TREND-NO-EXCEPTION TO TRUE.
+094300     MOVE ZERO TO JNL-TREND-PCT-VARY-CNT JNL-TREND-PCT-VARY-AMT.
+094400     IF JNL-TREND-AVG-CNT NOT = ZERO
+094500         COMPUTE JNL-TREND-PCT-VARY-CNT ROUNDED =
+094600             (JNL-TREND-VARY-CNT / JNL-TREND-AVG-CNT) * 100
+094700     END-IF.
+094800     IF JNL-TREND-AVG-AMT NOT = ZERO
+094900         COMPUTE JNL-TREND-PCT-VARY-AMT ROUNDED =
+095000             (JNL-TREND-VARY-AMT / JNL-TREND-AVG-AMT) * 100
+095100     END-IF.
+095200     IF JNL-TREND-PCT-VARY-CNT > JNL-TREND-PCT-THRESHOLD
+095300         OR JNL-TREND-PCT-VARY-CNT < (0 - JNL-TREND-PCT-THRESHOLD)
+095400         OR JNL-TREND-PCT-VARY-AMT > JNL-TREND-PCT-THRESHOLD
+095500         OR JNL-TREND-PCT-VARY-AMT < (0 - JNL-TREND-PCT-THRESHOLD)
+095600         SET JNL-TREND-EXCEPTION TO TRUE
+095700     END-IF.
+095800 2239-TEST-PCT-THRESHOLD-EXIT.
+095900     EXIT.
+096000
+096100*--------------------------------------------------------------*
+096200* SHIFT THE TRAILING-HISTORY SLOTS DOWN BY ONE (OLDEST DROPS    *
+096300* OFF SLOT 1) AND APPEND THIS CYCLE'S ACTUAL TOTALS AS THE      *
+096400* NEWEST SLOT, UP TO A MAXIMUM OF 5 CYCLES CARRIED.              *
+096500*--------------------------------------------------------------*
+096600 2240-APPEND-TREND-HIST.
+096700     PERFORM 2241-SHIFT-ONE-HIST
+096800         THRU 2241-SHIFT-ONE-HIST-EXIT
+096900         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+097000         UNTIL JNL-TREND-HIST-SUB > 4.
+097100     MOVE JNL-CUR-ACTUAL-CNT TO JNL-TREND-HIST-CNT
+097200         (JNL-TREND-SUB, 5).
+097300     MOVE JNL-CUR-ACTUAL-AMT TO JNL-TREND-HIST-AMT
+097400         (JNL-TREND-SUB, 5).
+097500     IF JNL-TREND-HIST-USED (JNL-TREND-SUB) < 5
+097600         ADD 1 TO JNL-TREND-HIST-USED (JNL-TREND-SUB)
+097700     END-IF.
+097800 2240-APPEND-TREND-HIST-EXIT.
+097900     EXIT.
+098000
+098100 2241-SHIFT-ONE-HIST.
+098200     MOVE JNL-TREND-HIST-CNT
+098300         (JNL-TREND-SUB, JNL-TREND-HIST-SUB + 1)
+098400         TO JNL-TREND-HIST-CNT
+098500             (JNL-TREND-SUB, JNL-TREND-HIST-SUB).
+098600     MOVE JNL-TREND-HIST-AMT
+098700         (JNL-TREND-SUB, JNL-TREND-HIST-SUB + 1)
+098800         TO JNL-TREND-HIST-AMT
+098900             (JNL-TREND-SUB, JNL-TREND-HIST-SUB).
+099000 2241-SHIFT-ONE-HIST-EXIT.
+099100     EXIT.
+099200
+099300 2215-PRINT-ONE-TYPE.
+099400     MOVE SPACES TO JNL-TYPE-RPT-LINE.
+099500     SUBTRACT 1 FROM JNL-TYPE-SUB GIVING JNL-CAT-CD-NUM.
+099600     MOVE SPACES TO JNL-TYPE-RPT-LABEL.
+099700     STRING '  CHARGE CAT CD ' JNL-CAT-CD-NUM
+099800         DELIMITED BY SIZE INTO JNL-TYPE-RPT-LABEL
+099900     END-STRING.
+100000     MOVE XX-TRL-SMS-CNT (JNL-TYPE-SUB) TO JNL-TYPE-RPT-CLM-CNT.
+100100     MOVE JNL-CUR-ACTUAL-CNT-ENTRY (JNL-TYPE-SUB)
+100200         TO JNL-TYPE-RPT-ACT-CNT.
+100300     SET JNL-TYPE-BALANCED TO TRUE.
+100400     IF XX-TRL-SMS-CNT (JNL-TYPE-SUB) NOT =
+100500         JNL-CUR-ACTUAL-CNT-ENTRY (JNL-TYPE-SUB)
+100600         SET JNL-TYPE-NOT-BALANCED TO TRUE
+100700         SET JNL-CATEGORIES-NOT-BALANCED TO TRUE
+100800     END-IF.
+100900     IF JNL-TYPE-BALANCED
+101000         MOVE 'BALANCED'   TO JNL-TYPE-RPT-STATUS
+101100     ELSE
+101200         MOVE 'OUT-OF-BAL' TO JNL-TYPE-RPT-STATUS
+101300     END-IF.
+101400     MOVE JNL-TYPE-RPT-LINE TO RECON-RPT-LINE.
+101500     WRITE RECON-RPT-LINE.
+101600 2215-PRINT-ONE-TYPE-EXIT.
+101700     EXIT.
+101800
+101900*--------------------------------------------------------------*
+102000* PRINT A FINAL LINE FOR DETAIL RECORDS THAT DIDN'T MAP TO ANY  *
+102100* CATEGORY (BAD XX-DTL-RC-TYPE-CD OR XX-JRNL-CHRG-CAT-CD).      *
+102200* THERE IS NO CLAIMED COUNTERPART FOR THIS LINE - THE TRAILER   *
+102300* ONLY CLAIMS COUNTS FOR VALID CODES - SO ANY RECORD HERE AT    *
+102400* ALL IS ITSELF THE DEFECT THAT HOLDS THE FILE.                 *
+102500*--------------------------------------------------------------*
+102600 2217-PRINT-EXCP-TYPE.
+102700     IF JNL-CUR-ACTUAL-CNT-EXCP = ZERO
+102800         GO TO 2217-PRINT-EXCP-TYPE-EXIT
+102900     END-IF.
+103000     SET JNL-CATEGORIES-NOT-BALANCED TO TRUE.
+103100     MOVE SPACES TO JNL-TYPE-RPT-LINE.
+103200     MOVE '  UNMAPPED (BAD CODE)' TO JNL-TYPE-RPT-LABEL.
+103300     MOVE ZERO TO JNL-TYPE-RPT-CLM-CNT.
+103400     MOVE JNL-CUR-ACTUAL-CNT-EXCP TO JNL-TYPE-RPT-ACT-CNT.
+103500     MOVE 'OUT-OF-BAL' TO JNL-TYPE-RPT-STATUS.
+103600     MOVE JNL-TYPE-RPT-LINE TO RECON-RPT-LINE.
+103700     WRITE RECON-RPT-LINE.
+103800 2217-PRINT-EXCP-TYPE-EXIT.
+103900     EXIT.
+104000
+104100*--------------------------------------------------------------*
+104200* A FILE THAT WAS ALREADY CHECKPOINTED ON A PRIOR RUN IS STILL  *
+104300* READ (LINE SEQUENTIAL GIVES US NO WAY TO SKIP PAST IT), BUT   *
+104400* IT IS NOT RE-REPORTED OR RE-COUNTED, AND NO DUPLICATE         *
+104500* CHECKPOINT RECORD IS WRITTEN FOR IT.                          *
+104600*--------------------------------------------------------------*
+104700 2205-SKIP-TRAILER.
+104800     ADD 1 TO JNL-FILES-SKIPPED.
+104900     DISPLAY 'IJTREC01 - SKIPPING ALREADY-CHECKPOINTED FILE '
+105000         JNL-CUR-JOBNAME ' ' JNL-CUR-SEQ-NM.
+105100 2205-SKIP-TRAILER-EXIT.
+105200     EXIT.
+105300
+105400*--------------------------------------------------------------*
+105500* WRITE A HOLD RECORD SO THE GL LOAD JOB CAN CHECK TIFHOLD AND *
+105600* REFUSE TO LOAD A FILE THAT HASN'T BEEN SIGNED OFF ON.        *
+105700*--------------------------------------------------------------*
+105800 2250-HOLD-FILE.
+105900     MOVE JNL-CUR-CLAIMED-CNT TO JNL-EDIT-CNT-1.
+106000     MOVE JNL-CUR-ACTUAL-CNT  TO JNL-EDIT-CNT-2.
+106100     MOVE JNL-CUR-CLAIMED-AMT TO JNL-EDIT-AMT-1.
+106200     MOVE JNL-CUR-ACTUAL-AMT  TO JNL-EDIT-AMT-2.
+106300     MOVE SPACES TO TIF-HOLD-LINE.
+106400     STRING 'HOLD ' JNL-CUR-SRCE-SYS-CD SPACE JNL-CUR-CPY-CD
+106500         ' CLAIMED-CNT=' JNL-EDIT-CNT-1
+106600         ' ACTUAL-CNT=' JNL-EDIT-CNT-2
+106700         ' CLAIMED-AMT=' JNL-EDIT-AMT-1
+106800         ' ACTUAL-AMT=' JNL-EDIT-AMT-2
+106900         DELIMITED BY SIZE INTO TIF-HOLD-LINE
+107000     END-STRING.
+107100     WRITE TIF-HOLD-LINE.
+107200 2250-HOLD-FILE-EXIT.
+107300     EXIT.
+107400
+107500*--------------------------------------------------------------*
+107600 9000-TERMINATE.
+107700     PERFORM 9100-WRITE-TREND-HISTORY
+107800         THRU 9100-WRITE-TREND-HISTORY-EXIT.
+107900     CLOSE TIF-IN-FILE RECON-RPT-FILE TIF-HOLD-FILE CKPT-OUT-FILE.
+108000     DISPLAY 'IJTREC01 - FILES PROCESSED      = '
+108100         JNL-FILES-PROCESSED.
+108200     DISPLAY 'IJTREC01 - FILES OUT OF BALANCE = '
+108300         JNL-FILES-OUT-OF-BAL.
+108400     DISPLAY 'IJTREC01 - FILES SKIPPED (CKPT) = '
+108500         JNL-FILES-SKIPPED.
+108600     IF JNL-TREND-OVERFLOW > ZERO
+108700         DISPLAY 'IJTREC01 - TREND TABLE ENTRIES NOT CARRIED'
+108800             ' FORWARD (TABLE FULL) = ' JNL-TREND-OVERFLOW
+108900     END-IF.
+109000     IF JNL-FILES-OUT-OF-BAL > ZERO
+109100         MOVE 8 TO RETURN-CODE
+109200     END-IF.
+109300 9000-TERMINATE-EXIT.
+109400     EXIT.
+109500
+109600*--------------------------------------------------------------*
+109700* WRITE THE UPDATED TREND TABLE (THIS CYCLE'S ACTUAL TOTALS BY  *
+109800* SOURCE SYSTEM AND COPY CODE) OUT TO TRENDOUT SO THE NEXT      *
+109900* CYCLE'S RUN CAN TREND AGAINST IT.                             *
+110000*--------------------------------------------------------------*
+110100 9100-WRITE-TREND-HISTORY.
+110200     OPEN OUTPUT TREND-OUT-FILE.
+110300     PERFORM 9110-WRITE-ONE-TREND-ENTRY
+110400         VARYING JNL-TREND-SUB FROM 1 BY 1
+110500         UNTIL JNL-TREND-SUB > JNL-TREND-CNT.
+110600     CLOSE TREND-OUT-FILE.
+110700 9100-WRITE-TREND-HISTORY-EXIT.
+110800     EXIT.
+110900
+111000 9110-WRITE-ONE-TREND-ENTRY.
+111100     MOVE JNL-TREND-SRCE-SYS-CD (JNL-TREND-SUB)
+111200         TO TREND-OUT-SRCE-SYS-CD.
+111300     MOVE JNL-TREND-CPY-CD (JNL-TREND-SUB) TO TREND-OUT-CPY-CD.
+111400     MOVE JNL-TREND-HIST-USED (JNL-TREND-SUB)
+111500         TO TREND-OUT-HIST-USED.
+111600     PERFORM 9120-WRITE-ONE-HIST
+111700         THRU 9120-WRITE-ONE-HIST-EXIT
+111800         VARYING JNL-TREND-HIST-SUB FROM 1 BY 1
+111900         UNTIL JNL-TREND-HIST-SUB > 5.
+112000     WRITE TREND-OUT-RECORD.
+112100
+112200 9120-WRITE-ONE-HIST.
+112300     MOVE JNL-TREND-HIST-CNT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+112400         TO TREND-OUT-HIST-CNT (JNL-TREND-HIST-SUB).
+112500     MOVE JNL-TREND-HIST-AMT (JNL-TREND-SUB, JNL-TREND-HIST-SUB)
+112600         TO TREND-OUT-HIST-AMT (JNL-TREND-HIST-SUB).
+112700 9120-WRITE-ONE-HIST-EXIT.
+112800     EXIT.
+112900
+113000*-------------------------------------------------------------.
+113100*                     E N D   O F  I J T R E C 0 1             :
+113200*-------------------------------------------------------------'
