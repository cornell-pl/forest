@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTDTV01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  EDITS EVERY TIF DETAIL     *
+001100*                      RECORD AGAINST ITS OWN COPYBOOK-DEFINED  *
+001200*                      VALID-VALUE 88 LEVELS (RECORD TYPE,      *
+001300*                      MARKET SEGMENT, CHARGE TYPE, RECEIVABLE  *
+001400*                      LEVEL, ACCOUNT STATUS).  HEADER AND      *
+001500*                      TRAILER RECORDS PASS THROUGH UNCHANGED.  *
+001600*                      A DETAIL THAT FAILS ANY EDIT IS ROUTED   *
+001700*                      TO TIFEXCP INSTEAD OF ABORTING THE RUN,  *
+001800*                      SO ONE BAD DETAIL DOESN'T TAKE DOWN THE  *
+001900*                      WHOLE FILE'S PROCESSING.                 *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT TIF-IN-FILE    ASSIGN TO TIFIN
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS JNL-TIFIN-STATUS.
+003000
+003100     SELECT TIF-CLEAN-FILE ASSIGN TO TIFCLN
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS JNL-TIFCLN-STATUS.
+003400
+003500     SELECT TIF-EXCP-FILE  ASSIGN TO TIFEXCP
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS JNL-TIFEXCP-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TIF-IN-FILE
+004200     RECORDING MODE IS V.
+004300 01  TIF-IN-RECORD             PIC X(3092).
+004400
+004500 FD  TIF-CLEAN-FILE
+004600     RECORDING MODE IS V.
+004700 01  TIF-CLEAN-RECORD          PIC X(3092).
+004800
+004900 FD  TIF-EXCP-FILE
+005000     RECORDING MODE IS V.
+005100 01  TIF-EXCP-RECORD.
+005200     05  TIF-EXCP-REASON       PIC X(40).
+005300     05  TIF-EXCP-DATA         PIC X(3092).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+005700     88  JNL-TIFIN-OK                    VALUE '00'.
+005800     88  JNL-TIFIN-EOF                   VALUE '10'.
+005900 01  JNL-TIFCLN-STATUS         PIC X(02) VALUE SPACES.
+006000 01  JNL-TIFEXCP-STATUS        PIC X(02) VALUE SPACES.
+006100
+006200 01  JNL-SWITCHES.
+006300     05  JNL-DETAIL-VALID-SW   PIC X(01) VALUE 'Y'.
+006400         88  JNL-DETAIL-IS-VALID          VALUE 'Y'.
+006500         88  JNL-DETAIL-IS-INVALID        VALUE 'N'.
+006600
+006700 01  JNL-COUNTERS.
+006800     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+006900     05  JNL-DETAILS-READ      PIC S9(09) COMP-3 VALUE ZERO.
+007000     05  JNL-DETAILS-PASSED    PIC S9(09) COMP-3 VALUE ZERO.
+007100     05  JNL-DETAILS-REJECTED  PIC S9(09) COMP-3 VALUE ZERO.
+007200
+007300     COPY tifview.
+007400
+007500 PROCEDURE DIVISION.
+007600*--------------------------------------------------------------*
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE
+007900         THRU 1000-INITIALIZE-EXIT.
+008000     PERFORM 2000-PROCESS-TIF-FILE
+008100         THRU 2000-PROCESS-TIF-FILE-EXIT
+008200         UNTIL JNL-TIFIN-EOF.
+008300     PERFORM 9000-TERMINATE
+008400         THRU 9000-TERMINATE-EXIT.
+008500     GOBACK.
+008600
+008700*--------------------------------------------------------------*
+008800 1000-INITIALIZE.
+008900     OPEN INPUT  TIF-IN-FILE.
+009000     OPEN OUTPUT TIF-CLEAN-FILE.
+009100     OPEN OUTPUT TIF-EXCP-FILE.
+009200 1000-INITIALIZE-EXIT.
+009300     EXIT.
+009400
+009500*--------------------------------------------------------------*
+009600 2000-PROCESS-TIF-FILE.
+009700     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+009800         AT END
+009900             SET JNL-TIFIN-EOF TO TRUE
+010000     END-READ.
+010100     IF JNL-TIFIN-EOF
+010200         GO TO 2000-PROCESS-TIF-FILE-EXIT
+010300     END-IF.
+010400     ADD 1 TO JNL-RECS-READ.
+010500
+010600     IF JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+010700         OR JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+010800         PERFORM 2800-PASS-THROUGH
+010900             THRU 2800-PASS-THROUGH-EXIT
+011000         GO TO 2000-PROCESS-TIF-FILE-EXIT
+011100     END-IF.
+011200
+011300     ADD 1 TO JNL-DETAILS-READ.
+011400     MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW.
+011500     PERFORM 2100-EDIT-DETAIL
+011600         THRU 2100-EDIT-DETAIL-EXIT.
+011700
+011800     IF JNL-DETAIL-IS-INVALID
+011900         PERFORM 2500-WRITE-EXCEPTION
+012000             THRU 2500-WRITE-EXCEPTION-EXIT
+012100     ELSE
+012200         PERFORM 2800-PASS-THROUGH
+012300             THRU 2800-PASS-THROUGH-EXIT
+012400         ADD 1 TO JNL-DETAILS-PASSED
+012500     END-IF.
+012600 2000-PROCESS-TIF-FILE-EXIT.
+012700     EXIT.
+012800
+012900*--------------------------------------------------------------*
+013000* EACH EDIT TESTS ONE OF THE DETAIL RECORD'S OWN 88-LEVEL       *
+013100* VALID-VALUE LISTS.  THE FIRST FAILURE FOUND IS THE ONE        *
+013200* REPORTED - THE RECORD STILL ONLY GOES TO TIFEXCP ONCE.        *
+013300*--------------------------------------------------------------*
+013400 2100-EDIT-DETAIL.
+013500     SET JNL-DETAIL-IS-VALID TO TRUE.
+013600     MOVE SPACES TO TIF-EXCP-REASON.
+013700
+013800     IF NOT XX-DTL-RC-TYPE-CD-VLD
+013900         SET JNL-DETAIL-IS-INVALID TO TRUE
+014000         MOVE 'INVALID DETAIL RECORD TYPE CODE' TO
+014100             TIF-EXCP-REASON
+014200         GO TO 2100-EDIT-DETAIL-EXIT
+014300     END-IF.
+014400
+014500     IF NOT XX-MKT-SEG-CD-VLD
+014600         SET JNL-DETAIL-IS-INVALID TO TRUE
+014700         MOVE 'INVALID MARKET SEGMENT CODE' TO
+014800             TIF-EXCP-REASON
+014900         GO TO 2100-EDIT-DETAIL-EXIT
+015000     END-IF.
+015100
+015200     IF NOT XX-CHRG-TYPE-CD-VLD
+015300         SET JNL-DETAIL-IS-INVALID TO TRUE
+015400         MOVE 'INVALID CHARGE TYPE CODE' TO
+015500             TIF-EXCP-REASON
+015600         GO TO 2100-EDIT-DETAIL-EXIT
+015700     END-IF.
+015800
+015900     IF NOT XX-RC-LVL-CD-VLD
+016000         SET JNL-DETAIL-IS-INVALID TO TRUE
+016100         MOVE 'INVALID RECEIVABLE LEVEL CODE' TO
+016200             TIF-EXCP-REASON
+016300         GO TO 2100-EDIT-DETAIL-EXIT
+016400     END-IF.
+016500
+016600     IF NOT XX-ACCT-STAT-CD-VLD
+016700         SET JNL-DETAIL-IS-INVALID TO TRUE
+016800         MOVE 'INVALID ACCOUNT STATUS CODE' TO
+016900             TIF-EXCP-REASON
+017000     END-IF.
+017100 2100-EDIT-DETAIL-EXIT.
+017200     EXIT.
+017300
+017400*--------------------------------------------------------------*
+017500 2500-WRITE-EXCEPTION.
+017600     MOVE JNL-TIF-RAW-REC TO TIF-EXCP-DATA.
+017700     WRITE TIF-EXCP-RECORD.
+017800     ADD 1 TO JNL-DETAILS-REJECTED.
+017900 2500-WRITE-EXCEPTION-EXIT.
+018000     EXIT.
+018100
+018200*--------------------------------------------------------------*
+018300 2800-PASS-THROUGH.
+018400     MOVE JNL-TIF-RAW-REC TO TIF-CLEAN-RECORD.
+018500     WRITE TIF-CLEAN-RECORD.
+018600 2800-PASS-THROUGH-EXIT.
+018700     EXIT.
+018800
+018900*--------------------------------------------------------------*
+019000 9000-TERMINATE.
+019100     CLOSE TIF-IN-FILE TIF-CLEAN-FILE TIF-EXCP-FILE.
+019200     DISPLAY 'IJTDTV01 - TOTAL RECORDS READ      = ' JNL-RECS-READ.
+019300     DISPLAY 'IJTDTV01 - DETAIL RECORDS READ      = '
+019400         JNL-DETAILS-READ.
+019500     DISPLAY 'IJTDTV01 - DETAIL RECORDS PASSED    = '
+019600         JNL-DETAILS-PASSED.
+019700     DISPLAY 'IJTDTV01 - DETAIL RECORDS REJECTED  = '
+019800         JNL-DETAILS-REJECTED.
+019900 9000-TERMINATE-EXIT.
+020000     EXIT.
+020100
+020200*-------------------------------------------------------------.
+020300*                     E N D   O F  I J T D T V 0 1             :
+020400*-------------------------------------------------------------'
