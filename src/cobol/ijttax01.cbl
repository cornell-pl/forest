@@ -0,0 +1,363 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTTAX01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  SUMMARIZES THE XX-TAX-TB   *
+001100*                      TAX TABLE CARRIED ON EACH IJNLTIF DETAIL *
+001200*                      RECORD BY TAX JURISDICTION CODE SO TAX   *
+001300*                      ACCOUNTING CAN TIE THE FILE'S GROSS TAX  *
+001400*                      OUT BY FEDERAL/STATE/COUNTY/CITY/SPECIAL *
+001500*                      DISTRICT WITHOUT RE-RUNNING THE RATING   *
+001600*                      SYSTEM.                                  *
+001700* 26.2  08/09/26  RAS  ONLY XX-TB-GRS-TAX-AT WAS EVER ACCUM-    *
+001800*                      ULATED, AND THERE WAS NO BILL-CYCLE      *
+001900*                      BREAKOUT.  NOW ALSO ACCUMULATES          *
+002000*                      XX-TB-TAXABLE-AT AND XX-TB-TAX-AT BY     *
+002100*                      JURISDICTION, AND ADDS A SECOND REPORT   *
+002200*                      SECTION THAT BREAKS ALL THREE AMOUNTS    *
+002300*                      OUT BY THE DETAIL'S BILLING CYCLE        *
+002400*                      (XX-BL-YR/XX-BL-MO).                     *
+002500*--------------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TIF-IN-FILE  ASSIGN TO TIFIN
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS JNL-TIFIN-STATUS.
+003500
+003600     SELECT TAXRPT-FILE  ASSIGN TO TAXRPT
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS JNL-TAXRPT-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  TIF-IN-FILE
+004300     RECORDING MODE IS V.
+004400 01  TIF-IN-RECORD            PIC X(3092).
+004500
+004600 FD  TAXRPT-FILE
+004700     RECORDING MODE IS F.
+004800 01  TAXRPT-LINE              PIC X(132).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  JNL-TIFIN-STATUS         PIC X(02) VALUE SPACES.
+005200     88  JNL-TIFIN-OK                   VALUE '00'.
+005300     88  JNL-TIFIN-EOF                  VALUE '10'.
+005400 01  JNL-TAXRPT-STATUS        PIC X(02) VALUE SPACES.
+005500
+005600*--------------------------------------------------------------*
+005700* JURISDICTION CODE TABLE - THE FIRST FIVE ENTRIES ARE THE      *
+005800* VALID CODES FROM XX-TB-TAX-JURIS-CD-VLD IN IJNLTIF; THE SIXTH *
+005900* IS A CATCH-ALL BUCKET FOR ANYTHING THAT DOESN'T MATCH.        *
+006000*--------------------------------------------------------------*
+006100 01  JNL-JURIS-CD-INIT.
+006200     05  FILLER               PIC X(02) VALUE 'FE'.
+006300     05  FILLER               PIC X(02) VALUE 'ST'.
+006400     05  FILLER               PIC X(02) VALUE 'CN'.
+006500     05  FILLER               PIC X(02) VALUE 'CI'.
+006600     05  FILLER               PIC X(02) VALUE 'SC'.
+006700     05  FILLER               PIC X(02) VALUE '??'.
+006800
+006900 01  JNL-JURIS-CD-TABLE REDEFINES JNL-JURIS-CD-INIT.
+007000     05  JNL-JURIS-CD-ENTRY   PIC X(02) OCCURS 6 TIMES.
+007100
+007200 01  JNL-JURIS-TOTALS.
+007300     05  JNL-JURIS-CNT-ENTRY    PIC S9(09)     COMP-3
+007400                                OCCURS 6 TIMES VALUE ZERO.
+007500     05  JNL-JURIS-TAXABLE-ENTRY PIC S9(11)V9(4) COMP-3
+007600                                OCCURS 6 TIMES VALUE ZERO.
+007700     05  JNL-JURIS-TAX-ENTRY    PIC S9(11)V9(4) COMP-3
+007800                                OCCURS 6 TIMES VALUE ZERO.
+007900     05  JNL-JURIS-GRS-ENTRY    PIC S9(11)V9(4) COMP-3
+008000                                OCCURS 6 TIMES VALUE ZERO.
+008100
+008200 01  JNL-SUBSCRIPTS.
+008300     05  JNL-TAX-IX           PIC 9(02) COMP VALUE ZERO.
+008400     05  JNL-JURIS-SUB        PIC 9(02) COMP VALUE ZERO.
+008500     05  JNL-CYCLE-SUB        PIC 9(04) COMP VALUE ZERO.
+008600
+008700 01  JNL-COUNTERS.
+008800     05  JNL-DTL-RECS-READ    PIC 9(09) COMP-3 VALUE ZERO.
+008900     05  JNL-TAX-LINES-READ   PIC 9(09) COMP-3 VALUE ZERO.
+009000
+009100 01  JNL-EDIT-FIELDS.
+009200     05  JNL-EDIT-CNT         PIC ZZZ,ZZZ,ZZ9.
+009300     05  JNL-EDIT-AMT         PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+009400
+009500 01  JNL-JURIS-LABEL-TABLE.
+009600     05  FILLER               PIC X(16) VALUE 'FE FEDERAL      '.
+009700     05  FILLER               PIC X(16) VALUE 'ST STATE        '.
+009800     05  FILLER               PIC X(16) VALUE 'CN COUNTY       '.
+009900     05  FILLER               PIC X(16) VALUE 'CI CITY         '.
+010000     05  FILLER               PIC X(16) VALUE 'SC SPECIAL DIST '.
+010100     05  FILLER               PIC X(16) VALUE '?? UNRECOGNIZED '.
+010200
+010300 01  JNL-JURIS-LABELS REDEFINES JNL-JURIS-LABEL-TABLE.
+010400     05  JNL-JURIS-LABEL      PIC X(16) OCCURS 6 TIMES.
+010500
+010600 01  JNL-RPT-LINE.
+010700     05  JNL-RPT-LABEL        PIC X(16).
+010800     05  FILLER               PIC X(02) VALUE SPACES.
+010900     05  JNL-RPT-CNT          PIC ZZZ,ZZZ,ZZ9.
+011000     05  FILLER               PIC X(02) VALUE SPACES.
+011100     05  JNL-RPT-TAXABLE-AMT  PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+011200     05  FILLER               PIC X(02) VALUE SPACES.
+011300     05  JNL-RPT-TAX-AMT      PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+011400     05  FILLER               PIC X(02) VALUE SPACES.
+011500     05  JNL-RPT-AMT          PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+011600
+011700*--------------------------------------------------------------*
+011800* BILL-CYCLE BREAKOUT TABLE - KEYED BY THE DETAIL'S BILLING     *
+011900* YEAR/MONTH (XX-BL-YR/XX-BL-MO).  FOUND-OR-ADDED ONCE PER      *
+012000* DETAIL RECORD, THEN ALL OF THAT DETAIL'S TAX LINES ACCUMULATE *
+012100* INTO THE SAME SLOT.  BOUNDED THE SAME WAY THE CHECKPOINT AND  *
+012200* TREND TABLES ELSEWHERE IN THIS SYSTEM ARE - AN OVERFLOW       *
+012300* COUNTER INSTEAD OF AN ABEND WHEN THE TABLE FILLS.             *
+012400*--------------------------------------------------------------*
+012500 01  JNL-CYCLE-CNT             PIC 9(04) COMP VALUE ZERO.
+012600 01  JNL-CYCLE-OVERFLOW        PIC S9(09) COMP-3 VALUE ZERO.
+012700 01  JNL-CUR-CYCLE-KEY.
+012800     05  JNL-CUR-CYCLE-YR     PIC X(02).
+012900     05  JNL-CUR-CYCLE-MO     PIC X(02).
+013000 01  JNL-CYCLE-TABLE.
+013100     05  JNL-CYCLE-ENTRY OCCURS 24 TIMES.
+013200         10  JNL-CYCLE-KEY.
+013300             15  JNL-CYCLE-YR        PIC X(02).
+013400             15  JNL-CYCLE-MO        PIC X(02).
+013500         10  JNL-CYCLE-TAX-LINES     PIC S9(09)     COMP-3.
+013600         10  JNL-CYCLE-TAXABLE-AT    PIC S9(11)V9(4) COMP-3.
+013700         10  JNL-CYCLE-TAX-AT        PIC S9(11)V9(4) COMP-3.
+013800         10  JNL-CYCLE-GRS-TAX-AT    PIC S9(11)V9(4) COMP-3.
+013900
+014000 01  JNL-CYCLE-RPT-LINE.
+014100     05  JNL-CYR-LABEL        PIC X(07) VALUE 'CYCLE '.
+014200     05  JNL-CYR-YR           PIC X(02).
+014300     05  FILLER               PIC X(01) VALUE '-'.
+014400     05  JNL-CYR-MO           PIC X(02).
+014500     05  FILLER               PIC X(04) VALUE SPACES.
+014600     05  JNL-CYR-CNT          PIC ZZZ,ZZZ,ZZ9.
+014700     05  FILLER               PIC X(02) VALUE SPACES.
+014800     05  JNL-CYR-TAXABLE-AMT  PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+014900     05  FILLER               PIC X(02) VALUE SPACES.
+015000     05  JNL-CYR-TAX-AMT      PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+015100     05  FILLER               PIC X(02) VALUE SPACES.
+015200     05  JNL-CYR-GRS-AMT      PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+015300
+015400*--------------------------------------------------------------*
+015500 COPY tifview.
+015600
+015700 PROCEDURE DIVISION.
+015800*--------------------------------------------------------------*
+015900 0000-MAINLINE.
+016000     PERFORM 1000-INITIALIZE
+016100         THRU 1000-INITIALIZE-EXIT.
+016200     PERFORM 2000-PROCESS-TIF-FILE
+016300         THRU 2000-PROCESS-TIF-FILE-EXIT
+016400         UNTIL JNL-TIFIN-EOF.
+016500     PERFORM 8000-PRINT-SUMMARY
+016600         THRU 8000-PRINT-SUMMARY-EXIT.
+016700     PERFORM 9000-TERMINATE
+016800         THRU 9000-TERMINATE-EXIT.
+016900     GOBACK.
+017000
+017100*--------------------------------------------------------------*
+017200 1000-INITIALIZE.
+017300     OPEN INPUT  TIF-IN-FILE.
+017400     OPEN OUTPUT TAXRPT-FILE.
+017500     MOVE SPACES TO TAXRPT-LINE.
+017600     MOVE 'IJTTAX01 - TIF TAX JURISDICTION SUMMARY'
+017700         TO TAXRPT-LINE.
+017800     WRITE TAXRPT-LINE.
+017900     MOVE SPACES TO TAXRPT-LINE.
+018000     MOVE 'JURISDICTION     TAX LINES   TAXABLE AMOUNT'
+018100         TO TAXRPT-LINE.
+018200     WRITE TAXRPT-LINE.
+018300 1000-INITIALIZE-EXIT.
+018400     EXIT.
+018500
+018600*--------------------------------------------------------------*
+018700 2000-PROCESS-TIF-FILE.
+018800     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+018900         AT END
+019000             SET JNL-TIFIN-EOF TO TRUE
+019100     END-READ.
+019200     IF JNL-TIFIN-EOF
+019300         GO TO 2000-PROCESS-TIF-FILE-EXIT
+019400     END-IF.
+019500
+019600     IF JNL-TIF-RAW-REC (1:1) NOT = LOW-VALUE
+019700         AND JNL-TIF-RAW-REC (1:1) NOT = HIGH-VALUE
+019800         PERFORM 2300-PROCESS-DETAIL
+019900             THRU 2300-PROCESS-DETAIL-EXIT
+020000     END-IF.
+020100 2000-PROCESS-TIF-FILE-EXIT.
+020200     EXIT.
+020300
+020400*--------------------------------------------------------------*
+020500* SET THE ODO COUNT FROM THE RAW RECORD BEFORE MOVING IT INTO   *
+020600* THE DETAIL VIEW, OR THE MOVE WILL ONLY CARRY OVER AS MANY TAX *
+020700* LINES AS THE VIEW HAPPENED TO HOLD FOR THE PRIOR DETAIL REC.  *
+020800*--------------------------------------------------------------*
+020900 2300-PROCESS-DETAIL.
+021000     ADD 1 TO JNL-DTL-RECS-READ.
+021100     MOVE JNL-PEEK-CTM-ND TO XX-CTM-ND.
+021200     MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW.
+021300     PERFORM 2305-FIND-CYCLE-ENTRY
+021400         THRU 2305-FIND-CYCLE-ENTRY-EXIT.
+021500     IF XX-CTM-ND-VLD
+021600         PERFORM 2320-ACCUM-TAX-ROW
+021700             VARYING JNL-TAX-IX FROM 1 BY 1
+021800             UNTIL JNL-TAX-IX > XX-CTM-ND
+021900     END-IF.
+022000 2300-PROCESS-DETAIL-EXIT.
+022100     EXIT.
+022200
+022300*--------------------------------------------------------------*
+022400* FIND-OR-ADD THIS DETAIL'S BILLING CYCLE (YR/MO) IN THE CYCLE  *
+022500* TABLE.  IF THE TABLE IS FULL, THE TAX LINES FOR THIS DETAIL   *
+022600* STILL ACCUMULATE INTO THE PER-JURISDICTION GRAND TOTALS -     *
+022700* ONLY THE BILL-CYCLE BREAKOUT LOSES THIS DETAIL, AND THE       *
+022800* OVERFLOW COUNT SAYS SO ON THE REPORT.                         *
+022900*--------------------------------------------------------------*
+023000 2305-FIND-CYCLE-ENTRY.
+023100     MOVE XX-BL-YR TO JNL-CUR-CYCLE-YR.
+023200     MOVE XX-BL-MO TO JNL-CUR-CYCLE-MO.
+023300     PERFORM 2307-TEST-CYCLE-ENTRY
+023400         VARYING JNL-CYCLE-SUB FROM 1 BY 1
+023500         UNTIL JNL-CYCLE-SUB > JNL-CYCLE-CNT
+023600         OR JNL-CYCLE-KEY (JNL-CYCLE-SUB) = JNL-CUR-CYCLE-KEY.
+023700     IF JNL-CYCLE-SUB > JNL-CYCLE-CNT
+023800         IF JNL-CYCLE-CNT >= 24
+023900             ADD 1 TO JNL-CYCLE-OVERFLOW
+024000             MOVE ZERO TO JNL-CYCLE-SUB
+024100             GO TO 2305-FIND-CYCLE-ENTRY-EXIT
+024200         END-IF
+024300         ADD 1 TO JNL-CYCLE-CNT
+024400         MOVE JNL-CYCLE-CNT TO JNL-CYCLE-SUB
+024500         MOVE JNL-CUR-CYCLE-KEY TO JNL-CYCLE-KEY (JNL-CYCLE-SUB)
+024600         MOVE ZERO TO JNL-CYCLE-TAX-LINES (JNL-CYCLE-SUB)
+024700             JNL-CYCLE-TAXABLE-AT (JNL-CYCLE-SUB)
+024800             JNL-CYCLE-TAX-AT (JNL-CYCLE-SUB)
+024900             JNL-CYCLE-GRS-TAX-AT (JNL-CYCLE-SUB)
+025000     END-IF.
+025100 2305-FIND-CYCLE-ENTRY-EXIT.
+025200     EXIT.
+025300
+025400 2307-TEST-CYCLE-ENTRY.
+025500     CONTINUE.
+025600
+025700*--------------------------------------------------------------*
+025800 2320-ACCUM-TAX-ROW.
+025900     ADD 1 TO JNL-TAX-LINES-READ.
+026000     PERFORM 2310-MATCH-JURIS-SUB
+026100         THRU 2310-MATCH-JURIS-SUB-EXIT.
+026200     ADD 1 TO JNL-JURIS-CNT-ENTRY (JNL-JURIS-SUB).
+026300     ADD XX-TB-TAXABLE-AT (JNL-TAX-IX)
+026400         TO JNL-JURIS-TAXABLE-ENTRY (JNL-JURIS-SUB).
+026500     ADD XX-TB-TAX-AT (JNL-TAX-IX)
+026600         TO JNL-JURIS-TAX-ENTRY (JNL-JURIS-SUB).
+026700     ADD XX-TB-GRS-TAX-AT (JNL-TAX-IX)
+026800         TO JNL-JURIS-GRS-ENTRY (JNL-JURIS-SUB).
+026900     IF JNL-CYCLE-SUB > ZERO
+027000         ADD 1 TO JNL-CYCLE-TAX-LINES (JNL-CYCLE-SUB)
+027100         ADD XX-TB-TAXABLE-AT (JNL-TAX-IX)
+027200             TO JNL-CYCLE-TAXABLE-AT (JNL-CYCLE-SUB)
+027300         ADD XX-TB-TAX-AT (JNL-TAX-IX)
+027400             TO JNL-CYCLE-TAX-AT (JNL-CYCLE-SUB)
+027500         ADD XX-TB-GRS-TAX-AT (JNL-TAX-IX)
+027600             TO JNL-CYCLE-GRS-TAX-AT (JNL-CYCLE-SUB)
+027700     END-IF.
+027800 2320-ACCUM-TAX-ROW-EXIT.
+027900     EXIT.
+028000
+028100*--------------------------------------------------------------*
+028200* LOCATE THE JURISDICTION TABLE SLOT FOR THE CURRENT TAX LINE,  *
+028300* FALLING THROUGH TO THE CATCH-ALL SLOT (6) WHEN NO CODE IN THE *
+028400* TABLE MATCHES.                                                *
+028500*--------------------------------------------------------------*
+028600 2310-MATCH-JURIS-SUB.
+028700     PERFORM 2315-TEST-JURIS-ENTRY
+028800         VARYING JNL-JURIS-SUB FROM 1 BY 1
+028900         UNTIL JNL-JURIS-SUB > 6
+029000         OR JNL-JURIS-CD-ENTRY (JNL-JURIS-SUB) =
+029100             XX-TB-TAX-JURIS-CD (JNL-TAX-IX).
+029200     IF JNL-JURIS-SUB > 6
+029300         MOVE 6 TO JNL-JURIS-SUB
+029400     END-IF.
+029500 2310-MATCH-JURIS-SUB-EXIT.
+029600     EXIT.
+029700
+029800 2315-TEST-JURIS-ENTRY.
+029900     CONTINUE.
+030000
+030100*--------------------------------------------------------------*
+030200 8000-PRINT-SUMMARY.
+030300     PERFORM 8100-PRINT-JURIS-LINE
+030400         VARYING JNL-JURIS-SUB FROM 1 BY 1
+030500         UNTIL JNL-JURIS-SUB > 6.
+030600     MOVE SPACES TO TAXRPT-LINE.
+030700     WRITE TAXRPT-LINE.
+030800     MOVE SPACES TO TAXRPT-LINE.
+030900     MOVE 'BILL CYCLE    TAX LINES   TAXABLE AMOUNT'
+031000         TO TAXRPT-LINE.
+031100     WRITE TAXRPT-LINE.
+031200     IF JNL-CYCLE-CNT > ZERO
+031300         PERFORM 8200-PRINT-CYCLE-LINE
+031400             VARYING JNL-CYCLE-SUB FROM 1 BY 1
+031500             UNTIL JNL-CYCLE-SUB > JNL-CYCLE-CNT
+031600     END-IF.
+031700 8000-PRINT-SUMMARY-EXIT.
+031800     EXIT.
+031900
+032000 8100-PRINT-JURIS-LINE.
+032100     MOVE JNL-JURIS-CNT-ENTRY (JNL-JURIS-SUB)     TO JNL-RPT-CNT.
+032200     MOVE JNL-JURIS-TAXABLE-ENTRY (JNL-JURIS-SUB)
+032300         TO JNL-RPT-TAXABLE-AMT.
+032400     MOVE JNL-JURIS-TAX-ENTRY (JNL-JURIS-SUB)
+032500         TO JNL-RPT-TAX-AMT.
+032600     MOVE JNL-JURIS-GRS-ENTRY (JNL-JURIS-SUB)     TO JNL-RPT-AMT.
+032700     MOVE JNL-JURIS-LABEL (JNL-JURIS-SUB)
+032800         TO JNL-RPT-LABEL.
+032900     MOVE SPACES TO TAXRPT-LINE.
+033000     MOVE JNL-RPT-LINE TO TAXRPT-LINE.
+033100     WRITE TAXRPT-LINE.
+033200
+033300 8200-PRINT-CYCLE-LINE.
+033400     MOVE JNL-CYCLE-YR (JNL-CYCLE-SUB) TO JNL-CYR-YR.
+033500     MOVE JNL-CYCLE-MO (JNL-CYCLE-SUB) TO JNL-CYR-MO.
+033600     MOVE JNL-CYCLE-TAX-LINES (JNL-CYCLE-SUB)
+033700         TO JNL-CYR-CNT.
+033800     MOVE JNL-CYCLE-TAXABLE-AT (JNL-CYCLE-SUB)
+033900         TO JNL-CYR-TAXABLE-AMT.
+034000     MOVE JNL-CYCLE-TAX-AT (JNL-CYCLE-SUB)
+034100         TO JNL-CYR-TAX-AMT.
+034200     MOVE JNL-CYCLE-GRS-TAX-AT (JNL-CYCLE-SUB) TO JNL-CYR-GRS-AMT.
+034300     MOVE SPACES TO TAXRPT-LINE.
+034400     MOVE JNL-CYCLE-RPT-LINE TO TAXRPT-LINE.
+034500     WRITE TAXRPT-LINE.
+034600
+034700*--------------------------------------------------------------*
+034800 9000-TERMINATE.
+034900     CLOSE TIF-IN-FILE TAXRPT-FILE.
+035000     DISPLAY 'IJTTAX01 - DETAIL RECORDS READ = '
+035100         JNL-DTL-RECS-READ.
+035200     DISPLAY 'IJTTAX01 - TAX LINES SUMMARIZED = '
+035300         JNL-TAX-LINES-READ.
+035400     IF JNL-CYCLE-OVERFLOW > ZERO
+035500         DISPLAY 'IJTTAX01 - BILL CYCLES NOT TRACKED (TABLE FULL)'
+035600             ' = ' JNL-CYCLE-OVERFLOW
+035700     END-IF.
+035800 9000-TERMINATE-EXIT.
+035900     EXIT.
+036000
+036100*-------------------------------------------------------------.
+036200*                     E N D   O F  I J T T A X 0 1             :
+036300*-------------------------------------------------------------'
