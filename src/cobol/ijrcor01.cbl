@@ -0,0 +1,430 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRCOR01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  ONLINE CORRECTION/RESUBMIT *
+001100*                      SCREEN FOR RP519 RECORDS THAT CARRY A    *
+001200*                      POPULATED RP519-ERROR-CODE.  LETS AN     *
+001300*                      AUTHORIZED USER LOOK UP A REJECTED       *
+001400*                      RECORD BY INVOICE NUMBER, CORRECT ONE OF *
+001500*                      A SMALL SET OF COMMONLY BAD FIELDS, AND  *
+001600*                      RESUBMIT THE CORRECTED RECORD INTO THE   *
+001700*                      NEXT PROCESSING CYCLE, INSTEAD OF        *
+001800*                      WAITING ON A FULL REFEED FROM THE SOURCE *
+001900*                      SYSTEM FOR A HANDFUL OF BAD RECORDS.     *
+002000* 26.2  08/09/26  RAS  ADDED A B) BROWSE OPTION THAT           *
+002100*                      SEQUENTIALLY SCANS REJQ FROM THE LOW    *
+002200*                      KEY AND LISTS INVOICE NUMBER/ERROR CODE *
+002300*                      FOR UP TO THE FIRST 10 REJECTED RECORDS *
+002400*                      FOUND, SO A USER CAN SEE WHAT IS        *
+002500*                      SITTING IN REJQ WITHOUT ALREADY KNOWING *
+002600*                      AN INVOICE NUMBER TO LOOK UP.           *
+002700* 26.3  08/09/26  RAS  6100-READ-NEXT-REJECT'S SEQUENTIAL SCAN  *
+002800*                      READ REJQ-FILE NEXT RECORD INTO THE SAME*
+002900*                      RP519-RECORD FD AREA 3000-LOOKUP-REJECT,*
+003000*                      4000-CORRECT-FIELD, AND 5000-RESUBMIT-  *
+003100*                      RECORD ALL RELY ON FOR REJQ'S RECORD    *
+003200*                      KEY - A LOOKUP FOLLOWED BY A BROWSE     *
+003300*                      FOLLOWED BY A RESUBMIT LEFT RP519-      *
+003400*                      RECORD'S KEY POINTING AT WHATEVER       *
+003500*                      RECORD BROWSE LAST SCANNED, SO THE      *
+003600*                      DELETE IN 5000-RESUBMIT-RECORD COULD    *
+003700*                      REMOVE THE WRONG REJQ RECORD (OR FAIL   *
+003800*                      WITH INVALID KEY).  6100-READ-NEXT-     *
+003900*                      REJECT NOW READS INTO ITS OWN JNL-       *
+004000*                      BROWSE-WORK-REC SO BROWSING NO LONGER    *
+004100*                      TOUCHES RP519-RECORD AT ALL, AND         *
+004200*                      5000-RESUBMIT-RECORD RE-ESTABLISHES      *
+004300*                      RP519-RECORD'S KEY FROM THE LOOKED-UP     *
+004400*                      RECORD IMMEDIATELY BEFORE ITS DELETE SO   *
+004500*                      THE DELETE IS CORRECT EVEN IF SOMETHING   *
+004600*                      ELSE HAD CHANGED IT IN BETWEEN.           *
+004700*--------------------------------------------------------------*
+004800 ENVIRONMENT DIVISION.
+004900 CONFIGURATION SECTION.
+005000 SOURCE-COMPUTER.   IBM-370.
+005100 OBJECT-COMPUTER.   IBM-370.
+005200 SPECIAL-NAMES.
+005300     CRT STATUS IS JNL-CRT-STATUS.
+005400 INPUT-OUTPUT SECTION.
+005500 FILE-CONTROL.
+005600     SELECT REJQ-FILE     ASSIGN TO REJQ
+005700         ORGANIZATION IS INDEXED
+005800         ACCESS MODE IS DYNAMIC
+005900         RECORD KEY IS RP519-INVC-NUM
+006000         FILE STATUS IS JNL-REJQ-STATUS.
+006100
+006200     SELECT RESUBQ-FILE   ASSIGN TO RESUBQ
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS JNL-RESUBQ-STATUS.
+006500
+006600 DATA DIVISION.
+006700 FILE SECTION.
+006800*--------------------------------------------------------------*
+006900* REJQ HOLDS ONE FULL RP519 RECORD PER REJECTED ENTRY, KEYED BY *
+007000* ITS OWN INVOICE NUMBER - REJECT FILTERING THAT POPULATES      *
+007100* REJQ HAPPENS UPSTREAM OF THIS PROGRAM, THE SAME WAY VALUTBL   *
+007200* IS LOADED/MAINTAINED OUTSIDE OF IJTVVM01.                     *
+007300*--------------------------------------------------------------*
+007400 FD  REJQ-FILE.
+007500     COPY rps.
+007600
+007700 FD  RESUBQ-FILE
+007800     RECORDING MODE IS F.
+007900 01  RESUBQ-OUT-RECORD         PIC X(450).
+008000
+008100 WORKING-STORAGE SECTION.
+008200 01  JNL-REJQ-STATUS           PIC X(02) VALUE SPACES.
+008300     88  JNL-REJQ-OK                     VALUE '00'.
+008400     88  JNL-REJQ-NOTFND                 VALUE '23'.
+008500 01  JNL-RESUBQ-STATUS         PIC X(02) VALUE SPACES.
+008600 01  JNL-CRT-STATUS            PIC 9(04) VALUE ZERO.
+008700
+008800 COPY rps REPLACING ==01  RP519-RECORD.==
+008900     BY ==01  JNL-RP519-WORK-REC.==.
+009000
+009100 COPY rps REPLACING ==01  RP519-RECORD.==
+009200     BY ==01  JNL-BROWSE-WORK-REC.==.
+009300
+009400 01  JNL-SWITCHES.
+009500     05  JNL-DONE-SW           PIC X(01) VALUE 'N'.
+009600         88  JNL-DONE                    VALUE 'Y'.
+009700     05  JNL-LOADED-SW         PIC X(01) VALUE 'N'.
+009800         88  JNL-RECORD-LOADED           VALUE 'Y'.
+009900
+010000 01  JNL-MENU-CHOICE           PIC X(01) VALUE SPACES.
+010100     88  JNL-CHOICE-LOOKUP           VALUE 'L'.
+010200     88  JNL-CHOICE-CORRECT          VALUE 'C'.
+010300     88  JNL-CHOICE-RESUBMIT         VALUE 'R'.
+010400     88  JNL-CHOICE-BROWSE           VALUE 'B'.
+010500     88  JNL-CHOICE-EXIT             VALUE 'X'.
+010600
+010700 01  JNL-LOOKUP-KEY            PIC X(10) VALUE SPACES.
+010800
+010900 01  JNL-FIELD-CHOICE          PIC X(01) VALUE SPACES.
+011000     88  JNL-FLD-DB-CUST             VALUE '1'.
+011100     88  JNL-FLD-CR-CUST             VALUE '2'.
+011200     88  JNL-FLD-CNTRY               VALUE '3'.
+011300     88  JNL-FLD-ACC-TYPE            VALUE '4'.
+011400 01  JNL-NEW-VALUE             PIC X(11) VALUE SPACES.
+011500
+011600 01  JNL-MESSAGE-LINE          PIC X(60) VALUE SPACES.
+011700
+011800*--------------------------------------------------------------*
+011900* BROWSE TABLE - HOLDS THE FIRST 10 REJQ RECORDS FOUND ON A     *
+012000* SEQUENTIAL SCAN OF REJQ THAT CARRY A POPULATED                *
+012100* RP519-ERROR-CODE, FOR THE B) BROWSE MENU OPTION.              *
+012200*--------------------------------------------------------------*
+012300 01  JNL-BROWSE-CNT            PIC 9(02) COMP VALUE ZERO.
+012400 01  JNL-BROWSE-TABLE.
+012500     05  JNL-BROWSE-ENTRY OCCURS 10 TIMES.
+012600         10  JNL-BROWSE-INVC       PIC X(10).
+012700         10  JNL-BROWSE-ERR        PIC X(02).
+012800
+012900 01  JNL-BROWSE-EOF-SW         PIC X(01) VALUE 'N'.
+013000     88  JNL-BROWSE-EOF                  VALUE 'Y'.
+013100
+013200 SCREEN SECTION.
+013300 01  JNL-MENU-SCREEN.
+013400     05  BLANK SCREEN.
+013500     05  LINE 01 COLUMN 01 VALUE
+013600         'IJRCOR01 - RP519 REJECT CORRECTION/RESUBMIT'.
+013700     05  LINE 03 COLUMN 01 VALUE 'L) LOOKUP A REJECTED RECORD'.
+013800     05  LINE 04 COLUMN 01 VALUE 'C) CORRECT A FIELD'.
+013900     05  LINE 05 COLUMN 01 VALUE 'R) RESUBMIT CORRECTED RECORD'.
+014000     05  LINE 06 COLUMN 01 VALUE 'B) BROWSE REJECTED RECORDS'.
+014100     05  LINE 07 COLUMN 01 VALUE 'X) EXIT'.
+014200     05  LINE 08 COLUMN 01 VALUE 'SELECTION:'.
+014300     05  LINE 08 COLUMN 12 PIC X(01) TO JNL-MENU-CHOICE.
+014400
+014500 01  JNL-LOOKUP-SCREEN.
+014600     05  LINE 10 COLUMN 01 VALUE 'INVOICE NUMBER TO LOOK UP:'.
+014700     05  LINE 10 COLUMN 29 PIC X(10) USING JNL-LOOKUP-KEY.
+014800
+014900 01  JNL-BROWSE-SCREEN.
+015000     05  BLANK SCREEN.
+015100     05  LINE 01 COLUMN 01 VALUE
+015200         'IJRCOR01 - REJECTED RECORDS IN REJQ (FIRST 10 BY KEY)'.
+015300     05  LINE 02 COLUMN 01 VALUE 'INVOICE NO.'.
+015400     05  LINE 02 COLUMN 16 VALUE 'ERR'.
+015500     05  LINE 03 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (1).
+015600     05  LINE 03 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (1).
+015700     05  LINE 04 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (2).
+015800     05  LINE 04 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (2).
+015900     05  LINE 05 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (3).
+016000     05  LINE 05 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (3).
+016100     05  LINE 06 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (4).
+016200     05  LINE 06 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (4).
+016300     05  LINE 07 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (5).
+016400     05  LINE 07 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (5).
+016500     05  LINE 08 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (6).
+016600     05  LINE 08 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (6).
+016700     05  LINE 09 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (7).
+016800     05  LINE 09 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (7).
+016900     05  LINE 10 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (8).
+017000     05  LINE 10 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (8).
+017100     05  LINE 11 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (9).
+017200     05  LINE 11 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (9).
+017300     05  LINE 12 COLUMN 01 PIC X(10) FROM JNL-BROWSE-INVC (10).
+017400     05  LINE 12 COLUMN 16 PIC X(02) FROM JNL-BROWSE-ERR  (10).
+017500     05  LINE 14 COLUMN 01 PIC X(60) FROM JNL-MESSAGE-LINE.
+017600     05  LINE 16 COLUMN 01 VALUE
+017700         'USE L) TO LOOK UP ONE OF THESE BY INVOICE NUMBER'.
+017800
+017900
+018000 01  JNL-DISPLAY-SCREEN.
+018100     05  LINE 12 COLUMN 01 VALUE 'INVOICE NUMBER:'.
+018200     05  LINE 12 COLUMN 17 PIC X(10)
+018300         FROM RP519-INVC-NUM OF JNL-RP519-WORK-REC.
+018400     05  LINE 13 COLUMN 01 VALUE 'ERROR CODE:'.
+018500     05  LINE 13 COLUMN 17 PIC X(02)
+018600         FROM RP519-ERROR-CODE OF JNL-RP519-WORK-REC.
+018700     05  LINE 14 COLUMN 01 VALUE '1 - DEBIT CUSTOMER CODE:'.
+018800     05  LINE 14 COLUMN 29 PIC X(11)
+018900         FROM RP519-DB-CUSTOMER-CD OF JNL-RP519-WORK-REC.
+019000     05  LINE 15 COLUMN 01 VALUE '2 - CREDIT CUSTOMER CODE:'.
+019100     05  LINE 15 COLUMN 29 PIC X(11)
+019200         FROM RP519-CR-CUSTOMER-CD OF JNL-RP519-WORK-REC.
+019300     05  LINE 16 COLUMN 01 VALUE '3 - COUNTRY CODE:'.
+019400     05  LINE 16 COLUMN 29 PIC X(03)
+019500         FROM RP519-CNTRY-CD OF JNL-RP519-WORK-REC.
+019600     05  LINE 17 COLUMN 01 VALUE '4 - ACCOUNT TYPE CODE:'.
+019700     05  LINE 17 COLUMN 29 PIC X(02)
+019800         FROM RP519-ACC-TYPE-CD OF JNL-RP519-WORK-REC.
+019900     05  LINE 19 COLUMN 01 PIC X(60) FROM JNL-MESSAGE-LINE.
+020000
+020100 01  JNL-CORRECT-SCREEN.
+020200     05  LINE 21 COLUMN 01 VALUE
+020300         'FIELD TO CORRECT (1-4):'.
+020400     05  LINE 21 COLUMN 26 PIC X(01) USING JNL-FIELD-CHOICE.
+020500     05  LINE 22 COLUMN 01 VALUE 'NEW VALUE:'.
+020600     05  LINE 22 COLUMN 26 PIC X(11) USING JNL-NEW-VALUE.
+020700
+020800 PROCEDURE DIVISION.
+020900*--------------------------------------------------------------*
+021000 0000-MAINLINE.
+021100     PERFORM 1000-INITIALIZE
+021200         THRU 1000-INITIALIZE-EXIT.
+021300     PERFORM 2000-MENU-LOOP
+021400         THRU 2000-MENU-LOOP-EXIT
+021500         UNTIL JNL-DONE.
+021600     PERFORM 9000-TERMINATE
+021700         THRU 9000-TERMINATE-EXIT.
+021800     GOBACK.
+021900
+022000*--------------------------------------------------------------*
+022100 1000-INITIALIZE.
+022200     OPEN I-O REJQ-FILE.
+022300     IF NOT JNL-REJQ-OK
+022400         DISPLAY 'IJRCOR01 - UNABLE TO OPEN REJQ, RC = 16'
+022500         MOVE 16 TO RETURN-CODE
+022600         GOBACK
+022700     END-IF.
+022800     OPEN OUTPUT RESUBQ-FILE.
+022900     IF JNL-RESUBQ-STATUS NOT = '00'
+023000         DISPLAY 'IJRCOR01 - UNABLE TO OPEN RESUBQ, RC = 16'
+023100         MOVE 16 TO RETURN-CODE
+023200         GOBACK
+023300     END-IF.
+023400 1000-INITIALIZE-EXIT.
+023500     EXIT.
+023600
+023700*--------------------------------------------------------------*
+023800 2000-MENU-LOOP.
+023900     MOVE SPACES TO JNL-MENU-CHOICE.
+024000     DISPLAY JNL-MENU-SCREEN.
+024100     ACCEPT JNL-MENU-SCREEN.
+024200
+024300     EVALUATE TRUE
+024400         WHEN JNL-CHOICE-LOOKUP
+024500             PERFORM 3000-LOOKUP-REJECT
+024600                 THRU 3000-LOOKUP-REJECT-EXIT
+024700         WHEN JNL-CHOICE-CORRECT
+024800             PERFORM 4000-CORRECT-FIELD
+024900                 THRU 4000-CORRECT-FIELD-EXIT
+025000         WHEN JNL-CHOICE-RESUBMIT
+025100             PERFORM 5000-RESUBMIT-RECORD
+025200                 THRU 5000-RESUBMIT-RECORD-EXIT
+025300         WHEN JNL-CHOICE-BROWSE
+025400             PERFORM 6000-BROWSE-REJECTS
+025500                 THRU 6000-BROWSE-REJECTS-EXIT
+025600         WHEN JNL-CHOICE-EXIT
+025700             SET JNL-DONE TO TRUE
+025800         WHEN OTHER
+025900             MOVE 'INVALID SELECTION - TRY AGAIN' TO
+026000                 JNL-MESSAGE-LINE
+026100     END-EVALUATE.
+026200 2000-MENU-LOOP-EXIT.
+026300     EXIT.
+026400
+026500*--------------------------------------------------------------*
+026600 3000-LOOKUP-REJECT.
+026700     MOVE SPACES TO JNL-LOOKUP-KEY.
+026800     MOVE SPACES TO JNL-MESSAGE-LINE.
+026900     DISPLAY JNL-LOOKUP-SCREEN.
+027000     ACCEPT JNL-LOOKUP-SCREEN.
+027100
+027200     MOVE SPACES TO JNL-RP519-WORK-REC.
+027300     SET JNL-LOADED-SW TO 'N'.
+027400     MOVE JNL-LOOKUP-KEY TO RP519-INVC-NUM OF RP519-RECORD.
+027500     READ REJQ-FILE
+027600         KEY IS RP519-INVC-NUM OF RP519-RECORD
+027700         INVALID KEY
+027800             MOVE 'NO REJECTED RECORD FOUND FOR THAT INVOICE' TO
+027900                 JNL-MESSAGE-LINE
+028000             GO TO 3000-LOOKUP-REJECT-EXIT
+028100     END-READ.
+028200
+028300     MOVE RP519-RECORD TO JNL-RP519-WORK-REC.
+028400     IF RP519-ERROR-CODE OF JNL-RP519-WORK-REC = SPACES
+028500         MOVE 'THAT RECORD HAS NO ERROR CODE - NOT A REJECT' TO
+028600             JNL-MESSAGE-LINE
+028700         GO TO 3000-LOOKUP-REJECT-EXIT
+028800     END-IF.
+028900
+029000     SET JNL-RECORD-LOADED TO TRUE.
+029100     MOVE 'RECORD FOUND - USE C) TO CORRECT A FIELD' TO
+029200         JNL-MESSAGE-LINE.
+029300     DISPLAY JNL-DISPLAY-SCREEN.
+029400     ACCEPT JNL-DISPLAY-SCREEN.
+029500 3000-LOOKUP-REJECT-EXIT.
+029600     EXIT.
+029700
+029800*--------------------------------------------------------------*
+029900 4000-CORRECT-FIELD.
+030000     MOVE SPACES TO JNL-MESSAGE-LINE.
+030100     IF NOT JNL-RECORD-LOADED
+030200         MOVE 'LOOKUP A REJECTED RECORD FIRST' TO
+030300             JNL-MESSAGE-LINE
+030400         GO TO 4000-CORRECT-FIELD-EXIT
+030500     END-IF.
+030600
+030700     MOVE SPACES TO JNL-FIELD-CHOICE.
+030800     MOVE SPACES TO JNL-NEW-VALUE.
+030900     DISPLAY JNL-CORRECT-SCREEN.
+031000     ACCEPT JNL-CORRECT-SCREEN.
+031100
+031200     EVALUATE TRUE
+031300         WHEN JNL-FLD-DB-CUST
+031400             MOVE JNL-NEW-VALUE
+031500                 TO RP519-DB-CUSTOMER-CD OF JNL-RP519-WORK-REC
+031600         WHEN JNL-FLD-CR-CUST
+031700             MOVE JNL-NEW-VALUE
+031800                 TO RP519-CR-CUSTOMER-CD OF JNL-RP519-WORK-REC
+031900         WHEN JNL-FLD-CNTRY
+032000             MOVE JNL-NEW-VALUE(1:3)
+032100                 TO RP519-CNTRY-CD OF JNL-RP519-WORK-REC
+032200         WHEN JNL-FLD-ACC-TYPE
+032300             MOVE JNL-NEW-VALUE(1:2)
+032400                 TO RP519-ACC-TYPE-CD OF JNL-RP519-WORK-REC
+032500         WHEN OTHER
+032600             MOVE 'INVALID FIELD CHOICE - TRY AGAIN' TO
+032700                 JNL-MESSAGE-LINE
+032800             GO TO 4000-CORRECT-FIELD-EXIT
+032900     END-EVALUATE.
+033000
+033100     MOVE JNL-RP519-WORK-REC TO RP519-RECORD.
+033200     REWRITE RP519-RECORD
+033300         INVALID KEY
+033400             MOVE 'REWRITE TO REJQ FAILED' TO JNL-MESSAGE-LINE
+033500             GO TO 4000-CORRECT-FIELD-EXIT
+033600     END-REWRITE.
+033700     MOVE 'FIELD CORRECTED - USE R) TO RESUBMIT' TO
+033800         JNL-MESSAGE-LINE.
+033900     DISPLAY JNL-DISPLAY-SCREEN.
+034000     ACCEPT JNL-DISPLAY-SCREEN.
+034100 4000-CORRECT-FIELD-EXIT.
+034200     EXIT.
+034300
+034400*--------------------------------------------------------------*
+034500 5000-RESUBMIT-RECORD.
+034600     MOVE SPACES TO JNL-MESSAGE-LINE.
+034700     IF NOT JNL-RECORD-LOADED
+034800         MOVE 'LOOKUP A REJECTED RECORD FIRST' TO
+034900             JNL-MESSAGE-LINE
+035000         GO TO 5000-RESUBMIT-RECORD-EXIT
+035100     END-IF.
+035200
+035300     MOVE SPACES TO RP519-ERROR-CODE OF JNL-RP519-WORK-REC.
+035400     MOVE JNL-RP519-WORK-REC TO RESUBQ-OUT-RECORD.
+035500     WRITE RESUBQ-OUT-RECORD.
+035600
+035700     MOVE RP519-INVC-NUM OF JNL-RP519-WORK-REC
+035800         TO RP519-INVC-NUM OF RP519-RECORD.
+035900     DELETE REJQ-FILE
+036000         INVALID KEY
+036100             MOVE 'DELETE FROM REJQ FAILED' TO JNL-MESSAGE-LINE
+036200             GO TO 5000-RESUBMIT-RECORD-EXIT
+036300     END-DELETE.
+036400
+036500     SET JNL-LOADED-SW TO 'N'.
+036600     MOVE SPACES TO JNL-RP519-WORK-REC.
+036700     MOVE 'RECORD RESUBMITTED - REMOVED FROM REJQ' TO
+036800         JNL-MESSAGE-LINE.
+036900 5000-RESUBMIT-RECORD-EXIT.
+037000     EXIT.
+037100
+037200*--------------------------------------------------------------*
+037300* SEQUENTIALLY SCAN REJQ FROM ITS LOW KEY, LISTING THE INVOICE   *
+037400* NUMBER AND ERROR CODE OF THE FIRST 10 RECORDS FOUND THAT      *
+037500* CARRY A POPULATED RP519-ERROR-CODE - REJQ'S ACCESS MODE IS    *
+037600* ALREADY DYNAMIC FOR THE KEYED LOOKUP IN 3000-LOOKUP-REJECT,   *
+037700* SO A START/READ NEXT SCAN NEEDS NO ADDITIONAL FILE-CONTROL    *
+037800* SETUP.                                                        *
+037900*--------------------------------------------------------------*
+038000 6000-BROWSE-REJECTS.
+038100     MOVE ZERO   TO JNL-BROWSE-CNT.
+038200     MOVE SPACES TO JNL-BROWSE-TABLE.
+038300     MOVE SPACES TO JNL-MESSAGE-LINE.
+038400     SET JNL-BROWSE-EOF-SW TO 'N'.
+038500     MOVE LOW-VALUES TO RP519-INVC-NUM OF RP519-RECORD.
+038600     START REJQ-FILE KEY IS NOT LESS THAN RP519-INVC-NUM
+038700         OF RP519-RECORD
+038800         INVALID KEY
+038900             SET JNL-BROWSE-EOF TO TRUE
+039000     END-START.
+039100     IF NOT JNL-BROWSE-EOF
+039200         PERFORM 6100-READ-NEXT-REJECT
+039300             THRU 6100-READ-NEXT-REJECT-EXIT
+039400             UNTIL JNL-BROWSE-EOF OR JNL-BROWSE-CNT >= 10
+039500     END-IF.
+039600     IF JNL-BROWSE-CNT = 0
+039700         MOVE 'NO REJECTED RECORDS FOUND IN REJQ' TO
+039800             JNL-MESSAGE-LINE
+039900     END-IF.
+040000     DISPLAY JNL-BROWSE-SCREEN.
+040100     ACCEPT JNL-BROWSE-SCREEN.
+040200 6000-BROWSE-REJECTS-EXIT.
+040300     EXIT.
+040400
+040500 6100-READ-NEXT-REJECT.
+040600     READ REJQ-FILE NEXT RECORD INTO JNL-BROWSE-WORK-REC
+040700         AT END
+040800             SET JNL-BROWSE-EOF TO TRUE
+040900             GO TO 6100-READ-NEXT-REJECT-EXIT
+041000     END-READ.
+041100     IF RP519-ERROR-CODE OF JNL-BROWSE-WORK-REC NOT = SPACES
+041200         ADD 1 TO JNL-BROWSE-CNT
+041300         MOVE RP519-INVC-NUM   OF JNL-BROWSE-WORK-REC
+041400             TO JNL-BROWSE-INVC (JNL-BROWSE-CNT)
+041500         MOVE RP519-ERROR-CODE OF JNL-BROWSE-WORK-REC
+041600             TO JNL-BROWSE-ERR  (JNL-BROWSE-CNT)
+041700     END-IF.
+041800 6100-READ-NEXT-REJECT-EXIT.
+041900     EXIT.
+042000
+042100*--------------------------------------------------------------*
+042200 9000-TERMINATE.
+042300     CLOSE REJQ-FILE.
+042400     CLOSE RESUBQ-FILE.
+042500 9000-TERMINATE-EXIT.
+042600     EXIT.
+042700
+042800*-------------------------------------------------------------.
+042900*                     E N D   O F  I J R C O R 0 1             :
+043000*-------------------------------------------------------------'
