@@ -0,0 +1,299 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTMXT01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  RECONCILES EVERY CAPPED TAX*
+001100*                      LINE (XX-TB-MAXTAX-ND NOT SPACE) IN THE  *
+001200*                      XX-TAX-TB TABLE ON EACH IJNLTIF DETAIL   *
+001300*                      RECORD.  FLAGS ANY LINE WHERE THE TAX    *
+001400*                      ACTUALLY CHARGED (XX-TB-TAX-AT) EXCEEDS  *
+001500*                      THE CAP (XX-TB-MAXTAX-AT), AND TOTALS    *
+001600*                      THE TAX SAVED BY THE CAP (GROSS TAX LESS *
+001700*                      TAX CHARGED) BY CAP TYPE.                *
+001800* 26.2  08/09/26  RAS  ADDED THE MISSING 8100-PRINT-CAP-LINE-   *
+001900*                      EXIT PARAGRAPH AND PERFORMED IT THRU     *
+002000*                      THAT EXIT, IN LINE WITH HOUSE STYLE.     *
+002100*--------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT TIF-IN-FILE   ASSIGN TO TIFIN
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS JNL-TIFIN-STATUS.
+003100
+003200     SELECT MAXTAX-RPT-FILE ASSIGN TO MAXTAXRP
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS JNL-MAXTAXRP-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  TIF-IN-FILE
+003900     RECORDING MODE IS V.
+004000 01  TIF-IN-RECORD             PIC X(3092).
+004100
+004200 FD  MAXTAX-RPT-FILE
+004300     RECORDING MODE IS F.
+004400 01  MAXTAX-RPT-LINE           PIC X(132).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+004800     88  JNL-TIFIN-OK                    VALUE '00'.
+004900     88  JNL-TIFIN-EOF                   VALUE '10'.
+005000 01  JNL-MAXTAXRP-STATUS       PIC X(02) VALUE SPACES.
+005100
+005200*--------------------------------------------------------------*
+005300* CAP-TYPE TABLE - THE FOUR VALID XX-TB-MAXTAX-ND CODES PLUS A  *
+005400* CATCH-ALL BUCKET FOR ANYTHING UNRECOGNIZED.                   *
+005500*--------------------------------------------------------------*
+005600 01  JNL-CAP-TYPE-INIT.
+005700     05  FILLER               PIC X(01) VALUE 'L'.
+005800     05  FILLER               PIC X(01) VALUE 'I'.
+005900     05  FILLER               PIC X(01) VALUE 'T'.
+006000     05  FILLER               PIC X(01) VALUE 'B'.
+006100     05  FILLER               PIC X(01) VALUE '?'.
+006200
+006300 01  JNL-CAP-TYPE-TABLE REDEFINES JNL-CAP-TYPE-INIT.
+006400     05  JNL-CAP-TYPE-ENTRY   PIC X(01) OCCURS 5 TIMES.
+006500
+006600 01  JNL-CAP-LABEL-TABLE.
+006700     05  FILLER               PIC X(20)
+006800         VALUE 'L LINE CAP          '.
+006900     05  FILLER               PIC X(20)
+007000         VALUE 'I ITEM CAP          '.
+007100     05  FILLER               PIC X(20)
+007200         VALUE 'T TOTAL CAP         '.
+007300     05  FILLER               PIC X(20)
+007400         VALUE 'B BILL CAP          '.
+007500     05  FILLER               PIC X(20)
+007600         VALUE '? UNRECOGNIZED CAP  '.
+007700
+007800 01  JNL-CAP-LABELS REDEFINES JNL-CAP-LABEL-TABLE.
+007900     05  JNL-CAP-LABEL        PIC X(20) OCCURS 5 TIMES.
+008000
+008100 01  JNL-CAP-TOTALS.
+008200     05  JNL-CAP-CNT-ENTRY    PIC S9(09)     COMP-3
+008300                              OCCURS 5 TIMES VALUE ZERO.
+008400     05  JNL-CAP-SAVED-ENTRY  PIC S9(09)V9(4) COMP-3
+008500                              OCCURS 5 TIMES VALUE ZERO.
+008600     05  JNL-CAP-EXCD-ENTRY   PIC S9(09)     COMP-3
+008700                              OCCURS 5 TIMES VALUE ZERO.
+008800
+008900 01  JNL-SUBSCRIPTS.
+009000     05  JNL-TAX-IX           PIC 9(02) COMP VALUE ZERO.
+009100     05  JNL-CAP-SUB          PIC 9(02) COMP VALUE ZERO.
+009200
+009300 01  JNL-COUNTERS.
+009400     05  JNL-DTL-RECS-READ    PIC 9(09) COMP-3 VALUE ZERO.
+009500     05  JNL-CAPPED-LINES     PIC 9(09) COMP-3 VALUE ZERO.
+009600     05  JNL-CAP-EXCEPTIONS   PIC 9(09) COMP-3 VALUE ZERO.
+009700
+009800 01  JNL-CUR-SAVED-AT          PIC S9(09)V9(4) COMP-3 VALUE ZERO.
+009900
+010000 01  JNL-EDIT-FIELDS.
+010100     05  JNL-EDIT-CNT         PIC ZZZ,ZZZ,ZZ9.
+010200     05  JNL-EDIT-AMT         PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+010300
+010400 01  JNL-DTL-RPT-LINE.
+010500     05  JNL-DTL-RPT-ACCT     PIC X(13).
+010600     05  FILLER               PIC X(02) VALUE SPACES.
+010700     05  JNL-DTL-RPT-JURIS    PIC X(02).
+010800     05  FILLER               PIC X(02) VALUE SPACES.
+010900     05  JNL-DTL-RPT-CAP-TYPE PIC X(01).
+011000     05  FILLER               PIC X(02) VALUE SPACES.
+011100     05  JNL-DTL-RPT-GRS-AMT  PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+011200     05  FILLER               PIC X(02) VALUE SPACES.
+011300     05  JNL-DTL-RPT-TAX-AMT  PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+011400     05  FILLER               PIC X(02) VALUE SPACES.
+011500     05  JNL-DTL-RPT-CAP-AMT  PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+011600     05  FILLER               PIC X(02) VALUE SPACES.
+011700     05  JNL-DTL-RPT-STATUS   PIC X(12).
+011800
+011900 01  JNL-SUM-RPT-LINE.
+012000     05  JNL-SUM-RPT-LABEL    PIC X(20).
+012100     05  FILLER               PIC X(02) VALUE SPACES.
+012200     05  JNL-SUM-RPT-CNT      PIC ZZZ,ZZZ,ZZ9.
+012300     05  FILLER               PIC X(02) VALUE SPACES.
+012400     05  JNL-SUM-RPT-SAVED    PIC Z,ZZZ,ZZZ,ZZ9.9999-.
+012500     05  FILLER               PIC X(02) VALUE SPACES.
+012600     05  JNL-SUM-RPT-EXCD     PIC ZZZ,ZZZ,ZZ9.
+012700
+012800*--------------------------------------------------------------*
+012900 COPY tifview.
+013000
+013100 PROCEDURE DIVISION.
+013200*--------------------------------------------------------------*
+013300 0000-MAINLINE.
+013400     PERFORM 1000-INITIALIZE
+013500         THRU 1000-INITIALIZE-EXIT.
+013600     PERFORM 2000-PROCESS-TIF-FILE
+013700         THRU 2000-PROCESS-TIF-FILE-EXIT
+013800         UNTIL JNL-TIFIN-EOF.
+013900     PERFORM 8000-PRINT-SUMMARY
+014000         THRU 8000-PRINT-SUMMARY-EXIT.
+014100     PERFORM 9000-TERMINATE
+014200         THRU 9000-TERMINATE-EXIT.
+014300     GOBACK.
+014400
+014500*--------------------------------------------------------------*
+014600 1000-INITIALIZE.
+014700     OPEN INPUT  TIF-IN-FILE.
+014800     OPEN OUTPUT MAXTAX-RPT-FILE.
+014900     MOVE SPACES TO MAXTAX-RPT-LINE.
+015000     MOVE 'IJTMXT01 - TIF MAX-TAX CAP RECONCILIATION'
+015100         TO MAXTAX-RPT-LINE.
+015200     WRITE MAXTAX-RPT-LINE.
+015300     MOVE SPACES TO MAXTAX-RPT-LINE.
+015400     STRING 'ACCOUNT      ' SPACE 'JR' SPACE 'C' SPACE
+015500         'GROSS TAX      ' SPACE 'TAX CHARGED    ' SPACE
+015600         'CAP AMOUNT     ' SPACE 'STATUS'
+015700         DELIMITED BY SIZE INTO MAXTAX-RPT-LINE
+015800     END-STRING.
+015900     WRITE MAXTAX-RPT-LINE.
+016000 1000-INITIALIZE-EXIT.
+016100     EXIT.
+016200
+016300*--------------------------------------------------------------*
+016400 2000-PROCESS-TIF-FILE.
+016500     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+016600         AT END
+016700             SET JNL-TIFIN-EOF TO TRUE
+016800     END-READ.
+016900     IF JNL-TIFIN-EOF
+017000         GO TO 2000-PROCESS-TIF-FILE-EXIT
+017100     END-IF.
+017200
+017300     IF JNL-TIF-RAW-REC (1:1) NOT = LOW-VALUE
+017400         AND JNL-TIF-RAW-REC (1:1) NOT = HIGH-VALUE
+017500         PERFORM 2300-PROCESS-DETAIL
+017600             THRU 2300-PROCESS-DETAIL-EXIT
+017700     END-IF.
+017800 2000-PROCESS-TIF-FILE-EXIT.
+017900     EXIT.
+018000
+018100*--------------------------------------------------------------*
+018200* SET THE ODO COUNT FROM THE RAW RECORD BEFORE MOVING IT INTO   *
+018300* THE DETAIL VIEW, OR THE MOVE WILL ONLY CARRY OVER AS MANY TAX *
+018400* LINES AS THE VIEW HAPPENED TO HOLD FOR THE PRIOR DETAIL REC.  *
+018500*--------------------------------------------------------------*
+018600 2300-PROCESS-DETAIL.
+018700     ADD 1 TO JNL-DTL-RECS-READ.
+018800     MOVE JNL-PEEK-CTM-ND TO XX-CTM-ND.
+018900     MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW.
+019000     IF XX-CTM-ND-VLD
+019100         PERFORM 2320-CHECK-TAX-ROW
+019200             VARYING JNL-TAX-IX FROM 1 BY 1
+019300             UNTIL JNL-TAX-IX > XX-CTM-ND
+019400     END-IF.
+019500 2300-PROCESS-DETAIL-EXIT.
+019600     EXIT.
+019700
+019800*--------------------------------------------------------------*
+019900* A TAX LINE IS ONLY IN SCOPE FOR THE CAP RECONCILIATION WHEN   *
+020000* XX-TB-MAXTAX-ND IS NOT SPACE - UNCAPPED LINES ARE SKIPPED.    *
+020100*--------------------------------------------------------------*
+020200 2320-CHECK-TAX-ROW.
+020300     IF XX-TB-MAXTAX-ND (JNL-TAX-IX) = SPACE
+020400         GO TO 2320-CHECK-TAX-ROW-EXIT
+020500     END-IF.
+020600     ADD 1 TO JNL-CAPPED-LINES.
+020700     PERFORM 2330-MATCH-CAP-SUB
+020800         THRU 2330-MATCH-CAP-SUB-EXIT.
+020900     COMPUTE JNL-CUR-SAVED-AT = XX-TB-GRS-TAX-AT (JNL-TAX-IX)
+021000         - XX-TB-TAX-AT (JNL-TAX-IX).
+021100     ADD 1 TO JNL-CAP-CNT-ENTRY (JNL-CAP-SUB).
+021200     ADD JNL-CUR-SAVED-AT TO JNL-CAP-SAVED-ENTRY (JNL-CAP-SUB).
+021300
+021400     MOVE SPACES TO JNL-DTL-RPT-LINE.
+021500     MOVE XX-BL-ACCT-NB            TO JNL-DTL-RPT-ACCT.
+021600     MOVE XX-TB-TAX-JURIS-CD (JNL-TAX-IX) TO JNL-DTL-RPT-JURIS.
+021700     MOVE XX-TB-MAXTAX-ND (JNL-TAX-IX)    TO JNL-DTL-RPT-CAP-TYPE.
+021800     MOVE XX-TB-GRS-TAX-AT (JNL-TAX-IX)   TO JNL-DTL-RPT-GRS-AMT.
+021900     MOVE XX-TB-TAX-AT (JNL-TAX-IX)       TO JNL-DTL-RPT-TAX-AMT.
+022000     MOVE XX-TB-MAXTAX-AT (JNL-TAX-IX)    TO JNL-DTL-RPT-CAP-AMT.
+022100
+022200     IF XX-TB-TAX-AT (JNL-TAX-IX) > XX-TB-MAXTAX-AT (JNL-TAX-IX)
+022300         ADD 1 TO JNL-CAP-EXCD-ENTRY (JNL-CAP-SUB)
+022400         ADD 1 TO JNL-CAP-EXCEPTIONS
+022500         MOVE 'CAP-EXCEEDED' TO JNL-DTL-RPT-STATUS
+022600     ELSE
+022700         MOVE 'CAPPED'       TO JNL-DTL-RPT-STATUS
+022800     END-IF.
+022900
+023000     MOVE JNL-DTL-RPT-LINE TO MAXTAX-RPT-LINE.
+023100     WRITE MAXTAX-RPT-LINE.
+023200 2320-CHECK-TAX-ROW-EXIT.
+023300     EXIT.
+023400
+023500*--------------------------------------------------------------*
+023600* LOCATE THE CAP-TYPE TABLE SLOT FOR THE CURRENT TAX LINE,      *
+023700* FALLING THROUGH TO THE CATCH-ALL SLOT (5) WHEN NO CODE IN THE *
+023800* TABLE MATCHES.                                                *
+023900*--------------------------------------------------------------*
+024000 2330-MATCH-CAP-SUB.
+024100     PERFORM 2335-TEST-CAP-ENTRY
+024200         VARYING JNL-CAP-SUB FROM 1 BY 1
+024300         UNTIL JNL-CAP-SUB > 5
+024400         OR JNL-CAP-TYPE-ENTRY (JNL-CAP-SUB) =
+024500             XX-TB-MAXTAX-ND (JNL-TAX-IX).
+024600     IF JNL-CAP-SUB > 5
+024700         MOVE 5 TO JNL-CAP-SUB
+024800     END-IF.
+024900 2330-MATCH-CAP-SUB-EXIT.
+025000     EXIT.
+025100
+025200 2335-TEST-CAP-ENTRY.
+025300     CONTINUE.
+025400
+025500*--------------------------------------------------------------*
+025600 8000-PRINT-SUMMARY.
+025700     MOVE SPACES TO MAXTAX-RPT-LINE.
+025800     WRITE MAXTAX-RPT-LINE.
+025900     MOVE SPACES TO MAXTAX-RPT-LINE.
+026000     MOVE 'CAP TYPE             CNT          TAX SAVED      EXCD'
+026100         TO MAXTAX-RPT-LINE.
+026200     WRITE MAXTAX-RPT-LINE.
+026300     PERFORM 8100-PRINT-CAP-LINE
+026400         THRU 8100-PRINT-CAP-LINE-EXIT
+026500         VARYING JNL-CAP-SUB FROM 1 BY 1
+026600         UNTIL JNL-CAP-SUB > 5.
+026700 8000-PRINT-SUMMARY-EXIT.
+026800     EXIT.
+026900
+027000 8100-PRINT-CAP-LINE.
+027100     MOVE SPACES TO JNL-SUM-RPT-LINE.
+027200     MOVE JNL-CAP-LABEL (JNL-CAP-SUB)     TO JNL-SUM-RPT-LABEL.
+027300     MOVE JNL-CAP-CNT-ENTRY (JNL-CAP-SUB)  TO JNL-SUM-RPT-CNT.
+027400     MOVE JNL-CAP-SAVED-ENTRY (JNL-CAP-SUB)
+027500         TO JNL-SUM-RPT-SAVED.
+027600     MOVE JNL-CAP-EXCD-ENTRY (JNL-CAP-SUB) TO JNL-SUM-RPT-EXCD.
+027700     MOVE JNL-SUM-RPT-LINE TO MAXTAX-RPT-LINE.
+027800     WRITE MAXTAX-RPT-LINE.
+027900 8100-PRINT-CAP-LINE-EXIT.
+028000     EXIT.
+028100
+028200*--------------------------------------------------------------*
+028300 9000-TERMINATE.
+028400     CLOSE TIF-IN-FILE MAXTAX-RPT-FILE.
+028500     DISPLAY 'IJTMXT01 - DETAIL RECORDS READ   = '
+028600         JNL-DTL-RECS-READ.
+028700     DISPLAY 'IJTMXT01 - CAPPED TAX LINES      = '
+028800         JNL-CAPPED-LINES.
+028900     DISPLAY 'IJTMXT01 - CAP EXCEPTIONS        = '
+029000         JNL-CAP-EXCEPTIONS.
+029100     IF JNL-CAP-EXCEPTIONS > ZERO
+029200         MOVE 4 TO RETURN-CODE
+029300     END-IF.
+029400 9000-TERMINATE-EXIT.
+029500     EXIT.
+029600
+029700*-------------------------------------------------------------.
+029800*                     E N D   O F  I J T M X T 0 1             :
+029900*-------------------------------------------------------------'
