@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRRVA01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  READS RP519 ONCE TO TABLE  *
+001100*                      EVERY NON-REVERSAL INVOICE NUMBER, THEN  *
+001200*                      READS IT AGAIN AND MATCHES EACH REVERSAL *
+001300*                      RECORD'S RP519-ORIGNL-INVC-NUM AGAINST   *
+001400*                      THAT TABLE.  REVERSALS WITH NO ORIGINAL  *
+001500*                      INVOICE ANYWHERE IN THE FILE ARE PRINTED *
+001600*                      AS AUDIT EXCEPTIONS SO BILLING CAN TRACK *
+001700*                      DOWN THE MISSING ORIGINAL.               *
+001800*--------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT RP519-IN-FILE   ASSIGN TO RP519IN
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS JNL-RP519IN-STATUS.
+002800
+002900     SELECT RVRSRPT-FILE    ASSIGN TO RVRSRPT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS JNL-RVRSRPT-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RP519-IN-FILE
+003600     RECORDING MODE IS F.
+003700 01  RP519-IN-RECORD           PIC X(450).
+003800
+003900 FD  RVRSRPT-FILE
+004000     RECORDING MODE IS F.
+004100 01  RVRSRPT-LINE              PIC X(132).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  JNL-RP519IN-STATUS         PIC X(02) VALUE SPACES.
+004500     88  JNL-RP519IN-OK                   VALUE '00'.
+004600     88  JNL-RP519IN-EOF                  VALUE '10'.
+004700 01  JNL-RVRSRPT-STATUS         PIC X(02) VALUE SPACES.
+004800
+004900 COPY rps REPLACING ==01  RP519-RECORD.==
+004910     BY ==01  JNL-RP519-VIEW.==.
+005100
+005200 01  JNL-SUBSCRIPTS.
+005300     05  JNL-INVC-CNT           PIC 9(05) COMP VALUE ZERO.
+005400     05  JNL-INVC-SUB           PIC 9(05) COMP VALUE ZERO.
+005500
+005600 01  JNL-INVOICE-TABLE.
+005700     05  JNL-INVC-ENTRY OCCURS 10000 TIMES
+005800                        PIC X(10).
+005900
+006000 01  JNL-SWITCHES.
+006100     05  JNL-MATCH-SW           PIC X(01) VALUE 'N'.
+006200         88  JNL-ORIGINAL-FOUND          VALUE 'Y'.
+006300         88  JNL-ORIGINAL-NOT-FOUND      VALUE 'N'.
+006400
+006500 01  JNL-COUNTERS.
+006600     05  JNL-INVCS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+006700     05  JNL-REVERSALS-READ     PIC S9(09) COMP-3 VALUE ZERO.
+006800     05  JNL-REVERSALS-MATCHED  PIC S9(09) COMP-3 VALUE ZERO.
+006900     05  JNL-REVERSALS-ORPHAN   PIC S9(09) COMP-3 VALUE ZERO.
+007000     05  JNL-TABLE-OVERFLOW     PIC S9(09) COMP-3 VALUE ZERO.
+007100
+007200 01  JNL-RPT-LINE.
+007300     05  JNL-RPT-ORIGNL-INVC    PIC X(10).
+007400     05  FILLER                 PIC X(03) VALUE SPACES.
+007500     05  JNL-RPT-RVRS-INVC      PIC X(10).
+007600     05  FILLER                 PIC X(03) VALUE SPACES.
+007700     05  JNL-RPT-STATUS         PIC X(20).
+007800
+007900 PROCEDURE DIVISION.
+008000*--------------------------------------------------------------*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE
+008300         THRU 1000-INITIALIZE-EXIT.
+008400     PERFORM 2000-BUILD-INVOICE-TABLE
+008500         THRU 2000-BUILD-INVOICE-TABLE-EXIT
+008600         UNTIL JNL-RP519IN-EOF.
+008700     PERFORM 3000-AUDIT-REVERSALS
+008800         THRU 3000-AUDIT-REVERSALS-EXIT.
+008900     PERFORM 3500-AUDIT-PASS
+009000         THRU 3500-AUDIT-PASS-EXIT
+009100         UNTIL JNL-RP519IN-EOF.
+009200     PERFORM 9000-TERMINATE
+009300         THRU 9000-TERMINATE-EXIT.
+009400     GOBACK.
+009500
+009600*--------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  RP519-IN-FILE.
+009900     OPEN OUTPUT RVRSRPT-FILE.
+010000     MOVE SPACES TO RVRSRPT-LINE.
+010100     MOVE 'IJRRVA01 - RP519 REVERSAL-TO-ORIGINAL INVOICE AUDIT'
+010200         TO RVRSRPT-LINE.
+010300     WRITE RVRSRPT-LINE.
+010400     MOVE SPACES TO RVRSRPT-LINE.
+010500     STRING 'ORIGINAL INV' SPACE SPACE
+010600         'REVERSAL INV' SPACE SPACE 'STATUS'
+010700         DELIMITED BY SIZE INTO RVRSRPT-LINE
+010800     END-STRING.
+010900     WRITE RVRSRPT-LINE.
+011000 1000-INITIALIZE-EXIT.
+011100     EXIT.
+011200
+011300*--------------------------------------------------------------*
+011400* FIRST PASS - TABLE EVERY NON-REVERSAL INVOICE NUMBER ON THE   *
+011500* FILE SO THE SECOND PASS CAN MATCH REVERSALS AGAINST THEM.     *
+011600*--------------------------------------------------------------*
+011700 2000-BUILD-INVOICE-TABLE.
+011800     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+011900         AT END
+012000             SET JNL-RP519IN-EOF TO TRUE
+012100     END-READ.
+012200     IF JNL-RP519IN-EOF
+012300         GO TO 2000-BUILD-INVOICE-TABLE-EXIT
+012400     END-IF.
+012500
+012600     IF RP519-REVERSAL OR RP519-INVC-NUM = SPACES
+012700         GO TO 2000-BUILD-INVOICE-TABLE-EXIT
+012800     END-IF.
+012900
+013000     ADD 1 TO JNL-INVCS-READ.
+013100     IF JNL-INVC-CNT >= 10000
+013200         ADD 1 TO JNL-TABLE-OVERFLOW
+013300         GO TO 2000-BUILD-INVOICE-TABLE-EXIT
+013400     END-IF.
+013500     ADD 1 TO JNL-INVC-CNT.
+013600     MOVE RP519-INVC-NUM TO JNL-INVC-ENTRY (JNL-INVC-CNT).
+013700 2000-BUILD-INVOICE-TABLE-EXIT.
+013800     EXIT.
+013900
+014000*--------------------------------------------------------------*
+014100* REWIND THE INPUT FILE FOR THE SECOND PASS.                    *
+014200*--------------------------------------------------------------*
+014300 3000-AUDIT-REVERSALS.
+014400     CLOSE RP519-IN-FILE.
+014500     OPEN INPUT RP519-IN-FILE.
+014600     SET JNL-RP519IN-OK TO TRUE.
+014700 3000-AUDIT-REVERSALS-EXIT.
+014800     EXIT.
+014900
+015000*--------------------------------------------------------------*
+015100 3500-AUDIT-PASS.
+015200     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+015300         AT END
+015400             SET JNL-RP519IN-EOF TO TRUE
+015500     END-READ.
+015600     IF JNL-RP519IN-EOF
+015700         GO TO 3500-AUDIT-PASS-EXIT
+015800     END-IF.
+015900
+016000     IF NOT RP519-REVERSAL OR RP519-ORIGNL-INVC-NUM = SPACES
+016100         GO TO 3500-AUDIT-PASS-EXIT
+016200     END-IF.
+016300
+016400     ADD 1 TO JNL-REVERSALS-READ.
+016500     SET JNL-ORIGINAL-NOT-FOUND TO TRUE.
+016600     PERFORM 3600-SEARCH-INVOICE-TABLE
+016700         VARYING JNL-INVC-SUB FROM 1 BY 1
+016800         UNTIL JNL-INVC-SUB > JNL-INVC-CNT
+016900             OR JNL-ORIGINAL-FOUND.
+017000
+017100     MOVE SPACES TO JNL-RPT-LINE.
+017200     MOVE RP519-ORIGNL-INVC-NUM TO JNL-RPT-ORIGNL-INVC.
+017300     MOVE RP519-INVC-NUM        TO JNL-RPT-RVRS-INVC.
+017400     IF JNL-ORIGINAL-FOUND
+017500         ADD 1 TO JNL-REVERSALS-MATCHED
+017600         MOVE 'MATCHED'         TO JNL-RPT-STATUS
+017700     ELSE
+017800         ADD 1 TO JNL-REVERSALS-ORPHAN
+017900         MOVE 'NO ORIGINAL FOUND' TO JNL-RPT-STATUS
+018000     END-IF.
+018100     MOVE JNL-RPT-LINE TO RVRSRPT-LINE.
+018200     WRITE RVRSRPT-LINE.
+018300 3500-AUDIT-PASS-EXIT.
+018400     EXIT.
+018500
+018600*--------------------------------------------------------------*
+018700 3600-SEARCH-INVOICE-TABLE.
+018800     IF JNL-INVC-ENTRY (JNL-INVC-SUB) = RP519-ORIGNL-INVC-NUM
+018900         SET JNL-ORIGINAL-FOUND TO TRUE
+019000     END-IF.
+019100 3600-SEARCH-INVOICE-TABLE-EXIT.
+019200     EXIT.
+019300
+019400*--------------------------------------------------------------*
+019500 9000-TERMINATE.
+019600     CLOSE RP519-IN-FILE RVRSRPT-FILE.
+019700     DISPLAY 'IJRRVA01 - ORIGINAL INVOICES TABLED = '
+019800         JNL-INVCS-READ.
+019900     DISPLAY 'IJRRVA01 - TABLE OVERFLOWS           = '
+020000         JNL-TABLE-OVERFLOW.
+020100     DISPLAY 'IJRRVA01 - REVERSALS READ            = '
+020200         JNL-REVERSALS-READ.
+020300     DISPLAY 'IJRRVA01 - REVERSALS MATCHED          = '
+020400         JNL-REVERSALS-MATCHED.
+020500     DISPLAY 'IJRRVA01 - REVERSALS WITH NO ORIGINAL = '
+020600         JNL-REVERSALS-ORPHAN.
+020700 9000-TERMINATE-EXIT.
+020800     EXIT.
+020900
+021000*-------------------------------------------------------------.
+021100*                     E N D   O F  I J R R V A 0 1             :
+021200*-------------------------------------------------------------'
