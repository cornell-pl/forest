@@ -0,0 +1,302 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRCCV01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  LOADS THE CNTRYXRF COUNTRY *
+001100*                      CROSS-REFERENCE TABLE AT START-UP, THEN  *
+001200*                      VALIDATES EACH RP519 RECORD'S            *
+001300*                      RP519-FROM-CNTRY-CD AND RP519-CNTRY-CD   *
+001400*                      (THE "TO" SIDE) AGAINST IT.  EITHER CODE *
+001500*                      UNRECOGNIZED SENDS THE RECORD TO         *
+001600*                      RP519SUS FOR G-L SUSPENSE INSTEAD OF     *
+001700*                      RP519OUT, MIRRORING IJRDCV01'S CLEAN-    *
+001800*                      VS-SUSPENSE SPLIT.                       *
+001900* 26.2  08/09/26  RAS  2120-FIND-TO-CNTRY WAS RE-SCANNING THE    *
+002000*                      WHOLE TABLE FOR ANY ROW WHOSE CD3         *
+002100*                      MATCHED RP519-CNTRY-CD, SO A RECORD WAS   *
+002200*                      ACCEPTED AS LONG AS BOTH CODES EXISTED    *
+002300*                      SOMEWHERE IN THE TABLE, EVEN WHEN THEY    *
+002400*                      CAME FROM TWO DIFFERENT COUNTRIES.  THE   *
+002500*                      TABLE CARRIES BOTH CODES FOR THE SAME     *
+002600*                      COUNTRY ON ONE ROW, SO THE TO CODE MUST   *
+002700*                      NOW BE CHECKED AGAINST THE SAME ROW THE   *
+002800*                      FROM CODE MATCHED, NOT THE WHOLE TABLE.   *
+002900*--------------------------------------------------------------*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-370.
+003300 OBJECT-COMPUTER.   IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CNTRY-XRF-FILE  ASSIGN TO CNTRYXRF
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS JNL-CNTRYXRF-STATUS.
+003900
+004000     SELECT RP519-IN-FILE   ASSIGN TO RP519IN
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS JNL-RP519IN-STATUS.
+004300
+004400     SELECT RP519-OUT-FILE  ASSIGN TO RP519OUT
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS JNL-RP519OUT-STATUS.
+004700
+004800     SELECT RP519-SUSP-FILE ASSIGN TO RP519SUS
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS JNL-RP519SUS-STATUS.
+005100
+005200     SELECT EDIT-RPT-FILE   ASSIGN TO EDITRPT
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS JNL-EDITRPT-STATUS.
+005500
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  CNTRY-XRF-FILE
+005900     RECORDING MODE IS F.
+006000 01  CNTRY-XRF-RECORD          PIC X(30).
+006100
+006200 FD  RP519-IN-FILE
+006300     RECORDING MODE IS F.
+006400 01  RP519-IN-RECORD           PIC X(450).
+006500
+006600 FD  RP519-OUT-FILE
+006700     RECORDING MODE IS F.
+006800 01  RP519-OUT-RECORD          PIC X(450).
+006900
+007000 FD  RP519-SUSP-FILE
+007100     RECORDING MODE IS F.
+007200 01  RP519-SUSP-RECORD         PIC X(450).
+007300
+007400 FD  EDIT-RPT-FILE
+007500     RECORDING MODE IS F.
+007600 01  EDIT-RPT-LINE             PIC X(132).
+007700
+007800 WORKING-STORAGE SECTION.
+007900 01  JNL-CNTRYXRF-STATUS       PIC X(02) VALUE SPACES.
+008000     88  JNL-CNTRYXRF-OK                 VALUE '00'.
+008100     88  JNL-CNTRYXRF-EOF                VALUE '10'.
+008200 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+008300     88  JNL-RP519IN-OK                  VALUE '00'.
+008400     88  JNL-RP519IN-EOF                 VALUE '10'.
+008500 01  JNL-RP519OUT-STATUS       PIC X(02) VALUE SPACES.
+008600 01  JNL-RP519SUS-STATUS       PIC X(02) VALUE SPACES.
+008700 01  JNL-EDITRPT-STATUS        PIC X(02) VALUE SPACES.
+008800
+008900 COPY rp519cty.
+009000
+009100 COPY rps REPLACING ==01  RP519-RECORD.==
+009200     BY ==01  JNL-RP519-VIEW.==.
+009300
+009400 01  JNL-SWITCHES.
+009500     05  JNL-REJECT-SW         PIC X(01) VALUE 'N'.
+009600         88  JNL-RECORD-REJECTED         VALUE 'Y'.
+009700         88  JNL-RECORD-CLEAN            VALUE 'N'.
+009800     05  JNL-TO-MATCH-SW       PIC X(01) VALUE 'N'.
+009900         88  JNL-TO-CNTRY-FOUND          VALUE 'Y'.
+010000         88  JNL-TO-CNTRY-NOT-FOUND      VALUE 'N'.
+010100
+010200 01  JNL-CNTRY-CNT             PIC 9(04) COMP VALUE ZERO.
+010300 01  JNL-CNTRY-SUB             PIC 9(04) COMP VALUE ZERO.
+010400 01  JNL-CNTRY-FROM-SUB        PIC 9(04) COMP VALUE ZERO.
+010500 01  JNL-CNTRY-TABLE.
+010600     05  JNL-CNTRY-ENTRY OCCURS 50 TIMES
+010700                         INDEXED BY JNL-CNTRY-NDX.
+010800         10  JNL-CNTRY-CD2         PIC X(02).
+010900         10  JNL-CNTRY-CD3         PIC X(03).
+011000
+011100 01  JNL-COUNTERS.
+011200     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+011300     05  JNL-RECS-POSTED       PIC S9(09) COMP-3 VALUE ZERO.
+011400     05  JNL-RECS-BAD-FROM     PIC S9(09) COMP-3 VALUE ZERO.
+011500     05  JNL-RECS-BAD-TO       PIC S9(09) COMP-3 VALUE ZERO.
+011600
+011700 01  JNL-RPT-LINE.
+011800     05  JNL-RPT-LABEL         PIC X(13).
+011900     05  JNL-RPT-INVC-NUM      PIC X(10).
+012000     05  FILLER                PIC X(03) VALUE SPACES.
+012100     05  JNL-RPT-FROM-CD       PIC X(02).
+012200     05  FILLER                PIC X(03) VALUE SPACES.
+012300     05  JNL-RPT-TO-CD         PIC X(03).
+012400     05  FILLER                PIC X(03) VALUE SPACES.
+012500     05  JNL-RPT-REASON        PIC X(30).
+012600
+012700 PROCEDURE DIVISION.
+012800*--------------------------------------------------------------*
+012900 0000-MAINLINE.
+013000     PERFORM 1000-INITIALIZE
+013100         THRU 1000-INITIALIZE-EXIT.
+013200     PERFORM 2000-PROCESS-RP519-FILE
+013300         THRU 2000-PROCESS-RP519-FILE-EXIT
+013400         UNTIL JNL-RP519IN-EOF.
+013500     PERFORM 9000-TERMINATE
+013600         THRU 9000-TERMINATE-EXIT.
+013700     GOBACK.
+013800
+013900*--------------------------------------------------------------*
+014000 1000-INITIALIZE.
+014100     PERFORM 1100-LOAD-COUNTRY-TABLE
+014200         THRU 1100-LOAD-COUNTRY-TABLE-EXIT.
+014300     OPEN INPUT  RP519-IN-FILE.
+014400     OPEN OUTPUT RP519-OUT-FILE.
+014500     OPEN OUTPUT RP519-SUSP-FILE.
+014600     OPEN OUTPUT EDIT-RPT-FILE.
+014700     MOVE SPACES TO EDIT-RPT-LINE.
+014800     MOVE 'IJRCCV01 - RP519 FROM/TO COUNTRY CODE CROSS-REFERENCE'
+014900         TO EDIT-RPT-LINE.
+015000     WRITE EDIT-RPT-LINE.
+015100     MOVE SPACES TO EDIT-RPT-LINE.
+015200     STRING 'INVOICE NUM' SPACE SPACE SPACE
+015300         'FROM' SPACE SPACE 'TO ' SPACE SPACE
+015400         'REASON' DELIMITED BY SIZE INTO EDIT-RPT-LINE
+015500     END-STRING.
+015600     WRITE EDIT-RPT-LINE.
+015700 1000-INITIALIZE-EXIT.
+015800     EXIT.
+015900
+016000*--------------------------------------------------------------*
+016100 1100-LOAD-COUNTRY-TABLE.
+016200     OPEN INPUT CNTRY-XRF-FILE.
+016300     IF JNL-CNTRYXRF-STATUS NOT = '00'
+016400         DISPLAY 'IJRCCV01 - UNABLE TO OPEN CNTRYXRF, RC=16'
+016500         MOVE 16 TO RETURN-CODE
+016600         GOBACK
+016700     END-IF.
+016800     PERFORM 1110-READ-COUNTRY-ENTRY
+016900         THRU 1110-READ-COUNTRY-ENTRY-EXIT
+017000         UNTIL JNL-CNTRYXRF-EOF.
+017100     CLOSE CNTRY-XRF-FILE.
+017200 1100-LOAD-COUNTRY-TABLE-EXIT.
+017300     EXIT.
+017400
+017500 1110-READ-COUNTRY-ENTRY.
+017600     READ CNTRY-XRF-FILE INTO RP519CTY-RECORD
+017700         AT END
+017800             SET JNL-CNTRYXRF-EOF TO TRUE
+017900             GO TO 1110-READ-COUNTRY-ENTRY-EXIT
+018000     END-READ.
+018100     ADD 1 TO JNL-CNTRY-CNT.
+018200     MOVE RP519CTY-CD2 TO JNL-CNTRY-CD2 (JNL-CNTRY-CNT).
+018300     MOVE RP519CTY-CD3 TO JNL-CNTRY-CD3 (JNL-CNTRY-CNT).
+018400 1110-READ-COUNTRY-ENTRY-EXIT.
+018500     EXIT.
+018600
+018700*--------------------------------------------------------------*
+018800 2000-PROCESS-RP519-FILE.
+018900     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+019000         AT END
+019100             SET JNL-RP519IN-EOF TO TRUE
+019200     END-READ.
+019300     IF JNL-RP519IN-EOF
+019400         GO TO 2000-PROCESS-RP519-FILE-EXIT
+019500     END-IF.
+019600     ADD 1 TO JNL-RECS-READ.
+019700     SET JNL-RECORD-CLEAN TO TRUE.
+019800
+019900     PERFORM 2100-EDIT-CNTRY-CODES
+020000         THRU 2100-EDIT-CNTRY-CODES-EXIT.
+020100
+020200     IF JNL-RECORD-REJECTED
+020300         PERFORM 2500-WRITE-SUSPENSE
+020400             THRU 2500-WRITE-SUSPENSE-EXIT
+020500     ELSE
+020600         PERFORM 2600-WRITE-POSTABLE
+020700             THRU 2600-WRITE-POSTABLE-EXIT
+020800     END-IF.
+020900 2000-PROCESS-RP519-FILE-EXIT.
+021000     EXIT.
+021100
+021200*--------------------------------------------------------------*
+021300 2100-EDIT-CNTRY-CODES.
+021400     PERFORM 2110-FIND-FROM-CNTRY
+021500         THRU 2110-FIND-FROM-CNTRY-EXIT.
+021600     IF JNL-CNTRY-SUB > JNL-CNTRY-CNT
+021700         SET JNL-RECORD-REJECTED TO TRUE
+021800         ADD 1 TO JNL-RECS-BAD-FROM
+021900         MOVE 'UNRECOGNIZED FROM COUNTRY CODE' TO JNL-RPT-REASON
+022000         PERFORM 2700-WRITE-EDIT-LINE
+022100             THRU 2700-WRITE-EDIT-LINE-EXIT
+022200         GO TO 2100-EDIT-CNTRY-CODES-EXIT
+022300     END-IF.
+022400     MOVE JNL-CNTRY-SUB TO JNL-CNTRY-FROM-SUB.
+022500
+022600     PERFORM 2120-FIND-TO-CNTRY
+022700         THRU 2120-FIND-TO-CNTRY-EXIT.
+022800     IF JNL-TO-CNTRY-NOT-FOUND
+022900         SET JNL-RECORD-REJECTED TO TRUE
+023000         ADD 1 TO JNL-RECS-BAD-TO
+023100         MOVE 'UNRECOGNIZED TO COUNTRY CODE' TO JNL-RPT-REASON
+023200         PERFORM 2700-WRITE-EDIT-LINE
+023300             THRU 2700-WRITE-EDIT-LINE-EXIT
+023400     END-IF.
+023500 2100-EDIT-CNTRY-CODES-EXIT.
+023600     EXIT.
+023700
+023800*--------------------------------------------------------------*
+023900 2110-FIND-FROM-CNTRY.
+024000     PERFORM 2115-TEST-FROM-ENTRY
+024100         VARYING JNL-CNTRY-SUB FROM 1 BY 1
+024200         UNTIL JNL-CNTRY-SUB > JNL-CNTRY-CNT
+024300         OR JNL-CNTRY-CD2 (JNL-CNTRY-SUB) = RP519-FROM-CNTRY-CD.
+024400 2110-FIND-FROM-CNTRY-EXIT.
+024500     EXIT.
+024600
+024700 2115-TEST-FROM-ENTRY.
+024800     CONTINUE.
+024900
+025000*--------------------------------------------------------------*
+025100 2120-FIND-TO-CNTRY.
+025200     SET JNL-TO-CNTRY-NOT-FOUND TO TRUE.
+025300     IF JNL-CNTRY-CD3 (JNL-CNTRY-FROM-SUB) = RP519-CNTRY-CD
+025400         SET JNL-TO-CNTRY-FOUND TO TRUE
+025500     END-IF.
+025600 2120-FIND-TO-CNTRY-EXIT.
+025700     EXIT.
+025800
+025900*--------------------------------------------------------------*
+026000 2500-WRITE-SUSPENSE.
+026100     MOVE JNL-RP519-VIEW TO RP519-SUSP-RECORD.
+026200     WRITE RP519-SUSP-RECORD.
+026300 2500-WRITE-SUSPENSE-EXIT.
+026400     EXIT.
+026500
+026600*--------------------------------------------------------------*
+026700 2600-WRITE-POSTABLE.
+026800     MOVE JNL-RP519-VIEW TO RP519-OUT-RECORD.
+026900     WRITE RP519-OUT-RECORD.
+027000     ADD 1 TO JNL-RECS-POSTED.
+027100 2600-WRITE-POSTABLE-EXIT.
+027200     EXIT.
+027300
+027400*--------------------------------------------------------------*
+027500 2700-WRITE-EDIT-LINE.
+027600     MOVE SPACES TO JNL-RPT-LINE.
+027700     MOVE RP519-INVC-NUM      TO JNL-RPT-INVC-NUM.
+027800     MOVE RP519-FROM-CNTRY-CD TO JNL-RPT-FROM-CD.
+027900     MOVE RP519-CNTRY-CD      TO JNL-RPT-TO-CD.
+028000     MOVE JNL-RPT-LINE TO EDIT-RPT-LINE.
+028100     WRITE EDIT-RPT-LINE.
+028200 2700-WRITE-EDIT-LINE-EXIT.
+028300     EXIT.
+028400
+028500*--------------------------------------------------------------*
+028600 9000-TERMINATE.
+028700     CLOSE RP519-IN-FILE RP519-OUT-FILE RP519-SUSP-FILE
+028800         EDIT-RPT-FILE.
+028900     DISPLAY 'IJRCCV01 - RECORDS READ            = '
+029000         JNL-RECS-READ.
+029100     DISPLAY 'IJRCCV01 - RECORDS POSTED          = '
+029200         JNL-RECS-POSTED.
+029300     DISPLAY 'IJRCCV01 - BAD FROM COUNTRY CODE   = '
+029400         JNL-RECS-BAD-FROM.
+029500     DISPLAY 'IJRCCV01 - BAD TO COUNTRY CODE     = '
+029600         JNL-RECS-BAD-TO.
+029700 9000-TERMINATE-EXIT.
+029800     EXIT.
+029900
+030000*-------------------------------------------------------------.
+030100*                     E N D   O F  I J R C C V 0 1             :
+030200*-------------------------------------------------------------'
