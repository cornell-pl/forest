@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJXJNL01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  CROSS-REFERENCES RP519'S   *
+001100*                      JOURNAL/MEMO ENTRY ID (RP519-JE-FIRST/   *
+001200*                      MIDDLE/LAST PLUS RP519-ME) AGAINST TIF'S *
+001300*                      JOURNAL CODE/MESSAGE ID (XX-JRNL-CD/     *
+001400*                      XX-JRNL-MSG-ID) SO A REVENUE TRANSACTION *
+001500*                      CAN BE TRACED FROM SDN/ONENET THROUGH TO *
+001600*                      THE TIF-SIDE JOURNAL LOAD IN ONE PASS.   *
+001700*                      RP519-JE-FIRST/MIDDLE/LAST (6 BYTES)     *
+001800*                      LINES UP WITH THE FIRST 6 BYTES OF THE   *
+001900*                      8-BYTE XX-JRNL-CD, AND RP519-ME LINES UP *
+002000*                      BYTE FOR BYTE WITH XX-JRNL-MSG-ID.  ALL  *
+002100*                      OF RP519IN IS LOADED TO A KEYED TABLE    *
+002200*                      FIRST (NAMED, NOT AN IJX- SPAN PROGRAM'S *
+002300*                      READ-BOTH-IN-TURN STYLE LIKE IJXEXM01,   *
+002400*                      BECAUSE THIS IS A MATCH, NOT A STRAIGHT  *
+002500*                      CONCATENATION), THEN TIFIN IS READ ONCE  *
+002600*                      AND EACH DETAIL LOOKED UP AGAINST IT.    *
+002700*--------------------------------------------------------------*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT RP519-IN-FILE ASSIGN TO RP519IN
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS JNL-RP519IN-STATUS.
+003700
+003800     SELECT TIF-IN-FILE   ASSIGN TO TIFIN
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS JNL-TIFIN-STATUS.
+004100
+004200     SELECT XREF-RPT-FILE ASSIGN TO XREFRPT
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS JNL-XREFRPT-STATUS.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  RP519-IN-FILE
+004900     RECORDING MODE IS F.
+005000 01  RP519-IN-RECORD           PIC X(450).
+005100
+005200 FD  TIF-IN-FILE
+005300     RECORDING MODE IS V.
+005400 01  TIF-IN-RECORD             PIC X(3092).
+005500
+005600 FD  XREF-RPT-FILE
+005700     RECORDING MODE IS F.
+005800 01  XREF-RPT-RECORD           PIC X(132).
+005900
+006000 WORKING-STORAGE SECTION.
+006100 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+006200     88  JNL-RP519IN-OK                  VALUE '00'.
+006300     88  JNL-RP519IN-EOF                 VALUE '10'.
+006400 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+006500     88  JNL-TIFIN-OK                    VALUE '00'.
+006600     88  JNL-TIFIN-EOF                   VALUE '10'.
+006700 01  JNL-XREFRPT-STATUS        PIC X(02) VALUE SPACES.
+006800
+006900 COPY rps REPLACING ==01  RP519-RECORD.==
+007000     BY ==01  JNL-RP519-VIEW.==.
+007100
+007200 COPY tifview.
+007300
+007400*--------------------------------------------------------------*
+007500* ONE ENTRY PER RP519 RECORD READ, HOLDING THE JOURNAL/MEMO     *
+007600* ENTRY KEY AND THE INVOICE NUMBER IT BELONGS TO, SO A TIF      *
+007700* JOURNAL CODE/MESSAGE ID CAN BE LOOKED BACK UP TO ITS RP519    *
+007800* INVOICE.  BOUNDED THE SAME WAY EVERY OTHER FULL-FILE LOOKUP   *
+007900* TABLE IN THIS SHOP IS, WITH AN OVERFLOW COUNTER.              *
+008000*--------------------------------------------------------------*
+008100 01  JNL-JE-CNT                PIC 9(04) COMP VALUE ZERO.
+008200 01  JNL-JE-SUB                PIC 9(04) COMP VALUE ZERO.
+008300 01  JNL-JE-OVERFLOW           PIC S9(09) COMP-3 VALUE ZERO.
+008400 01  JNL-JE-TABLE.
+008500     05  JNL-JE-ENTRY OCCURS 5000 TIMES.
+008600         10  JNL-JE-CODE           PIC X(06).
+008700         10  JNL-JE-ME             PIC X(04).
+008800         10  JNL-JE-INVC-NUM       PIC X(10).
+008900         10  JNL-JE-MATCHED-SW     PIC X(01).
+009000             88  JNL-JE-MATCHED          VALUE 'Y'.
+009100             88  JNL-JE-UNMATCHED        VALUE 'N'.
+009200
+009300 01  JNL-FOUND-SW              PIC X(01) VALUE 'N'.
+009400     88  JNL-JE-FOUND                    VALUE 'Y'.
+009500     88  JNL-JE-NOT-FOUND                VALUE 'N'.
+009600
+009700 01  JNL-TIF-JRNL-CODE         PIC X(06) VALUE SPACES.
+009800 01  JNL-TIF-JRNL-ME           PIC X(04) VALUE SPACES.
+009900
+010000 01  JNL-COUNTERS.
+010100     05  JNL-RP519-RECS-READ   PIC S9(09) COMP-3 VALUE ZERO.
+010200     05  JNL-TIF-DTLS-READ     PIC S9(09) COMP-3 VALUE ZERO.
+010300     05  JNL-TIF-DTLS-MATCHED  PIC S9(09) COMP-3 VALUE ZERO.
+010400     05  JNL-TIF-DTLS-UNMATCH  PIC S9(09) COMP-3 VALUE ZERO.
+010500
+010600 01  JNL-XREF-RPT-LINE.
+010700     05  JNL-XREF-RPT-ACCT     PIC X(13).
+010800     05  FILLER                PIC X(02) VALUE SPACES.
+010900     05  JNL-XREF-RPT-JRNL-CD  PIC X(08).
+011000     05  FILLER                PIC X(02) VALUE SPACES.
+011100     05  JNL-XREF-RPT-MSG-ID   PIC X(04).
+011200     05  FILLER                PIC X(03) VALUE SPACES.
+011300     05  JNL-XREF-RPT-INVC-NUM PIC X(10).
+011400     05  FILLER                PIC X(03) VALUE SPACES.
+011500     05  JNL-XREF-RPT-STATUS   PIC X(09).
+011600
+011700 PROCEDURE DIVISION.
+011800*--------------------------------------------------------------*
+011900 0000-MAINLINE.
+012000     PERFORM 1000-INITIALIZE
+012100         THRU 1000-INITIALIZE-EXIT.
+012200     PERFORM 3000-PROCESS-TIF-FILE
+012300         THRU 3000-PROCESS-TIF-FILE-EXIT
+012400         UNTIL JNL-TIFIN-EOF.
+012500     PERFORM 9000-TERMINATE
+012600         THRU 9000-TERMINATE-EXIT.
+012700     GOBACK.
+012800
+012900*--------------------------------------------------------------*
+013000 1000-INITIALIZE.
+013100     OPEN INPUT  TIF-IN-FILE.
+013200     OPEN OUTPUT XREF-RPT-FILE.
+013300     PERFORM 1200-LOAD-RP519-JOURNAL-KEYS
+013400         THRU 1200-LOAD-RP519-JOURNAL-KEYS-EXIT.
+013500     MOVE SPACES TO XREF-RPT-RECORD.
+013600     MOVE 'IJXJNL01 - RP519/TIF JOURNAL ENTRY CROSS-REFERENCE'
+013700         TO XREF-RPT-RECORD.
+013800     WRITE XREF-RPT-RECORD.
+013900     MOVE SPACES TO XREF-RPT-RECORD.
+014000     STRING 'TIF ACCOUNT  ' SPACE 'JRNL-CD ' SPACE 'MSG ' SPACE
+014100         'RP519 INVC' SPACE 'STATUS'
+014200         DELIMITED BY SIZE INTO XREF-RPT-RECORD
+014300     END-STRING.
+014400     WRITE XREF-RPT-RECORD.
+014500 1000-INITIALIZE-EXIT.
+014600     EXIT.
+014700
+014800*--------------------------------------------------------------*
+014900* LOAD EVERY RP519 RECORD'S JOURNAL/MEMO ENTRY KEY AND INVOICE  *
+015000* NUMBER INTO JNL-JE-TABLE BEFORE TIFIN IS READ.  RP519IN IS    *
+015100* OPENED AND CLOSED ENTIRELY WITHIN THIS PARAGRAPH.             *
+015200*--------------------------------------------------------------*
+015300 1200-LOAD-RP519-JOURNAL-KEYS.
+015400     OPEN INPUT RP519-IN-FILE.
+015500     IF NOT JNL-RP519IN-OK
+015600         DISPLAY 'IJXJNL01 - UNABLE TO OPEN RP519IN, STATUS = '
+015700             JNL-RP519IN-STATUS
+015800         MOVE 16 TO RETURN-CODE
+015900         GOBACK
+016000     END-IF.
+016100     PERFORM 1210-READ-RP519-RECORD
+016200         THRU 1210-READ-RP519-RECORD-EXIT
+016300         UNTIL JNL-RP519IN-EOF.
+016400     CLOSE RP519-IN-FILE.
+016500 1200-LOAD-RP519-JOURNAL-KEYS-EXIT.
+016600     EXIT.
+016700
+016800 1210-READ-RP519-RECORD.
+016900     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+017000         AT END
+017100             SET JNL-RP519IN-EOF TO TRUE
+017200             GO TO 1210-READ-RP519-RECORD-EXIT
+017300     END-READ.
+017400     ADD 1 TO JNL-RP519-RECS-READ.
+017500     IF JNL-JE-CNT >= 5000
+017600         ADD 1 TO JNL-JE-OVERFLOW
+017700         GO TO 1210-READ-RP519-RECORD-EXIT
+017800     END-IF.
+017900     ADD 1 TO JNL-JE-CNT.
+018000     MOVE RP519-JE-FIRST  TO JNL-JE-CODE (JNL-JE-CNT) (1:4).
+018100     MOVE RP519-JE-MIDDLE TO JNL-JE-CODE (JNL-JE-CNT) (5:1).
+018200     MOVE RP519-JE-LAST   TO JNL-JE-CODE (JNL-JE-CNT) (6:1).
+018300     MOVE RP519-ME        TO JNL-JE-ME   (JNL-JE-CNT).
+018400     MOVE RP519-INVC-NUM  TO JNL-JE-INVC-NUM (JNL-JE-CNT).
+018500     SET JNL-JE-UNMATCHED (JNL-JE-CNT) TO TRUE.
+018600 1210-READ-RP519-RECORD-EXIT.
+018700     EXIT.
+018800
+018900*--------------------------------------------------------------*
+019000 3000-PROCESS-TIF-FILE.
+019100     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+019200         AT END
+019300             SET JNL-TIFIN-EOF TO TRUE
+019400     END-READ.
+019500     IF JNL-TIFIN-EOF
+019600         GO TO 3000-PROCESS-TIF-FILE-EXIT
+019700     END-IF.
+019800
+019900     IF JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+020000         OR JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+020100         GO TO 3000-PROCESS-TIF-FILE-EXIT
+020200     END-IF.
+020300
+020400     ADD 1 TO JNL-TIF-DTLS-READ.
+020500     MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW.
+020600     MOVE XX-JRNL-CD (1:6)    TO JNL-TIF-JRNL-CODE.
+020700     MOVE XX-JRNL-MSG-ID      TO JNL-TIF-JRNL-ME.
+020800
+020900     PERFORM 3100-FIND-JOURNAL-KEY
+021000         THRU 3100-FIND-JOURNAL-KEY-EXIT.
+021100
+021200     MOVE SPACES TO JNL-XREF-RPT-LINE.
+021300     MOVE XX-BL-ACCT-NB       TO JNL-XREF-RPT-ACCT.
+021400     MOVE XX-JRNL-CD          TO JNL-XREF-RPT-JRNL-CD.
+021500     MOVE XX-JRNL-MSG-ID      TO JNL-XREF-RPT-MSG-ID.
+021600     IF JNL-JE-FOUND
+021700         SET JNL-JE-MATCHED (JNL-JE-SUB) TO TRUE
+021800         MOVE JNL-JE-INVC-NUM (JNL-JE-SUB)
+021900             TO JNL-XREF-RPT-INVC-NUM
+022000         MOVE 'MATCHED'  TO JNL-XREF-RPT-STATUS
+022100         ADD 1 TO JNL-TIF-DTLS-MATCHED
+022200     ELSE
+022300         MOVE SPACES     TO JNL-XREF-RPT-INVC-NUM
+022400         MOVE 'NO MATCH' TO JNL-XREF-RPT-STATUS
+022500         ADD 1 TO JNL-TIF-DTLS-UNMATCH
+022600     END-IF.
+022700     MOVE JNL-XREF-RPT-LINE TO XREF-RPT-RECORD.
+022800     WRITE XREF-RPT-RECORD.
+022900 3000-PROCESS-TIF-FILE-EXIT.
+023000     EXIT.
+023100
+023200*--------------------------------------------------------------*
+023300 3100-FIND-JOURNAL-KEY.
+023400     SET JNL-JE-NOT-FOUND TO TRUE.
+023500     PERFORM 3110-TEST-JOURNAL-KEY
+023600         VARYING JNL-JE-SUB FROM 1 BY 1
+023700         UNTIL JNL-JE-SUB > JNL-JE-CNT
+023800         OR JNL-JE-FOUND.
+023900 3100-FIND-JOURNAL-KEY-EXIT.
+024000     EXIT.
+024100
+024200 3110-TEST-JOURNAL-KEY.
+024300     IF JNL-JE-CODE (JNL-JE-SUB) = JNL-TIF-JRNL-CODE
+024400         AND JNL-JE-ME (JNL-JE-SUB) = JNL-TIF-JRNL-ME
+024500         SET JNL-JE-FOUND TO TRUE
+024600     END-IF.
+024700
+024800*--------------------------------------------------------------*
+024900 9000-TERMINATE.
+025000     CLOSE TIF-IN-FILE XREF-RPT-FILE.
+025100     DISPLAY 'IJXJNL01 - RP519 RECORDS READ       = '
+025200         JNL-RP519-RECS-READ.
+025300     DISPLAY 'IJXJNL01 - TIF DETAILS READ          = '
+025400         JNL-TIF-DTLS-READ.
+025500     DISPLAY 'IJXJNL01 - TIF DETAILS MATCHED       = '
+025600         JNL-TIF-DTLS-MATCHED.
+025700     DISPLAY 'IJXJNL01 - TIF DETAILS NOT MATCHED   = '
+025800         JNL-TIF-DTLS-UNMATCH.
+025900     IF JNL-JE-OVERFLOW > ZERO
+026000         DISPLAY 'IJXJNL01 - RP519 KEYS NOT LOADED (TABLE FULL)'
+026100             ' = ' JNL-JE-OVERFLOW
+026200     END-IF.
+026300 9000-TERMINATE-EXIT.
+026400     EXIT.
+026500
+026600*-------------------------------------------------------------.
+026700*                     E N D   O F  I J X J N L 0 1             :
+026800*-------------------------------------------------------------'
