@@ -0,0 +1,432 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJRGDG01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  FRONT-END GATE FOR THE     *
+001100*                      RP519 LOAD JOB - CAPTURES RP519-GDG-NO/  *
+001200*                      RP519-EXTRACT-GDG-NO OFF THE FIRST       *
+001300*                      RECORD ON THE EXTRACT (THE SAME PAIR IS  *
+001400*                      CARRIED ON EVERY RECORD IN A GIVEN       *
+001500*                      GENERATION) AND CHECKS IT AGAINST A LOG  *
+001600*                      OF GENERATIONS ALREADY POSTED, CARRIED   *
+001700*                      FORWARD ON GDGLGIN/GDGLGOUT THE SAME WAY *
+001800*                      IJTHDR01 CARRIES ITS AHSTIN/AHSTOUT      *
+001900*                      AUDIT HISTORY.  A GENERATION ALREADY ON  *
+002000*                      THE LOG STOPS THE RUN COLD (RETURN-CODE  *
+002100*                      16, NOTHING WRITTEN TO RP519OUT) UNLESS  *
+002200*                      IT APPEARS ON THE OPTIONAL OVRDIN        *
+002300*                      OVERRIDE CONTROL FILE, IN WHICH CASE THE *
+002400*                      RELOAD IS ALLOWED AND NOTED ON THE LOG.  *
+002500* 26.2  08/09/26  RAS  1000-INITIALIZE ONLY LOADED GDGLGIN/      *
+002600*                      OVRDIN AFTER CONFIRMING RP519IN HAD A     *
+002700*                      FIRST RECORD, SO AN EMPTY EXTRACT (A      *
+002800*                      NORMAL DAY-WITH-NO-ACTIVITY CASE) LEFT    *
+002900*                      JNL-GDGLOG-CNT AT ZERO AND 9000-TERMINATE *
+003000*                      THEN WROTE GDGLGOUT WITH NO ENTRIES AT    *
+003100*                      ALL, WIPING OUT THE ENTIRE POSTED-        *
+003200*                      GENERATION HISTORY.  GDGLGIN/OVRDIN ARE   *
+003300*                      NOW LOADED UNCONDITIONALLY, BEFORE THE    *
+003400*                      EMPTY-EXTRACT CHECK, THE SAME WAY         *
+003500*                      IJTHDR01 LOADS AHSTIN UNCONDITIONALLY.    *
+003600*--------------------------------------------------------------*
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER.   IBM-370.
+004000 OBJECT-COMPUTER.   IBM-370.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT RP519-IN-FILE  ASSIGN TO RP519IN
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS JNL-RP519IN-STATUS.
+004600
+004700     SELECT RP519-OUT-FILE ASSIGN TO RP519OUT
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS JNL-RP519OUT-STATUS.
+005000
+005100     SELECT OVRD-CTL-FILE  ASSIGN TO OVRDIN
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS JNL-OVRDIN-STATUS.
+005400
+005500     SELECT GDGLOG-IN-FILE  ASSIGN TO GDGLGIN
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS JNL-GDGLGIN-STATUS.
+005800
+005900     SELECT GDGLOG-OUT-FILE ASSIGN TO GDGLGOUT
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS JNL-GDGLGOUT-STATUS.
+006200
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  RP519-IN-FILE
+006600     RECORDING MODE IS F.
+006700 01  RP519-IN-RECORD           PIC X(450).
+006800
+006900 FD  RP519-OUT-FILE
+007000     RECORDING MODE IS F.
+007100 01  RP519-OUT-RECORD          PIC X(450).
+007200
+007300 FD  OVRD-CTL-FILE
+007400     RECORDING MODE IS F.
+007500 01  OVRD-CTL-RECORD.
+007600     05  OVRD-GDG-NO           PIC 9(03).
+007700     05  OVRD-EXTRACT-GDG-NO   PIC 9(04).
+007800     05  FILLER                PIC X(73).
+007900
+008000 FD  GDGLOG-IN-FILE
+008100     RECORDING MODE IS F.
+008200 01  GDGLOG-IN-RECORD.
+008300     05  GDGLOG-IN-GDG-NO          PIC 9(03).
+008400     05  GDGLOG-IN-EXTRACT-GDG-NO  PIC 9(04).
+008500
+008600 FD  GDGLOG-OUT-FILE
+008700     RECORDING MODE IS F.
+008800 01  GDGLOG-OUT-RECORD.
+008900     05  GDGLOG-OUT-GDG-NO         PIC 9(03).
+009000     05  GDGLOG-OUT-EXTRACT-GDG-NO PIC 9(04).
+009100
+009200 WORKING-STORAGE SECTION.
+009300 COPY rps REPLACING ==01  RP519-RECORD.==
+009400     BY ==01  JNL-RP519-VIEW.==.
+009500
+009600 01  JNL-RP519IN-STATUS        PIC X(02) VALUE SPACES.
+009700     88  JNL-RP519IN-OK                  VALUE '00'.
+009800     88  JNL-RP519IN-EOF                 VALUE '10'.
+009900 01  JNL-RP519OUT-STATUS       PIC X(02) VALUE SPACES.
+010000     88  JNL-RP519OUT-OK                 VALUE '00'.
+010100 01  JNL-OVRDIN-STATUS         PIC X(02) VALUE SPACES.
+010200     88  JNL-OVRDIN-OK                   VALUE '00'.
+010300     88  JNL-OVRDIN-EOF                  VALUE '10'.
+010400     88  JNL-OVRDIN-NOT-FOUND            VALUE '35'.
+010500 01  JNL-GDGLGIN-STATUS        PIC X(02) VALUE SPACES.
+010600     88  JNL-GDGLGIN-OK                  VALUE '00'.
+010700     88  JNL-GDGLGIN-EOF                 VALUE '10'.
+010800     88  JNL-GDGLGIN-NOT-FOUND           VALUE '35'.
+010900 01  JNL-GDGLGOUT-STATUS       PIC X(02) VALUE SPACES.
+011000     88  JNL-GDGLGOUT-OK                 VALUE '00'.
+011100
+011200 01  JNL-SWITCHES.
+011300     05  JNL-EXTRACT-EMPTY-SW  PIC X(01) VALUE 'N'.
+011400         88  JNL-EXTRACT-IS-EMPTY       VALUE 'Y'.
+011500     05  JNL-ALREADY-POSTED-SW PIC X(01) VALUE 'N'.
+011600         88  JNL-ALREADY-POSTED         VALUE 'Y'.
+011700         88  JNL-NOT-ALREADY-POSTED     VALUE 'N'.
+011800     05  JNL-OVERRIDE-SW       PIC X(01) VALUE 'N'.
+011900         88  JNL-OVERRIDE-GRANTED       VALUE 'Y'.
+012000         88  JNL-OVERRIDE-NOT-GRANTED   VALUE 'N'.
+012100
+012200*--------------------------------------------------------------*
+012300* THE GENERATION KEY CAPTURED OFF THE FIRST RP519 RECORD ON     *
+012400* THIS RUN'S EXTRACT.                                           *
+012500*--------------------------------------------------------------*
+012600 01  JNL-CUR-GDG-NO            PIC 9(03) VALUE ZERO.
+012700 01  JNL-CUR-EXTRACT-GDG-NO    PIC 9(04) VALUE ZERO.
+012800 01  JNL-FIRST-RP519-RECORD    PIC X(450).
+012900
+013000*--------------------------------------------------------------*
+013100* LOG OF GENERATIONS ALREADY POSTED, CARRIED FORWARD FROM RUN   *
+013200* TO RUN THE SAME CKPTIN/CKPTOUT IDIOM IJTREC01 AND IJTHDR01    *
+013300* USE FOR THEIR OWN HISTORY FILES.                              *
+013400*--------------------------------------------------------------*
+013500 01  JNL-GDGLOG-CNT            PIC 9(04) COMP VALUE ZERO.
+013600 01  JNL-GDGLOG-SUB            PIC 9(04) COMP VALUE ZERO.
+013700 01  JNL-GDGLOG-TABLE.
+013800     05  JNL-GDGLOG-ENTRY OCCURS 2000 TIMES.
+013900         10  JNL-GDGLOG-GDG-NO         PIC 9(03).
+014000         10  JNL-GDGLOG-EXTRACT-GDG-NO PIC 9(04).
+014100 01  JNL-GDGLOG-OVERFLOW       PIC S9(09) COMP-3 VALUE ZERO.
+014200
+014300*--------------------------------------------------------------*
+014400* OPTIONAL OVERRIDE CONTROL TABLE - GENERATIONS AN OPERATOR HAS *
+014500* EXPLICITLY AUTHORIZED FOR RELOAD THIS RUN EVEN THOUGH THEY    *
+014600* ALREADY APPEAR ON THE LOG.                                    *
+014700*--------------------------------------------------------------*
+014800 01  JNL-OVRD-CNT              PIC 9(04) COMP VALUE ZERO.
+014900 01  JNL-OVRD-SUB              PIC 9(04) COMP VALUE ZERO.
+015000 01  JNL-OVRD-TABLE.
+015100     05  JNL-OVRD-ENTRY OCCURS 100 TIMES.
+015200         10  JNL-OVRD-GDG-NO           PIC 9(03).
+015300         10  JNL-OVRD-EXTRACT-GDG-NO   PIC 9(04).
+015400
+015500 01  JNL-COUNTERS.
+015600     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+015700     05  JNL-RECS-WRITTEN      PIC S9(09) COMP-3 VALUE ZERO.
+015800
+015900 01  JNL-MSG-LINE              PIC X(80) VALUE SPACES.
+016000
+016100 PROCEDURE DIVISION.
+016200*--------------------------------------------------------------*
+016300 0000-MAINLINE.
+016400     PERFORM 1000-INITIALIZE
+016500         THRU 1000-INITIALIZE-EXIT.
+016600     IF JNL-EXTRACT-IS-EMPTY
+016700         GO TO 0000-MAINLINE-EXIT
+016800     END-IF.
+016900     PERFORM 2000-CHECK-GENERATION
+017000         THRU 2000-CHECK-GENERATION-EXIT.
+017100     IF JNL-ALREADY-POSTED AND JNL-OVERRIDE-NOT-GRANTED
+017200         PERFORM 2900-REJECT-RERUN
+017300             THRU 2900-REJECT-RERUN-EXIT
+017400         GO TO 0000-MAINLINE-EXIT
+017500     END-IF.
+017600     PERFORM 3000-PASS-THROUGH-EXTRACT
+017700         THRU 3000-PASS-THROUGH-EXTRACT-EXIT.
+017800     PERFORM 3500-LOG-GENERATION
+017900         THRU 3500-LOG-GENERATION-EXIT.
+018000 0000-MAINLINE-EXIT.
+018100     PERFORM 9000-TERMINATE
+018200         THRU 9000-TERMINATE-EXIT.
+018300     GOBACK.
+018400
+018500*--------------------------------------------------------------*
+018600 1000-INITIALIZE.
+018700     OPEN INPUT RP519-IN-FILE.
+018800     IF NOT JNL-RP519IN-OK
+018900         DISPLAY 'IJRGDG01 - UNABLE TO OPEN RP519IN, STATUS = '
+019000             JNL-RP519IN-STATUS
+019100         MOVE 16 TO RETURN-CODE
+019200         GOBACK
+019300     END-IF.
+019400     PERFORM 1100-LOAD-GDG-LOG
+019500         THRU 1100-LOAD-GDG-LOG-EXIT.
+019600     PERFORM 1200-LOAD-OVERRIDES
+019700         THRU 1200-LOAD-OVERRIDES-EXIT.
+019800     READ RP519-IN-FILE INTO JNL-RP519-VIEW
+019900         AT END
+020000             SET JNL-EXTRACT-IS-EMPTY TO TRUE
+020100             DISPLAY 'IJRGDG01 - RP519IN IS EMPTY, NOTHING TO '
+020200                 'CHECK OR LOAD'
+020300     END-READ.
+020400     IF JNL-EXTRACT-IS-EMPTY
+020500         GO TO 1000-INITIALIZE-EXIT
+020600     END-IF.
+020700     ADD 1 TO JNL-RECS-READ.
+020800     MOVE JNL-RP519-VIEW TO JNL-FIRST-RP519-RECORD.
+020900     MOVE RP519-GDG-NO TO JNL-CUR-GDG-NO.
+021000     MOVE RP519-EXTRACT-GDG-NO TO JNL-CUR-EXTRACT-GDG-NO.
+021100 1000-INITIALIZE-EXIT.
+021200     EXIT.
+021300
+021400*--------------------------------------------------------------*
+021500 1100-LOAD-GDG-LOG.
+021600     OPEN INPUT GDGLOG-IN-FILE.
+021700     IF JNL-GDGLGIN-NOT-FOUND
+021800         GO TO 1100-LOAD-GDG-LOG-EXIT
+021900     END-IF.
+022000     IF NOT JNL-GDGLGIN-OK
+022100         DISPLAY 'IJRGDG01 - UNABLE TO OPEN GDGLGIN, STATUS = '
+022200             JNL-GDGLGIN-STATUS
+022300         MOVE 16 TO RETURN-CODE
+022400         GOBACK
+022500     END-IF.
+022600     PERFORM 1110-READ-GDG-LOG-ENTRY
+022700         THRU 1110-READ-GDG-LOG-ENTRY-EXIT
+022800         UNTIL JNL-GDGLGIN-EOF.
+022900     CLOSE GDGLOG-IN-FILE.
+023000 1100-LOAD-GDG-LOG-EXIT.
+023100     EXIT.
+023200
+023300 1110-READ-GDG-LOG-ENTRY.
+023400     READ GDGLOG-IN-FILE
+023500         AT END
+023600             SET JNL-GDGLGIN-EOF TO TRUE
+023700             GO TO 1110-READ-GDG-LOG-ENTRY-EXIT
+023800     END-READ.
+023900     IF JNL-GDGLOG-CNT >= 2000
+024000         ADD 1 TO JNL-GDGLOG-OVERFLOW
+024100         GO TO 1110-READ-GDG-LOG-ENTRY-EXIT
+024200     END-IF.
+024300     ADD 1 TO JNL-GDGLOG-CNT.
+024400     MOVE GDGLOG-IN-GDG-NO
+024500         TO JNL-GDGLOG-GDG-NO (JNL-GDGLOG-CNT).
+024600     MOVE GDGLOG-IN-EXTRACT-GDG-NO
+024700         TO JNL-GDGLOG-EXTRACT-GDG-NO (JNL-GDGLOG-CNT).
+024800 1110-READ-GDG-LOG-ENTRY-EXIT.
+024900     EXIT.
+025000
+025100*--------------------------------------------------------------*
+025200 1200-LOAD-OVERRIDES.
+025300     OPEN INPUT OVRD-CTL-FILE.
+025400     IF JNL-OVRDIN-NOT-FOUND
+025500         GO TO 1200-LOAD-OVERRIDES-EXIT
+025600     END-IF.
+025700     IF NOT JNL-OVRDIN-OK
+025800         DISPLAY 'IJRGDG01 - UNABLE TO OPEN OVRDIN, STATUS = '
+025900             JNL-OVRDIN-STATUS
+026000         MOVE 16 TO RETURN-CODE
+026100         GOBACK
+026200     END-IF.
+026300     PERFORM 1210-READ-OVERRIDE-ENTRY
+026400         THRU 1210-READ-OVERRIDE-ENTRY-EXIT
+026500         UNTIL JNL-OVRDIN-EOF.
+026600     CLOSE OVRD-CTL-FILE.
+026700 1200-LOAD-OVERRIDES-EXIT.
+026800     EXIT.
+026900
+027000 1210-READ-OVERRIDE-ENTRY.
+027100     READ OVRD-CTL-FILE
+027200         AT END
+027300             SET JNL-OVRDIN-EOF TO TRUE
+027400             GO TO 1210-READ-OVERRIDE-ENTRY-EXIT
+027500     END-READ.
+027600     IF JNL-OVRD-CNT >= 100
+027700         GO TO 1210-READ-OVERRIDE-ENTRY-EXIT
+027800     END-IF.
+027900     ADD 1 TO JNL-OVRD-CNT.
+028000     MOVE OVRD-GDG-NO TO JNL-OVRD-GDG-NO (JNL-OVRD-CNT).
+028100     MOVE OVRD-EXTRACT-GDG-NO
+028200         TO JNL-OVRD-EXTRACT-GDG-NO (JNL-OVRD-CNT).
+028300 1210-READ-OVERRIDE-ENTRY-EXIT.
+028400     EXIT.
+028500
+028600*--------------------------------------------------------------*
+028700* TEST THE CAPTURED GENERATION AGAINST THE LOG AND, IF IT IS    *
+028800* ALREADY THERE, AGAINST THE OVERRIDE TABLE.                    *
+028900*--------------------------------------------------------------*
+029000 2000-CHECK-GENERATION.
+029100     SET JNL-NOT-ALREADY-POSTED TO TRUE.
+029200     PERFORM 2010-TEST-GDG-LOG-ENTRY
+029300         VARYING JNL-GDGLOG-SUB FROM 1 BY 1
+029400         UNTIL JNL-GDGLOG-SUB > JNL-GDGLOG-CNT
+029500         OR JNL-ALREADY-POSTED.
+029600     IF JNL-ALREADY-POSTED
+029700         SET JNL-OVERRIDE-NOT-GRANTED TO TRUE
+029800         PERFORM 2050-TEST-OVRD-ENTRY
+029900             VARYING JNL-OVRD-SUB FROM 1 BY 1
+030000             UNTIL JNL-OVRD-SUB > JNL-OVRD-CNT
+030100             OR JNL-OVERRIDE-GRANTED
+030200     END-IF.
+030300 2000-CHECK-GENERATION-EXIT.
+030400     EXIT.
+030500
+030600 2010-TEST-GDG-LOG-ENTRY.
+030700     IF JNL-GDGLOG-GDG-NO (JNL-GDGLOG-SUB) = JNL-CUR-GDG-NO
+030800         AND JNL-GDGLOG-EXTRACT-GDG-NO (JNL-GDGLOG-SUB)
+030900             = JNL-CUR-EXTRACT-GDG-NO
+031000         SET JNL-ALREADY-POSTED TO TRUE
+031100     END-IF.
+031200 2010-TEST-GDG-LOG-ENTRY-EXIT.
+031300     EXIT.
+031400
+031500 2050-TEST-OVRD-ENTRY.
+031600     IF JNL-OVRD-GDG-NO (JNL-OVRD-SUB) = JNL-CUR-GDG-NO
+031700         AND JNL-OVRD-EXTRACT-GDG-NO (JNL-OVRD-SUB)
+031800             = JNL-CUR-EXTRACT-GDG-NO
+031900         SET JNL-OVERRIDE-GRANTED TO TRUE
+032000     END-IF.
+032100 2050-TEST-OVRD-ENTRY-EXIT.
+032200     EXIT.
+032300
+032400*--------------------------------------------------------------*
+032500 2900-REJECT-RERUN.
+032600     MOVE SPACES TO JNL-MSG-LINE.
+032700     STRING 'IJRGDG01 - GENERATION GDG-NO='
+032800         JNL-CUR-GDG-NO
+032900         ' EXTRACT-GDG-NO=' JNL-CUR-EXTRACT-GDG-NO
+033000         ' ALREADY POSTED - RUN OVRDIN TO OVERRIDE'
+033100         DELIMITED BY SIZE INTO JNL-MSG-LINE
+033200     END-STRING.
+033300     DISPLAY JNL-MSG-LINE.
+033400     MOVE 16 TO RETURN-CODE.
+033500 2900-REJECT-RERUN-EXIT.
+033600     EXIT.
+033700
+033800*--------------------------------------------------------------*
+033900* THE GENERATION IS NEW, OR HAS BEEN EXPLICITLY OVERRIDDEN -    *
+034000* COPY THE ENTIRE EXTRACT (INCLUDING THE FIRST RECORD ALREADY   *
+034100* READ IN 1000-INITIALIZE) THROUGH TO RP519OUT FOR THE LOAD     *
+034200* JOB THAT FOLLOWS THIS STEP.                                   *
+034300*--------------------------------------------------------------*
+034400 3000-PASS-THROUGH-EXTRACT.
+034500     OPEN OUTPUT RP519-OUT-FILE.
+034600     IF NOT JNL-RP519OUT-OK
+034700         DISPLAY 'IJRGDG01 - UNABLE TO OPEN RP519OUT, STATUS = '
+034800             JNL-RP519OUT-STATUS
+034900         MOVE 16 TO RETURN-CODE
+035000         GOBACK
+035100     END-IF.
+035200     IF JNL-OVERRIDE-GRANTED
+035300         DISPLAY 'IJRGDG01 - OVERRIDE GRANTED, RELOADING A '
+035400             'GENERATION ALREADY ON THE LOG'
+035500     END-IF.
+035600     MOVE JNL-FIRST-RP519-RECORD TO RP519-OUT-RECORD.
+035700     WRITE RP519-OUT-RECORD.
+035800     ADD 1 TO JNL-RECS-WRITTEN.
+035900     PERFORM 3100-COPY-REMAINDER
+036000         THRU 3100-COPY-REMAINDER-EXIT
+036100         UNTIL JNL-RP519IN-EOF.
+036200     CLOSE RP519-OUT-FILE.
+036300 3000-PASS-THROUGH-EXTRACT-EXIT.
+036400     EXIT.
+036500
+036600 3100-COPY-REMAINDER.
+036700     READ RP519-IN-FILE
+036800         AT END
+036900             SET JNL-RP519IN-EOF TO TRUE
+037000             GO TO 3100-COPY-REMAINDER-EXIT
+037100     END-READ.
+037200     ADD 1 TO JNL-RECS-READ.
+037300     MOVE RP519-IN-RECORD TO RP519-OUT-RECORD.
+037400     WRITE RP519-OUT-RECORD.
+037500     ADD 1 TO JNL-RECS-WRITTEN.
+037600 3100-COPY-REMAINDER-EXIT.
+037700     EXIT.
+037800
+037900*--------------------------------------------------------------*
+038000 3500-LOG-GENERATION.
+038100     IF JNL-NOT-ALREADY-POSTED
+038200         IF JNL-GDGLOG-CNT < 2000
+038300             ADD 1 TO JNL-GDGLOG-CNT
+038400             MOVE JNL-CUR-GDG-NO
+038500                 TO JNL-GDGLOG-GDG-NO (JNL-GDGLOG-CNT)
+038600             MOVE JNL-CUR-EXTRACT-GDG-NO
+038700                 TO JNL-GDGLOG-EXTRACT-GDG-NO (JNL-GDGLOG-CNT)
+038800         ELSE
+038900             ADD 1 TO JNL-GDGLOG-OVERFLOW
+039000         END-IF
+039100     END-IF.
+039200 3500-LOG-GENERATION-EXIT.
+039300     EXIT.
+039400
+039500*--------------------------------------------------------------*
+039600 9000-TERMINATE.
+039700     OPEN OUTPUT GDGLOG-OUT-FILE.
+039800     IF NOT JNL-GDGLGOUT-OK
+039900         DISPLAY 'IJRGDG01 - UNABLE TO OPEN GDGLGOUT, STATUS = '
+040000             JNL-GDGLGOUT-STATUS
+040100         MOVE 16 TO RETURN-CODE
+040200         GOBACK
+040300     END-IF.
+040400     PERFORM 9100-WRITE-GDG-LOG-ENTRY
+040500         THRU 9100-WRITE-GDG-LOG-ENTRY-EXIT
+040600         VARYING JNL-GDGLOG-SUB FROM 1 BY 1
+040700         UNTIL JNL-GDGLOG-SUB > JNL-GDGLOG-CNT.
+040800     CLOSE GDGLOG-OUT-FILE.
+040900     CLOSE RP519-IN-FILE.
+041000     DISPLAY 'IJRGDG01 - RECORDS READ    = ' JNL-RECS-READ.
+041100     DISPLAY 'IJRGDG01 - RECORDS WRITTEN = ' JNL-RECS-WRITTEN.
+041200     DISPLAY 'IJRGDG01 - GENERATIONS ON LOG = ' JNL-GDGLOG-CNT.
+041300     IF JNL-GDGLOG-OVERFLOW > ZERO
+041400         DISPLAY 'IJRGDG01 - GDG LOG TABLE OVERFLOW = '
+041500             JNL-GDGLOG-OVERFLOW
+041600     END-IF.
+041700     DISPLAY 'IJRGDG01 - RETURN-CODE = ' RETURN-CODE.
+041800 9000-TERMINATE-EXIT.
+041900     EXIT.
+042000
+042100 9100-WRITE-GDG-LOG-ENTRY.
+042200     MOVE JNL-GDGLOG-GDG-NO (JNL-GDGLOG-SUB)
+042300         TO GDGLOG-OUT-GDG-NO.
+042400     MOVE JNL-GDGLOG-EXTRACT-GDG-NO (JNL-GDGLOG-SUB)
+042500         TO GDGLOG-OUT-EXTRACT-GDG-NO.
+042600     WRITE GDGLOG-OUT-RECORD.
+042700 9100-WRITE-GDG-LOG-ENTRY-EXIT.
+042800     EXIT.
+042900
+043000*-------------------------------------------------------------.
+043100*                     E N D   O F  I J R G D G 0 1             :
+043200*-------------------------------------------------------------'
