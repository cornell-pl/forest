@@ -0,0 +1,484 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJCYTD01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  ROLLS UP CRS DISCOUNT      *
+001100*                      EXTRACT DETAIL RECORDS TO XX-LEAD-ACCT-  *
+001200*                      NUM THE SAME WAY IJCDSC01 DOES, BUT      *
+001300*                      CARRIES THE GROSS USAGE AND DISCOUNT     *
+001400*                      DOLLARS FORWARD CYCLE TO CYCLE INSTEAD   *
+001500*                      OF RECONCILING A SINGLE CYCLE.  YTDIN/   *
+001600*                      YTDOUT IS A PER-LEAD-ACCOUNT CARRY-      *
+001700*                      FORWARD FILE, SAME SHAPE AS IJTREC01'S   *
+001800*                      TRENDIN/TRENDOUT PAIR.  THE HEADER'S     *
+001900*                      BILL CYCLE DATE DRIVES YEAR/QUARTER -    *
+002000*                      A CYCLE IN A NEW YEAR RESETS BOTH THE    *
+002100*                      YEAR-TO-DATE AND QUARTER-TO-DATE TOTALS  *
+002200*                      FOR THAT LEAD ACCOUNT, A CYCLE IN A NEW  *
+002300*                      QUARTER OF THE SAME YEAR RESETS ONLY THE *
+002400*                      QUARTER-TO-DATE TOTAL.                   *
+002500* 26.2  08/09/26  RAS  ADDED A MONTH-TO-DATE ACCUMULATOR        *
+002600*                      ALONGSIDE YTD/QTD.  A CYCLE IN A NEW     *
+002700*                      MONTH RESETS ONLY MTD - QTD AND YTD      *
+002800*                      CARRY ON UNDISTURBED - WHILE A NEW       *
+002900*                      QUARTER OR YEAR RESETS MTD AS WELL,      *
+003000*                      SINCE BOTH ALWAYS IMPLY A NEW MONTH TOO. *
+003100*--------------------------------------------------------------*
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.   IBM-370.
+003500 OBJECT-COMPUTER.   IBM-370.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT CRS-IN-FILE   ASSIGN TO CRSIN
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS JNL-CRSIN-STATUS.
+004100
+004200     SELECT YTD-RPT-FILE  ASSIGN TO YTDRPT
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS JNL-YTDRPT-STATUS.
+004500
+004600     SELECT YTD-IN-FILE   ASSIGN TO YTDIN
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS JNL-YTDIN-STATUS.
+004900
+005000     SELECT YTD-OUT-FILE  ASSIGN TO YTDOUT
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS JNL-YTDOUT-STATUS.
+005300
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  CRS-IN-FILE
+005700     RECORDING MODE IS F.
+005800 01  CRS-IN-RECORD             PIC X(86).
+005900
+006000 FD  YTD-RPT-FILE
+006100     RECORDING MODE IS F.
+006200 01  YTD-RPT-RECORD            PIC X(132).
+006300
+006400 FD  YTD-IN-FILE
+006500     RECORDING MODE IS F.
+006600 01  YTD-IN-RECORD.
+006700     05  YTD-IN-LEAD-ACCT      PIC X(13).
+006800     05  YTD-IN-YY             PIC 9(02).
+006900     05  YTD-IN-QTR            PIC 9(01).
+007000     05  YTD-IN-MM             PIC 9(02).
+007100     05  YTD-IN-YTD-GROSS      PIC S9(09)V99 COMP-3.
+007200     05  YTD-IN-YTD-DISC       PIC S9(09)V99 COMP-3.
+007300     05  YTD-IN-QTD-GROSS      PIC S9(09)V99 COMP-3.
+007400     05  YTD-IN-QTD-DISC       PIC S9(09)V99 COMP-3.
+007500     05  YTD-IN-MTD-GROSS      PIC S9(09)V99 COMP-3.
+007600     05  YTD-IN-MTD-DISC       PIC S9(09)V99 COMP-3.
+007700
+007800 FD  YTD-OUT-FILE
+007900     RECORDING MODE IS F.
+008000 01  YTD-OUT-RECORD.
+008100     05  YTD-OUT-LEAD-ACCT     PIC X(13).
+008200     05  YTD-OUT-YY            PIC 9(02).
+008300     05  YTD-OUT-QTR           PIC 9(01).
+008400     05  YTD-OUT-MM            PIC 9(02).
+008500     05  YTD-OUT-YTD-GROSS     PIC S9(09)V99 COMP-3.
+008600     05  YTD-OUT-YTD-DISC      PIC S9(09)V99 COMP-3.
+008700     05  YTD-OUT-QTD-GROSS     PIC S9(09)V99 COMP-3.
+008800     05  YTD-OUT-QTD-DISC      PIC S9(09)V99 COMP-3.
+008900     05  YTD-OUT-MTD-GROSS     PIC S9(09)V99 COMP-3.
+009000     05  YTD-OUT-MTD-DISC      PIC S9(09)V99 COMP-3.
+009100
+009200 WORKING-STORAGE SECTION.
+009300 01  JNL-CRSIN-STATUS          PIC X(02) VALUE SPACES.
+009400     88  JNL-CRSIN-OK                    VALUE '00'.
+009500     88  JNL-CRSIN-EOF                   VALUE '10'.
+009600 01  JNL-YTDRPT-STATUS         PIC X(02) VALUE SPACES.
+009700 01  JNL-YTDIN-STATUS          PIC X(02) VALUE SPACES.
+009800     88  JNL-YTDIN-OK                    VALUE '00'.
+009900     88  JNL-YTDIN-EOF                   VALUE '10'.
+010000     88  JNL-YTDIN-NOT-FOUND             VALUE '35'.
+010100 01  JNL-YTDOUT-STATUS         PIC X(02) VALUE SPACES.
+010200
+010300 01  JNL-CRS-RAW-REC           PIC X(86).
+010400
+010500 COPY crshdr REPLACING ==01  XX-CRS-HEADER.==
+010600     BY ==01  JNL-CRS-HDR-VIEW REDEFINES JNL-CRS-RAW-REC.==.
+010700
+010800 COPY crsdet REPLACING ==01  XX-CRS-RECORD.==
+010900     BY ==01  JNL-CRS-DTL-VIEW REDEFINES JNL-CRS-RAW-REC.==.
+011000
+011100*--------------------------------------------------------------*
+011200* YEAR-TO-DATE/QUARTER-TO-DATE TABLE, ONE ENTRY PER LEAD        *
+011300* ACCOUNT, LOADED FROM YTDIN AT START-UP (THIS RUN'S CARRY-     *
+011400* FORWARD OF A PRIOR RUN'S YTDOUT) AND RE-WRITTEN TO YTDOUT IN  *
+011500* FULL AT TERMINATION - SAME SHAPE AS IJTREC01'S TRENDIN/       *
+011600* TRENDOUT CARRY-FORWARD PAIR.                                  *
+011700*--------------------------------------------------------------*
+011800 01  JNL-YTD-CNT               PIC 9(04) COMP VALUE ZERO.
+011900 01  JNL-YTD-SUB               PIC 9(04) COMP VALUE ZERO.
+012000 01  JNL-YTD-TABLE.
+012100     05  JNL-YTD-ENTRY OCCURS 2000 TIMES.
+012200         10  JNL-YTD-LEAD-ACCT     PIC X(13).
+012300         10  JNL-YTD-YY            PIC 9(02).
+012400         10  JNL-YTD-QTR           PIC 9(01).
+012500  10  JNL-YTD-MM            PIC 9(02).
+012600         10  JNL-YTD-GROSS         PIC S9(09)V99 COMP-3.
+012700         10  JNL-YTD-DISC          PIC S9(09)V99 COMP-3.
+012800         10  JNL-QTD-GROSS         PIC S9(09)V99 COMP-3.
+012900         10  JNL-QTD-DISC          PIC S9(09)V99 COMP-3.
+013000  10  JNL-MTD-GROSS         PIC S9(09)V99 COMP-3.
+013100  10  JNL-MTD-DISC          PIC S9(09)V99 COMP-3.
+013200
+013300 01  JNL-YTD-FOUND-SW          PIC X(01) VALUE 'N'.
+013400     88  JNL-YTD-FOUND                   VALUE 'Y'.
+013500     88  JNL-YTD-NOT-FOUND               VALUE 'N'.
+013600 01  JNL-YTD-OVERFLOW          PIC S9(09) COMP-3 VALUE ZERO.
+013700
+013800*--------------------------------------------------------------*
+013900* CURRENT CYCLE'S YEAR/QUARTER, DERIVED FROM THE CRSHDR BILL    *
+014000* CYCLE DATE.  IF NO HEADER ARRIVES THESE STAY ZERO AND EVERY   *
+014100* LEAD ACCOUNT ON THE FILE IS TREATED AS YEAR/QUARTER ZERO.     *
+014200*--------------------------------------------------------------*
+014300 01  JNL-CUR-YY                PIC 9(02) VALUE ZERO.
+014400 01  JNL-CUR-MM                PIC 9(02) VALUE ZERO.
+014500 01  JNL-CUR-QTR               PIC 9(01) VALUE ZERO.
+014600
+014700 01  JNL-SWITCHES.
+014800     05  JNL-LEAD-SEEN-SW      PIC X(01) VALUE 'N'.
+014900         88  JNL-LEAD-SEEN               VALUE 'Y'.
+015000     05  JNL-HDR-SEEN-SW       PIC X(01) VALUE 'N'.
+015100         88  JNL-HDR-SEEN                VALUE 'Y'.
+015200
+015300 01  JNL-LEAD-TOTALS.
+015400     05  JNL-LEAD-ACCT-NUM     PIC X(13) VALUE SPACES.
+015500     05  JNL-LEAD-GROSS-AMT    PIC S9(09)V99 COMP-3 VALUE ZERO.
+015600     05  JNL-LEAD-DISC-AMT     PIC S9(09)V99 COMP-3 VALUE ZERO.
+015700
+015800 01  JNL-JURD-SUB              PIC 9(04) COMP VALUE ZERO.
+015900
+016000 01  JNL-COUNTERS.
+016100     05  JNL-SUB-ACCTS-READ    PIC S9(09) COMP-3 VALUE ZERO.
+016200     05  JNL-LEAD-ACCTS-RPTD   PIC S9(09) COMP-3 VALUE ZERO.
+016300
+016400 01  JNL-YTD-RPT-LINE.
+016500     05  JNL-YTD-RPT-LEAD-ACCT PIC X(13).
+016600     05  FILLER                PIC X(03) VALUE SPACES.
+016700     05  JNL-YTD-RPT-YTD-GROSS PIC Z,ZZZ,ZZZ,ZZ9.99-.
+016800     05  FILLER                PIC X(02) VALUE SPACES.
+016900     05  JNL-YTD-RPT-YTD-DISC  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+017000     05  FILLER                PIC X(02) VALUE SPACES.
+017100     05  JNL-YTD-RPT-QTD-GROSS PIC Z,ZZZ,ZZZ,ZZ9.99-.
+017200     05  FILLER                PIC X(02) VALUE SPACES.
+017300     05  JNL-YTD-RPT-QTD-DISC  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+017400     05  FILLER                PIC X(02) VALUE SPACES.
+017500     05  JNL-YTD-RPT-MTD-GROSS PIC Z,ZZZ,ZZZ,ZZ9.99-.
+017600     05  FILLER                PIC X(02) VALUE SPACES.
+017700     05  JNL-YTD-RPT-MTD-DISC  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+017800
+017900 PROCEDURE DIVISION.
+018000*--------------------------------------------------------------*
+018100 0000-MAINLINE.
+018200     PERFORM 1000-INITIALIZE
+018300         THRU 1000-INITIALIZE-EXIT.
+018400     PERFORM 2000-PROCESS-CRS-FILE
+018500         THRU 2000-PROCESS-CRS-FILE-EXIT
+018600         UNTIL JNL-CRSIN-EOF.
+018700     IF JNL-LEAD-SEEN
+018800         PERFORM 2500-ROLLUP-LEAD-YTD
+018900             THRU 2500-ROLLUP-LEAD-YTD-EXIT
+019000     END-IF.
+019100     PERFORM 9000-TERMINATE
+019200         THRU 9000-TERMINATE-EXIT.
+019300     GOBACK.
+019400
+019500*--------------------------------------------------------------*
+019600 1000-INITIALIZE.
+019700     OPEN INPUT  CRS-IN-FILE.
+019800     OPEN OUTPUT YTD-RPT-FILE.
+019900     PERFORM 1100-LOAD-YTD-HISTORY
+020000         THRU 1100-LOAD-YTD-HISTORY-EXIT.
+020100     MOVE SPACES TO YTD-RPT-RECORD.
+020200     MOVE 'IJCYTD01 - CRS YEAR-TO-DATE / QUARTER-TO-DATE DISCOUNT'
+020300         TO YTD-RPT-RECORD.
+020400     WRITE YTD-RPT-RECORD.
+020500     MOVE SPACES TO YTD-RPT-RECORD.
+020600     STRING 'LEAD ACCOUNT ' SPACE 'YTD GROSS USAGE' SPACE
+020700         'YTD DISCOUNT' SPACE 'QTD GROSS USAGE' SPACE
+020800         'QTD DISCOUNT' SPACE 'MTD GROSS USAGE' SPACE
+020900         'MTD DISCOUNT'
+021000         DELIMITED BY SIZE INTO YTD-RPT-RECORD
+021100     END-STRING.
+021200     WRITE YTD-RPT-RECORD.
+021300 1000-INITIALIZE-EXIT.
+021400     EXIT.
+021500
+021600*--------------------------------------------------------------*
+021700* PULL FORWARD EVERY LEAD ACCOUNT'S RUNNING TOTALS FROM THE     *
+021800* PRIOR RUN'S YTDOUT (THIS RUN'S YTDIN).  IF YTDIN DOESN'T      *
+021900* EXIST YET THIS IS THE FIRST RUN AND THERE IS NOTHING TO LOAD. *
+022000*--------------------------------------------------------------*
+022100 1100-LOAD-YTD-HISTORY.
+022200     OPEN INPUT YTD-IN-FILE.
+022300     IF JNL-YTDIN-NOT-FOUND
+022400         GO TO 1100-LOAD-YTD-HISTORY-EXIT
+022500     END-IF.
+022600     IF NOT JNL-YTDIN-OK
+022700         DISPLAY 'IJCYTD01 - UNABLE TO OPEN YTDIN, STATUS = '
+022800             JNL-YTDIN-STATUS
+022900         MOVE 16 TO RETURN-CODE
+023000         GOBACK
+023100     END-IF.
+023200     PERFORM 1110-READ-YTD-ENTRY
+023300         THRU 1110-READ-YTD-ENTRY-EXIT
+023400         UNTIL JNL-YTDIN-EOF.
+023500     CLOSE YTD-IN-FILE.
+023600 1100-LOAD-YTD-HISTORY-EXIT.
+023700     EXIT.
+023800
+023900 1110-READ-YTD-ENTRY.
+024000     READ YTD-IN-FILE
+024100         AT END
+024200             SET JNL-YTDIN-EOF TO TRUE
+024300             GO TO 1110-READ-YTD-ENTRY-EXIT
+024400     END-READ.
+024500     IF JNL-YTD-CNT >= 2000
+024600         GO TO 1110-READ-YTD-ENTRY-EXIT
+024700     END-IF.
+024800     ADD 1 TO JNL-YTD-CNT.
+024900     MOVE YTD-IN-LEAD-ACCT TO JNL-YTD-LEAD-ACCT (JNL-YTD-CNT).
+025000     MOVE YTD-IN-YY        TO JNL-YTD-YY        (JNL-YTD-CNT).
+025100     MOVE YTD-IN-QTR       TO JNL-YTD-QTR        (JNL-YTD-CNT).
+025200     MOVE YTD-IN-MM        TO JNL-YTD-MM        (JNL-YTD-CNT).
+025300     MOVE YTD-IN-YTD-GROSS TO JNL-YTD-GROSS      (JNL-YTD-CNT).
+025400     MOVE YTD-IN-YTD-DISC  TO JNL-YTD-DISC       (JNL-YTD-CNT).
+025500     MOVE YTD-IN-QTD-GROSS TO JNL-QTD-GROSS      (JNL-YTD-CNT).
+025600     MOVE YTD-IN-QTD-DISC  TO JNL-QTD-DISC        (JNL-YTD-CNT).
+025700     MOVE YTD-IN-MTD-GROSS TO JNL-MTD-GROSS      (JNL-YTD-CNT).
+025800     MOVE YTD-IN-MTD-DISC  TO JNL-MTD-DISC       (JNL-YTD-CNT).
+025900 1110-READ-YTD-ENTRY-EXIT.
+026000     EXIT.
+026100
+026200*--------------------------------------------------------------*
+026300 2000-PROCESS-CRS-FILE.
+026400     READ CRS-IN-FILE INTO JNL-CRS-RAW-REC
+026500         AT END
+026600             SET JNL-CRSIN-EOF TO TRUE
+026700     END-READ.
+026800     IF JNL-CRSIN-EOF
+026900         GO TO 2000-PROCESS-CRS-FILE-EXIT
+027000     END-IF.
+027100
+027200     IF JNL-CRS-RAW-REC (1:6) = LOW-VALUES
+027300         MOVE JNL-CRS-RAW-REC TO JNL-CRS-HDR-VIEW
+027400         PERFORM 2100-CAPTURE-HEADER
+027500             THRU 2100-CAPTURE-HEADER-EXIT
+027600         GO TO 2000-PROCESS-CRS-FILE-EXIT
+027700     END-IF.
+027800
+027900     PERFORM 2300-ACCUMULATE-DETAIL
+028000         THRU 2300-ACCUMULATE-DETAIL-EXIT.
+028100 2000-PROCESS-CRS-FILE-EXIT.
+028200     EXIT.
+028300
+028400*--------------------------------------------------------------*
+028500* DERIVE THE CURRENT CYCLE'S YEAR AND QUARTER OFF THE HEADER'S  *
+028600* BILL CYCLE DATE.  THE QUARTER IS COMPUTED FROM THE MONTH      *
+028700* WITHOUT AN INTRINSIC FUNCTION, THE SAME WAY THE REST OF THIS  *
+028800* SHOP WRITES THIS KIND OF LOOKUP.                              *
+028900*--------------------------------------------------------------*
+029000 2100-CAPTURE-HEADER.
+029100     MOVE XX-BILL-CYC-YY OF JNL-CRS-HDR-VIEW TO JNL-CUR-YY.
+029200     MOVE XX-BILL-CYC-MM OF JNL-CRS-HDR-VIEW TO JNL-CUR-MM.
+029300     SET JNL-HDR-SEEN TO TRUE.
+029400     IF JNL-CUR-MM <= 03
+029500         MOVE 1 TO JNL-CUR-QTR
+029600     ELSE
+029700         IF JNL-CUR-MM <= 06
+029800             MOVE 2 TO JNL-CUR-QTR
+029900         ELSE
+030000             IF JNL-CUR-MM <= 09
+030100                 MOVE 3 TO JNL-CUR-QTR
+030200             ELSE
+030300                 MOVE 4 TO JNL-CUR-QTR
+030400             END-IF
+030500         END-IF
+030600     END-IF.
+030700 2100-CAPTURE-HEADER-EXIT.
+030800     EXIT.
+030900
+031000*--------------------------------------------------------------*
+031100* A CHANGE IN XX-LEAD-ACCT-NUM IS A CONTROL BREAK - ROLL THE    *
+031200* PRIOR LEAD ACCOUNT'S CYCLE TOTALS INTO ITS YTD/QTD ENTRY      *
+031300* BEFORE STARTING THE NEW ONE.                                  *
+031400*--------------------------------------------------------------*
+031500 2300-ACCUMULATE-DETAIL.
+031600     ADD 1 TO JNL-SUB-ACCTS-READ.
+031700     IF JNL-LEAD-SEEN
+031800         AND XX-LEAD-ACCT-NUM OF JNL-CRS-DTL-VIEW
+031900             NOT = JNL-LEAD-ACCT-NUM
+032000         PERFORM 2500-ROLLUP-LEAD-YTD
+032100             THRU 2500-ROLLUP-LEAD-YTD-EXIT
+032200     END-IF.
+032300
+032400     IF NOT JNL-LEAD-SEEN
+032500         OR XX-LEAD-ACCT-NUM OF JNL-CRS-DTL-VIEW
+032600             NOT = JNL-LEAD-ACCT-NUM
+032700         MOVE XX-LEAD-ACCT-NUM OF JNL-CRS-DTL-VIEW
+032800             TO JNL-LEAD-ACCT-NUM
+032900         MOVE ZERO TO JNL-LEAD-GROSS-AMT
+033000                      JNL-LEAD-DISC-AMT
+033100         SET JNL-LEAD-SEEN TO TRUE
+033200     END-IF.
+033300
+033400     PERFORM 2350-SUM-JURISD-SLOT
+033500         THRU 2350-SUM-JURISD-SLOT-EXIT
+033600         VARYING JNL-JURD-SUB FROM 1 BY 1
+033700         UNTIL JNL-JURD-SUB > 5.
+033800 2300-ACCUMULATE-DETAIL-EXIT.
+033900     EXIT.
+034000
+034100 2350-SUM-JURISD-SLOT.
+034200     ADD XX-JURISD-GROSS-USAGE (JNL-JURD-SUB)
+034300         TO JNL-LEAD-GROSS-AMT.
+034400     ADD XX-JURISD-DISC-AMT (JNL-JURD-SUB)
+034500         TO JNL-LEAD-DISC-AMT.
+034600 2350-SUM-JURISD-SLOT-EXIT.
+034700     EXIT.
+034800
+034900*--------------------------------------------------------------*
+035000* FIND (OR ADD) THIS LEAD ACCOUNT'S YTD/QTD ENTRY, APPLY A      *
+035100* YEAR OR QUARTER ROLLOVER RESET IF THE CYCLE HAS CROSSED A     *
+035200* YEAR OR QUARTER BOUNDARY SINCE THE ENTRY WAS LAST UPDATED,    *
+035300* ADD THIS CYCLE'S LEAD TOTALS IN, AND PRINT THE RESULT.  IF    *
+035400* THE TABLE IS FULL THE ACCOUNT'S HISTORY CANNOT BE CARRIED     *
+035500* FORWARD THIS RUN - COUNTED AND DISPLAYED AT TERMINATION,      *
+035600* SAME AS IJTREC01'S TRENDIN/TRENDOUT OVERFLOW HANDLING.        *
+035700*--------------------------------------------------------------*
+035800 2500-ROLLUP-LEAD-YTD.
+035900     PERFORM 2510-FIND-YTD-ENTRY
+036000         THRU 2510-FIND-YTD-ENTRY-EXIT.
+036100     IF JNL-YTD-FOUND
+036200         IF JNL-YTD-YY (JNL-YTD-SUB) NOT = JNL-CUR-YY
+036300             MOVE ZERO TO JNL-YTD-GROSS (JNL-YTD-SUB)
+036400                          JNL-YTD-DISC  (JNL-YTD-SUB)
+036500                          JNL-QTD-GROSS (JNL-YTD-SUB)
+036600                          JNL-QTD-DISC  (JNL-YTD-SUB)
+036700                          JNL-MTD-GROSS (JNL-YTD-SUB)
+036800                          JNL-MTD-DISC  (JNL-YTD-SUB)
+036900         ELSE
+037000             IF JNL-YTD-QTR (JNL-YTD-SUB) NOT = JNL-CUR-QTR
+037100                 MOVE ZERO TO JNL-QTD-GROSS (JNL-YTD-SUB)
+037200                              JNL-QTD-DISC  (JNL-YTD-SUB)
+037300                              JNL-MTD-GROSS (JNL-YTD-SUB)
+037400                              JNL-MTD-DISC  (JNL-YTD-SUB)
+037500             ELSE
+037600                 IF JNL-YTD-MM (JNL-YTD-SUB) NOT = JNL-CUR-MM
+037700                     MOVE ZERO TO JNL-MTD-GROSS (JNL-YTD-SUB)
+037800                                  JNL-MTD-DISC  (JNL-YTD-SUB)
+037900                 END-IF
+038000             END-IF
+038100         END-IF
+038200     ELSE
+038300         IF JNL-YTD-CNT >= 2000
+038400             ADD 1 TO JNL-YTD-OVERFLOW
+038500             GO TO 2500-ROLLUP-LEAD-YTD-EXIT
+038600         END-IF
+038700         ADD 1 TO JNL-YTD-CNT
+038800         MOVE JNL-YTD-CNT TO JNL-YTD-SUB
+038900         MOVE JNL-LEAD-ACCT-NUM TO JNL-YTD-LEAD-ACCT (JNL-YTD-SUB)
+039000         MOVE ZERO TO JNL-YTD-GROSS (JNL-YTD-SUB)
+039100                      JNL-YTD-DISC  (JNL-YTD-SUB)
+039200                      JNL-QTD-GROSS (JNL-YTD-SUB)
+039300                      JNL-QTD-DISC  (JNL-YTD-SUB)
+039400                      JNL-MTD-GROSS (JNL-YTD-SUB)
+039500                      JNL-MTD-DISC  (JNL-YTD-SUB)
+039600     END-IF.
+039700
+039800     ADD JNL-LEAD-GROSS-AMT TO JNL-YTD-GROSS (JNL-YTD-SUB)
+039900         JNL-QTD-GROSS (JNL-YTD-SUB)
+040000         JNL-MTD-GROSS (JNL-YTD-SUB).
+040100     ADD JNL-LEAD-DISC-AMT TO JNL-YTD-DISC (JNL-YTD-SUB)
+040200         JNL-QTD-DISC (JNL-YTD-SUB)
+040300         JNL-MTD-DISC (JNL-YTD-SUB).
+040400     MOVE JNL-CUR-YY  TO JNL-YTD-YY  (JNL-YTD-SUB).
+040500     MOVE JNL-CUR-QTR TO JNL-YTD-QTR (JNL-YTD-SUB).
+040600     MOVE JNL-CUR-MM  TO JNL-YTD-MM  (JNL-YTD-SUB).
+040700
+040800     PERFORM 2550-PRINT-YTD-LINE
+040900         THRU 2550-PRINT-YTD-LINE-EXIT.
+041000     ADD 1 TO JNL-LEAD-ACCTS-RPTD.
+041100 2500-ROLLUP-LEAD-YTD-EXIT.
+041200     EXIT.
+041300
+041400 2510-FIND-YTD-ENTRY.
+041500     SET JNL-YTD-NOT-FOUND TO TRUE.
+041600     PERFORM 2520-TEST-YTD-ENTRY
+041700         VARYING JNL-YTD-SUB FROM 1 BY 1
+041800         UNTIL JNL-YTD-SUB > JNL-YTD-CNT
+041900         OR JNL-YTD-FOUND.
+042000 2510-FIND-YTD-ENTRY-EXIT.
+042100     EXIT.
+042200
+042300 2520-TEST-YTD-ENTRY.
+042400     IF JNL-YTD-LEAD-ACCT (JNL-YTD-SUB) = JNL-LEAD-ACCT-NUM
+042500         SET JNL-YTD-FOUND TO TRUE
+042600     END-IF.
+042700
+042800 2550-PRINT-YTD-LINE.
+042900     MOVE SPACES TO JNL-YTD-RPT-LINE.
+043000     MOVE JNL-LEAD-ACCT-NUM          TO JNL-YTD-RPT-LEAD-ACCT.
+043100     MOVE JNL-YTD-GROSS (JNL-YTD-SUB) TO JNL-YTD-RPT-YTD-GROSS.
+043200     MOVE JNL-YTD-DISC  (JNL-YTD-SUB) TO JNL-YTD-RPT-YTD-DISC.
+043300     MOVE JNL-QTD-GROSS (JNL-YTD-SUB) TO JNL-YTD-RPT-QTD-GROSS.
+043400     MOVE JNL-QTD-DISC  (JNL-YTD-SUB) TO JNL-YTD-RPT-QTD-DISC.
+043500     MOVE JNL-MTD-GROSS (JNL-YTD-SUB) TO JNL-YTD-RPT-MTD-GROSS.
+043600     MOVE JNL-MTD-DISC  (JNL-YTD-SUB) TO JNL-YTD-RPT-MTD-DISC.
+043700     MOVE JNL-YTD-RPT-LINE TO YTD-RPT-RECORD.
+043800     WRITE YTD-RPT-RECORD.
+043900 2550-PRINT-YTD-LINE-EXIT.
+044000     EXIT.
+044100
+044200*--------------------------------------------------------------*
+044300 9000-TERMINATE.
+044400     PERFORM 9100-WRITE-YTD-HISTORY
+044500         THRU 9100-WRITE-YTD-HISTORY-EXIT.
+044600     CLOSE CRS-IN-FILE YTD-RPT-FILE.
+044700     DISPLAY 'IJCYTD01 - SUB-ACCOUNTS READ       = '
+044800         JNL-SUB-ACCTS-READ.
+044900     DISPLAY 'IJCYTD01 - LEAD ACCOUNTS REPORTED  = '
+045000         JNL-LEAD-ACCTS-RPTD.
+045100     IF JNL-YTD-OVERFLOW > ZERO
+045200         DISPLAY 'IJCYTD01 - LEAD ACCOUNTS NOT CARRIED FORWARD'
+045300             ' (TABLE FULL) = ' JNL-YTD-OVERFLOW
+045400     END-IF.
+045500 9000-TERMINATE-EXIT.
+045600     EXIT.
+045700
+045800 9100-WRITE-YTD-HISTORY.
+045900     OPEN OUTPUT YTD-OUT-FILE.
+046000     PERFORM 9110-WRITE-ONE-YTD-ENTRY
+046100         VARYING JNL-YTD-SUB FROM 1 BY 1
+046200         UNTIL JNL-YTD-SUB > JNL-YTD-CNT.
+046300     CLOSE YTD-OUT-FILE.
+046400 9100-WRITE-YTD-HISTORY-EXIT.
+046500     EXIT.
+046600
+046700 9110-WRITE-ONE-YTD-ENTRY.
+046800     MOVE JNL-YTD-LEAD-ACCT (JNL-YTD-SUB) TO YTD-OUT-LEAD-ACCT.
+046900     MOVE JNL-YTD-YY        (JNL-YTD-SUB) TO YTD-OUT-YY.
+047000     MOVE JNL-YTD-QTR       (JNL-YTD-SUB) TO YTD-OUT-QTR.
+047100     MOVE JNL-YTD-MM        (JNL-YTD-SUB) TO YTD-OUT-MM.
+047200     MOVE JNL-YTD-GROSS     (JNL-YTD-SUB) TO YTD-OUT-YTD-GROSS.
+047300     MOVE JNL-YTD-DISC      (JNL-YTD-SUB) TO YTD-OUT-YTD-DISC.
+047400     MOVE JNL-QTD-GROSS     (JNL-YTD-SUB) TO YTD-OUT-QTD-GROSS.
+047500     MOVE JNL-QTD-DISC      (JNL-YTD-SUB) TO YTD-OUT-QTD-DISC.
+047600     MOVE JNL-MTD-GROSS     (JNL-YTD-SUB) TO YTD-OUT-MTD-GROSS.
+047700     MOVE JNL-MTD-DISC      (JNL-YTD-SUB) TO YTD-OUT-MTD-DISC.
+047800     WRITE YTD-OUT-RECORD.
+047900 9110-WRITE-ONE-YTD-ENTRY-EXIT.
+048000     EXIT.
+048100
+048200*-------------------------------------------------------------.
+048300*                     E N D   O F  I J C Y T D 0 1             :
+048400*-------------------------------------------------------------'
