@@ -0,0 +1,445 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTHDR01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM. EDITS THE IJNLTIFH HEADER  *
+001100*                      AGAINST XX-HDR-SRCE-SYS-VALID AT INTAKE *
+001200*                      AND QUARANTINES ANY FILE CARRYING A     *
+001300*                      SOURCE SYSTEM CODE WE DON'T RECOGNIZE,  *
+001400*                      INSTEAD OF LETTING IT FLOW TO THE       *
+001500*                      DOWNSTREAM DETAIL AND TAX PROGRAMS.     *
+001600* 26.2  08/09/26  RAS  ADDED A TIFAUDIT TRAIL RECORD FOR EVERY *
+001700*                      HEADER PROCESSED, FLAGGING VTNS         *
+001800*                      BACKOUTS (FILE TYPE '9') AND RERUNS     *
+001900*                      (JOBNAME/SEQ-NM SEEN ON A PRIOR RUN),   *
+002000*                      CARRIED FORWARD ON AHSTIN/AHSTOUT THE   *
+002100*                      SAME WAY IJTREC01 CARRIES ITS CKPT FILE.*
+002200* 26.3  08/09/26  RAS  TIFIN/TIFQUAR WERE DECLARED AT A FIXED  *
+002300*                      194-BYTE RECORD, TRUNCATING EVERY       *
+002400*                      DETAIL AND TRAILER RECORD COPIED TO     *
+002500*                      QUARANTINE (ONLY THE HEADER IS THAT     *
+002600*                      SHORT).  WIDENED TO THE SAME 3092-BYTE  *
+002700*                      VARIABLE-LENGTH RECORD THE REST OF THE  *
+002800*                      TIF READERS USE.                        *
+002900* 26.4  08/09/26  RAS  SOURCE SYSTEM EDIT WAS AGAINST THE       *
+003000*                      HARDCODED XX-HDR-SRCE-SYS-VALID LIST     *
+003100*                      ONLY, SO ADDING A NEW SOURCE SYSTEM      *
+003200*                      MEANT A RECOMPILE OF THIS PROGRAM.  NOW  *
+003300*                      LOOKS THE CODE UP ON VALUTBL (MAINTAINED *
+003400*                      ONLINE BY IJTVVM01) FIRST, AND FALLS     *
+003500*                      BACK TO THE HARDCODED LIST ONLY WHEN     *
+003600*                      VALUTBL CARRIES NO ROW FOR THAT CODE.    *
+003700*--------------------------------------------------------------*
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SOURCE-COMPUTER.   IBM-370.
+004100 OBJECT-COMPUTER.   IBM-370.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT TIF-IN-FILE  ASSIGN TO TIFIN
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS JNL-TIFIN-STATUS.
+004700
+004800     SELECT TIF-QUAR-FILE ASSIGN TO TIFQUAR
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS JNL-TIFQUAR-STATUS.
+005100
+005200     SELECT TIF-AUDIT-FILE ASSIGN TO TIFAUDIT
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS JNL-TIFAUDIT-STATUS.
+005500
+005600     SELECT AUDIT-HIST-IN ASSIGN TO AHSTIN
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS JNL-AHSTIN-STATUS.
+005900
+006000     SELECT AUDIT-HIST-OUT ASSIGN TO AHSTOUT
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS JNL-AHSTOUT-STATUS.
+006300
+006400     SELECT VALUTBL-FILE  ASSIGN TO VALUTBL
+006500         ORGANIZATION IS INDEXED
+006600         ACCESS MODE IS DYNAMIC
+006700         RECORD KEY IS VV-TABLE-KEY
+006800         FILE STATUS IS JNL-VALUTBL-STATUS.
+006900
+007000 DATA DIVISION.
+007100 FILE SECTION.
+007200 FD  TIF-IN-FILE
+007300     RECORDING MODE IS V.
+007400 01  TIF-IN-RECORD           PIC X(3092).
+007500
+007600 FD  TIF-QUAR-FILE
+007700     RECORDING MODE IS V.
+007800 01  TIF-QUAR-RECORD         PIC X(3092).
+007900
+008000 FD  TIF-AUDIT-FILE
+008100     RECORDING MODE IS F.
+008200     COPY tifadt.
+008300
+008400 FD  AUDIT-HIST-IN
+008500     RECORDING MODE IS F.
+008600 01  AHST-IN-RECORD.
+008700     05  AHST-IN-JOBNAME     PIC X(08).
+008800     05  AHST-IN-SEQ-NM      PIC X(06).
+008900
+009000 FD  AUDIT-HIST-OUT
+009100     RECORDING MODE IS F.
+009200 01  AHST-OUT-RECORD.
+009300     05  AHST-OUT-JOBNAME    PIC X(08).
+009400     05  AHST-OUT-SEQ-NM     PIC X(06).
+009500
+009600 FD  VALUTBL-FILE.
+009700     COPY tifvvtbl.
+009800
+009900 WORKING-STORAGE SECTION.
+010000 01  JNL-TIFIN-STATUS          PIC X(02)  VALUE SPACES.
+010100     88  JNL-TIFIN-OK                     VALUE '00'.
+010200     88  JNL-TIFIN-EOF                    VALUE '10'.
+010300 01  JNL-TIFQUAR-STATUS        PIC X(02)  VALUE SPACES.
+010400     88  JNL-TIFQUAR-OK                   VALUE '00'.
+010500 01  JNL-TIFAUDIT-STATUS       PIC X(02)  VALUE SPACES.
+010600     88  JNL-TIFAUDIT-OK                  VALUE '00'.
+010700 01  JNL-AHSTIN-STATUS         PIC X(02)  VALUE SPACES.
+010800     88  JNL-AHSTIN-OK                    VALUE '00'.
+010900     88  JNL-AHSTIN-EOF                   VALUE '10'.
+011000     88  JNL-AHSTIN-NOT-FOUND             VALUE '35'.
+011100 01  JNL-AHSTOUT-STATUS        PIC X(02)  VALUE SPACES.
+011200     88  JNL-AHSTOUT-OK                   VALUE '00'.
+011300 01  JNL-VALUTBL-STATUS        PIC X(02)  VALUE SPACES.
+011400     88  JNL-VALUTBL-OK                   VALUE '00'.
+011500     88  JNL-VALUTBL-NOTFND               VALUE '23'.
+011600
+011700 01  JNL-SWITCHES.
+011800     05  JNL-HDR-READ-SW       PIC X(01)  VALUE 'N'.
+011900         88  JNL-HDR-WAS-READ             VALUE 'Y'.
+012000     05  JNL-HDR-VALID-SW      PIC X(01)  VALUE 'Y'.
+012100         88  JNL-HDR-IS-VALID              VALUE 'Y'.
+012200         88  JNL-HDR-IS-INVALID            VALUE 'N'.
+012300     05  JNL-HDR-BACKOUT-SW    PIC X(01)  VALUE 'N'.
+012400         88  JNL-HDR-IS-BACKOUT            VALUE 'Y'.
+012500         88  JNL-HDR-NOT-BACKOUT           VALUE 'N'.
+012600     05  JNL-HDR-RERUN-SW      PIC X(01)  VALUE 'N'.
+012700         88  JNL-HDR-IS-RERUN              VALUE 'Y'.
+012800         88  JNL-HDR-NOT-RERUN             VALUE 'N'.
+012900     05  JNL-SRCE-SYS-SW       PIC X(01)  VALUE 'N'.
+013000         88  JNL-SRCE-SYS-OK               VALUE 'Y'.
+013100         88  JNL-SRCE-SYS-BAD              VALUE 'N'.
+013200
+013300 01  JNL-AHST-CNT              PIC 9(04) COMP VALUE ZERO.
+013400 01  JNL-AHST-TABLE.
+013500     05  JNL-AHST-ENTRY OCCURS 500 TIMES.
+013600         10  JNL-AHST-JOBNAME  PIC X(08).
+013700         10  JNL-AHST-SEQ-NM   PIC X(06).
+013800 01  JNL-AHST-SUB              PIC 9(04) COMP VALUE ZERO.
+013900 01  JNL-CUR-JOBNAME           PIC X(08) VALUE SPACES.
+014000 01  JNL-CUR-SEQ-NM            PIC X(06) VALUE SPACES.
+014100
+014200 01  JNL-COUNTERS.
+014300     05  JNL-RECS-READ         PIC 9(09)  COMP-3 VALUE ZERO.
+014400     05  JNL-RECS-QUARANTINED  PIC 9(09)  COMP-3 VALUE ZERO.
+014500
+014600 01  JNL-MESSAGES.
+014700     05  JNL-MSG-LINE          PIC X(80)  VALUE SPACES.
+014800
+014900*--------------------------------------------------------------*
+015000* TIF HEADER RECORD LAYOUT - IJNLTIFH COPYLIB                  *
+015100*--------------------------------------------------------------*
+015200 01  JNL-TIF-HEADER.
+015300     COPY ijnltifh.
+015400
+015500 PROCEDURE DIVISION.
+015600*--------------------------------------------------------------*
+015700 0000-MAINLINE.
+015800     PERFORM 1000-INITIALIZE
+015900         THRU 1000-INITIALIZE-EXIT.
+016000     PERFORM 2000-EDIT-HEADER
+016100         THRU 2000-EDIT-HEADER-EXIT.
+016200     IF JNL-HDR-IS-INVALID
+016300         PERFORM 3000-QUARANTINE-FILE
+016400             THRU 3000-QUARANTINE-FILE-EXIT
+016500     END-IF.
+016600     PERFORM 9000-TERMINATE
+016700         THRU 9000-TERMINATE-EXIT.
+016800     GOBACK.
+016900
+017000*--------------------------------------------------------------*
+017100 1000-INITIALIZE.
+017200     OPEN INPUT TIF-IN-FILE.
+017300     IF NOT JNL-TIFIN-OK
+017400         DISPLAY 'IJTHDR01 - UNABLE TO OPEN TIFIN, STATUS = '
+017500             JNL-TIFIN-STATUS
+017600         MOVE 16 TO RETURN-CODE
+017700         GOBACK
+017800     END-IF.
+017900     OPEN OUTPUT TIF-AUDIT-FILE.
+018000     IF NOT JNL-TIFAUDIT-OK
+018100         DISPLAY 'IJTHDR01 - UNABLE TO OPEN TIFAUDIT, STATUS = '
+018200             JNL-TIFAUDIT-STATUS
+018300         MOVE 16 TO RETURN-CODE
+018400         GOBACK
+018500     END-IF.
+018600     PERFORM 1100-LOAD-AUDIT-HISTORY
+018700         THRU 1100-LOAD-AUDIT-HISTORY-EXIT.
+018800     OPEN INPUT VALUTBL-FILE.
+018900     IF NOT JNL-VALUTBL-OK
+019000         DISPLAY 'IJTHDR01 - UNABLE TO OPEN VALUTBL, STATUS = '
+019100             JNL-VALUTBL-STATUS
+019200         MOVE 16 TO RETURN-CODE
+019300         GOBACK
+019400     END-IF.
+019500 1000-INITIALIZE-EXIT.
+019600     EXIT.
+019700
+019800*--------------------------------------------------------------*
+019900* LOADS THE PRIOR RUN'S JOBNAME/SEQ-NM HISTORY FORWARD AND      *
+020000* CARRIES EVERY ENTRY THROUGH TO THIS RUN'S AHSTOUT, THE SAME   *
+020100* CKPTIN/CKPTOUT CARRY-FORWARD IDIOM IJTREC01 USES.             *
+020200*--------------------------------------------------------------*
+020300 1100-LOAD-AUDIT-HISTORY.
+020400     OPEN INPUT AUDIT-HIST-IN.
+020500     OPEN OUTPUT AUDIT-HIST-OUT.
+020600     IF JNL-AHSTIN-NOT-FOUND
+020700         GO TO 1100-LOAD-AUDIT-HISTORY-EXIT
+020800     END-IF.
+020900     IF NOT JNL-AHSTIN-OK
+021000         DISPLAY 'IJTHDR01 - UNABLE TO OPEN AHSTIN, STATUS = '
+021100             JNL-AHSTIN-STATUS
+021200         MOVE 16 TO RETURN-CODE
+021300         GOBACK
+021400     END-IF.
+021500     PERFORM 1110-READ-AUDIT-HIST
+021600         THRU 1110-READ-AUDIT-HIST-EXIT
+021700         UNTIL JNL-AHSTIN-EOF.
+021800     CLOSE AUDIT-HIST-IN.
+021900 1100-LOAD-AUDIT-HISTORY-EXIT.
+022000     EXIT.
+022100
+022200*--------------------------------------------------------------*
+022300 1110-READ-AUDIT-HIST.
+022400     READ AUDIT-HIST-IN
+022500         AT END
+022600             SET JNL-AHSTIN-EOF TO TRUE
+022700             GO TO 1110-READ-AUDIT-HIST-EXIT
+022800     END-READ.
+022900     ADD 1 TO JNL-AHST-CNT.
+023000     MOVE AHST-IN-JOBNAME TO JNL-AHST-JOBNAME (JNL-AHST-CNT).
+023100     MOVE AHST-IN-SEQ-NM  TO JNL-AHST-SEQ-NM  (JNL-AHST-CNT).
+023200     MOVE AHST-IN-RECORD  TO AHST-OUT-RECORD.
+023300     WRITE AHST-OUT-RECORD.
+023400 1110-READ-AUDIT-HIST-EXIT.
+023500     EXIT.
+023600
+023700*--------------------------------------------------------------*
+023800 2000-EDIT-HEADER.
+023900     READ TIF-IN-FILE INTO JNL-TIF-HEADER
+024000         AT END
+024100             DISPLAY 'IJTHDR01 - TIFIN IS EMPTY, NO HEADER READ'
+024200             MOVE 16 TO RETURN-CODE
+024300             GOBACK
+024400     END-READ.
+024500     SET JNL-HDR-WAS-READ TO TRUE.
+024600     ADD 1 TO JNL-RECS-READ.
+024700
+024800     PERFORM 2050-EDIT-SOURCE-SYSTEM
+024900         THRU 2050-EDIT-SOURCE-SYSTEM-EXIT.
+025000     IF JNL-SRCE-SYS-BAD
+025100         SET JNL-HDR-IS-INVALID TO TRUE
+025200         MOVE SPACES TO JNL-MSG-LINE
+025300         STRING 'IJTHDR01 - INVALID SOURCE SYSTEM CODE "'
+025400             XX-HDR-SRCE-SYS-CD
+025500             '" ON TIF HEADER - COPY ID '
+025600             XX-HDR-CPY-CD
+025700             ' - FILE QUARANTINED, NOT LOADED'
+025800             DELIMITED BY SIZE INTO JNL-MSG-LINE
+025900         END-STRING
+026000         DISPLAY JNL-MSG-LINE
+026100     ELSE
+026200         SET JNL-HDR-IS-VALID TO TRUE
+026300         DISPLAY 'IJTHDR01 - HEADER OK, SOURCE SYSTEM = '
+026400             XX-HDR-SRCE-SYS-CD
+026500     END-IF.
+026600*--------------------------------------------------------------*
+026700* A FILE TYPE OF '9' IS A VTNS BACKOUT - IT IS STILL SUBJECT   *
+026800* TO THE SOURCE SYSTEM EDIT ABOVE, BUT WE FLAG IT SEPARATELY   *
+026900* SO OPS CAN SEE A BACKOUT CAME THROUGH EVEN WHEN IT IS VALID. *
+027000*--------------------------------------------------------------*
+027100     IF JNL-HDR-IS-VALID AND XX-HDR-FL-TYPE-CD = '9'
+027200         DISPLAY 'IJTHDR01 - FILE TYPE 9 (VTNS BACKOUT) - '
+027300             'SOURCE SYSTEM = ' XX-HDR-SRCE-SYS-CD
+027400     END-IF.
+027500     IF XX-HDR-FL-TYPE-CD = '9'
+027600         SET JNL-HDR-IS-BACKOUT TO TRUE
+027700     ELSE
+027800         SET JNL-HDR-NOT-BACKOUT TO TRUE
+027900     END-IF.
+028000
+028100     MOVE XX-HDR-SMS-JOBNAME TO JNL-CUR-JOBNAME.
+028200     MOVE XX-HDR-SMS-SEQ-NM  TO JNL-CUR-SEQ-NM.
+028300     PERFORM 2150-CHECK-RERUN
+028400         THRU 2150-CHECK-RERUN-EXIT.
+028500     PERFORM 2160-WRITE-AUDIT-RECORD
+028600         THRU 2160-WRITE-AUDIT-RECORD-EXIT.
+028700 2000-EDIT-HEADER-EXIT.
+028800     EXIT.
+028900
+029000*--------------------------------------------------------------*
+029100* VALUTBL IS THE AUTHORITATIVE SOURCE SYSTEM LIST - OPS CAN ADD *
+029200* OR INACTIVATE A CODE THROUGH IJTVVM01 WITHOUT A RECOMPILE OF *
+029300* THIS PROGRAM.  IF VALUTBL CARRIES NO ROW YET FOR THIS CODE   *
+029400* (THE TABLE HASN'T BEEN SEEDED FOR IT), FALL BACK TO THE      *
+029500* ORIGINAL HARDCODED XX-HDR-SRCE-SYS-VALID LIST SO BEHAVIOR    *
+029600* DOES NOT CHANGE UNTIL OPS STARTS MAINTAINING THE TABLE.      *
+029700*--------------------------------------------------------------*
+029800 2050-EDIT-SOURCE-SYSTEM.
+029900     SET JNL-SRCE-SYS-BAD TO TRUE.
+030000     MOVE 'SRCE' TO VV-TABLE-ID OF VV-TABLE-RECORD.
+030100     MOVE XX-HDR-SRCE-SYS-CD TO VV-TABLE-CODE OF VV-TABLE-RECORD.
+030200     READ VALUTBL-FILE
+030300         KEY IS VV-TABLE-KEY OF VV-TABLE-RECORD
+030400         INVALID KEY
+030500             IF XX-HDR-SRCE-SYS-VALID
+030600                 SET JNL-SRCE-SYS-OK TO TRUE
+030700             END-IF
+030800         NOT INVALID KEY
+030900             IF VV-TABLE-ACTIVE OF VV-TABLE-RECORD
+031000                 SET JNL-SRCE-SYS-OK TO TRUE
+031100             END-IF
+031200     END-READ.
+031300 2050-EDIT-SOURCE-SYSTEM-EXIT.
+031400     EXIT.
+031500
+031600*--------------------------------------------------------------*
+031700* A RERUN IS A HEADER WHOSE JOBNAME/SEQ-NM WAS ALREADY SEEN ON  *
+031800* A PRIOR RUN - THE SAME KEY IJTREC01'S CHECKPOINT FILE USES.   *
+031900*--------------------------------------------------------------*
+032000 2150-CHECK-RERUN.
+032100     SET JNL-HDR-NOT-RERUN TO TRUE.
+032200     PERFORM 2155-TEST-AHST-ENTRY
+032300         VARYING JNL-AHST-SUB FROM 1 BY 1
+032400         UNTIL JNL-AHST-SUB > JNL-AHST-CNT
+032500         OR JNL-HDR-IS-RERUN.
+032600 2150-CHECK-RERUN-EXIT.
+032700     EXIT.
+032800
+032900*--------------------------------------------------------------*
+033000 2155-TEST-AHST-ENTRY.
+033100     IF JNL-AHST-JOBNAME (JNL-AHST-SUB) = JNL-CUR-JOBNAME
+033200         AND JNL-AHST-SEQ-NM (JNL-AHST-SUB) = JNL-CUR-SEQ-NM
+033300         SET JNL-HDR-IS-RERUN TO TRUE
+033400     END-IF.
+033500 2155-TEST-AHST-ENTRY-EXIT.
+033600     EXIT.
+033700
+033800*--------------------------------------------------------------*
+033900* RECORD THIS HEADER ON THE AUDIT TRAIL AND ADD ITS JOBNAME/    *
+034000* SEQ-NM TO THE HISTORY FILE SO A LATER RERUN OF THE SAME FILE  *
+034100* WILL BE RECOGNIZED, WHETHER OR NOT THIS HEADER PASSED EDIT.   *
+034200*--------------------------------------------------------------*
+034300 2160-WRITE-AUDIT-RECORD.
+034400     MOVE SPACES               TO TIFADT-RECORD.
+034500     MOVE JNL-CUR-JOBNAME      TO TIFADT-JOBNAME.
+034600     MOVE JNL-CUR-SEQ-NM       TO TIFADT-SEQ-NM.
+034700     MOVE XX-HDR-SRCE-SYS-CD   TO TIFADT-SRCE-SYS-CD.
+034800     MOVE XX-HDR-FL-TYPE-CD    TO TIFADT-FL-TYPE-CD.
+034900     MOVE XX-HDR-SMS-YY        TO TIFADT-SMS-YY.
+035000     MOVE XX-HDR-SMS-DDD       TO TIFADT-SMS-DDD.
+035100     MOVE XX-HDR-SMS-HH        TO TIFADT-SMS-HH.
+035200     MOVE XX-HDR-SMS-MM        TO TIFADT-SMS-MM.
+035300     MOVE XX-HDR-SMS-SS        TO TIFADT-SMS-SS.
+035400     IF JNL-HDR-IS-BACKOUT
+035500         SET TIFADT-IS-BACKOUT TO TRUE
+035600     ELSE
+035700         SET TIFADT-NOT-BACKOUT TO TRUE
+035800     END-IF.
+035900     IF JNL-HDR-IS-RERUN
+036000         SET TIFADT-IS-RERUN TO TRUE
+036100     ELSE
+036200         SET TIFADT-NOT-RERUN TO TRUE
+036300     END-IF.
+036400     IF JNL-HDR-IS-VALID
+036500         SET TIFADT-DISP-VALID TO TRUE
+036600     ELSE
+036700         SET TIFADT-DISP-INVALID TO TRUE
+036800     END-IF.
+036900     WRITE TIFADT-RECORD.
+037000
+037100     IF JNL-AHST-CNT < 500
+037200         ADD 1 TO JNL-AHST-CNT
+037300         MOVE JNL-CUR-JOBNAME TO JNL-AHST-JOBNAME (JNL-AHST-CNT)
+037400         MOVE JNL-CUR-SEQ-NM  TO JNL-AHST-SEQ-NM  (JNL-AHST-CNT)
+037500     END-IF.
+037600     MOVE JNL-CUR-JOBNAME TO AHST-OUT-JOBNAME.
+037700     MOVE JNL-CUR-SEQ-NM  TO AHST-OUT-SEQ-NM.
+037800     WRITE AHST-OUT-RECORD.
+037900 2160-WRITE-AUDIT-RECORD-EXIT.
+038000     EXIT.
+038100
+038200*--------------------------------------------------------------*
+038300* THE HEADER FAILED EDIT - COPY THE ENTIRE INPUT FILE (HEADER, *
+038400* DETAIL AND TRAILER AS RECEIVED) TO THE QUARANTINE DATA SET   *
+038500* RATHER THAN LETTING ANY PART OF IT FLOW ON TO THE DETAIL AND *
+038600* TAX PROGRAMS, AND FORCE A CONDITION CODE THAT WILL STOP THE  *
+038700* REST OF THE JOB STREAM.                                      *
+038800*--------------------------------------------------------------*
+038900 3000-QUARANTINE-FILE.
+039000     OPEN OUTPUT TIF-QUAR-FILE.
+039100     IF NOT JNL-TIFQUAR-OK
+039200         DISPLAY 'IJTHDR01 - UNABLE TO OPEN TIFQUAR, STATUS = '
+039300             JNL-TIFQUAR-STATUS
+039400         MOVE 16 TO RETURN-CODE
+039500         GOBACK
+039600     END-IF.
+039700
+039800     MOVE JNL-TIF-HEADER TO TIF-QUAR-RECORD.
+039900     WRITE TIF-QUAR-RECORD.
+040000     ADD 1 TO JNL-RECS-QUARANTINED.
+040100
+040200     PERFORM 3100-COPY-REMAINDER
+040300         THRU 3100-COPY-REMAINDER-EXIT
+040400         UNTIL JNL-TIFIN-EOF.
+040500
+040600     CLOSE TIF-QUAR-FILE.
+040700     DISPLAY 'IJTHDR01 - ' JNL-RECS-QUARANTINED
+040800         ' RECORD(S) WRITTEN TO QUARANTINE FILE TIFQUAR'.
+040900     MOVE 16 TO RETURN-CODE.
+041000 3000-QUARANTINE-FILE-EXIT.
+041100     EXIT.
+041200
+041300*--------------------------------------------------------------*
+041400 3100-COPY-REMAINDER.
+041500     READ TIF-IN-FILE
+041600         AT END
+041700             SET JNL-TIFIN-EOF TO TRUE
+041800             GO TO 3100-COPY-REMAINDER-EXIT
+041900     END-READ.
+042000     ADD 1 TO JNL-RECS-READ.
+042100     MOVE TIF-IN-RECORD TO TIF-QUAR-RECORD.
+042200     WRITE TIF-QUAR-RECORD.
+042300     ADD 1 TO JNL-RECS-QUARANTINED.
+042400 3100-COPY-REMAINDER-EXIT.
+042500     EXIT.
+042600
+042700*--------------------------------------------------------------*
+042800 9000-TERMINATE.
+042900     CLOSE TIF-IN-FILE TIF-AUDIT-FILE AUDIT-HIST-OUT VALUTBL-FILE.
+043000     DISPLAY 'IJTHDR01 - RECORDS READ       = ' JNL-RECS-READ.
+043100     DISPLAY 'IJTHDR01 - RECORDS QUARANTINED = '
+043200         JNL-RECS-QUARANTINED.
+043300     IF JNL-HDR-IS-BACKOUT
+043400         DISPLAY 'IJTHDR01 - HEADER WAS A VTNS BACKOUT'
+043500     END-IF.
+043600     IF JNL-HDR-IS-RERUN
+043700         DISPLAY 'IJTHDR01 - HEADER IS A RERUN OF A PRIOR FILE'
+043800     END-IF.
+043900     DISPLAY 'IJTHDR01 - RETURN-CODE = ' RETURN-CODE.
+044000 9000-TERMINATE-EXIT.
+044100     EXIT.
+044200
+044300*-------------------------------------------------------------.
+044400*                     E N D   O F  I J T H D R 0 1             :
+044500*-------------------------------------------------------------'
