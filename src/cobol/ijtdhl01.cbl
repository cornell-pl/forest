@@ -0,0 +1,178 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTDHL01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  LISTS EVERY TIF DETAIL     *
+001100*                      RECORD WHOSE XX-HOLD-BL-ND 88-LEVEL      *
+001200*                      SHOWS XX-HELD-BILL (A BILL THE FEEDER    *
+001300*                      ASKED TIF TO HOLD OFF BILLING), SO THE   *
+001400*                      BILLING DESK CAN SEE THE FULL HELD-BILL  *
+001500*                      POPULATION FOR A CYCLE WITHOUT HAVING TO *
+001600*                      SCAN THE RAW TIF FILE BY HAND.           *
+001700* 26.2  08/09/26  RAS  WAS PRINTING XX-ACCT-NB, THE ACCOUNT'S    *
+001800*                      GEOGRAPHIC/BASE ACCOUNT NUMBER, INSTEAD   *
+001900*                      OF XX-BL-ACCT-NB, THE ACTUAL BILLED       *
+002000*                      ACCOUNT NUMBER - THE BILLING DESK WAS     *
+002100*                      SEEING THE WRONG ACCOUNT ON SUMMARY-      *
+002200*                      BILLED ACCOUNTS.  NOW PRINTS              *
+002300*                      XX-BL-ACCT-NB.                            *
+002400* 26.3  08/09/26  RAS  ADDED SOURCE SYSTEM (XX-SRCE-SYS-ID) TO   *
+002500*                      THE HELD-BILL LINE - THE BILLING DESK     *
+002600*                      NEEDS IT TO TELL WHICH FEEDER PLACED THE  *
+002700*                      HOLD WHEN THE SAME ACCOUNT NUMBER CAN     *
+002800*                      APPEAR FROM MORE THAN ONE SOURCE SYSTEM.  *
+002900*--------------------------------------------------------------*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-370.
+003300 OBJECT-COMPUTER.   IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT TIF-IN-FILE    ASSIGN TO TIFIN
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS JNL-TIFIN-STATUS.
+003900
+004000     SELECT HELD-BILL-RPT  ASSIGN TO HELDRPT
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS JNL-HELDRPT-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  TIF-IN-FILE
+004700     RECORDING MODE IS V.
+004800 01  TIF-IN-RECORD             PIC X(3092).
+004900
+005000 FD  HELD-BILL-RPT
+005100     RECORDING MODE IS F.
+005200 01  HELD-BILL-LINE            PIC X(132).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  JNL-TIFIN-STATUS          PIC X(02) VALUE SPACES.
+005600     88  JNL-TIFIN-OK                    VALUE '00'.
+005700     88  JNL-TIFIN-EOF                   VALUE '10'.
+005800 01  JNL-HELDRPT-STATUS        PIC X(02) VALUE SPACES.
+005900
+006000 01  JNL-COUNTERS.
+006100     05  JNL-RECS-READ         PIC S9(09) COMP-3 VALUE ZERO.
+006200     05  JNL-DETAILS-READ      PIC S9(09) COMP-3 VALUE ZERO.
+006300     05  JNL-HELD-BILLS-FOUND  PIC S9(09) COMP-3 VALUE ZERO.
+006400
+006500     COPY tifview.
+006600
+006700 01  JNL-RPT-LINE.
+006800     05  JNL-RPT-ACCT-NB       PIC X(13).
+006900     05  FILLER                PIC X(02) VALUE SPACES.
+007000     05  JNL-RPT-SRCE-SYS      PIC X(04).
+007100     05  FILLER                PIC X(02) VALUE SPACES.
+007200     05  JNL-RPT-BL-CENTRY     PIC X(02).
+007300     05  JNL-RPT-BL-YR         PIC X(02).
+007400     05  FILLER                PIC X(01) VALUE '-'.
+007500     05  JNL-RPT-BL-MO         PIC X(02).
+007600     05  FILLER                PIC X(04) VALUE SPACES.
+007700     05  JNL-RPT-CNTRY-CD      PIC X(03).
+007800     05  FILLER                PIC X(04) VALUE SPACES.
+007900     05  JNL-RPT-HOLD-ND       PIC X(01).
+008000     05  FILLER                PIC X(04) VALUE SPACES.
+008100     05  JNL-RPT-REASON        PIC X(31).
+008200
+008300 PROCEDURE DIVISION.
+008400*--------------------------------------------------------------*
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE
+008700         THRU 1000-INITIALIZE-EXIT.
+008800     PERFORM 2000-PROCESS-TIF-FILE
+008900         THRU 2000-PROCESS-TIF-FILE-EXIT
+009000         UNTIL JNL-TIFIN-EOF.
+009100     PERFORM 9000-TERMINATE
+009200         THRU 9000-TERMINATE-EXIT.
+009300     GOBACK.
+009400
+009500*--------------------------------------------------------------*
+009600 1000-INITIALIZE.
+009700     OPEN INPUT  TIF-IN-FILE.
+009800     OPEN OUTPUT HELD-BILL-RPT.
+009900     MOVE SPACES TO HELD-BILL-LINE.
+010000     MOVE 'IJTDHL01 - HELD-BILL REPORT FROM TIF DETAIL'
+010100         TO HELD-BILL-LINE.
+010200     WRITE HELD-BILL-LINE.
+010300     MOVE SPACES TO HELD-BILL-LINE.
+010400     WRITE HELD-BILL-LINE.
+010500     MOVE SPACES TO HELD-BILL-LINE.
+010600     STRING 'ACCOUNT NUMBER' SPACE SPACE
+010700         'SRCE' SPACE SPACE
+010800         'BILL-PRD  ' SPACE
+010900         'CNTRY' SPACE SPACE SPACE SPACE
+011000         'HLD' SPACE SPACE SPACE SPACE
+011100         'REASON' DELIMITED BY SIZE INTO HELD-BILL-LINE
+011200     END-STRING.
+011300     WRITE HELD-BILL-LINE.
+011400 1000-INITIALIZE-EXIT.
+011500     EXIT.
+011600
+011700*--------------------------------------------------------------*
+011800 2000-PROCESS-TIF-FILE.
+011900     READ TIF-IN-FILE INTO JNL-TIF-RAW-REC
+012000         AT END
+012100             SET JNL-TIFIN-EOF TO TRUE
+012200     END-READ.
+012300     IF JNL-TIFIN-EOF
+012400         GO TO 2000-PROCESS-TIF-FILE-EXIT
+012500     END-IF.
+012600     ADD 1 TO JNL-RECS-READ.
+012700
+012800     IF JNL-TIF-RAW-REC (1:1) = LOW-VALUE
+012900         OR JNL-TIF-RAW-REC (1:1) = HIGH-VALUE
+013000         GO TO 2000-PROCESS-TIF-FILE-EXIT
+013100     END-IF.
+013200
+013300     ADD 1 TO JNL-DETAILS-READ.
+013400     MOVE JNL-TIF-RAW-REC TO JNL-TIF-DTL-VIEW.
+013500
+013600     IF XX-HELD-BILL
+013700         PERFORM 2100-WRITE-HELD-BILL-LINE
+013800             THRU 2100-WRITE-HELD-BILL-LINE-EXIT
+013900     END-IF.
+014000 2000-PROCESS-TIF-FILE-EXIT.
+014100     EXIT.
+014200
+014300*--------------------------------------------------------------*
+014400 2100-WRITE-HELD-BILL-LINE.
+014500     ADD 1 TO JNL-HELD-BILLS-FOUND.
+014600     MOVE SPACES TO JNL-RPT-LINE.
+014700     MOVE XX-BL-ACCT-NB     TO JNL-RPT-ACCT-NB.
+014800     MOVE XX-SRCE-SYS-ID    TO JNL-RPT-SRCE-SYS.
+014900     MOVE XX-BL-CENTRY      TO JNL-RPT-BL-CENTRY.
+015000     MOVE XX-BL-YR          TO JNL-RPT-BL-YR.
+015100     MOVE XX-BL-MO          TO JNL-RPT-BL-MO.
+015200     MOVE XX-CNTRY-CD       TO JNL-RPT-CNTRY-CD.
+015300     MOVE XX-HOLD-BL-ND     TO JNL-RPT-HOLD-ND.
+015400     IF XX-RVNU-TYPE-CD = 'O'
+015500         MOVE 'OUT-OF-CYCLE REVENUE HOLD' TO JNL-RPT-REASON
+015600     ELSE
+015700         MOVE 'FEEDER-REQUESTED BILL HOLD' TO JNL-RPT-REASON
+015800     END-IF.
+015900     MOVE JNL-RPT-LINE TO HELD-BILL-LINE.
+016000     WRITE HELD-BILL-LINE.
+016100 2100-WRITE-HELD-BILL-LINE-EXIT.
+016200     EXIT.
+016300
+016400*--------------------------------------------------------------*
+016500 9000-TERMINATE.
+016600     CLOSE TIF-IN-FILE HELD-BILL-RPT.
+016700     DISPLAY 'IJTDHL01 - TOTAL RECORDS READ        = '
+016800         JNL-RECS-READ.
+016900     DISPLAY 'IJTDHL01 - DETAIL RECORDS READ        = '
+017000         JNL-DETAILS-READ.
+017100     DISPLAY 'IJTDHL01 - HELD BILLS FOUND            = '
+017200         JNL-HELD-BILLS-FOUND.
+017300 9000-TERMINATE-EXIT.
+017400     EXIT.
+017500
+017600*-------------------------------------------------------------.
+017700*                     E N D   O F  I J T D H L 0 1             :
+017800*-------------------------------------------------------------'
