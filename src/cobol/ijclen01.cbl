@@ -0,0 +1,117 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJCLEN01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  RUNS AHEAD OF IJCDSC01 AND *
+001100*                      CHECKS THE INCOMING FIRST RECORD'S       *
+001200*                      ACTUAL LENGTH AGAINST THE 86-BYTE        *
+001300*                      RECORD LENGTH DOCUMENTED ON BOTH         *
+001400*                      CRSHDR'S AND CRSDET'S OWN MODIFICATION   *
+001500*                      HISTORY BLOCKS (THE TWO RECORD TYPES     *
+001600*                      SHARE ONE FIXED LENGTH, SO ONE CHECK     *
+001700*                      COVERS BOTH), SO A FEEDER-SIDE LAYOUT    *
+001800*                      CHANGE IS CAUGHT BEFORE IT REACHES       *
+001900*                      DETAIL PROCESSING.                       *
+002000* 26.2  08/09/26  RAS  RECORD WAS DECLARED AT EXACTLY THE       *
+002100*                      EXPECTED 86 BYTES, SO GROWTH COULD NEVER *
+002200*                      BE SEEN, AND THE OLD TRAILING-SPACE      *
+002300*                      COUNT FALSE-POSITIVED ON ANY RECORD      *
+002400*                      WHOSE LAST BYTES ARE LEGITIMATELY BLANK  *
+002500*                      FILLER.  RECORD IS NOW READ INTO A       *
+002600*                      BUFFER WELL PAST THE EXPECTED LENGTH AND *
+002700*                      COMPARED AGAINST THE TRUE PHYSICAL       *
+002800*                      LENGTH THE RUN-TIME REPORTS FOR THE LINE *
+002900*                      JUST READ, NOT A SPACE COUNT.            *
+003000*--------------------------------------------------------------*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.   IBM-370.
+003400 OBJECT-COMPUTER.   IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CRS-IN-FILE  ASSIGN TO CRSIN
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS JNL-CRSIN-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CRS-IN-FILE
+004400     RECORD IS VARYING IN SIZE FROM 1 TO 300 CHARACTERS
+004500         DEPENDING ON JNL-ACTUAL-REC-LEN.
+004600 01  CRS-IN-RECORD             PIC X(300).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  JNL-CRSIN-STATUS          PIC X(02) VALUE SPACES.
+005000     88  JNL-CRSIN-OK                    VALUE '00'.
+005100     88  JNL-CRSIN-EOF                   VALUE '10'.
+005200
+005300*--------------------------------------------------------------*
+005400* THE EXPECTED LENGTH IS A PROGRAM CONSTANT, NOT A COPYBOOK-    *
+005500* DERIVED VALUE - IT MUST BE KEPT IN STEP BY HAND WITH WHATEVER *
+005600* LENGTH CRSHDR/CRSDET'S OWN MODIFICATION HISTORY CARRIES.      *
+005700*--------------------------------------------------------------*
+005800 01  JNL-EXPECT-REC-LEN        PIC 9(05) COMP-3 VALUE 86.
+005900 01  JNL-ACTUAL-REC-LEN        PIC 9(05) COMP-3 VALUE ZERO.
+006000
+006100 PROCEDURE DIVISION.
+006200*--------------------------------------------------------------*
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE
+006500         THRU 1000-INITIALIZE-EXIT.
+006600     PERFORM 2000-CHECK-RECORD-LENGTH
+006700         THRU 2000-CHECK-RECORD-LENGTH-EXIT.
+006800     PERFORM 9000-TERMINATE
+006900         THRU 9000-TERMINATE-EXIT.
+007000     GOBACK.
+007100
+007200*--------------------------------------------------------------*
+007300 1000-INITIALIZE.
+007400     OPEN INPUT CRS-IN-FILE.
+007500     IF NOT JNL-CRSIN-OK
+007600         DISPLAY 'IJCLEN01 - UNABLE TO OPEN CRSIN, STATUS = '
+007700             JNL-CRSIN-STATUS
+007800         MOVE 16 TO RETURN-CODE
+007900         GOBACK
+008000     END-IF.
+008100 1000-INITIALIZE-EXIT.
+008200     EXIT.
+008300
+008400*--------------------------------------------------------------*
+008500 2000-CHECK-RECORD-LENGTH.
+008600     READ CRS-IN-FILE
+008700         AT END
+008800             DISPLAY 'IJCLEN01 - CRSIN IS EMPTY, NO RECORD READ'
+008900             MOVE 16 TO RETURN-CODE
+009000             GOBACK
+009100     END-READ.
+009200
+009300     IF JNL-ACTUAL-REC-LEN NOT = JNL-EXPECT-REC-LEN
+009400         DISPLAY 'IJCLEN01 - CRS RECORD LENGTH MISMATCH - '
+009500             'EXPECTED ' JNL-EXPECT-REC-LEN
+009600             ' GOT ' JNL-ACTUAL-REC-LEN
+009700         DISPLAY 'IJCLEN01 - CHECK CRSHDR/CRSDET LAYOUT - RUN '
+009800             'STOPPED'
+009900         MOVE 16 TO RETURN-CODE
+010000         GOBACK
+010100     ELSE
+010200         DISPLAY 'IJCLEN01 - CRS RECORD LENGTH OK = '
+010300             JNL-ACTUAL-REC-LEN
+010400     END-IF.
+010500 2000-CHECK-RECORD-LENGTH-EXIT.
+010600     EXIT.
+010700
+010800*--------------------------------------------------------------*
+010900 9000-TERMINATE.
+011000     CLOSE CRS-IN-FILE.
+011100     DISPLAY 'IJCLEN01 - RETURN-CODE = ' RETURN-CODE.
+011200 9000-TERMINATE-EXIT.
+011300     EXIT.
+011400
+011500*-------------------------------------------------------------.
+011600*                     E N D   O F  I J C L E N 0 1             :
+011700*-------------------------------------------------------------'
