@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IJTVVM01.
+000300 AUTHOR.        G-L INTERFACE SUPPORT.
+000400 INSTALLATION.  REVENUE ACCOUNTING SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* REL   DATE      INI  CHANGES HISTORY                         *
+000900* ----  --------  ---  --------------------------------------- *
+001000* 26.1  08/09/26  RAS  NEW PROGRAM.  ONLINE LOOKUP/MAINTENANCE  *
+001100*                      SCREEN FOR THE TIF HEADER'S VALID-VALUE  *
+001200*                      LISTS (SOURCE SYSTEM, COPY CODE, FILE    *
+001300*                      TYPE, ACCRUAL CODE, BILLING CYCLE CODE)  *
+001400*                      AGAINST VALUTBL SO OPS CAN ADD A NEW     *
+001500*                      CODE OR INACTIVATE ONE WITHOUT WAITING   *
+001600*                      FOR A RECOMPILE OF IJNLTIFH.             *
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 SPECIAL-NAMES.
+002300     CRT STATUS IS JNL-CRT-STATUS.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT VALUTBL-FILE  ASSIGN TO VALUTBL
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS VV-TABLE-KEY
+003000         FILE STATUS IS JNL-VALUTBL-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  VALUTBL-FILE.
+003500     COPY tifvvtbl.
+003600
+003700 WORKING-STORAGE SECTION.
+003800 01  JNL-VALUTBL-STATUS        PIC X(02) VALUE SPACES.
+003900     88  JNL-VALUTBL-OK                  VALUE '00'.
+004000     88  JNL-VALUTBL-NOTFND              VALUE '23'.
+004100     88  JNL-VALUTBL-DUPKEY               VALUE '22'.
+004200 01  JNL-CRT-STATUS            PIC 9(04) VALUE ZERO.
+004300
+004400 COPY tifvvtbl REPLACING ==01  VV-TABLE-RECORD.==
+004410     BY ==01  JNL-VV-WORK-REC.==.
+004700
+004800 01  JNL-SWITCHES.
+004900     05  JNL-DONE-SW           PIC X(01) VALUE 'N'.
+005000         88  JNL-DONE                    VALUE 'Y'.
+005100
+005200 01  JNL-MENU-CHOICE           PIC X(01) VALUE SPACES.
+005300     88  JNL-CHOICE-LOOKUP           VALUE 'L'.
+005400     88  JNL-CHOICE-ADD              VALUE 'A'.
+005500     88  JNL-CHOICE-INACTIVATE       VALUE 'I'.
+005600     88  JNL-CHOICE-EXIT             VALUE 'X'.
+005700
+005800 01  JNL-MESSAGE-LINE          PIC X(60) VALUE SPACES.
+005900
+006000 SCREEN SECTION.
+006100 01  JNL-MENU-SCREEN.
+006200     05  BLANK SCREEN.
+006300     05  LINE 01 COLUMN 01 VALUE
+006310         'IJTVVM01 - TIF VALID-VALUE TABLE MAINT'.
+006400     05  LINE 03 COLUMN 01 VALUE 'L) LOOKUP A CODE'.
+006500     05  LINE 04 COLUMN 01 VALUE 'A) ADD A NEW CODE'.
+006600     05  LINE 05 COLUMN 01 VALUE 'I) INACTIVATE A CODE'.
+006700     05  LINE 06 COLUMN 01 VALUE 'X) EXIT'.
+006800     05  LINE 08 COLUMN 01 VALUE 'SELECTION:'.
+006900     05  LINE 08 COLUMN 12 PIC X(01) TO JNL-MENU-CHOICE.
+007000
+007100 01  JNL-ENTRY-SCREEN.
+007200     05  LINE 10 COLUMN 01 VALUE
+007210         'TABLE ID (SRCE/COPY/FTYP/ACRL/BLCY):'.
+007300     05  LINE 10 COLUMN 39 PIC X(04)
+007400         USING VV-TABLE-ID OF JNL-VV-WORK-REC.
+007500     05  LINE 11 COLUMN 01 VALUE 'CODE:'.
+007600     05  LINE 11 COLUMN 39 PIC X(04)
+007700         USING VV-TABLE-CODE OF JNL-VV-WORK-REC.
+007800     05  LINE 12 COLUMN 01 VALUE 'DESCRIPTION:'.
+007900     05  LINE 12 COLUMN 39 PIC X(30)
+008000         USING VV-TABLE-DESC OF JNL-VV-WORK-REC.
+008100     05  LINE 14 COLUMN 01 PIC X(60) FROM JNL-MESSAGE-LINE.
+008200
+008300 PROCEDURE DIVISION.
+008400*--------------------------------------------------------------*
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE
+008700         THRU 1000-INITIALIZE-EXIT.
+008800     PERFORM 2000-MENU-LOOP
+008900         THRU 2000-MENU-LOOP-EXIT
+009000         UNTIL JNL-DONE.
+009100     PERFORM 9000-TERMINATE
+009200         THRU 9000-TERMINATE-EXIT.
+009300     GOBACK.
+009400
+009500*--------------------------------------------------------------*
+009600 1000-INITIALIZE.
+009700     OPEN I-O VALUTBL-FILE.
+009800     IF NOT JNL-VALUTBL-OK
+009900         DISPLAY 'IJTVVM01 - UNABLE TO OPEN VALUTBL, RC = 16'
+010000         MOVE 16 TO RETURN-CODE
+010100         GOBACK
+010200     END-IF.
+010300 1000-INITIALIZE-EXIT.
+010400     EXIT.
+010500
+010600*--------------------------------------------------------------*
+010700 2000-MENU-LOOP.
+010800     MOVE SPACES TO JNL-MENU-CHOICE.
+010900     DISPLAY JNL-MENU-SCREEN.
+011000     ACCEPT JNL-MENU-SCREEN.
+011100
+011200     EVALUATE TRUE
+011300         WHEN JNL-CHOICE-LOOKUP
+011400             PERFORM 3000-LOOKUP-CODE
+011500                 THRU 3000-LOOKUP-CODE-EXIT
+011600         WHEN JNL-CHOICE-ADD
+011700             PERFORM 4000-ADD-CODE
+011800                 THRU 4000-ADD-CODE-EXIT
+011900         WHEN JNL-CHOICE-INACTIVATE
+012000             PERFORM 5000-INACTIVATE-CODE
+012100                 THRU 5000-INACTIVATE-CODE-EXIT
+012200         WHEN JNL-CHOICE-EXIT
+012300             SET JNL-DONE TO TRUE
+012400         WHEN OTHER
+012500             MOVE 'INVALID SELECTION - TRY AGAIN' TO
+012600                 JNL-MESSAGE-LINE
+012700     END-EVALUATE.
+012800 2000-MENU-LOOP-EXIT.
+012900     EXIT.
+013000
+013100*--------------------------------------------------------------*
+013200 3000-LOOKUP-CODE.
+013300     MOVE SPACES TO JNL-VV-WORK-REC.
+013400     MOVE SPACES TO JNL-MESSAGE-LINE.
+013500     DISPLAY JNL-ENTRY-SCREEN.
+013600     ACCEPT JNL-ENTRY-SCREEN.
+013700
+013800     MOVE VV-TABLE-KEY OF JNL-VV-WORK-REC
+013810         TO VV-TABLE-KEY OF VV-TABLE-RECORD.
+013900     READ VALUTBL-FILE
+014000         KEY IS VV-TABLE-KEY OF VV-TABLE-RECORD
+014100         INVALID KEY
+014200             MOVE 'NO ENTRY FOUND FOR THAT TABLE ID / CODE' TO
+014300                 JNL-MESSAGE-LINE
+014400             GO TO 3000-LOOKUP-CODE-EXIT
+014500     END-READ.
+014600     MOVE VV-TABLE-RECORD TO JNL-VV-WORK-REC.
+014700     DISPLAY JNL-ENTRY-SCREEN.
+014800     MOVE 'ENTRY FOUND - PRESS ENTER TO RETURN TO THE MENU' TO
+014900         JNL-MESSAGE-LINE
+015000     DISPLAY JNL-ENTRY-SCREEN.
+015100     ACCEPT JNL-ENTRY-SCREEN.
+015200 3000-LOOKUP-CODE-EXIT.
+015300     EXIT.
+015400
+015500*--------------------------------------------------------------*
+015600 4000-ADD-CODE.
+015700     MOVE SPACES TO JNL-VV-WORK-REC.
+015800     MOVE SPACES TO JNL-MESSAGE-LINE.
+015900     DISPLAY JNL-ENTRY-SCREEN.
+016000     ACCEPT JNL-ENTRY-SCREEN.
+016100
+016200     MOVE JNL-VV-WORK-REC TO VV-TABLE-RECORD.
+016300     SET VV-TABLE-ACTIVE OF VV-TABLE-RECORD TO TRUE.
+016400     WRITE VV-TABLE-RECORD
+016500         INVALID KEY
+016600             MOVE 'THAT TABLE ID / CODE ALREADY EXISTS' TO
+016700                 JNL-MESSAGE-LINE
+016800             GO TO 4000-ADD-CODE-EXIT
+016900     END-WRITE.
+017000     MOVE 'NEW CODE ADDED' TO JNL-MESSAGE-LINE.
+017100 4000-ADD-CODE-EXIT.
+017200     EXIT.
+017300
+017400*--------------------------------------------------------------*
+017500 5000-INACTIVATE-CODE.
+017600     MOVE SPACES TO JNL-VV-WORK-REC.
+017700     MOVE SPACES TO JNL-MESSAGE-LINE.
+017800     DISPLAY JNL-ENTRY-SCREEN.
+017900     ACCEPT JNL-ENTRY-SCREEN.
+018000
+018100     MOVE VV-TABLE-KEY OF JNL-VV-WORK-REC
+018110         TO VV-TABLE-KEY OF VV-TABLE-RECORD.
+018200     READ VALUTBL-FILE
+018300         KEY IS VV-TABLE-KEY OF VV-TABLE-RECORD
+018400         INVALID KEY
+018500             MOVE 'NO ENTRY FOUND FOR THAT TABLE ID / CODE' TO
+018600                 JNL-MESSAGE-LINE
+018700             GO TO 5000-INACTIVATE-CODE-EXIT
+018800     END-READ.
+018900     SET VV-TABLE-INACTIVE OF VV-TABLE-RECORD TO TRUE.
+019000     REWRITE VV-TABLE-RECORD
+019100         INVALID KEY
+019200             MOVE 'REWRITE FAILED' TO JNL-MESSAGE-LINE
+019300             GO TO 5000-INACTIVATE-CODE-EXIT
+019400     END-REWRITE.
+019500     MOVE 'CODE INACTIVATED' TO JNL-MESSAGE-LINE.
+019600 5000-INACTIVATE-CODE-EXIT.
+019700     EXIT.
+019800
+019900*--------------------------------------------------------------*
+020000 9000-TERMINATE.
+020100     CLOSE VALUTBL-FILE.
+020200 9000-TERMINATE-EXIT.
+020300     EXIT.
+020400
+020500*-------------------------------------------------------------.
+020600*                     E N D   O F  I J T V V M 0 1             :
+020700*-------------------------------------------------------------'
