@@ -6,7 +6,20 @@
 000060*       94/03/01          S.ACHARYA      9.4.6        114     *
 000070*       94/10/20          S.ACHARYA      9.4.12        74     *
 000080*       96/02/14          F.VELASQUEZ    9.6.2         86     *
-000090* * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+000085*       26/08/09          R.A.SCHULTE    9.6.3         86     *
+000086*                         (RENAMED MEMBER TO CRSDET, NO LAYOUT *
+000087*                         CHANGE)                              *
+000088*       26/08/09          R.A.SCHULTE    9.6.4         86     *
+000089*                         REPLACED THE GARBLED XX-TOTALS-BY-   *
+000090*                         JURISD-RD REDEFINES (TWO DIFFERENTLY *
+000091*                         SHAPED, DUPLICATE-NAMED GROUPS LEFT  *
+000092*                         OVER FROM AN ABANDONED EDIT) WITH A  *
+000093*                         SINGLE CLEAN OCCURS 5 TABLE OVER THE *
+000094*                         SAME 60 BYTES - SEE CRSJURD FOR THE  *
+000095*                         CODE-TO-SLOT LOOKUP THAT NOW DRIVES  *
+000096*                         PROGRAM LOGIC INSTEAD OF THE FIVE    *
+000097*                         HARDCODED REGION NAMES.              *
+000098* * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
 000100 01  XX-CRS-RECORD.
 000110     05 XX-LEAD-ACCT-NUM            PIC X(13)     VALUE SPACES.
 000120     05 XX-SUB-ACCT-NUM             PIC X(13)     VALUE SPACES.
@@ -38,10 +51,7 @@
 000380                                                 VALUE ZEROES.
 000390     05 XX-TOTALS-BY-JURISD-RD REDEFINES
 000400        XX-TOTALS-BY-JURISD.
-000410        10 XX-GROSS-AND-DISCS OCCURS 2 TIMES.
-000420           15 XX-GROSS-USAGE        PIC S9(9)V99 COMP-3.
-000430           15 XX-DISC-AMT           PIC S9(9)V99 COMP-3.
-000410        10 XX-GROSS-AND-DISCS OCCURS 3 TIMES.
-000420           15 XX-GROSS-USAGE        PIC S9(9)V99 COMP-3.
-000430           15 XX-DISC-AMT OCCURS 5 TIMES PIC S9(9)V99 COMP-3.
+000410        10 XX-JURISD-ENTRY OCCURS 5 TIMES.
+000420           15 XX-JURISD-GROSS-USAGE PIC S9(9)V99 COMP-3.
+000430           15 XX-JURISD-DISC-AMT    PIC S9(9)V99 COMP-3.
 000440* * * * * * * * * * *  END OF RECORD  * * * * * * * * * * * * *
